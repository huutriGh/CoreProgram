@@ -0,0 +1,7 @@
+           03  WSKY-BATC-FILE-KEY.
+               05  WSKY-BATC-BATCCOY       PIC X(01).
+               05  WSKY-BATC-BATCBRN       PIC X(02).
+               05  WSKY-BATC-BATCACTYR     PIC X(04).
+               05  WSKY-BATC-BATCACTMN     PIC X(02).
+               05  WSKY-BATC-BATCTRCDE     PIC X(04).
+               05  WSKY-BATC-BATCBATCH     PIC X(04).
