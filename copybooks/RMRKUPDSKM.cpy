@@ -0,0 +1,10 @@
+       01  RMRKUPD-PARAMS.
+           03  RMRKUPD-ALINE            PIC X(30).
+           03  RMRKUPD-DATA-KEY         PIC X(30).
+           03  RMRKUPD-FORMAT           PIC X(10).
+           03  RMRKUPD-FUNCTION         PIC X(05).
+           03  RMRKUPD-RDOCCOY          PIC X(30).
+           03  RMRKUPD-RDOCNUM          PIC X(30).
+           03  RMRKUPD-RDOCPFX          PIC X(30).
+           03  RMRKUPD-SEQNBR           PIC S9(08) COMP-3.
+           03  RMRKUPD-STATUZ           PIC X(04).
