@@ -0,0 +1,10 @@
+       01  CLNK-CLNK002-REC.
+           03  CLNK-STATUZ              PIC X(04).
+           03  CLNK-FUNCTION            PIC X(04).
+           03  CLNK-COMPANY             PIC X(01).
+           03  CLNK-CASHDATE            PIC 9(08).
+           03  CLNK-CURR-IN             PIC X(03).
+           03  CLNK-CURR-OUT            PIC X(03).
+           03  CLNK-AMOUNT-IN           PIC S9(11)V9(2) COMP-3.
+           03  CLNK-AMOUNT-OUT          PIC S9(11)V9(2) COMP-3.
+           03  CLNK-RATE-USED           PIC S9(07)V9(5) COMP-3.
