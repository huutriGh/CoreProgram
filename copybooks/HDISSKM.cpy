@@ -0,0 +1,16 @@
+       01  HDIS-PARAMS.
+           03  HDIS-BAL-SINCE-LAST-CAP  PIC S9(13)V9(02) COMP-3.
+           03  HDIS-CHDRCOY             PIC X(30).
+           03  HDIS-CHDRNUM             PIC X(30).
+           03  HDIS-COVERAGE            PIC X(30).
+           03  HDIS-DATA-KEY            PIC X(30).
+           03  HDIS-FORMAT              PIC X(10).
+           03  HDIS-FUNCTION            PIC X(05).
+           03  HDIS-JLIFE               PIC X(30).
+           03  HDIS-LAST-CAP-DATE       PIC 9(08).
+           03  HDIS-LIFE                PIC X(30).
+           03  HDIS-NEXT-CAP-DATE       PIC 9(08).
+           03  HDIS-PLAN-SUFFIX         PIC S9(05) COMP-3.
+           03  HDIS-RIDER               PIC X(30).
+           03  HDIS-STATUZ              PIC X(04).
+           03  HDIS-VALIDFLAG           PIC X(30).
