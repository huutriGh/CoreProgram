@@ -0,0 +1,7 @@
+       01  DTC2-DATCON2-REC.
+           03  DTC2-FUNCTION            PIC X(05).
+           03  DTC2-INT-DATE-1          PIC 9(08).
+           03  DTC2-INT-DATE-2          PIC 9(08).
+           03  DTC2-FREQUENCY           PIC X(02).
+           03  DTC2-FREQ-FACTOR         PIC S9(04)V9(05) COMP-3.
+           03  DTC2-STATUZ              PIC X(04).
