@@ -0,0 +1,14 @@
+           03  ACTION                   PIC X(01).
+           03  ITEMCOY                  PIC X(01).
+           03  ITEMITEM                 PIC X(08).
+           03  ITEMSEQ                  PIC X(02).
+           03  FLDID01                  PIC X(03).
+           03  FLDID02                  PIC X(03).
+           03  FLDID03                  PIC X(03).
+           03  FLDID04                  PIC X(03).
+           03  FLDID05                  PIC X(03).
+           03  FLDID06                  PIC X(03).
+           03  FLDID07                  PIC X(03).
+           03  FLDID08                  PIC X(03).
+           03  FLDID09                  PIC X(03).
+           03  FLDID10                  PIC X(03).
