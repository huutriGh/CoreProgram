@@ -0,0 +1,8 @@
+           03  BILLCHNL                 PIC X(02).
+           03  BILLCD                   PIC 9(08).
+           03  BILLSPFROM               PIC 9(08).
+           03  BILLSPTO                 PIC 9(08).
+           03  BILLSUPR                 PIC X(01).
+           03  CHDRCOY                  PIC X(01).
+           03  CHDRNUM                  PIC X(08).
+           03  PAYRSEQNO                PIC S9(05) COMP-3.
