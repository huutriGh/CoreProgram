@@ -0,0 +1,8 @@
+       01  ZRIDCHKREC-REC.
+           03  ZRIDCHK-SECUITYNO       PIC X(20).
+           03  ZRIDCHK-SECUITYNO-OUT   PIC X(20).
+           03  ZRIDCHK-CTRYCODE        PIC X(03).
+           03  ZRIDCHK-DOB             PIC 9(08).
+           03  ZRIDCHK-SEX             PIC X(01).
+           03  ZRIDCHK-FSUCO           PIC X(01).
+           03  ZRIDCHK-STATUZ          PIC X(04).
