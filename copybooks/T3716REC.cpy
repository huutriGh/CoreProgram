@@ -0,0 +1,9 @@
+       01  T3716-PARAMS.
+           03  T3716-T3716-REC.
+               05  T3716-CHARSET-01     PIC X(30).
+               05  T3716-CHARSET-02     PIC X(30).
+               05  T3716-CHARSET-03     PIC X(30).
+               05  T3716-CHARSET-04     PIC X(30).
+               05  T3716-CHARSET-05     PIC X(30).
+               05  T3716-CHARSET-06     PIC X(30).
+               05  T3716-CHARSET-07     PIC X(30).
