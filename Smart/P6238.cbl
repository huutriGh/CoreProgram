@@ -0,0 +1,182 @@
+      * Generation Parameters SCRVER(02)               Do Not Delete!
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P6238.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      *                CHECKPOINT/RESTART STATUS ENQUIRY.
+      *                ==================================
+      *
+      *  BV004 introduced the first real checkpoint/restart mechanism
+      *  in this codebase: a WSAA-JOBKEY built from
+      *  the program name, BSSC-SCHEDULE-NUMBER and
+      *  BSPR-PROCESS-OCC-NUM, saved via CALL 'BATCUP' against
+      *  BCUP-BATCUP-REC. Operations had no way to see that checkpoint
+      *  without re-running the batch job or reading raw file dumps.
+      *
+      *  This enquiry lets an operator key the same three values any
+      *  checkpointing batch job already builds its own job key from,
+      *  and shows whether a checkpoint is on file for that job and,
+      *  if so, the transaction count it will resume from.
+      *
+      *  This is a read-only enquiry. It never issues a WRITS/DELS
+      *  function of its own - only READR.
+      *
+      *****************************************************************
+      *              AMENDMENT  HISTORY                               *
+      *****************************************************************
+      * DATE.....   BY..   AMENDMENT...............................   *
+      *
+      * 09/08/26    PHE.   New program - checkpoint/restart status
+      *                    enquiry.
+      *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                IBM-AS400.
+       OBJECT-COMPUTER.                IBM-AS400.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WSAA-PROG                   PIC X(05) VALUE 'P6238'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-JOBKEY.
+           03  WSAA-JOBKEY-PROG        PIC X(05).
+           03  WSAA-JOBKEY-SCHNO       PIC X(08).
+           03  WSAA-JOBKEY-OCCNUM      PIC X(05).
+      *
+       01  E186                        PIC X(04) VALUE 'E186'.
+      *
+           COPY VARCOM.
+      *
+           COPY CONERRREC.
+      *
+           COPY SYSERRREC.
+      *
+           COPY OPSTATSREC.
+      *
+           COPY BATCUPREC.
+      /
+       LINKAGE SECTION.
+      * Screen copybooks are part of the linkage.
+      /
+           COPY SCRNPARAMS.
+      /
+           COPY S6238SKM.
+      *
+           COPY WSSPCOMN.
+      /
+       PROCEDURE DIVISION USING WSSP-COMMON-AREA WSSP-USER-AREA
+                                               SCRN-SCREEN-PARAMS
+                                               S6238-DATA-AREA      .
+      *
+      * MAINF has been replaced by MAING as the screen
+      * or driver now calls the program.
+      *
+           COPY MAING.
+      /
+      *****************************************************************
+      *      INITIALISE FIELDS FOR SHOWING ON SCREEN                  *
+      *****************************************************************
+      *
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *****
+      *    Skip this section if returning from an optional selection
+      *    (current stack position action flag = '*').
+      *****
+           IF WSSP-SEC-ACTN (WSSP-PROGRAM-PTR) = '*'
+              GO TO 1090-EXIT.
+      *
+           IF SCRN-FUNCTION             NOT = 'PROT'
+              MOVE SPACES               TO S6238-DATA-AREA.
+      *
+       1090-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     RETRIEVE SCREEN FIELDS AND EDIT                           *
+      *****************************************************************
+      *
+       2000-SCREEN-EDIT SECTION.
+      **************************
+      *
+       2010-SCREEN-IO.
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE SPACES                 TO S6238-PROG-ERR
+                                          S6238-SCHNO-ERR
+                                          S6238-OCCNUM-ERR.
+      *
+           IF S6238-PROG                = SPACES
+              MOVE E186                 TO S6238-PROG-ERR
+              MOVE E186                 TO WSSP-EDTERROR.
+      *
+           IF S6238-SCHNO               = SPACES
+              MOVE E186                 TO S6238-SCHNO-ERR
+              MOVE E186                 TO WSSP-EDTERROR.
+      *
+           IF S6238-OCCNUM              = SPACES
+              MOVE E186                 TO S6238-OCCNUM-ERR
+              MOVE E186                 TO WSSP-EDTERROR.
+      *
+           IF WSSP-EDTERROR             NOT = O-K
+              GO TO 2090-EXIT.
+      *
+           PERFORM 2100-GET-CHECKPOINT-STATUS.
+      *
+       2090-EXIT.
+            EXIT.
+      /
+       2100-GET-CHECKPOINT-STATUS SECTION.
+      ************************************
+      *
+       2110-READ-BATCUP.
+           MOVE S6238-PROG              TO WSAA-JOBKEY-PROG.
+           MOVE S6238-SCHNO             TO WSAA-JOBKEY-SCHNO.
+           MOVE S6238-OCCNUM            TO WSAA-JOBKEY-OCCNUM.
+      *
+           MOVE SPACES                  TO BCUP-BATCUP-REC.
+           MOVE WSAA-JOBKEY             TO BCUP-BATCHKEY.
+           MOVE READR                   TO BCUP-FUNCTION.
+           CALL 'BATCUP'                USING BCUP-BATCUP-REC.
+      *
+           IF BCUP-STATUZ                = O-K
+              MOVE 'Y'                  TO S6238-FOUND
+              MOVE BCUP-TRANCNT         TO S6238-TRANCNT
+              MOVE BCUP-ETREQCNT        TO S6238-ETREQCNT
+              MOVE 'CHECKPOINT ON FILE' TO S6238-STATDESC
+           ELSE
+              IF BCUP-STATUZ            = MRNF
+                 MOVE 'N'               TO S6238-FOUND
+                 MOVE ZERO              TO S6238-TRANCNT
+                                            S6238-ETREQCNT
+                 MOVE 'NO CHECKPOINT - CLEAN START'
+                                        TO S6238-STATDESC
+              ELSE
+                 MOVE BCUP-STATUZ       TO SYSR-STATUZ
+                 MOVE BCUP-BATCUP-REC   TO SYSR-PARAMS
+                 PERFORM 600-FATAL-ERROR
+              END-IF
+           END-IF.
+      *
+       2190-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT                  *
+      *****************************************************************
+      *
+       4000-WHERE-NEXT SECTION.
+      *************************
+      *
+       4010-NEXT-PROGRAM.
+           MOVE 1                      TO WSSP-PROGRAM-PTR.
+      *
+       4090-EXIT.
+            EXIT.
