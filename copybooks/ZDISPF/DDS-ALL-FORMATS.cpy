@@ -0,0 +1,10 @@
+           03  AGEBAND                  PIC X(08).
+           03  AGEDAYS                  PIC S9(04)V9(05) COMP-3.
+           03  BILLCD                   PIC 9(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  MANDREF                  PIC X(08).
+           03  MANDSTAT                 PIC X(02).
+           03  PAYRCOY                  PIC X(01).
+           03  PAYRNUM                  PIC X(08).
+           03  RUNDATE                  PIC 9(08).
+           03  TIMEJOB                  PIC X(30).
