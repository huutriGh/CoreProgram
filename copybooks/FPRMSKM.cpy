@@ -0,0 +1,20 @@
+       01  FPRM-PARAMS.
+           03  FPRM-CHDRCOY             PIC X(30).
+           03  FPRM-CHDRNUM             PIC X(30).
+           03  FPRM-CURRFROM            PIC X(30).
+           03  FPRM-CURRTO              PIC X(30).
+           03  FPRM-DATA-AREA           PIC X(30).
+           03  FPRM-DATA-KEY            PIC X(30).
+           03  FPRM-DATIME              PIC X(30).
+           03  FPRM-FORMAT              PIC X(10).
+           03  FPRM-FUNCTION            PIC X(05).
+           03  FPRM-JOB-NAME            PIC X(30).
+           03  FPRM-MIN-PRM-REQD        PIC S9(11)V9(2) COMP-3.
+           03  FPRM-PAYRSEQNO           PIC X(30).
+           03  FPRM-REC                 PIC X(30).
+           03  FPRM-STATUZ              PIC X(04).
+           03  FPRM-TOTAL-BILLED        PIC S9(11)V9(2) COMP-3.
+           03  FPRM-TOTAL-RECD          PIC S9(11)V9(2) COMP-3.
+           03  FPRM-TRANNO              PIC X(30).
+           03  FPRM-USER-PROFILE        PIC X(30).
+           03  FPRM-VALIDFLAG           PIC X(30).
