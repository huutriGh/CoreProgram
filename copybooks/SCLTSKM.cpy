@@ -0,0 +1,2 @@
+       01  SCLT-PARAMS.
+           03  SCLT-FILLER-DATA         PIC X(30).
