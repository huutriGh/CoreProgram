@@ -0,0 +1,10 @@
+       01  AGNTLAG-PARAMS.
+           03  AGNTLAG-DATA-KEY.
+               05  AGNTLAG-AGNTCOY      PIC X(01).
+               05  AGNTLAG-AGNTNUM      PIC X(08).
+           03  AGNTLAG-DATA-AREA        PIC X(30).
+           03  AGNTLAG-AGNTBR           PIC X(02).
+           03  AGNTLAG-CLNTNUM          PIC X(08).
+           03  AGNTLAG-FORMAT           PIC X(10).
+           03  AGNTLAG-FUNCTION         PIC X(05).
+           03  AGNTLAG-STATUZ           PIC X(04).
