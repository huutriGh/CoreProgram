@@ -0,0 +1,67 @@
+      * standard batch mainline control - shared across batch jobs
+      *
+      *    0000-MAIN is the first paragraph copied into the calling
+      *    program's PROCEDURE DIVISION and drives the standard batch
+      *    cycle - restart check, initialise, read/edit/update the
+      *    input one record at a time, commit and close down. The
+      *    calling program supplies 0900-RESTART, 1000-INITIALISE,
+      *    2000-READ-FILE, 2500-EDIT, 3000-UPDATE, 3500-COMMIT,
+      *    3600-ROLLBACK and 4000-CLOSE; 600-FATAL-ERROR and
+      *    001-CALL-CONTOT are callable utility paragraphs, reached
+      *    only by PERFORM, not part of the mainline sequence.
+      *
+       0000-MAIN SECTION.
+      *******************
+      *
+       0010-MAIN.
+      *
+           PERFORM 0900-RESTART        THRU 0990-EXIT.
+           PERFORM 1000-INITIALISE     THRU 1090-EXIT.
+           PERFORM 2000-READ-FILE      THRU 2090-EXIT.
+           PERFORM 0020-PROCESS-FILE   THRU 0029-EXIT
+               UNTIL WSSP-EDTERROR        = ENDP.
+           PERFORM 3500-COMMIT         THRU 3590-EXIT.
+           PERFORM 4000-CLOSE          THRU 4090-EXIT.
+           GOBACK.
+      *
+      *    Edit and update one input record, then read the next.
+      *    A record with WSSP-EDTERROR set to other than O-K by
+      *    2000-READ-FILE or 2500-EDIT is simply skipped.
+      *
+       0020-PROCESS-FILE.
+      *
+           IF WSSP-EDTERROR             = O-K
+               PERFORM 2500-EDIT          THRU 2590-EXIT
+               IF WSSP-EDTERROR         = O-K
+                   PERFORM 3000-UPDATE       THRU 3090-EXIT
+               END-IF
+           END-IF.
+      *
+           PERFORM 2000-READ-FILE      THRU 2090-EXIT.
+      *
+       0029-EXIT.
+           EXIT.
+      *
+       600-FATAL-ERROR SECTION.
+      ****************************
+       600-START.
+      *
+           DISPLAY 'FATAL ERROR - SEE SYSR-PARAMS FOR DETAIL'.
+           PERFORM 3600-ROLLBACK       THRU 3690-EXIT.
+           MOVE 1                      TO RETURN-CODE.
+           GOBACK.
+      *
+       600-EXIT.
+           EXIT.
+      *
+      *    Accumulate a batch control total via the standard
+      *    control-total utility.
+      *
+       001-CALL-CONTOT.
+      *
+           CALL 'CONTOTIO'          USING CONT-PARAMS.
+
+           IF CONT-STATUZ           NOT = O-K
+               MOVE CONT-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
