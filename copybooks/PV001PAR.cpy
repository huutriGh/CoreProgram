@@ -0,0 +1,8 @@
+       01  PV001-PARAMS.
+           03  PV001-DATEFRM            PIC 9(08).
+           03  PV001-DATETO             PIC 9(08).
+           03  PV001-PARM-RECORD        PIC X(30).
+           03  PV001-PAYSTATZ           PIC X(30).
+           03  PV001-PROCUSR            PIC X(30).
+           03  PV001-PYMCHQ             PIC X(30).
+           03  PV001-WOFFCODE           PIC X(30).
