@@ -0,0 +1,11 @@
+       01  UNDQ-PARAMS.
+           03  UNDQ-CHDRCOY             PIC X(30).
+           03  UNDQ-CHDRNUM             PIC X(30).
+           03  UNDQ-DATA-AREA           PIC X(30).
+           03  UNDQ-FORMAT              PIC X(10).
+           03  UNDQ-FUNCTION            PIC X(05).
+           03  UNDQ-JLIFE               PIC X(30).
+           03  UNDQ-LIFE                PIC X(30).
+           03  UNDQ-STATUZ              PIC X(04).
+           03  UNDQ-TRANNO              PIC X(30).
+           03  UNDQ-VALIDFLAG           PIC X(30).
