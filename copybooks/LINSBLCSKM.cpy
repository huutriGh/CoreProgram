@@ -0,0 +1,14 @@
+       01  LINSBLC-PARAMS.
+           03  LINSBLC-BILLCD           PIC 9(08).
+           03  LINSBLC-CBILLAMT         PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-CHDRCOY          PIC X(30).
+           03  LINSBLC-CHDRNUM          PIC X(30).
+           03  LINSBLC-FORMAT           PIC X(10).
+           03  LINSBLC-FUNCTION         PIC X(05).
+           03  LINSBLC-INSTAMT01        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-INSTAMT02        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-INSTAMT03        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-INSTAMT04        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-INSTAMT05        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-INSTAMT06        PIC S9(13)V9(02) COMP-3.
+           03  LINSBLC-STATUZ           PIC X(04).
