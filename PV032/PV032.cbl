@@ -24,6 +24,10 @@
       * 02/04/18  01/01   CS007        Tuyet Huynh IT - DEV                 *
       *           Add Receiver on behalf ,Guarantee person field.           *
       *                                                                     *
+      * 20/06/18  01/01   PHE105       Minh Pham IT - DEV                   *
+      *           Default bank key/description from the payor's own        *
+      *           bank-authorisation record on the contract.                *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       /
        ENVIRONMENT DIVISION.
@@ -62,6 +66,7 @@
            03  RDOCREC                 PIC X(10) VALUE 'RDOCREC'.
            03  RCOLREC                 PIC X(10) VALUE 'RCOLREC'.
            03  RCNTREC                 PIC X(10) VALUE 'RCNTREC'.       <CS007>
+           03  BABRREC                 PIC X(10) VALUE 'BABRREC'.       <PHE105>
       /
        01  WSAA-CONFIRM-MESSAGE        PIC X(15) VALUE
            'Print Receipt :'.
@@ -121,6 +126,7 @@
            COPY CHDRLNBSKM.
            COPY RCPYACTSKM.
            COPY RCNTSKM.                                                <CS007>
+           COPY BABRSKM.                                                <PHE105>
       /
        LINKAGE SECTION.
 
@@ -468,6 +474,32 @@
                MOVE CHDRLNB-PARAMS     TO SYSR-PARAMS
                PERFORM 600-FATAL-ERROR
            END-IF.
+      *
+      *--  Default the bank key/description from the payor's existing   <PHE105>
+      *--  bank-authorisation record on the contract - the same         <PHE105>
+      *--  single-key lookup style as 1500-READ-AGNT reads AGNT -       <PHE105>
+      *--  but only when the field has not already been keyed, so a     <PHE105>
+      *--  teller can still override the default.                       <PHE105>
+           IF  CHDRLNB-BANKKEY         NOT = SPACES                     <PHE105>
+           AND SV032-BANKKEY           = SPACES                         <PHE105>
+               MOVE SPACES             TO BABR-DATA-KEY                 <PHE105>
+               MOVE CHDRLNB-BANKKEY    TO BABR-BANKKEY                  <PHE105>
+               MOVE BABRREC            TO BABR-FORMAT                   <PHE105>
+               MOVE READR              TO BABR-FUNCTION                 <PHE105>
+                                                                        <PHE105>
+               CALL 'BABRIO'        USING BABR-PARAMS                   <PHE105>
+                                                                        <PHE105>
+               IF  BABR-STATUZ      NOT = O-K AND MRNF                  <PHE105>
+                   MOVE BABR-STATUZ    TO SYSR-STATUZ                   <PHE105>
+                   MOVE BABR-PARAMS    TO SYSR-PARAMS                   <PHE105>
+                   PERFORM 600-FATAL-ERROR                              <PHE105>
+               END-IF                                                   <PHE105>
+                                                                        <PHE105>
+               IF  BABR-STATUZ         = O-K                            <PHE105>
+                   MOVE CHDRLNB-BANKKEY     TO SV032-BANKKEY            <PHE105>
+                   MOVE BABR-BANKDESC(1:30) TO SV032-BANKDESC           <PHE105>
+               END-IF                                                   <PHE105>
+           END-IF.                                                      <PHE105>
       *
        1290-EXIT.
             EXIT.
