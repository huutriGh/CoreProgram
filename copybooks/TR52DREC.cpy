@@ -0,0 +1,4 @@
+       01  TR52D-PARAMS.
+           03  TR52D-TR52D-REC          PIC X(30).
+           03  TR52D-TXCODE             PIC X(01).
+           03  TR52D-TXSUBR             PIC X(08).
