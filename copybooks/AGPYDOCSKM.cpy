@@ -0,0 +1,10 @@
+       01  AGPYDOC-PARAMS.
+           03  AGPYDOC-BATCCOY          PIC X(30).
+           03  AGPYDOC-EFFDATE          PIC X(30).
+           03  AGPYDOC-FORMAT           PIC X(10).
+           03  AGPYDOC-FUNCTION         PIC X(05).
+           03  AGPYDOC-JRNSEQ           PIC X(30).
+           03  AGPYDOC-RDOCNUM          PIC X(30).
+           03  AGPYDOC-RRN              PIC X(30).
+           03  AGPYDOC-STATUZ           PIC X(04).
+           03  AGPYDOC-TRANNO           PIC X(30).
