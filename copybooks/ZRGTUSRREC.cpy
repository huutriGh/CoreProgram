@@ -0,0 +1,2 @@
+       01  ZRGTUSR-PARAMS.
+           03  ZRGTUSR-FILLER-DATA      PIC X(30).
