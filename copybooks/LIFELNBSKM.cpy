@@ -0,0 +1,24 @@
+       01  LIFELNB-PARAMS.
+           02  LIFELNBREC-KEY-DATA.
+               03  LIFELNB-CHDRCOY          PIC X(01).
+               03  LIFELNB-CHDRNUM          PIC X(30).
+               03  LIFELNB-LIFE             PIC X(30).
+               03  LIFELNB-JLIFE            PIC X(30).
+           02  LIFELNBREC-NON-KEY-DATA.
+               03  LIFELNB-ANB-AT-CCD       PIC S9(11)V9(2) COMP-3.
+               03  LIFELNB-CLTDOB           PIC X(30).
+               03  LIFELNB-CLTSEX           PIC X(30).
+               03  LIFELNB-CURRFROM         PIC X(30).
+               03  LIFELNB-LIFCNUM          PIC X(30).
+               03  LIFELNB-STATCODE         PIC X(30).
+               03  LIFELNB-TERMID           PIC X(30).
+               03  LIFELNB-TRANNO           PIC X(30).
+               03  LIFELNB-TRANSACTION-DATE PIC 9(08).
+               03  LIFELNB-TRANSACTION-TIME PIC X(30).
+               03  LIFELNB-USER             PIC X(30).
+               03  LIFELNB-VALIDFLAG        PIC X(30).
+           02  LIFELNB-DATA-AREA        PIC X(30).
+           02  LIFELNB-DATA-KEY         PIC X(30).
+           02  LIFELNB-FORMAT           PIC X(10).
+           02  LIFELNB-FUNCTION         PIC X(05).
+           02  LIFELNB-STATUZ           PIC X(04).
