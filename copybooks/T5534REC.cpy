@@ -0,0 +1,8 @@
+       01  T5534-PARAMS.
+           03  T5534-ADFEEMTH           PIC X(30).
+           03  T5534-JL-PREM-METH       PIC S9(11)V9(2) COMP-3.
+           03  T5534-PREMMETH           PIC S9(11)V9(2) COMP-3.
+           03  T5534-SUBPROG            PIC X(30).
+           03  T5534-SV-METHOD          PIC X(30).
+           03  T5534-T5534-REC          PIC X(30).
+           03  T5534-UNIT-FREQ          PIC X(30).
