@@ -0,0 +1,18 @@
+       01  LETRQST-PARAMS.
+           03  LETRQST-BRANCH           PIC X(30).
+           03  LETRQST-CHDRCOY          PIC X(30).
+           03  LETRQST-CHDRNUM          PIC X(30).
+           03  LETRQST-CLNTCOY          PIC X(30).
+           03  LETRQST-CLNTNUM          PIC X(30).
+           03  LETRQST-DESPNUM          PIC X(30).
+           03  LETRQST-FUNCTION         PIC S9(11)V9(2) COMP-3.
+           03  LETRQST-LETTER-REQUEST-DATE PIC 9(08).
+           03  LETRQST-LETTER-TYPE      PIC X(30).
+           03  LETRQST-OTHER-KEYS       PIC X(30).
+           03  LETRQST-RDOCCOY          PIC X(30).
+           03  LETRQST-RDOCNUM          PIC X(30).
+           03  LETRQST-RDOCPFX          PIC X(30).
+           03  LETRQST-REQUEST-COMPANY  PIC X(30).
+           03  LETRQST-STATUZ           PIC X(04).
+           03  LETRQST-TRANNO           PIC X(30).
+           03  LETRQST-TRCDE            PIC X(30).
