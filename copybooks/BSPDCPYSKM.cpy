@@ -0,0 +1,7 @@
+       01  BSPDCPY-PARAMS.
+           03  BSPDCPY-COMPANY          PIC X(30).
+           03  BSPDCPY-FORMAT           PIC X(10).
+           03  BSPDCPY-FUNCTION         PIC X(05).
+           03  BSPDCPY-PROCESS-NAME     PIC X(10).
+           03  BSPDCPY-SCHEDULE-NAME    PIC X(30).
+           03  BSPDCPY-STATUZ           PIC X(04).
