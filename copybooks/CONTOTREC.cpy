@@ -0,0 +1,5 @@
+       01  CONT-PARAMS.
+           03  CONT-TAX                 PIC X(30).
+           03  CONT-TOTNO               PIC X(30).
+           03  CONT-TOTVAL              PIC S9(11)V9(2) COMP-3.
+           03  CONT-STATUZ              PIC X(04).
