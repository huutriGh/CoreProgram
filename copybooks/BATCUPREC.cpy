@@ -0,0 +1,10 @@
+       01  BCUP-BATCUP-REC.
+           03  BCUP-STATUZ              PIC X(04).
+           03  BCUP-FUNCTION            PIC X(02).
+           03  BCUP-BATCHKEY            PIC X(18).
+           03  BCUP-TRANCNT             PIC S9(05)      COMP-3.
+           03  BCUP-ETREQCNT            PIC S9(05)      COMP-3.
+           03  BCUP-SUB                 PIC S9(05)      COMP-3.
+           03  BCUP-BCNT                PIC S9(05)      COMP-3.
+           03  BCUP-BVAL                PIC S9(05)      COMP-3.
+           03  BCUP-ASCNT               PIC S9(05)      COMP-3.
