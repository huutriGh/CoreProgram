@@ -0,0 +1,6 @@
+       01  T2645-PARAMS.
+           03  T2645-LETTER-TYPES       PIC X(30).
+           03  T2645-LETTER-TYPE-TAB REDEFINES T2645-LETTER-TYPES.
+               05  T2645-LETTER-TYPE    PIC X(04) OCCURS 07 TIMES.
+               05  FILLER               PIC X(02).
+           03  T2645-T2645-REC          PIC X(30).
