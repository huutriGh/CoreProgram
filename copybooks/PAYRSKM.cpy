@@ -0,0 +1,51 @@
+       01  PAYR-PARAMS.
+           03  PAYR-AT-BTDATE           PIC X(30).
+           03  PAYR-BANK-ACCOUNT        PIC X(30).
+           03  PAYR-BILLCD              PIC S9(11)V9(2) COMP-3.
+           03  PAYR-BILLCHNL            PIC X(30).
+           03  PAYR-BILLCURR            PIC X(30).
+           03  PAYR-BILLDAY             PIC S9(11)V9(2) COMP-3.
+           03  PAYR-BILLFREQ            PIC X(30).
+           03  PAYR-BILLMONTH           PIC S9(11)V9(2) COMP-3.
+           03  PAYR-BILLSPFROM          PIC X(30).
+           03  PAYR-BILLSPTO            PIC X(30).
+           03  PAYR-BILLSUPR            PIC X(30).
+           03  PAYR-BTDATE              PIC S9(11)V9(2) COMP-3.
+           03  PAYR-CHDRCOY             PIC X(30).
+           03  PAYR-CHDRNUM             PIC X(30).
+           03  PAYR-CNTCURR             PIC S9(08) COMP-3.
+           03  PAYR-DATA-AREA           PIC X(30).
+           03  PAYR-DATA-KEY            PIC X(30).
+           03  PAYR-DUEDD               PIC X(30).
+           03  PAYR-DUEMM               PIC X(30).
+           03  PAYR-EFFDATE             PIC X(30).
+           03  PAYR-FORMAT              PIC X(10).
+           03  PAYR-FOUND               PIC X(30).
+           03  PAYR-FUNCTION            PIC X(05).
+           03  PAYR-GRUPCOY             PIC X(30).
+           03  PAYR-GRUPKEY             PIC X(30).
+           03  PAYR-GRUPNUM             PIC X(30).
+           03  PAYR-INCOME-SEQ-NO       PIC S9(08) COMP-3.
+           03  PAYR-MANDREF             PIC X(30).
+           03  PAYR-MEMBSEL             PIC X(30).
+           03  PAYR-NEXTDATE            PIC X(30).
+           03  PAYR-OUTSTAMT            PIC S9(11)V9(2) COMP-3.
+           03  PAYR-PAYRSEQNO           PIC X(30).
+           03  PAYR-PREM                PIC S9(11)V9(2) COMP-3.
+           03  PAYR-PSTATCODE           PIC X(30).
+           03  PAYR-PTDATE              PIC S9(11)V9(2) COMP-3.
+           03  PAYR-SINSTAMT-GRP.
+               05  PAYR-SINSTAMT01      PIC S9(11)V9(2) COMP-3.
+               05  PAYR-SINSTAMT02      PIC S9(11)V9(2) COMP-3.
+               05  PAYR-SINSTAMT03      PIC S9(11)V9(2) COMP-3.
+               05  PAYR-SINSTAMT04      PIC S9(11)V9(2) COMP-3.
+               05  PAYR-SINSTAMT05      PIC S9(11)V9(2) COMP-3.
+               05  PAYR-SINSTAMT06      PIC S9(11)V9(2) COMP-3.
+           03  PAYR-SINSTAMT REDEFINES PAYR-SINSTAMT-GRP
+                                        PIC S9(11)V9(2) COMP-3
+                                        OCCURS 6 TIMES.
+           03  PAYR-STATUZ              PIC X(04).
+           03  PAYR-SUSPENSE            PIC X(30).
+           03  PAYR-TAXRELMTH           PIC X(30).
+           03  PAYR-TRANNO              PIC S9(11)V9(2) COMP-3.
+           03  PAYR-VALIDFLAG           PIC X(30).
