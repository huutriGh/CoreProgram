@@ -0,0 +1,2 @@
+       01  DATCON4-PARAMS.
+           03  DATCON4-REC              PIC X(30).
