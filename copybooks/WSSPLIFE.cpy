@@ -0,0 +1,5 @@
+       01  WSSP-LIFE-AREA.
+           03  WSSP-LIFEKEY            PIC X(17).
+           03  WSSP-LONGCONFNAME       PIC X(70).
+           03  WSSP-MSGAREA            PIC X(80).
+           03  WSSP-UNIT-TYPE          PIC X(01).
