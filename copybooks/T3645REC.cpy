@@ -0,0 +1,9 @@
+       01  T3645-PARAMS.
+           03  T3645-T3645-REC.
+               05  T3645-INDIC          PIC X(01).
+               05  T3645-DISTSIZE       PIC 9(02).
+               05  T3645-DUPNO          PIC X(01).
+               05  T3645-ZRMANDIND      PIC X(01).
+               05  T3645-PCODE-VAL-MOD  PIC X(08).
+               05  T3645-ZRNISUBR       PIC X(08).
+               05  T3645-ZRDIACIND      PIC X(01).
