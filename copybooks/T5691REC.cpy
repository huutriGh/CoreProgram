@@ -0,0 +1,3 @@
+       01  T5691-PARAMS.
+           03  T5691-CASHLIMIT          PIC S9(11)V9(2) COMP-3.
+           03  T5691-T5691-REC          PIC X(30).
