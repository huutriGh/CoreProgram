@@ -0,0 +1,2 @@
+       01  MGFEEL-PARAMS.
+           03  MGFEEL-REC               PIC X(30).
