@@ -0,0 +1,7 @@
+           03  CHDRCOY                  PIC X(30).
+           03  CHDRNUM                  PIC X(30).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  ERRCODE                  PIC X(30).
+           03  RUNDATE                  PIC 9(08).
+           03  STATCODE                 PIC X(30).
+           03  TIMEJOB                  PIC X(30).
