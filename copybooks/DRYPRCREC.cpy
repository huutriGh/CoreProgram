@@ -0,0 +1,34 @@
+       01  DRYP-DRYPRC-REC.
+           03  DRYP-STATUZ              PIC X(04).
+           03  DRYP-PROC-MODE           PIC X(01).
+               88  ONLINE-MODE                       VALUE 'O'.
+           03  DRYP-RUN-DATE            PIC 9(08).
+           03  DRYP-COMPANY             PIC X(01).
+           03  DRYP-BRANCH              PIC X(02).
+           03  DRYP-LANGUAGE            PIC X(01).
+           03  DRYP-BATCH-KEY           PIC X(18).
+           03  DRYP-ENTITY-TYPE         PIC X(02).
+           03  DRYP-PROC-CODE           PIC X(02).
+           03  DRYP-ENTITY              PIC X(08).
+           03  DRYP-EFFECTIVE-DATE      PIC 9(08).
+           03  DRYP-EFFECTIVE-TIME      PIC 9(06).
+           03  DRYP-FSU-COMPANY         PIC X(01).
+           03  DRYP-PROC-SEQ-NO         PIC S9(03)      COMP-3.
+           03  DRYP-APLSUPTO            PIC 9(08).
+           03  DRYP-STMDTE              PIC 9(08).
+           03  DRYP-TRANNO              PIC S9(05)      COMP-3.
+           03  DRYP-BILLCHNL            PIC X(02).
+           03  DRYP-BILLFREQ            PIC X(02).
+           03  DRYP-STATCODE            PIC X(02).
+           03  DRYP-PSTATCODE           PIC X(02).
+           03  DRYP-BTDATE              PIC 9(08).
+           03  DRYP-PTDATE              PIC 9(08).
+           03  DRYP-BILLCD              PIC 9(08).
+           03  DRYP-CNTTYPE             PIC X(03).
+           03  DRYP-CPI-DATE            PIC 9(08).
+           03  DRYP-BBLDATE             PIC 9(08).
+           03  DRYP-OCCDATE             PIC 9(08).
+           03  DRYP-CERTDATE            PIC 9(08).
+           03  DRYP-RCESDTE             PIC 9(08).
+           03  DRYP-CBUNST              PIC 9(08).
+           03  DRYP-TARGTO              PIC 9(08).
