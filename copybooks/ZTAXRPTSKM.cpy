@@ -0,0 +1,18 @@
+       01  ZTAXRPT-PARAMS.
+           03  ZTAXRPT-BASEPFLAG        PIC X(01).
+           03  ZTAXRPT-BILLFREQ         PIC X(02).
+           03  ZTAXRPT-CHDRNUM          PIC X(08).
+           03  ZTAXRPT-COWNNUM          PIC X(08).
+           03  ZTAXRPT-CRCODE           PIC X(30).
+           03  ZTAXRPT-DINVOICEDT       PIC 9(08).
+           03  ZTAXRPT-DISCOUNT         PIC S9(13)V9(02) COMP-3.
+           03  ZTAXRPT-FORMAT           PIC X(10).
+           03  ZTAXRPT-FUNCTION         PIC X(05).
+           03  ZTAXRPT-INVSEQ           PIC X(07).
+           03  ZTAXRPT-PTDATE           PIC 9(08).
+           03  ZTAXRPT-STATUZ           PIC X(04).
+           03  ZTAXRPT-STFLAG           PIC X(01).
+           03  ZTAXRPT-TAXIDNUM         PIC X(10).
+           03  ZTAXRPT-TOTLPREM         PIC S9(13)V9(02) COMP-3.
+           03  ZTAXRPT-TRANCD           PIC X(04).
+           03  ZTAXRPT-ZCODE            PIC X(06).
