@@ -0,0 +1,31 @@
+       01  LIFR-LIFRTRN-REC.
+           03  LIFR-STATUZ              PIC X(04).
+           03  LIFR-FUNCTION            PIC X(05).
+           03  LIFR-BATCKEY             PIC X(18).
+           03  LIFR-TERMID              PIC X(04).
+           03  LIFR-USER                PIC S9(09)      COMP-3.
+           03  LIFR-RDOCNUM             PIC X(08).
+           03  LIFR-RLDGCOY             PIC X(01).
+           03  LIFR-RLDGACCT            PIC X(16).
+           03  LIFR-ORIGCURR            PIC X(03).
+           03  LIFR-ORIGAMT             PIC S9(11)V9(2) COMP-3.
+           03  LIFR-TRANNO              PIC S9(05)      COMP-3.
+           03  LIFR-TRANDESC            PIC X(30).
+           03  LIFR-TRANREF             PIC X(08).
+           03  LIFR-CRATE               PIC S9(07)V9(5) COMP-3.
+           03  LIFR-ACCTAMT             PIC S9(11)V9(2) COMP-3.
+           03  LIFR-RCAMT               PIC S9(11)V9(2) COMP-3.
+           03  LIFR-GENLCUR             PIC X(03).
+           03  LIFR-GENLCOY             PIC X(01).
+           03  LIFR-POSTYEAR            PIC X(04).
+           03  LIFR-POSTMONTH           PIC X(02).
+           03  LIFR-EFFDATE             PIC 9(08).
+           03  LIFR-FRCDATE             PIC 9(08).
+           03  LIFR-SACSCODE            PIC X(02).
+           03  LIFR-SACSTYP             PIC X(02).
+           03  LIFR-GLCODE              PIC X(12).
+           03  LIFR-GLSIGN              PIC X(01).
+           03  LIFR-JRNSEQ              PIC S9(05)      COMP-3.
+           03  LIFR-CONTOT              PIC S9(03)      COMP-3.
+           03  LIFR-SUBSTITUTE-CODE     PIC X(04)
+                                        OCCURS 10 TIMES.
