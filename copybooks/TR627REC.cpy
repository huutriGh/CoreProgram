@@ -0,0 +1,4 @@
+       01  TR627-PARAMS.
+           03  TR627-EAAGE              PIC X(30).
+           03  TR627-TR627-REC          PIC X(30).
+           03  TR627-ZSUFCAGE           PIC S9(11)V9(2) COMP-3.
