@@ -37,6 +37,7 @@
       *       8 - CHDR records that are 'locked'.
       *       9 - Media records (BEXT) created. } Passed back from
       *      10 - Total amount on BEXT records. }     BILLREQ1
+      *      13 - Billing exceptions routed to the contract's branch.
       *
       * 1000-INITIALISE SECTION
       * _______________________
@@ -455,6 +456,8 @@ TDO   * 17/04/16  01/01   UL001        Thanh Do                             *
        01  WSAA-SUB2                   PIC 9(02).                       <UL001>
        01  WSAA-TEST                   PIC 9(02).                       <UL001>
        01  WSAA-NUM-PERIOD             PIC S9(06)V9(05) VALUE 0.        <UL001>
+       01  LSAV-LD-DATE                PIC 9(08).                       <PHE003>
+       01  LSAV-SAVE-OTHER-KEYS        PIC X(30).                       <PHE003>
 
        01  WSAA-STATUZ                 PIC X(01).                       <PS001>
       *  These fields are required by MAINB processing and should not
@@ -805,6 +808,7 @@ TVAN       03  TZ028                   PIC X(05) VALUE 'TZ028'.         <CS020>
            03  CT10                    PIC 9(02) VALUE 10.
            03  CT11                    PIC 9(02) VALUE 11.              <D9604>
            03  CT12                    PIC 9(02) VALUE 12.              <D9604>
+           03  CT13                    PIC 9(02) VALUE 13.
 
        01  WSAA-OLD-BTDATE             PIC S9(08) COMP-3  VALUE 0.      <PHFX30>
        01  WSAA-EFFDATE-PLUS-CNTLEAD   PIC S9(08) COMP-3  VALUE 0.
@@ -994,6 +998,7 @@ TVAN       COPY TZ028REC.                                               <CS020>
            COPY PAYRSKM.
            COPY PAYRLIFSKM.
            COPY PTRNSKM.
+           COPY BEXCPREC.
            COPY FPRMSKM.                                                <D9604>
            COPY FPCOSKM.                                                <D9604>
            COPY COVRLNBSKM.                                             <D9604>
@@ -1016,6 +1021,8 @@ TUYEN      COPY ZPPIENQSKM.
            COPY COVRENQSKM.
            COPY ACMVENQSKM.
 TUYEN      COPY ACBLENQSKM.
+           COPY CLNK002REC.
+           COPY TXCLLNKREC.
 
 
        LINKAGE SECTION.
@@ -1565,6 +1572,9 @@ TVAN                  UNTIL ITEM-STATUZ = ENDP.                         <CS020>
               MOVE 1                   TO CONT-TOTVAL
               PERFORM 001-CALL-CONTOT
 
+              MOVE 'INVS'              TO BEXC-REASON
+              PERFORM 2585-ROUTE-EXCEPTION-TO-BRANCH
+
               MOVE SPACES              TO WSSP-EDTERROR
               GO TO 2590-EXIT
            END-IF.
@@ -1609,11 +1619,43 @@ TVAN                  UNTIL ITEM-STATUZ = ENDP.                         <CS020>
               MOVE 1                   TO CONT-TOTVAL
               PERFORM 001-CALL-CONTOT
 
+              MOVE 'LOCK'              TO BEXC-REASON
+              PERFORM 2585-ROUTE-EXCEPTION-TO-BRANCH
+
               MOVE SPACES              TO WSSP-EDTERROR
            END-IF.
 
        2590-EXIT.
            EXIT.
+      *
+       2585-ROUTE-EXCEPTION-TO-BRANCH SECTION.
+      ****************************************
+       2585-START.
+      *
+      *  Notify the contract's branch of a billing exception so it
+      *   can be followed up locally, instead of only being buried in
+      *   this run's silent control totals.
+      *
+           INITIALIZE                  BEXC-PARAMS.
+           MOVE CHDRLIF-CHDRCOY        TO BEXC-CHDRCOY.
+           MOVE CHDRLIF-CHDRNUM        TO BEXC-CHDRNUM.
+           MOVE CHDRLIF-CNTBRANCH      TO BEXC-CNTBRANCH.
+           MOVE VRCM-DATE              TO BEXC-TRANSACTION-DATE.
+           MOVE WRITR                  TO BEXC-FUNCTION.
+
+           CALL 'BEXCPIO'              USING BEXC-PARAMS.
+
+           IF BEXC-STATUZ              NOT = O-K
+              MOVE BEXC-PARAMS         TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           MOVE CT13                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+       2589-EXIT.
+           EXIT.
       *
        C800-CHECK-REINS-CODE SECTION.
       *********************************
@@ -3423,6 +3465,13 @@ TVAN       END-SEARCH.                                                  <CS020>
 
            MOVE ZEROES                 TO WSAA-INCREASE-DUE.
 
+      * Skip automatic increase processing altogether if the
+      * policyholder has opted out of automatic increases on
+      * this contract.
+           IF CHDRLIF-AUTOINCR-IND     = 'Y'
+               GO TO 3599-EXIT
+           END-IF.
+
            MOVE SPACES                 TO INCRRGP-PARAMS.               <CAS1.0>
            MOVE O-K                    TO INCRRGP-STATUZ.
            MOVE CHDRCOY                TO INCRRGP-CHDRCOY.
