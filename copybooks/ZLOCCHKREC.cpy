@@ -0,0 +1,7 @@
+       01  LOC-LOCATION-REC.
+           03  LOC-FUNCTION            PIC X(05).
+           03  LOC-CITY-CODE           PIC X(30).
+           03  LOC-DIST-CODE           PIC X(30).
+           03  LOC-WARD-CODE           PIC X(30).
+           03  LOC-VALID-CODE          PIC X(01).
+           03  LOC-ERROR-CODE          PIC X(04).
