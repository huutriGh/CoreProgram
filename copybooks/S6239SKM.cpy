@@ -0,0 +1,9 @@
+       01  S6239-DATA-AREA.
+           03  S6239-DATA-FIELDS.
+               05  S6239-CNTBRANCH         PIC S9(08) COMP-3.
+               05  S6239-BRANCH-ERR        PIC X(04).
+               05  S6239-EXCPCNT           PIC 9(02).
+               05  S6239-MOREIND           PIC X(01).
+               05  S6239-EXCP-CHDRNUM      PIC X(08) OCCURS 20.
+               05  S6239-EXCP-REASON       PIC X(04) OCCURS 20.
+               05  S6239-EXCP-TRANDATE     PIC 9(08) OCCURS 20.
