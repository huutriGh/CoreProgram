@@ -0,0 +1,9 @@
+       01  MAND-PARAMS.
+           03  MAND-BANKACCKEY          PIC X(30).
+           03  MAND-BANKKEY             PIC X(30).
+           03  MAND-FUNCTION            PIC X(05).
+           03  MAND-MANDREF             PIC X(30).
+           03  MAND-MANDSTAT            PIC X(30).
+           03  MAND-PAYRCOY             PIC X(30).
+           03  MAND-PAYRNUM             PIC X(30).
+           03  MAND-STATUZ              PIC X(04).
