@@ -0,0 +1,12 @@
+       01  SUBP-SUBPROG-REC.
+           03  SUBP-ACTION              PIC X(01).
+           03  SUBP-BCHRQD              PIC X(01).
+           03  SUBP-COMPANY             PIC X(01).
+           03  SUBP-KEY1                PIC X(01).
+           03  SUBP-NXT1PROG            PIC X(05).
+           03  SUBP-NXT2PROG            PIC X(05).
+           03  SUBP-NXT3PROG            PIC X(05).
+           03  SUBP-NXT4PROG            PIC X(05).
+           03  SUBP-PROG-CODE           PIC X(05).
+           03  SUBP-STATUZ              PIC X(04).
+           03  SUBP-TRANSCD             PIC X(04).
