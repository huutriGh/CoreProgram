@@ -0,0 +1,8 @@
+       01  BCBP-BCBPROG-REC.
+           03  BCBP-COMPANY             PIC X(01).
+           03  BCBP-NXTPROG1            PIC X(05).
+           03  BCBP-NXTPROG2            PIC X(05).
+           03  BCBP-NXTPROG3            PIC X(05).
+           03  BCBP-NXTPROG4            PIC X(05).
+           03  BCBP-STATUZ              PIC X(04).
+           03  BCBP-TRANSCD             PIC X(04).
