@@ -0,0 +1,13 @@
+       01  ZCLE-PARAMS.
+           03  ZCLE-CLNTCOY             PIC X(30).
+           03  ZCLE-CLNTNUM             PIC X(30).
+           03  ZCLE-CLNTPFX             PIC X(30).
+           03  ZCLE-DATA-AREA           PIC X(30).
+           03  ZCLE-DATA-KEY            PIC X(30).
+           03  ZCLE-FORMAT              PIC X(10).
+           03  ZCLE-FUNCTION            PIC X(05).
+           03  ZCLE-IDDATE              PIC X(30).
+           03  ZCLE-IDPLACE             PIC X(30).
+           03  ZCLE-IDPLACEXT           PIC X(30).
+           03  ZCLE-STATUZ              PIC X(04).
+           03  ZCLE-VALIDFLAG           PIC X(30).
