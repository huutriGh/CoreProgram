@@ -0,0 +1 @@
+       01  WSSP-SMART-PARAMS            PIC X(30).
