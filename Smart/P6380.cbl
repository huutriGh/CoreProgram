@@ -0,0 +1,401 @@
+      * Generation Parameters SCRVER(02)               Do Not Delete!
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P6380.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      *                CLIENT 360-VIEW ENQUIRY.
+      *                ========================
+      *
+      *  B6380 (Smart/BV6380.cbl) writes an overnight CL360PF summary
+      *  row per contract, but a servicing call from a client wants
+      *  today's position, not last night's. This screen is reached
+      *  from the client window enquiry (Smart/P2473.cbl, select-line-
+      *  type '9') which has already placed the wanted client's key in
+      *  WSSP-CLNTKEY, and repeats B6380's own live lookups - CLNTIO
+      *  for the owning client's name, ZPAYAMNT for the amount due by
+      *  purpose and PTRNENQIO/PTRNIO for the most recent transaction -
+      *  against every current contract owned by that client (BEGN/
+      *  NEXTR on CHDRLNB filtered on CHDRLNB-COWNNUM, the same lack of
+      *  an owner-keyed browse B6380 itself works around), so the
+      *  figures shown are correct as of right now, up to 20 contracts
+      *  at a time with a "more" indicator if the client owns more.
+      *
+      *  This is a read-only enquiry. It never issues a WRITR/DELS/
+      *  REWRT function of its own - only READR/BEGN/NEXTR.
+      *
+      *****************************************************************
+      *              AMENDMENT  HISTORY                               *
+      *****************************************************************
+      * DATE.....   BY..   AMENDMENT...............................   *
+      *
+      * 09/08/26    PHE.   New program - live client 360-view
+      *                    enquiry, invoked from the client window.
+      *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                IBM-AS400.
+       OBJECT-COMPUTER.                IBM-AS400.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WSAA-PROG                   PIC X(05) VALUE 'P6380'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+       01  WSAA-BROWSE-DONE            PIC X(01).
+       01  WSAA-SUB                    PIC 9(02) COMP.
+       01  WSAA-CLNTNUM                PIC X(08).
+       01  WSAA-PURCODE                PIC X(02).
+      *
+       01  E186                        PIC X(04) VALUE 'E186'.
+      *
+       01  FORMATS.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  CLNTREC                 PIC X(10) VALUE 'CLNTREC'.
+           03  PTRNENQREC              PIC X(10) VALUE 'PTRNENQREC'.
+           03  PTRNREC                 PIC X(10) VALUE 'PTRNREC'.
+      *
+       01  WSAA-CLTSKEY.
+           COPY CLTSKEY.
+      *
+           COPY VARCOM.
+      *
+           COPY CONERRREC.
+      *
+           COPY SYSERRREC.
+      *
+           COPY CHDRLNBSKM.
+      *
+           COPY CLNTSKM.
+      *
+           COPY PTRNENQSKM.
+      *
+           COPY PTRNSKM.
+      *
+           COPY ZPAYAMTREC.
+      /
+       LINKAGE SECTION.
+      * Screen copybooks are part of the linkage.
+      /
+           COPY SCRNPARAMS.
+      /
+           COPY S6380SKM.
+      *
+           COPY WSSPCOMN.
+      /
+       PROCEDURE DIVISION USING WSSP-COMMON-AREA WSSP-USER-AREA
+                                               SCRN-SCREEN-PARAMS
+                                               S6380-DATA-AREA      .
+      *
+      * MAINF has been replaced by MAING as the screen
+      * or driver now calls the program.
+      *
+           COPY MAING.
+      /
+      *****************************************************************
+      *      INITIALISE FIELDS FOR SHOWING ON SCREEN                  *
+      *****************************************************************
+      *
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *****
+      *    Skip this section if returning from an optional selection
+      *    (current stack position action flag = '*').
+      *****
+           IF WSSP-SEC-ACTN (WSSP-PROGRAM-PTR) = '*'
+              GO TO 1090-EXIT.
+      *
+           IF SCRN-FUNCTION             NOT = 'PROT'
+              MOVE SPACES               TO S6380-DATA-AREA
+      *
+      * The wanted client's key was placed in WSSP-CLNTKEY by the
+      * caller (P2473) before this program was pushed onto the
+      * program stack - there is no key for an operator to type.
+      *
+              MOVE WSSP-CLNTKEY         TO WSAA-CLTSKEY
+              MOVE WSKY-CLTS-CLNTNUM    TO S6380-CLNTNUM.
+      *
+       1090-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     RETRIEVE SCREEN FIELDS AND EDIT                           *
+      *****************************************************************
+      *
+       2000-SCREEN-EDIT SECTION.
+      **************************
+      *
+       2010-SCREEN-IO.
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE SPACES                 TO S6380-CLNTNUM-ERR.
+      *
+           IF S6380-CLNTNUM             = SPACES
+              MOVE E186                 TO S6380-CLNTNUM-ERR
+              MOVE E186                 TO WSSP-EDTERROR.
+      *
+           IF WSSP-EDTERROR             NOT = O-K
+              GO TO 2090-EXIT.
+      *
+           PERFORM 2100-LOAD-CONTRACTS.
+      *
+       2090-EXIT.
+            EXIT.
+      /
+       2100-LOAD-CONTRACTS SECTION.
+      *****************************
+      *
+       2110-BEGIN-BROWSE.
+           MOVE S6380-CLNTNUM          TO WSAA-CLNTNUM.
+           MOVE ZERO                   TO S6380-CNTRCNT.
+           MOVE SPACES                 TO S6380-MOREIND
+                                          S6380-CLNTNAME.
+      *
+           MOVE WSSP-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+      *
+           IF CHDRLNB-STATUZ           NOT = O-K
+                                    AND NOT = ENDP
+              MOVE CHDRLNB-STATUZ       TO SYSR-STATUZ
+              MOVE CHDRLNB-PARAMS       TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           MOVE 'N'                    TO WSAA-BROWSE-DONE.
+           IF CHDRLNB-STATUZ           NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE.
+      *
+           PERFORM 2150-CHECK-CONTRACT
+              UNTIL WSAA-BROWSE-DONE   = 'Y'.
+      *
+       2190-EXIT.
+            EXIT.
+      /
+       2150-CHECK-CONTRACT SECTION.
+      *****************************
+      *
+      * Only current, in-force contracts owned by the wanted client
+      * (CHDRLNB-VALIDFLAG = '1', the same filter B6380 applies) go on
+      * the screen - a lapsed or proposal-only record, or a contract
+      * owned by someone else, has nothing to show here.
+      *
+       2151-CHECK.
+           IF CHDRLNB-CHDRCOY          NOT = WSSP-COMPANY
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+              GO TO 2159-EXIT.
+      *
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+           OR CHDRLNB-COWNNUM          NOT = WSAA-CLNTNUM
+              GO TO 2180-NEXT-CONTRACT.
+      *
+           PERFORM 2200-ADD-CONTRACT-ROW.
+      *
+       2159-EXIT.
+            EXIT.
+      *
+       2180-NEXT-CONTRACT.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+      *
+           IF CHDRLNB-STATUZ           NOT = O-K
+                                    AND NOT = ENDP
+              MOVE CHDRLNB-STATUZ       TO SYSR-STATUZ
+              MOVE CHDRLNB-PARAMS       TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF CHDRLNB-STATUZ           NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE.
+      *
+           GO TO 2159-EXIT.
+      /
+       2200-ADD-CONTRACT-ROW SECTION.
+      *******************************
+      *
+      * Bring together this contract's owning client name, amount due
+      * by purpose and most recent transaction, the same as B6380's
+      * overnight extract, but read live for "right now" accuracy.
+      *
+       2210-STORE-ROW.
+           ADD 1                       TO S6380-CNTRCNT.
+           MOVE S6380-CNTRCNT          TO WSAA-SUB.
+           MOVE CHDRLNB-CHDRNUM        TO S6380-CNT-CHDRNUM (WSAA-SUB).
+           MOVE CHDRLNB-CNTTYPE        TO S6380-CNT-CNTTYPE (WSAA-SUB).
+           MOVE ZERO                   TO S6380-CNT-AMTDUEPD (WSAA-SUB)
+                                          S6380-CNT-AMTDUEPP (WSAA-SUB)
+                                          S6380-CNT-AMTDUERL (WSAA-SUB)
+                                          S6380-CNT-LASTTRANDTE
+                                                           (WSAA-SUB).
+           MOVE SPACES                 TO S6380-CNT-LASTBATCD
+                                                           (WSAA-SUB).
+      *
+           PERFORM 2300-READ-CLIENT.
+           PERFORM 2400-CALC-AMOUNT-DUE.
+           PERFORM 2500-READ-LAST-TRAN.
+      *
+           IF S6380-CNTRCNT            NOT < 20
+              MOVE 'Y'                 TO S6380-MOREIND
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+              GO TO 2290-EXIT.
+      *
+           GO TO 2180-NEXT-CONTRACT.
+      *
+       2290-EXIT.
+            EXIT.
+      /
+       2300-READ-CLIENT SECTION.
+      **************************
+      *
+      * Read the contract owner's client record, the same READR-by-
+      * CLNTNUM idiom B6380 uses at 3100-READ-CLIENT, to pick up the
+      * client's name for the screen.
+      *
+       2310-READ-CLNT.
+           MOVE SPACES                 TO CLNT-PARAMS.
+           MOVE PRFX-CLNT              TO CLNT-CLNTPFX.
+           MOVE CHDRLNB-COWNCOY        TO CLNT-CLNTCOY.
+           MOVE CHDRLNB-COWNNUM        TO CLNT-CLNTNUM.
+           MOVE READR                  TO CLNT-FUNCTION.
+           MOVE CLNTREC                TO CLNT-FORMAT.
+      *
+           CALL 'CLNTIO'               USING CLNT-PARAMS.
+      *
+           IF CLNT-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE CLNT-PARAMS         TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF CLNT-STATUZ              = MRNF
+              GO TO 2390-EXIT.
+      *
+           STRING CLNT-LGIVNAME DELIMITED BY '  '
+                  ' '              DELIMITED BY SIZE
+                  CLNT-LSURNAME    DELIMITED BY '  '
+                  INTO S6380-CLNTNAME.
+      *
+       2390-EXIT.
+            EXIT.
+      /
+       2400-CALC-AMOUNT-DUE SECTION.
+      ******************************
+      *
+      * Call ZPAYAMNT once per payment purpose, exactly as B6380 does
+      * for the overnight extract.
+      *
+       2410-CALC-PD.
+           MOVE 'PD'                   TO WSAA-PURCODE.
+           PERFORM 2450-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO S6380-CNT-AMTDUEPD (WSAA-SUB).
+      *
+       2420-CALC-PP.
+           MOVE 'PP'                   TO WSAA-PURCODE.
+           PERFORM 2450-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO S6380-CNT-AMTDUEPP (WSAA-SUB).
+      *
+       2430-CALC-RL.
+           MOVE 'RL'                   TO WSAA-PURCODE.
+           PERFORM 2450-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO S6380-CNT-AMTDUERL (WSAA-SUB).
+      *
+       2490-EXIT.
+            EXIT.
+      /
+       2450-CALL-ZPAYAMNT SECTION.
+      ****************************
+      *
+       2451-CALL.
+           INITIALIZE                     ZPAYAMT-RECORD.
+           MOVE CHDRLNB-CHDRNUM        TO ZPAYAMT-CHDRNUM.
+           MOVE WSAA-PURCODE           TO ZPAYAMT-PURCODE.
+      *
+           CALL 'ZPAYAMNT'          USING ZPAYAMT-RECORD.
+      *
+           IF ZPAYAMT-STATUZ        NOT = O-K
+           AND ZPAYAMT-STATUZ       NOT = MRNF
+              MOVE ZPAYAMT-STATUZ      TO SYSR-STATUZ
+              PERFORM 600-FATAL-ERROR.
+      *
+       2459-EXIT.
+            EXIT.
+      /
+       2500-READ-LAST-TRAN SECTION.
+      *****************************
+      *
+      * Browse PTRN for this contract's highest transaction number,
+      * the same idiom B6380 uses at 3300-READ-LAST-TRAN, then read
+      * that transaction in full to get its date and batch code.
+      *
+       2510-BEGN-PTRNENQ.
+           MOVE SPACES                 TO PTRNENQ-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO PTRNENQ-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO PTRNENQ-CHDRNUM.
+           MOVE 99999                  TO PTRNENQ-TRANNO.
+           MOVE PTRNENQREC             TO PTRNENQ-FORMAT.
+           MOVE BEGN                   TO PTRNENQ-FUNCTION.
+      *
+           CALL 'PTRNENQIO'            USING PTRNENQ-PARAMS.
+      *
+           IF PTRNENQ-STATUZ           NOT = O-K
+           AND                         NOT = ENDP
+              MOVE PTRNENQ-STATUZ      TO SYSR-STATUZ
+              MOVE PTRNENQ-PARAMS      TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF PTRNENQ-STATUZ           = ENDP
+           OR PTRNENQ-CHDRCOY          NOT = CHDRLNB-CHDRCOY
+           OR PTRNENQ-CHDRNUM          NOT = CHDRLNB-CHDRNUM
+              GO TO 2590-EXIT.
+      *
+           PERFORM 2550-READ-PTRN.
+      *
+       2590-EXIT.
+            EXIT.
+      /
+       2550-READ-PTRN SECTION.
+      ************************
+      *
+       2551-READ-PTRN.
+           INITIALIZE                     PTRN-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO PTRN-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO PTRN-CHDRNUM.
+           MOVE PTRNENQ-TRANNO         TO PTRN-TRANNO.
+           MOVE READR                  TO PTRN-FUNCTION.
+           MOVE PTRNREC                TO PTRN-FORMAT.
+      *
+           CALL 'PTRNIO'               USING PTRN-PARAMS.
+      *
+           IF PTRN-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE PTRN-PARAMS         TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF PTRN-STATUZ              = MRNF
+              GO TO 2559-EXIT.
+      *
+           MOVE PTRN-TRANSACTION-DATE  TO S6380-CNT-LASTTRANDTE
+                                                           (WSAA-SUB).
+           MOVE PTRN-BATCTRCDE         TO S6380-CNT-LASTBATCD
+                                                           (WSAA-SUB).
+      *
+       2559-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT                  *
+      *****************************************************************
+      *
+       4000-WHERE-NEXT SECTION.
+      *************************
+      *
+       4010-NEXT-PROGRAM.
+           MOVE 1                      TO WSSP-PROGRAM-PTR.
+      *
+       4090-EXIT.
+            EXIT.
