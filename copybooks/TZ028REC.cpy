@@ -0,0 +1,2 @@
+       01  TZ028-TZ028-REC.
+           03  TZ028-NOFYEAR            PIC S9(03) COMP-3.
