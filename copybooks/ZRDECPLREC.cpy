@@ -0,0 +1,14 @@
+       01  ZRDP-ZRDECPL-REC.
+           03  ZRDP-STATUZ              PIC X(04).
+           03  ZRDP-FUNCTION            PIC X(05).
+           03  ZRDP-COMPANY             PIC X(01).
+           03  ZRDP-CURRENCY            PIC X(03).
+           03  ZRDP-BATCTRCDE           PIC X(04).
+           03  ZRDP-AMOUNT-IN           PIC S9(11)V9(2) COMP-3.
+           03  ZRDP-AMOUNT-OUT          PIC S9(11)V9(2) COMP-3.
+           03  ZRDP-ROUNDRULE           PIC X(01).                      <PHX421>
+               88  ZRDP-ROUND-HALFUP        VALUE '1'.                  <PHX421>
+               88  ZRDP-ROUND-DOWN          VALUE '2'.                  <PHX421>
+               88  ZRDP-ROUND-HALFEVEN      VALUE '3'.                  <PHX421>
+           03  ZRDP-ROUNDUNIT           PIC S9(07) COMP-3.              <PHX441>
+               88  ZRDP-ROUNDUNIT-NONE      VALUE 1.                    <PHX441>
