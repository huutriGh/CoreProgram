@@ -0,0 +1,13 @@
+       01  S6238-DATA-AREA.
+           03  S6238-DATA-FIELDS.
+               05  S6238-PROG              PIC X(05).
+               05  S6238-SCHNO             PIC X(08).
+               05  S6238-OCCNUM            PIC X(05).
+               05  S6238-FOUND             PIC X(01).
+               05  S6238-TRANCNT           PIC S9(05).
+               05  S6238-ETREQCNT          PIC S9(05).
+               05  S6238-STATDESC          PIC X(30).
+           03  S6238-ERROR-INDICATORS.
+               05  S6238-PROG-ERR          PIC X(04).
+               05  S6238-SCHNO-ERR         PIC X(04).
+               05  S6238-OCCNUM-ERR        PIC X(04).
