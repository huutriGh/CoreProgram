@@ -0,0 +1,8 @@
+       01  T6658-PARAMS.
+           03  T6658-ADDEXIST           PIC X(30).
+           03  T6658-AGEMAX             PIC X(30).
+           03  T6658-BILLFREQ           PIC X(30).
+           03  T6658-MAX-AGE            PIC X(30).
+           03  T6658-MINCTRM            PIC X(30).
+           03  T6658-PREMSUBR           PIC S9(11)V9(2) COMP-3.
+           03  T6658-T6658-REC          PIC X(30).
