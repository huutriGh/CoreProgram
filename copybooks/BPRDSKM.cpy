@@ -0,0 +1,11 @@
+       01  BPRD-PARAMS.
+           03  BPRD-AUTH-CODE           PIC X(30).
+           03  BPRD-BATCH-PROGRAM       PIC S9(11)V9(2) COMP-3.
+           03  BPRD-COMPANY             PIC X(30).
+           03  BPRD-FORMAT              PIC X(10).
+           03  BPRD-FUNCTION            PIC X(05).
+           03  BPRD-PROCESS-NAME        PIC S9(11)V9(2) COMP-3.
+           03  BPRD-RESTART-METHOD      PIC X(30).
+           03  BPRD-RUN-LIBRARY         PIC X(30).
+           03  BPRD-STATUZ              PIC X(04).
+           03  BPRD-SYSTEM-PARAM04      PIC X(30).
