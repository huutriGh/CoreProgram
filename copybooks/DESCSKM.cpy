@@ -0,0 +1,14 @@
+       01  DESC-PARAMS.
+           03  DESC-DATA-AREA           PIC X(30).
+           03  DESC-DATA-KEY            PIC X(30).
+           03  DESC-DESCCOY             PIC X(30).
+           03  DESC-DESCITEM            PIC X(30).
+           03  DESC-DESCPFX             PIC X(30).
+           03  DESC-DESCTABL            PIC X(30).
+           03  DESC-FORMAT              PIC X(10).
+           03  DESC-FUNCTION            PIC X(05).
+           03  DESC-ITEMSEQ             PIC X(30).
+           03  DESC-LANGUAGE            PIC X(30).
+           03  DESC-LONGDESC            PIC X(30).
+           03  DESC-SHORTDESC           PIC X(30).
+           03  DESC-STATUZ              PIC X(04).
