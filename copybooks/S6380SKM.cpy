@@ -0,0 +1,14 @@
+       01  S6380-DATA-AREA.
+           03  S6380-DATA-FIELDS.
+               05  S6380-CLNTNUM           PIC X(08).
+               05  S6380-CLNTNUM-ERR       PIC X(04).
+               05  S6380-CLNTNAME          PIC X(30).
+               05  S6380-CNTRCNT           PIC 9(02).
+               05  S6380-MOREIND           PIC X(01).
+               05  S6380-CNT-CHDRNUM       PIC X(08) OCCURS 20.
+               05  S6380-CNT-CNTTYPE       PIC X(03) OCCURS 20.
+               05  S6380-CNT-AMTDUEPD      PIC S9(11)V9(2) OCCURS 20.
+               05  S6380-CNT-AMTDUEPP      PIC S9(11)V9(2) OCCURS 20.
+               05  S6380-CNT-AMTDUERL      PIC S9(11)V9(2) OCCURS 20.
+               05  S6380-CNT-LASTTRANDTE   PIC 9(08) OCCURS 20.
+               05  S6380-CNT-LASTBATCD     PIC X(04) OCCURS 20.
