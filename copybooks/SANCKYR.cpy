@@ -0,0 +1 @@
+           03  SANC-REC                 PIC X(30).
