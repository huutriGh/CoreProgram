@@ -0,0 +1,8 @@
+       01  SFTL-SFTLOCK-REC.
+           03  SFTL-STATUZ              PIC X(04).
+           03  SFTL-FUNCTION            PIC X(04).
+           03  SFTL-COMPANY             PIC X(01).
+           03  SFTL-ENTITY              PIC X(08).
+           03  SFTL-ENTTYP              PIC X(02).
+           03  SFTL-TRANSACTION         PIC X(18).
+           03  SFTL-USER                PIC X(08).
