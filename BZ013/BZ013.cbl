@@ -0,0 +1,383 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ013.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job produces a client-facing amount-due statement
+      *     for every in-force contract, breaking the single summarised
+      *     "amount due" figure that ZPAYAMNT returns to its callers
+      *     apart by payment purpose - Premium Due (PD), Planned
+      *     Premium (PP) and Pending Interest (RL) - so that, unlike
+      *     any one of the individual enquiry screens built on
+      *     ZPAYAMNT, the output shows how the total owed breaks down.
+      *
+      *   The overall structure is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record (CHDRPF in-force cursor)
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required
+      *
+      *      Update
+      *       - call ZPAYAMNT once per statement purpose
+      *       - write one ZSTMTPF detail line per purpose returned
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of contracts statemented
+      *     02  -  Number of statement lines written
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHFX55       Phi Tran - IT DEV                    *
+      *           Initial Version.                                          *
+      *           Amount-due client statement, broken down by purpose.     *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX60       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.                             *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZSTMTPF              ASSIGN TO DATABASE-ZSTMTPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZSTMTPF                         LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZSTMTPF-REC.
+       01  ZSTMTPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZSTMTPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ013'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+       01  WSAA-IF                     PIC X(02) VALUE 'IF'.
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      *
+       01  WSAA-STMT-CNT               PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-LINE-CNT               PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-PUR-SUB                PIC 9(02).
+       01  WSAA-PURPOSE-TABLE.
+           03  FILLER.
+               05  FILLER          PIC X(02) VALUE 'PD'.
+               05  FILLER          PIC X(30) VALUE 'PREMIUM DUE'.
+           03  FILLER.
+               05  FILLER          PIC X(02) VALUE 'PP'.
+               05  FILLER          PIC X(30) VALUE 'PLANNED PREMIUM'.
+           03  FILLER.
+               05  FILLER          PIC X(02) VALUE 'RL'.
+               05  FILLER          PIC X(30) VALUE 'PENDING INTEREST'.
+       01  WSAA-PURPOSE-REDEF REDEFINES WSAA-PURPOSE-TABLE.
+           03  WSAA-PURPOSE-ENTRY      OCCURS 3.
+               05  WSAA-PUR-CODE       PIC X(02).
+               05  WSAA-PUR-DESC       PIC X(30).
+      *
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-CHDRPF.
+           05  SQL-CHDRREC.
+               10  SQL-CHDRCOY         PIC X(01).
+               10  SQL-CHDRNUM         PIC X(08).
+               10  SQL-STATCODE        PIC X(02).
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+           COPY ZPAYAMTREC.
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE CHDRPF2 CURSOR FOR
+              SELECT CHDRCOY, CHDRNUM, STATCODE
+                     FROM CHDRPF
+              WHERE  STATCODE           = :WSAA-IF
+              ORDER BY CHDRCOY, CHDRNUM
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN CHDRPF2
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZSTMTPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH CHDRPF2 INTO :SQL-CHDRREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched contract is in-force, selected by the cursor
+      * WHERE clause, so there is nothing further to filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-STMT-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           PERFORM 3100-WRITE-PURPOSE-LINE
+                                       VARYING WSAA-PUR-SUB
+                                       FROM 1 BY 1
+                                       UNTIL WSAA-PUR-SUB > 3.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-WRITE-PURPOSE-LINE SECTION.
+      *********************************
+      *
+       3110-CALL-ZPAYAMNT.
+      *
+           INITIALIZE                     ZPAYAMT-RECORD.
+           MOVE SQL-CHDRNUM            TO ZPAYAMT-CHDRNUM.
+           MOVE WSAA-PUR-CODE (WSAA-PUR-SUB)
+                                       TO ZPAYAMT-PURCODE.
+      *
+           CALL 'ZPAYAMNT'          USING ZPAYAMT-RECORD.
+      *
+           IF ZPAYAMT-STATUZ        NOT = O-K
+           AND ZPAYAMT-STATUZ       NOT = MRNF
+               MOVE ZPAYAMT-STATUZ     TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           IF ZPAYAMT-STATUZ            = O-K
+           AND ZPAYAMT-AMOUNT       NOT = ZEROES
+               MOVE SQL-CHDRCOY         TO CHDRCOY    OF ZSTMTPF
+               MOVE SQL-CHDRNUM         TO CHDRNUM    OF ZSTMTPF
+               MOVE WSAA-PUR-SUB        TO SEQNO      OF ZSTMTPF
+               MOVE WSAA-PUR-CODE (WSAA-PUR-SUB)
+                                       TO PURCODE    OF ZSTMTPF
+               MOVE WSAA-PUR-DESC (WSAA-PUR-SUB)
+                                       TO PURDESC    OF ZSTMTPF
+               MOVE ZPAYAMT-DUEDTE      TO DUEDATE    OF ZSTMTPF
+               MOVE ZPAYAMT-AMOUNT      TO AMOUNTDUE  OF ZSTMTPF
+               MOVE WSAA-TODAY          TO RUNDATE    OF ZSTMTPF
+               MOVE WSAA-TIME-OUT       TO TIMEJOB    OF ZSTMTPF
+               WRITE ZSTMTPF-REC
+               ADD 1                    TO WSAA-LINE-CNT
+               MOVE CT02                TO CONT-TOTNO
+               MOVE 1                   TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE CHDRPF2
+           END-EXEC.
+      *
+           CLOSE ZSTMTPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ013 AMOUNT-DUE CLIENT STATEMENT SUMMARY'.
+           DISPLAY 'CONTRACTS STATEMENTED.........: ' WSAA-STMT-CNT.
+           DISPLAY 'STATEMENT LINES WRITTEN.......: ' WSAA-LINE-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
