@@ -34,6 +34,9 @@
        01  WSAA-PROCESS-NAME           PIC X(0010)        .
        01  WSAA-PROCESS-IX             PIC 9(02)          .
        01  WSAA-READ-SCH-DONE          PIC X(01) VALUE 'N'.
+       01  WSAA-CHECK-IX               PIC 9(02)          .
+       01  WSAA-CIRCULAR-DEP           PIC X(01) VALUE 'N'.
+           88  CIRCULAR-DEP-FOUND                VALUE 'Y'.
 
 
       *
@@ -250,6 +253,20 @@
 
            ELSE
 
+      *       Guard against a circular dependency in the schedule -
+      *        a process that already appears earlier in this same
+      *        chain would otherwise be re-chased by BPSRPF until the
+      *        80-row safety cap silently truncated the schedule.
+              MOVE 'N'                 TO WSAA-CIRCULAR-DEP
+              PERFORM 2400-CHECK-CIRCULAR-DEP
+
+              IF CIRCULAR-DEP-FOUND
+
+                 MOVE BPRD-PARAMS         TO SYSR-PARAMS
+                 PERFORM 600-FATAL-ERROR
+
+              END-IF
+
               ADD  1                   TO WSAA-PROCS-EXIST
               MOVE BPRD-PROCESS-NAME   TO ZNHT-TBACPRO(WSAA-PROCESS-IX)
               MOVE BPRD-BATCH-PROGRAM  TO ZNHT-TPROGRM(WSAA-PROCESS-IX)
@@ -260,6 +277,34 @@
 
        2150-EXIT.
            EXIT.
+      /
+       2400-CHECK-CIRCULAR-DEP SECTION.
+      *********************************
+       2410-START.
+
+           IF WSAA-PROCESS-IX          < 2
+
+              GO TO 2490-EXIT
+
+           END-IF.
+
+           MOVE 1                      TO WSAA-CHECK-IX.
+
+           PERFORM 2420-COMPARE-ENTRY
+                    VARYING WSAA-CHECK-IX FROM 1 BY 1
+                    UNTIL WSAA-CHECK-IX > WSAA-PROCESS-IX - 1
+                    OR CIRCULAR-DEP-FOUND.
+
+       2490-EXIT.
+           EXIT.
+      /
+       2420-COMPARE-ENTRY.
+
+           IF BPRD-PROCESS-NAME        = ZNHT-TBACPRO(WSAA-CHECK-IX)
+
+              MOVE 'Y'                 TO WSAA-CIRCULAR-DEP
+
+           END-IF.
       /
        2200-READ-FILE-BPSRPF SECTION.
       *******************************
