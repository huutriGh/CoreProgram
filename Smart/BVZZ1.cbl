@@ -13,6 +13,10 @@
       * 11/11/20  01/01   DUMMY        Nguyen Huu Tri - IT                  *
       *           GENERATE DATA TO FILE ZZZ1PF BASE ON PAR INPUT            *
       *                                                                     *
+      * 09/08/26  01/02   PHX321       IT DEV                               *
+      *           GENERATE ZZZ1PRT PRINT/AFP SOURCE LINES ALONGSIDE THE     *
+      *           ZZZ1PF EXTRACT, ONE LINE PER RECORD EXTRACTED             *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       *
        ENVIRONMENT DIVISION.
@@ -23,12 +27,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    SELECT PRINTER-FILE  ASSIGN TO FORMATFILE-RXXXX-SI.
+           SELECT ZZZ1PRT               ASSIGN TO DISK-ZZZ1PRT.         <PHX321>
       /
        DATA DIVISION.
        FILE SECTION.
       *FD  PRINTER-FILE                LABEL RECORDS STANDARD.
       *01  PRINTER-REC                 PIC X(001).
       *      ------------>  Change to largest record format size
+       FD  ZZZ1PRT                      LABEL RECORDS STANDARD.         <PHX321>
+       01  ZZZ1PRT-REC                  PIC X(198).                     <PHX321>
       /
        WORKING-STORAGE SECTION.
       *
@@ -73,6 +80,24 @@
        01  WSAA-EOF                    PIC X(01) VALUE 'N'.
        88  END-OF-FILE                           VALUE 'Y'.
       *
+      *  Fields used to generate the ZZZ1PRT print/AFP source file      <PHX321>
+      *  that is produced alongside the ZZZ1PF extract.                 <PHX321>
+      *
+       01  WSAA-ZZZ1-FN.                                                <PHX321>
+           03  FILLER                  PIC X(04) VALUE 'ZZZ1'.          <PHX321>
+           03  WSAA-ZZZ1-RUNID         PIC X(02) VALUE 'PR'.            <PHX321>
+           03  WSAA-ZZZ1-JOBNO         PIC 9(04).                       <PHX321>
+      *
+       01  WSAA-THREAD-MEMBER.                                          <PHX321>
+           03  FILLER                  PIC X(06)   VALUE 'THREAD'.      <PHX321>
+           03  WSAA-THREAD-NUMBER      PIC 9(03).                       <PHX321>
+           03  FILLER                  PIC X.                           <PHX321>
+      *
+       01  WSAA-QCMDEXC                PIC X(200).                      <PHX321>
+       01  WSAA-QCMDEXC-LENGTH         PIC S9(10)V9(05)                 <PHX321>
+                                           COMP-3 VALUE 200.            <PHX321>
+       01  WSAA-PRT-REC                PIC X(198).                      <PHX321>
+      *
       *01  INDIC-AREA.
       *    03  INDIC-TABLE  OCCURS 99  PIC 1 INDICATOR 1.
       *        88  IND-OFF  VALUE B'0'.
@@ -171,9 +196,40 @@
            MOVE SPACES                 TO CHDRLNB-CHDRNUM.
            MOVE BEGN                   TO CHDRLNB-FUNCTION.
            MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+           PERFORM 1100-OPEN-PRINT-FILE.                                <PHX321>
       *
        1090-EXIT.
            EXIT.
+      /
+       1100-OPEN-PRINT-FILE SECTION.                                    <PHX321>
+      *******************************                                   <PHX321>
+       1110-START.                                                      <PHX321>
+      *                                                                 <PHX321>
+      *  Override ZZZ1PRT to a member of this run so the print/AFP      <PHX321>
+      *   source lines for this thread do not clash with another.       <PHX321>
+      *                                                                 <PHX321>
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZZZ1-JOBNO.              <PHX321>
+           MOVE BSPR-PROCESS-OCC-NUM   TO WSAA-THREAD-NUMBER.           <PHX321>
+      *                                                                 <PHX321>
+           MOVE SPACES                 TO WSAA-QCMDEXC.                 <PHX321>
+           STRING                                                       <PHX321>
+               'OVRDBF FILE(ZZZ1PRT) TOFILE('                           <PHX321>
+                                       DELIMITED BY SIZE                <PHX321>
+                BPRD-RUN-LIBRARY       DELIMITED BY SPACES              <PHX321>
+               '/' WSAA-ZZZ1-FN ') '                                    <PHX321>
+               'MBR(' WSAA-THREAD-MEMBER ')'                            <PHX321>
+               ' SEQONLY(*YES 1000)'                                    <PHX321>
+                                       DELIMITED BY SIZE                <PHX321>
+                                       INTO WSAA-QCMDEXC                <PHX321>
+           END-STRING.                                                  <PHX321>
+      *                                                                 <PHX321>
+           CALL 'QCMDEXC' USING WSAA-QCMDEXC WSAA-QCMDEXC-LENGTH.       <PHX321>
+      *                                                                 <PHX321>
+           OPEN OUTPUT ZZZ1PRT.                                         <PHX321>
+      *                                                                 <PHX321>
+       1190-EXIT.                                                       <PHX321>
+           EXIT.                                                        <PHX321>
       /
        2000-READ-FILE SECTION.
       ************************
@@ -283,6 +339,35 @@
            EXIT.
       /
 
+       2800-WRITE-PRINT-LINE SECTION.                                   <PHX321>
+      *******************************                                   <PHX321>
+       2810-START.                                                      <PHX321>
+      *                                                                 <PHX321>
+      *  Build one AFP/print source line for the contract just          <PHX321>
+      *   extracted to ZZZ1PF.                                          <PHX321>
+      *                                                                 <PHX321>
+           MOVE SPACES                 TO WSAA-PRT-REC.                 <PHX321>
+           STRING                                                       <PHX321>
+               ZZZ1-TCHDRNUM           DELIMITED BY SIZE                <PHX321>
+               ' '                     DELIMITED BY SIZE                <PHX321>
+               ZZZ1-TCTRTYPE           DELIMITED BY SIZE                <PHX321>
+               ' '                     DELIMITED BY SIZE                <PHX321>
+               ZZZ1-TCTRSTA            DELIMITED BY SIZE                <PHX321>
+               ' '                     DELIMITED BY SIZE                <PHX321>
+               ZZZ1-TPREMSTA           DELIMITED BY SIZE                <PHX321>
+               ' '                     DELIMITED BY SIZE                <PHX321>
+               ZZZ1-TAGNTNUM           DELIMITED BY SIZE                <PHX321>
+               ' '                     DELIMITED BY SIZE                <PHX321>
+               ZZZ1-TPLOWNER           DELIMITED BY SIZE                <PHX321>
+                                       INTO WSAA-PRT-REC                <PHX321>
+           END-STRING.                                                  <PHX321>
+      *                                                                 <PHX321>
+           WRITE ZZZ1PRT-REC           FROM WSAA-PRT-REC.               <PHX321>
+      *                                                                 <PHX321>
+       2890-EXIT.                                                       <PHX321>
+           EXIT.                                                        <PHX321>
+      /
+
        3000-UPDATE SECTION.
       *********************
       *
@@ -301,6 +386,7 @@
              PERFORM 600-FATAL-ERROR
 
            END-IF.
+           PERFORM 2800-WRITE-PRINT-LINE.                               <PHX321>
            MOVE NEXTR                         TO    CHDRLNB-FUNCTION.
 
       *
@@ -340,6 +426,7 @@
       *  Close any open files.
       *
       **** CLOSE PRINTER-FILE.
+           CLOSE ZZZ1PRT.                                               <PHX321>
            MOVE O-K                    TO LSAA-STATUZ.
       *
        4090-EXIT.
