@@ -324,6 +324,12 @@
            03  WSAA-PAY-BANKCODE       PIC  X(02) VALUE SPACES.         <V72L08>
            03  WSAA-PAY-ACTION         PIC  X(01) VALUE 'E'.            <V72L08>
                                                                         <V72L08>
+       01  T5731                       PIC X(05) VALUE 'T5731'.
+       01  WSAA-APPR-AMOUNT            PIC S9(11)V9(2) COMP-3.
+       01  WSAA-APPR-THRESH            PIC S9(11)V9(2) COMP-3.
+       01  WSAA-APPR-QUEUED            PIC X(01) VALUE 'N'.
+           88  APPR-QUEUED             VALUE 'Y'.
+                                                                        <V72L08>
        01  WSAA-GLKEY.                                                  <V72L08>
            05  FILLER                  PIC XX.                          <V72L08>
            05  WSAA-RLDGCOY            PIC X.                           <V72L08>
@@ -335,6 +341,7 @@
        01  ERRORS.
            03  E005                    PIC X(04) VALUE 'E005'.
            03  E040                    PIC X(04) VALUE 'E040'.
+           03  E041                    PIC X(04) VALUE 'E041'.           <PHX466>
            03  G620                    PIC X(04) VALUE 'G620'.
       *
        01  TABLES.
@@ -362,6 +369,7 @@
            03  RDOCREC                 PIC X(10) VALUE 'RDOCREC'.       <V72L08>
            03  ACMVRCPREC              PIC X(10) VALUE 'ACMVRCPREC'.    <CS020>
            03  RTRNRCPREC              PIC X(10) VALUE 'RTRNRCPREC'.    <CS020>
+           03  PYAPQREC                PIC X(10) VALUE 'PYAPQREC'.      <PHX466>
       /
            COPY CHDRENQSKM.
       /
@@ -412,7 +420,17 @@
            COPY MSGDTA                                                  <V72L08>
                        REPLACING MESSAGE-DATA  BY WSAA-REQUEST.         <V72L08>
            COPY MSGDTA                                                  <V72L08>
-                       REPLACING MESSAGE-DATA  BY REQUEST-DATA.         <V72L08>
+                       REPLACING MESSAGE-DATA  BY REQUEST-DATA.
+      *
+      *    Per-doctype supervisor-approval threshold and the
+      *    deferred-approval queue it routes over-threshold
+      *    transactions to, ahead of the BO enquiry program.
+      *
+           COPY ITEMSKM.
+      *
+           COPY T5731REC.
+      *
+           COPY PYAPQREC.                                               <V72L08>
            COPY MSGDTA                                                  <V72L08>
                        REPLACING MESSAGE-DATA  BY WSAA-RESPONSE.        <V72L08>
            COPY MSGDTA                                                  <V72L08>
@@ -1431,9 +1449,13 @@
            MOVE SSTRT                  TO SCRN-FUNCTION.                <V72L08>
            PERFORM 9000-SUBFILE-IO.                                     <V72L08>
            PERFORM UNTIL SCRN-STATUZ   = ENDP OR FOUND-SELECTION        <V72L08>
-              IF S6236-SELECT          = '1'                            <V72L08>
+              IF S6236-SELECT          = '1' OR                         <PHX401>
+                 S6236-SELECT          = '2'                            <PHX401>
                  MOVE S6236-SELECT     TO OPTS-SEL-OPTNO                <V72L08>
                  PERFORM 7000-CHECKING-DOCTYPE                          <V72L08>
+                 IF APPR-QUEUED                                         <PHX466>
+                    MOVE E041          TO S6236-SELECT-ERR              <PHX466>
+                 END-IF                                                 <PHX466>
                  MOVE SPACES           TO S6236-SELECT                  <V72L08>
                  MOVE SUPD             TO SCRN-FUNCTION                 <V72L08>
                  PERFORM 9000-SUBFILE-IO                                <V72L08>
@@ -1508,7 +1530,14 @@
        7010-START.                                                      <V72L08>
       *                                                                 <V72L08>
            MOVE SPACES                 TO OPTS-SEL-CODE.                <V72L08>
-           IF OPTS-SEL-OPTNO            = 1                             <V72L08>
+      *                                                                 <PHX401>
+      *--  Option '2' requests approval rather than plain enquiry.      <PHX401>
+      *--  Approval only applies to payment requisition (REQN) docs -   <PHX401>
+      *--  journals and cash receipts have no approval step, so a '2'   <PHX401>
+      *--  against those doctypes is treated as an ordinary enquiry.    <PHX401>
+      *                                                                 <PHX401>
+           IF OPTS-SEL-OPTNO            = 1 OR                          <PHX401>
+              OPTS-SEL-OPTNO            = 2                             <PHX401>
               INITIALIZE               ACCINQ-DATA                      <V72L08>
               IF S6236-STATZ            = PRFX-GJRN                     <V72L08>
                  MOVE S6236-STATZ      TO OPTS-SEL-CODE                 <V72L08>
@@ -1518,7 +1547,7 @@
                  MOVE DTC1-INT-DATE    TO WSAA-JRN-DATE                 <V72L08>
                  MOVE WSAA-JRN-KEY     TO ACCI-IN-KEY                   <V72L08>
                  MOVE WSAA-JRN-PROG    TO WSAA-BOPROG                   <V72L08>
-                 PERFORM 7100-CALL-BO-PROG                              <V72L08>
+                 PERFORM 7150-ROUTE-TRANSACTION                          <PHX402>
               ELSE                                                      <V72L08>
                  IF S6236-STATZ         = PRFX-CASH                     <V72L08>
                     MOVE S6236-STATZ    TO OPTS-SEL-CODE                <V72L08>
@@ -1526,14 +1555,19 @@
                     MOVE S6236-RDOCNUM  TO WSAA-REC-RECEIPT             <V72L08>
                     MOVE WSAA-REC-KEY   TO ACCI-IN-KEY                  <V72L08>
                     MOVE WSAA-REC-PROG  TO WSAA-BOPROG                  <V72L08>
-                    PERFORM 7100-CALL-BO-PROG                           <V72L08>
+                    PERFORM 7150-ROUTE-TRANSACTION                       <PHX402>
                  END-IF                                                 <V72L08>
                  IF S6236-STATZ          = PRFX-REQN                    <V72L08>
                     MOVE S6236-STATZ    TO OPTS-SEL-CODE                <V72L08>
                     MOVE S6236-RDOCNUM  TO WSAA-PAY-REQNNO              <V72L08>
+                    IF OPTS-SEL-OPTNO   = 2                             <PHX401>
+                       MOVE 'A'         TO WSAA-PAY-ACTION              <PHX401>
+                    ELSE                                                <PHX401>
+                       MOVE 'E'         TO WSAA-PAY-ACTION              <PHX401>
+                    END-IF                                              <PHX401>
                     MOVE WSAA-PAY-KEY   TO ACCI-IN-KEY                  <V72L08>
                     MOVE WSAA-PAY-PROG  TO WSAA-BOPROG                  <V72L08>
-                    PERFORM 7100-CALL-BO-PROG                           <V72L08>
+                    PERFORM 7150-ROUTE-TRANSACTION                       <PHX402>
                  END-IF                                                 <V72L08>
               END-IF                                                    <V72L08>
            END-IF.                                                      <V72L08>
@@ -1610,6 +1644,94 @@
       *                                                                 <V72L08>
        7190-EXIT.                                                       <V72L08>
            EXIT.                                                        <V72L08>
+      /                                                                 <PHX402>
+      *-----------------------------------------------------------     <PHX402>
+      *    Route a selected transaction to its BO enquiry program,     <PHX466>
+      *    unless its amount is over its doctype's T5731 supervisor-   <PHX466>
+      *    approval threshold, in which case it is written to the      <PHX466>
+      *    approval queue instead and the BO program is not called.    <PHX466>
+      *    This applies equally to an explicit approve ('2') on a      <PHX466>
+      *    payment requisition - the BO program still performs the     <PHX466>
+      *    approve action itself for an in-threshold amount, but an    <PHX466>
+      *    over-threshold approve is deferred to a supervisor.         <PHX466>
+      *-----------------------------------------------------------     <PHX402>
+       7150-ROUTE-TRANSACTION SECTION.                                  <PHX402>
+      ********************************                                 <PHX402>
+       7151-CHECK-THRESHOLD.                                            <PHX402>
+      *                                                                 <PHX402>
+           MOVE 'N'                    TO WSAA-APPR-QUEUED.             <PHX402>
+           MOVE S6236-LIAOP            TO WSAA-APPR-AMOUNT.             <PHX402>
+           IF WSAA-APPR-AMOUNT         < ZERO                           <PHX402>
+               COMPUTE WSAA-APPR-AMOUNT  = WSAA-APPR-AMOUNT * -1        <PHX402>
+           END-IF.                                                      <PHX402>
+      *                                                                 <PHX402>
+           MOVE ZERO                   TO WSAA-APPR-THRESH.             <PHX402>
+           MOVE SPACES                 TO ITEM-DATA-KEY.                <PHX402>
+           MOVE 'IT'                   TO ITEM-ITEMPFX.                 <PHX402>
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.                 <PHX402>
+           MOVE T5731                  TO ITEM-ITEMTABL.                <PHX402>
+           MOVE S6236-STATZ            TO ITEM-ITEMITEM.                <PHX402>
+           MOVE READR                  TO ITEM-FUNCTION.                <PHX402>
+      *                                                                 <PHX402>
+           CALL 'ITEMIO'            USING ITEM-PARAMS.                  <PHX402>
+      *                                                                 <PHX402>
+           IF ITEM-STATUZ              NOT = O-K                        <PHX402>
+                                    AND NOT = MRNF                      <PHX402>
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS                   <PHX402>
+               PERFORM 600-FATAL-ERROR                                  <PHX402>
+           END-IF.                                                      <PHX402>
+      *                                                                 <PHX402>
+      *    No T5731 entry for this doctype means it has no approval    <PHX466>
+      *    threshold, so nothing for it is ever queued here.            <PHX466>
+      *                                                                 <PHX402>
+           IF ITEM-STATUZ              = O-K                            <PHX402>
+               MOVE ITEM-GENAREA       TO T5731-T5731-REC                <PHX402>
+               MOVE T5731-APPR-THRESH  TO WSAA-APPR-THRESH               <PHX402>
+           END-IF.                                                      <PHX402>
+      *                                                                 <PHX402>
+           IF WSAA-APPR-THRESH         > ZERO                           <PHX466>
+           AND WSAA-APPR-AMOUNT        > WSAA-APPR-THRESH               <PHX466>
+               PERFORM 7160-QUEUE-FOR-APPROVAL                          <PHX466>
+           ELSE                                                         <PHX466>
+               PERFORM 7100-CALL-BO-PROG                                <PHX466>
+           END-IF.                                                      <PHX466>
+      *                                                                 <PHX402>
+       7159-EXIT.                                                       <PHX402>
+           EXIT.                                                        <PHX402>
+      /                                                                 <PHX402>
+      *    Defer an over-threshold (or manually flagged) transaction   <PHX402>
+      *    to the supervisor-approval queue instead of calling its BO  <PHX402>
+      *    enquiry program synchronously.                              <PHX402>
+       7160-QUEUE-FOR-APPROVAL SECTION.                                 <PHX402>
+      *********************************                                <PHX402>
+       7161-START.                                                      <PHX402>
+      *                                                                 <PHX402>
+           INITIALIZE                  PYAPQ-PARAMS.                    <PHX402>
+           MOVE WSSP-COMPANY           TO PYAPQ-RDOCCOY.                <PHX402>
+           MOVE S6236-STATZ            TO PYAPQ-RDOCPFX.                <PHX402>
+           MOVE S6236-RDOCNUM          TO PYAPQ-RDOCNUM.                <PHX402>
+           MOVE S6236-CHDRNUM          TO PYAPQ-CHDRNUM.                <PHX402>
+           MOVE WSAA-APPR-AMOUNT       TO PYAPQ-AMOUNT.                 <PHX402>
+           MOVE WSSP-USERID            TO PYAPQ-REQUSER.                <PHX402>
+      *                                                                 <PHX402>
+           MOVE TDAY                   TO DTC1-FUNCTION.                <PHX402>
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.             <PHX402>
+           MOVE DTC1-EXT-DATE          TO PYAPQ-TRANSACTION-DATE.       <PHX402>
+      *                                                                 <PHX402>
+           MOVE PYAPQREC               TO PYAPQ-FORMAT.                 <PHX466>
+           MOVE WRITR                  TO PYAPQ-FUNCTION.               <PHX402>
+      *                                                                 <PHX402>
+           CALL 'PYAPQIO'           USING PYAPQ-PARAMS.                 <PHX402>
+      *                                                                 <PHX402>
+           IF PYAPQ-STATUZ             NOT = O-K                        <PHX402>
+               MOVE PYAPQ-PARAMS        TO SYSR-PARAMS                  <PHX402>
+               PERFORM 600-FATAL-ERROR                                  <PHX402>
+           END-IF.                                                      <PHX402>
+      *                                                                 <PHX402>
+           MOVE 'Y'                    TO WSAA-APPR-QUEUED.             <PHX402>
+      *                                                                 <PHX402>
+       7169-EXIT.                                                       <PHX402>
+           EXIT.                                                        <PHX402>
       /                                                                 <V72L08>
        7200-RESTORE-WSSPLEDG SECTION.                                   <V72L08>
       *******************************                                   <V72L08>
