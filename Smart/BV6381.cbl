@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B6381.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX467       R Osei - IT DEV                      *
+      *           SUPERVISOR APPROVAL-QUEUE LISTING REPORT.  BROWSE THE     *
+      *           PYAPQ QUEUE THAT P6236 WRITES TO WHEN AN OVER-THRESHOLD   *
+      *           TRANSACTION IS DEFERRED FOR APPROVAL, AND LIST EACH       *
+      *           OUTSTANDING ENTRY SO A SUPERVISOR HAS SOMETHING TO WORK   *
+      *           FROM - THE QUEUE OTHERWISE HAS NO READER.                 *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B6381'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  PYAPQREC                PIC X(10) VALUE 'PYAPQREC'.
+      *
+       01  WSAA-PENDING-CNT            PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY PYAPQREC.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+           INITIALIZE                  PYAPQ-PARAMS.
+           MOVE BSPR-COMPANY           TO PYAPQ-RDOCCOY.
+           MOVE PYAPQREC               TO PYAPQ-FORMAT.
+           MOVE BEGN                   TO PYAPQ-FUNCTION.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'PYAPQIO'              USING PYAPQ-PARAMS.
+
+           IF PYAPQ-STATUZ             NOT = O-K
+           AND PYAPQ-STATUZ            NOT = ENDP
+             MOVE PYAPQ-PARAMS         TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF PYAPQ-STATUZ                 = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO PYAPQ-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Every entry still on the queue is, by definition, still
+      * awaiting a supervisor's decision - there is nothing here to
+      * filter out.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF PYAPQ-RDOCCOY            NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * List the entry for the supervisor - this report is the only
+      * window onto the queue until an online approval transaction is
+      * built, so keep the layout simple and complete.
+      *
+           ADD 1                       TO WSAA-PENDING-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           DISPLAY 'DOCTYPE: ' PYAPQ-RDOCPFX
+                   '  DOC: '  PYAPQ-RDOCNUM
+                   '  CONTRACT: ' PYAPQ-CHDRNUM
+                   '  AMOUNT: ' PYAPQ-AMOUNT
+                   '  REQUESTED BY: ' PYAPQ-REQUSER
+                   '  ON: ' PYAPQ-TRANSACTION-DATE.
+           MOVE NEXTR                  TO PYAPQ-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV6381 APPROVAL-QUEUE LISTING SUMMARY'.
+           DISPLAY 'ENTRIES OUTSTANDING........: ' WSAA-PENDING-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
