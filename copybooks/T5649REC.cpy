@@ -0,0 +1,4 @@
+       01  T5649-T5649-REC.
+           03  T5649-ROUNDRULE          PIC X(01).
+           03  T5649-ROUNDUNIT          PIC S9(07) COMP-3.
+           03  FILLER                   PIC X(25).
