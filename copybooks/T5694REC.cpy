@@ -0,0 +1,2 @@
+       01  T5694-PARAMS.
+           03  T5694-FILLER-DATA        PIC X(30).
