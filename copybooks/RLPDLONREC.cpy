@@ -0,0 +1,21 @@
+       01  RLPDLON-PARAMS.
+           03  RLPDLON-AUTH-CODE        PIC X(30).
+           03  RLPDLON-BATCHKEY         PIC X(30).
+           03  RLPDLON-CHDRCOY          PIC X(30).
+           03  RLPDLON-CHDRNUM          PIC X(30).
+           03  RLPDLON-CURRENCY         PIC X(30).
+           03  RLPDLON-DATE             PIC 9(08).
+           03  RLPDLON-EFFDATE          PIC X(30).
+           03  RLPDLON-FUNCTION         PIC X(05).
+           03  RLPDLON-LANGUAGE         PIC X(30).
+           03  RLPDLON-LONGDESC         PIC X(30).
+           03  RLPDLON-PRMDEPST         PIC S9(11)V9(2) COMP-3.
+           03  RLPDLON-PSTW             PIC X(30).
+           03  RLPDLON-REC              PIC X(30).
+           03  RLPDLON-STATUZ           PIC X(04).
+           03  RLPDLON-TERMID           PIC X(30).
+           03  RLPDLON-TIME             PIC X(30).
+           03  RLPDLON-TRANNO           PIC X(30).
+           03  RLPDLON-TRANSEQ          PIC X(30).
+           03  RLPDLON-TRCDE            PIC X(30).
+           03  RLPDLON-USER             PIC X(30).
