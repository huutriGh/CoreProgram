@@ -0,0 +1,15 @@
+       01  RACTLNB-PARAMS.
+           03  RACTLNB-CHDRCOY          PIC X(30).
+           03  RACTLNB-CHDRNUM          PIC X(30).
+           03  RACTLNB-COVERAGE         PIC X(30).
+           03  RACTLNB-FORMAT           PIC X(10).
+           03  RACTLNB-FUNCTION         PIC X(05).
+           03  RACTLNB-LIFE             PIC X(30).
+           03  RACTLNB-RIDER            PIC X(30).
+           03  RACTLNB-STATUZ           PIC X(04).
+           03  RACTLNB-TERMID           PIC X(30).
+           03  RACTLNB-TRANNO           PIC X(30).
+           03  RACTLNB-TRANSACTION-DA   PIC X(30).
+           03  RACTLNB-TRANSACTION-TI   PIC X(30).
+           03  RACTLNB-USER             PIC X(30).
+           03  RACTLNB-VALIDFLAG        PIC X(30).
