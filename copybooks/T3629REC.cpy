@@ -0,0 +1,2 @@
+       01  T3629-T3629-REC.
+           03  T3629-BANKCODE           PIC X(04).
