@@ -0,0 +1,3 @@
+       01  DATCON1-PARAMS.
+           03  DATCON1-DATE             PIC 9(08).
+           03  DATCON1-REC              PIC X(30).
