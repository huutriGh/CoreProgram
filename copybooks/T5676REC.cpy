@@ -0,0 +1,3 @@
+       01  T5676-PARAMS.
+           03  T5676-SUBPROG            PIC X(30).
+           03  T5676-T5676-REC          PIC X(30).
