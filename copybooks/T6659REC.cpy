@@ -0,0 +1,2 @@
+       01  T6659-PARAMS.
+           03  T6659-FILLER-DATA        PIC X(30).
