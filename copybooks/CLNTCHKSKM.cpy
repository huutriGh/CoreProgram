@@ -0,0 +1,8 @@
+       01  CLNTCHK-PARAMS.
+           03  CLNTCHK-CLTPCODE        PIC X(10).
+           03  CLNTCHK-CLTADDR01       PIC X(30).
+           03  CLNTCHK-CLTADDR02       PIC X(30).
+           03  CLNTCHK-CLNTNUM         PIC X(08).
+           03  CLNTCHK-FUNCTION        PIC X(05).
+           03  CLNTCHK-FORMAT          PIC X(10).
+           03  CLNTCHK-STATUZ          PIC X(04).
