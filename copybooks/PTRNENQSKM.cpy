@@ -0,0 +1,8 @@
+       01  PTRNENQ-PARAMS.
+           03  PTRNENQ-BATCTRCDE        PIC X(30).
+           03  PTRNENQ-CHDRCOY          PIC X(30).
+           03  PTRNENQ-CHDRNUM          PIC X(30).
+           03  PTRNENQ-FORMAT           PIC X(10).
+           03  PTRNENQ-FUNCTION         PIC X(05).
+           03  PTRNENQ-STATUZ           PIC X(04).
+           03  PTRNENQ-TRANNO           PIC S9(05) COMP-3.
