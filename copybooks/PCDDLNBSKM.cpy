@@ -0,0 +1,17 @@
+       01  PCDDLNB-PARAMS.
+           03  PCDDLNB-AGNTNUM          PIC X(30).
+           03  PCDDLNB-CHDRCOY          PIC X(30).
+           03  PCDDLNB-CHDRNUM          PIC X(30).
+           03  PCDDLNB-CURRFROM         PIC X(30).
+           03  PCDDLNB-CURRTO           PIC X(30).
+           03  PCDDLNB-FORMAT           PIC X(10).
+           03  PCDDLNB-FUNCTION         PIC X(05).
+           03  PCDDLNB-SPLIT-BCOMM      PIC S9(11)V9(2) COMP-3.
+           03  PCDDLNB-SPLIT-BPTS       PIC X(30).
+           03  PCDDLNB-STATUZ           PIC X(04).
+           03  PCDDLNB-TERMID           PIC X(30).
+           03  PCDDLNB-TRANNO           PIC X(30).
+           03  PCDDLNB-TRANSACTION-DATE PIC 9(08).
+           03  PCDDLNB-TRANSACTION-TIME PIC X(30).
+           03  PCDDLNB-USER             PIC X(30).
+           03  PCDDLNB-VALIDFLAG        PIC X(30).
