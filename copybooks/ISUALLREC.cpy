@@ -0,0 +1,30 @@
+       01  ISUA-ISUALL-REC.
+           03  ISUA-STATUZ              PIC X(04).
+           03  ISUA-FUNCTION            PIC X(05).
+           03  ISUA-COMPANY             PIC X(01).
+           03  ISUA-CHDRNUM             PIC X(08).
+           03  ISUA-LIFE                PIC X(02).
+           03  ISUA-COVERAGE            PIC X(02).
+           03  ISUA-RIDER               PIC X(02).
+           03  ISUA-PLAN-SUFFIX         PIC S9(04)      COMP-3.
+           03  ISUA-OLDCOVR             PIC X(02).
+           03  ISUA-OLDRIDER            PIC X(02).
+           03  ISUA-LANGUAGE            PIC X(01).
+           03  ISUA-TERMID              PIC X(04).
+           03  ISUA-USER                PIC S9(09)      COMP-3.
+           03  ISUA-TRANSACTION-DATE    PIC 9(08).
+           03  ISUA-TRANSACTION-TIME    PIC 9(06).
+           03  ISUA-RUN-DATE            PIC 9(08).
+           03  ISUA-EFFDATE             PIC 9(08).
+           03  ISUA-NEW-TRANNO          PIC S9(05)      COMP-3.
+           03  ISUA-COVR-SINGP          PIC S9(11)V9(2) COMP-3.
+           03  ISUA-COVR-INSTPREM       PIC S9(11)V9(2) COMP-3.
+           03  ISUA-FREQ-FACTOR         PIC S9(05)V9(5) COMP-3.
+           03  ISUA-CONVERT-UNLT        PIC X(01).
+           03  ISUA-BATCHKEY.
+               05  ISUA-BATCCOY         PIC X(01).
+               05  ISUA-BATCBRN         PIC X(02).
+               05  ISUA-BATCACTYR       PIC X(04).
+               05  ISUA-BATCACTMN       PIC X(02).
+               05  ISUA-BATCTRCDE       PIC X(04).
+               05  ISUA-BATCBATCH       PIC X(05).
