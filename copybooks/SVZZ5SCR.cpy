@@ -0,0 +1,21 @@
+       01  SVZZ5-DATA-AREA.
+           03  SVZZ5-DATA-FIELDS.
+               05  SVZZ5-AGENTNO           PIC X(08).
+               05  SVZZ5-CFRNAM            PIC X(50).
+               05  SVZZ5-NEWAGENT          PIC X(08).
+               05  SVZZ5-NEWAGNAM          PIC X(50).
+           03  SVZZ5-ERROR-INDICATORS.
+               05  SVZZ5-CFRNAM-ERR        PIC X(04).
+               05  SVZZ5-NEWAGENT-ERR      PIC X(04).
+
+       01  SVZZ5-SUBFILE-AREA.
+           03  SVZZ5-SUBFILE-FIELDS.
+               05  SVZZ5-SLT               PIC X(01).
+               05  SVZZ5-POLICNO           PIC X(08).
+               05  SVZZ5-ISSDATE           PIC 9(08).
+               05  SVZZ5-ACCTYPE           PIC X(30).
+               05  SVZZ5-BNFTAMT           PIC S9(13)V9(02) COMP-3.
+               05  SVZZ5-COWNNUM           PIC X(08).
+               05  SVZZ5-DORGSI            PIC S9(13)V9(02) COMP-3.
+           03  SVZZ5-ERROR-SUBFILE.
+               05  SVZZ5-SLT-ERR           PIC X(04).
