@@ -610,6 +610,27 @@
                GO TO 4090-EXIT                                          <PHLRMS>
            END-IF.                                                      <PHLRMS>
 
+      *--'R' (reprint) and 'V' (void) are logged to the receipt stock   <PHX431>
+      *--issue history rather than routed to a cross-reference screen,  <PHX431>
+      *--so they are intercepted ahead of the generic XOPT switch.      <PHX431>
+           IF  SV061-XOPT              = 'R' OR 'V'                     <PHX431>
+               MOVE SCRN-SUBFILE-RRN   TO WSAA-SUBF-RRN                 <PHX431>
+               PERFORM 4700-LOG-RECEIPT-ACTION                          <PHX431>
+                                                                        <PHX431>
+               MOVE SPACES             TO SV061-XOPT                    <PHX431>
+               MOVE SUPD               TO SCRN-FUNCTION                 <PHX431>
+
+               CALL 'SV061IO'          USING SCRN-SCREEN-PARAMS         <PHX431>
+                                             SV061-DATA-AREA            <PHX431>
+                                             SV061-SUBFILE-AREA         <PHX431>
+
+               IF SCRN-STATUZ          NOT = O-K AND ENDP               <PHX431>
+                  MOVE SCRN-STATUZ     TO SYSR-STATUZ                   <PHX431>
+                  PERFORM 600-FATAL-ERROR                               <PHX431>
+               END-IF                                                   <PHX431>
+               GO TO 4090-EXIT                                          <PHX431>
+           END-IF.                                                      <PHX431>
+      *
            IF  SV061-XOPT              NOT = SPACES                     <PHLRMS>
                MOVE SCRN-SUBFILE-RRN   TO WSAA-SUBF-RRN
                MOVE 'I'                TO WSSP-FLAG                     <PHLRMS>
@@ -667,4 +688,33 @@
       *
        4690-EXIT.                                                       <PHLRMS>
            EXIT.
-
\ No newline at end of file
+      *                                                                 <PHX431>
+       4700-LOG-RECEIPT-ACTION SECTION.                                 <PHX431>
+      **********************************                                <PHX431>
+      *
+      *--Writes a receipt stock issue history entry recording the       <PHX431>
+      *--reprint or void action keyed against this subfile line, so     <PHX431>
+      *--the action can be traced back through the same history chain   <PHX431>
+      *--already used to total stock received in.                       <PHX431>
+      *
+       4710-START.                                                      <PHX431>
+      *                                                                 <PHX431>
+           INITIALIZE                     STIHINF-PARAMS.               <PHX431>
+           MOVE SV061-PAYMRQNO         TO STIHINF-PAYMRQNO.             <PHX431>
+           MOVE SV061-RCTYPE           TO STIHINF-RCTYPE.               <PHX431>
+           MOVE SV061-XOPT             TO STIHINF-RCACTION.             <PHX431>
+           MOVE SPACES                 TO STIHINF-CNRSNCD.              <PHX431>
+           MOVE ZEROS                  TO STIHINF-TOTSTI.               <PHX431>
+           MOVE STIHINFREC             TO STIHINF-FORMAT.               <PHX431>
+           MOVE WRITR                  TO STIHINF-FUNCTION.             <PHX431>
+      *
+           CALL 'STIHINFIO'            USING STIHINF-PARAMS.            <PHX431>
+      *
+           IF  STIHINF-STATUZ          NOT = O-K                        <PHX431>
+               MOVE STIHINF-PARAMS     TO SYSR-PARAMS                   <PHX431>
+               PERFORM 600-FATAL-ERROR                                  <PHX431>
+           END-IF.                                                      <PHX431>
+      *
+       4690-EXIT.                                                       <PHX431>
+           EXIT.
+
