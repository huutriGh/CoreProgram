@@ -0,0 +1,2 @@
+       01  SMTP-PARAMS.
+           03  SMTP-ITEM                PIC X(30).
