@@ -0,0 +1,25 @@
+       01  HPAD-PARAMS.
+           03  HPAD-CHDRCOY             PIC X(30).
+           03  HPAD-CHDRNUM             PIC X(30).
+           03  HPAD-DATA-AREA           PIC X(30).
+           03  HPAD-DEEMDATE            PIC X(30).
+           03  HPAD-DESPDATE            PIC X(30).
+           03  HPAD-DLVRMODE            PIC X(30).
+           03  HPAD-FILE                PIC X(30).
+           03  HPAD-FORMAT              PIC X(10).
+           03  HPAD-FUNCTION            PIC X(05).
+           03  HPAD-HISSDTE             PIC X(30).
+           03  HPAD-HOISSDTE            PIC X(30).
+           03  HPAD-HPROPDTE            PIC X(30).
+           03  HPAD-HPRRCVDT            PIC X(30).
+           03  HPAD-HUWDCDATE           PIC X(30).
+           03  HPAD-HUWDCDTE            PIC X(30).
+           03  HPAD-INCEXC              PIC X(30).
+           03  HPAD-NEXT-ACT-DATE       PIC 9(08).
+           03  HPAD-PACKDATE            PIC X(30).
+           03  HPAD-PROCFLG             PIC X(30).
+           03  HPAD-REMDTE              PIC X(30).
+           03  HPAD-STATUZ              PIC X(04).
+           03  HPAD-VALIDFLAG           PIC X(30).
+           03  HPAD-ZDOCTOR             PIC X(30).
+           03  HPAD-ZSUFCDTE            PIC X(30).
