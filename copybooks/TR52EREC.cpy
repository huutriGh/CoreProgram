@@ -0,0 +1,10 @@
+       01  TR52E-PARAMS.
+           03  TR52E-CNTTYPE            PIC S9(08) COMP-3.
+           03  TR52E-CRTABLE            PIC X(30).
+           03  TR52E-KEY                PIC X(30).
+           03  TR52E-TAXIND-01          PIC X(30).
+           03  TR52E-TAXIND-02          PIC X(30).
+           03  TR52E-TR52E-REC          PIC X(30).
+           03  TR52E-TXCODE             PIC X(30).
+           03  TR52E-TXITEM             PIC X(30).
+           03  TR52E-ZBASTYP            PIC X(30).
