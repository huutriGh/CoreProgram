@@ -92,9 +92,20 @@
            03  T1692                   PIC X(06) VALUE 'T1692'.
            03  T1693                   PIC X(06) VALUE 'T1693'.
            03  T3629                   PIC X(06) VALUE 'T3629'.
+           03  T5732                   PIC X(06) VALUE 'T5732'.
       *
        01  CONTROL-TOTALS.
            03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      *
+       01  WSAA-RECONCILE.
+           03  WSAA-REPORT1-CNT        PIC S9(07) COMP-3 VALUE ZERO.
+           03  WSAA-REPORT2-CNT        PIC S9(07) COMP-3 VALUE ZERO.
+           03  WSAA-REPORT1-AMT        PIC S9(13)V9(02) COMP-3
+                                           VALUE ZERO.
+           03  WSAA-REPORT2-AMT        PIC S9(13)V9(02) COMP-3
+                                           VALUE ZERO.
+           03  WSAA-RECON-MSG          PIC X(60).
       *
        01  WSAA-ZIVR-FN.
            03  FILLER                  PIC X(04) VALUE 'ZIVR'.
@@ -126,6 +137,33 @@
                                            COMP-3 VALUE 200.
        01  WSAA-REC                    PIC X(1024).
        01  WSAA-HEADER-WRITTEN         PIC X(01).
+      *
+      *  The column separator used to build the CSV layouts below
+      *  defaults to a semi-colon, but a site may override it via a
+      *  T5732 control record keyed by this job's own program name.
+      *
+       01  WSAA-CSV-DELIM              PIC X(01) VALUE ';'.
+      *
+      *  A site may also replace an entire header line without a
+      *  recompile, by loading a run of T5732 rows keyed by this
+      *  job's program name, a 2-character layout code (H1/H2/H3)
+      *  and an ascending 2-digit chunk number - see 1105-READ-CSV-
+      *  CONFIG. Each overriding chunk still carries the ';' column-
+      *  separator placeholder, substituted the same way as the
+      *  compiled-in default text. An all-spaces buffer below means
+      *  no override was found and the compiled-in header is used.
+      *
+       01  WSAA-HDR1-OVERRIDE          PIC X(270) VALUE SPACES.
+       01  WSAA-HDR2-OVERRIDE          PIC X(270) VALUE SPACES.
+       01  WSAA-HDR3-OVERRIDE          PIC X(270) VALUE SPACES.
+       01  WSAA-HDR-SCRATCH            PIC X(270).
+       01  WSAA-HDR-CHUNK              PIC X(30).
+       01  WSAA-HDR-LAYOUT             PIC X(02).
+       01  WSAA-HDR-IX                 PIC 9(02) COMP-3.
+       01  WSAA-HDR-KEY.
+           03  WSAA-HDR-PROGLAY        PIC X(07).
+           03  WSAA-HDR-SEQ            PIC 9(02).
+       01  WSAA-HDR-START              PIC 9(03) COMP-3.
        01  WSAA-ACTIVE                 PIC X(10) VALUE 'Active'.
        01  WSAA-CANCEL                 PIC X(10) VALUE 'Cancelled'.
       *
@@ -258,7 +296,7 @@
        01  WSAA-DETAIL-D3.
            03  D3-NO                   PIC 9(07).
            03  FILLER                  PIC X(01) VALUE ';'.
-           03  D3-INV-NAME             PIC X(20) VALUE 'Hoïa Ðín GTGT'.
+           03  D3-INV-NAME             PIC X(20) VALUE 'HOA DON GTGT'.
            03  FILLER                  PIC X(01) VALUE ';'.
            03  D3-INV-FORM             PIC X(11) VALUE '01GTGT2/001'.
            03  FILLER                  PIC X(01) VALUE ';'.
@@ -307,8 +345,10 @@
            COPY CONTOTREC.
            COPY DATCON1REC.
            COPY DESCSKM.
+           COPY ITEMSKM.
            COPY SFTLOCKREC.
            COPY SYSERRREC.
+           COPY T5732REC.
            COPY VARCOM.
       /
       *
@@ -348,6 +388,7 @@
       *
            MOVE O-K                    TO WSSP-EDTERROR.
       *
+           PERFORM 1105-READ-CSV-CONFIG.
            PERFORM 1100-OPEN-OUTPUT-FILES.
            PERFORM 1120-OPEN-INPUT-FILE.
 
@@ -364,9 +405,126 @@
            MOVE SPACES                 TO WSAA-CANC-INVNO
                                           WSAA-INVSEQ-START
                                           WSAA-INVSEQ-END.
+
+           MOVE ZEROES                 TO WSAA-REPORT1-CNT
+                                          WSAA-REPORT2-CNT
+                                          WSAA-REPORT1-AMT
+                                          WSAA-REPORT2-AMT.
       *
        1090-EXIT.
            EXIT.
+      /
+       1105-READ-CSV-CONFIG SECTION.
+      ******************************
+       1106-READ-ITEM.
+      *
+      * Read the single T5732 control record for this job, keyed by
+      * this program's own name (the idiom BV6378 uses at
+      * 3210-READ-ACC-RULE to read T5645), for the CSV column
+      * separator to use in place of the default semi-colon.
+      *
+           MOVE SPACES                 TO ITEM-DATA-KEY.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5732                  TO ITEM-ITEMTABL.
+           MOVE WSAA-PROG              TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = O-K
+               MOVE ITEM-GENAREA       TO T5732-T5732-REC
+               IF T5732-CSVDELIM       NOT = SPACES
+                   MOVE T5732-CSVDELIM TO WSAA-CSV-DELIM
+               END-IF
+           END-IF.
+      *
+      * A regulatory format change may also replace a header line's
+      * text wholesale, without recompiling, by loading a run of
+      * T5732 rows keyed by this program's name, a layout code and
+      * an ascending chunk number - see 1110-LOAD-HDR-OVERRIDE. The
+      * detail lines keep the field widths and order fixed by their
+      * COBOL record layout, below.
+      *
+           MOVE 'H1'                   TO WSAA-HDR-LAYOUT.
+           PERFORM 1110-LOAD-HDR-OVERRIDE.
+
+           MOVE 'H2'                   TO WSAA-HDR-LAYOUT.
+           PERFORM 1110-LOAD-HDR-OVERRIDE.
+
+           MOVE 'H3'                   TO WSAA-HDR-LAYOUT.
+           PERFORM 1110-LOAD-HDR-OVERRIDE.
+      *
+       1109-EXIT.
+           EXIT.
+      *
+      * Load the override buffer for the layout named in
+      * WSAA-HDR-LAYOUT (H1/H2/H3) from the run of T5732 rows keyed
+      * WSAA-PROG/layout/chunk-number, then copy the assembled
+      * buffer into that layout's own override field.
+      *
+       1110-LOAD-HDR-OVERRIDE.
+      *
+           MOVE SPACES                 TO WSAA-HDR-SCRATCH.
+           MOVE WSAA-PROG              TO WSAA-HDR-PROGLAY (1:5).
+           MOVE WSAA-HDR-LAYOUT        TO WSAA-HDR-PROGLAY (6:2).
+           MOVE ZERO                   TO WSAA-HDR-SEQ.
+           SET WSAA-HDR-IX             TO 1.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5732                  TO ITEM-ITEMTABL.
+           MOVE WSAA-HDR-KEY           TO ITEM-ITEMITEM.
+           MOVE BEGN                   TO ITEM-FUNCTION.
+
+           PERFORM 1120-LOAD-HDR-CHUNK
+                             UNTIL ITEM-STATUZ = ENDP
+                                OR WSAA-HDR-IX   > 9.
+
+           EVALUATE WSAA-HDR-LAYOUT
+               WHEN 'H1'
+                   MOVE WSAA-HDR-SCRATCH    TO WSAA-HDR1-OVERRIDE
+               WHEN 'H2'
+                   MOVE WSAA-HDR-SCRATCH    TO WSAA-HDR2-OVERRIDE
+               WHEN 'H3'
+                   MOVE WSAA-HDR-SCRATCH    TO WSAA-HDR3-OVERRIDE
+           END-EVALUATE.
+      *
+       1120-LOAD-HDR-CHUNK.
+      *
+           CALL 'ITEMIO'               USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ           NOT = O-K
+           AND ITEM-STATUZ          NOT = ENDP
+               MOVE ITEM-PARAMS         TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ               = ENDP
+           OR ITEM-ITEMCOY          NOT = BSPR-COMPANY
+           OR ITEM-ITEMTABL         NOT = T5732
+           OR ITEM-ITEMITEM (1:7)   NOT = WSAA-HDR-PROGLAY
+               MOVE ENDP                TO ITEM-STATUZ
+               GO TO 1129-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA            TO T5732-HDG-REC.
+           MOVE T5732-HDGTEXT           TO WSAA-HDR-CHUNK.
+           COMPUTE WSAA-HDR-START     = (WSAA-HDR-IX - 1) * 30 + 1.
+           MOVE WSAA-HDR-CHUNK          TO WSAA-HDR-SCRATCH
+                                            (WSAA-HDR-START: 30).
+
+           MOVE NEXTR                   TO ITEM-FUNCTION.
+
+           SET WSAA-HDR-IX UP BY 1.
+      *
+       1129-EXIT.
+           EXIT.
       /
        1100-OPEN-OUTPUT-FILES SECTION.
       ********************************
@@ -473,22 +631,38 @@
       ****************************
        1201-START.
       *
-      * Header 1:
+      * Header 1: a T5732 override, if one was loaded, replaces the
+      * compiled-in column layout wholesale.
       *
            MOVE SPACES                 TO WSAA-REC.
-           MOVE WSAA-HEADER-H1         TO WSAA-REC.
+           IF WSAA-HDR1-OVERRIDE       NOT = SPACES
+               MOVE WSAA-HDR1-OVERRIDE  TO WSAA-REC
+           ELSE
+               MOVE WSAA-HEADER-H1      TO WSAA-REC
+           END-IF.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR01-REC       FROM WSAA-REC.
       *
       * Header 2:
       *
            MOVE SPACES                 TO WSAA-REC.
-           MOVE WSAA-HEADER-H2         TO WSAA-REC.
+           IF WSAA-HDR2-OVERRIDE       NOT = SPACES
+               MOVE WSAA-HDR2-OVERRIDE  TO WSAA-REC
+           ELSE
+               MOVE WSAA-HEADER-H2      TO WSAA-REC
+           END-IF.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR02-REC       FROM WSAA-REC.
       *
       * Header 3:
       *
            MOVE SPACES                 TO WSAA-REC.
-           MOVE WSAA-HEADER-H3         TO WSAA-REC.
+           IF WSAA-HDR3-OVERRIDE       NOT = SPACES
+               MOVE WSAA-HDR3-OVERRIDE  TO WSAA-REC
+           ELSE
+               MOVE WSAA-HEADER-H3      TO WSAA-REC
+           END-IF.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR03-REC       FROM WSAA-REC.
 
       *
@@ -504,6 +678,7 @@
                    IF WSAA-INVSEQ-START NOT = SPACES                    <GAPPH1>
                       PERFORM 3200-WRITE-REPORT3-SUMMARY                <GAPPH1>
                    END-IF                                               <GAPPH1>
+                   PERFORM 3300-RECONCILE-TOTALS
                    MOVE ENDP           TO WSSP-EDTERROR
                    GO TO 2090-EXIT.
       *
@@ -589,7 +764,17 @@
 
            MOVE SPACES                 TO WSAA-REC.
            MOVE WSAA-DETAIL-D1         TO WSAA-REC.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR01-REC       FROM WSAA-REC.
+
+      * Accumulate Report 1's reconciliation totals:
+
+           ADD 1                       TO WSAA-REPORT1-CNT.
+           ADD TOTLPREM   OF ZIVRPF    TO WSAA-REPORT1-AMT.
+
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE TOTLPREM  OF ZIVRPF    TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
       *
        3119-EXIT.
            EXIT.
@@ -632,7 +817,17 @@
 
            MOVE SPACES                 TO WSAA-REC.
            MOVE WSAA-DETAIL-D2         TO WSAA-REC.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR02-REC       FROM WSAA-REC.
+
+      * Accumulate Report 2's reconciliation totals:
+
+           ADD 1                       TO WSAA-REPORT2-CNT.
+           ADD TOTLPREM   OF ZIVRPF    TO WSAA-REPORT2-AMT.
+
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE TOTLPREM  OF ZIVRPF    TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
       *
        3129-EXIT.
            EXIT.
@@ -654,10 +849,42 @@
 
            MOVE SPACES                 TO WSAA-REC.
            MOVE WSAA-DETAIL-D3         TO WSAA-REC.
+           INSPECT WSAA-REC REPLACING ALL ';' BY WSAA-CSV-DELIM.
            WRITE ZIVR03-REC       FROM WSAA-REC.
       *
        3219-EXIT.
            EXIT.
+      /
+       3300-RECONCILE-TOTALS SECTION.
+      *******************************
+       3301-START.
+      *
+      * The three outputs are all driven from the same ZIVRPF input,
+      * so Report 1 and Report 2's record counts/premium totals must
+      * tie back to each other and to Report 3's summary line.
+      *
+           MOVE SPACES                 TO WSAA-RECON-MSG.
+      *
+           IF WSAA-REPORT1-CNT         NOT = WSAA-REPORT2-CNT
+           OR WSAA-REPORT1-CNT         NOT = WSAA-INV-TOTAL
+               MOVE 'BV002 RECONCILE - REPORT RECORD COUNTS DIFFER'
+                                       TO WSAA-RECON-MSG
+               DISPLAY WSAA-RECON-MSG
+               DISPLAY 'REPORT1=' WSAA-REPORT1-CNT
+                       ' REPORT2=' WSAA-REPORT2-CNT
+                       ' REPORT3=' WSAA-INV-TOTAL
+           END-IF.
+      *
+           IF WSAA-REPORT1-AMT         NOT = WSAA-REPORT2-AMT
+               MOVE 'BV002 RECONCILE - REPORT PREMIUM TOTALS DIFFER'
+                                       TO WSAA-RECON-MSG
+               DISPLAY WSAA-RECON-MSG
+               DISPLAY 'REPORT1-AMT=' WSAA-REPORT1-AMT
+                       ' REPORT2-AMT=' WSAA-REPORT2-AMT
+           END-IF.
+      *
+       3390-EXIT.
+           EXIT.
       /
        3500-COMMIT SECTION.
       **********************
