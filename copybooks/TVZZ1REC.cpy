@@ -0,0 +1,3 @@
+       01  TVZZ1-TVZZ1-REC.
+           03  TVZZ1-ACCTYP             PIC X(02).
+           03  TVZZ1-DESC               PIC X(30).
