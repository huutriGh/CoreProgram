@@ -0,0 +1,17 @@
+       01  CL360-PARAMS.
+           03  CL360-DATA-KEY.
+               05  CL360-CHDRCOY           PIC X(01).
+               05  CL360-CHDRNUM           PIC X(08).
+           03  CL360-AMTDUEPD              PIC S9(11)V9(2) COMP-3.
+           03  CL360-AMTDUEPP              PIC S9(11)V9(2) COMP-3.
+           03  CL360-AMTDUERL              PIC S9(11)V9(2) COMP-3.
+           03  CL360-CLNTNAME              PIC X(30).
+           03  CL360-CLNTNUM               PIC X(08).
+           03  CL360-CNTTYPE               PIC X(03).
+           03  CL360-FORMAT                PIC X(10).
+           03  CL360-FUNCTION              PIC X(05).
+           03  CL360-LASTBATCTRCDE         PIC X(04).
+           03  CL360-LASTTRANDATE          PIC 9(08).
+           03  CL360-LASTTRANNO            PIC S9(05) COMP-3.
+           03  CL360-RUNDATE               PIC 9(08).
+           03  CL360-STATUZ                PIC X(04).
