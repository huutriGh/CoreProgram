@@ -0,0 +1,4 @@
+       01  SYSERR-REC.
+           03  SYSR-SYSERR-REC          PIC X(30).
+           03  SYSR-SYSERR-STATUZ       PIC X(04).
+           03  SYSR-SYSERR-TYPE         PIC X(30).
