@@ -0,0 +1,16 @@
+       01  PTRN-PARAMS.
+           03  PTRN-BATCTRCDE           PIC X(30).
+           03  PTRN-CHDRCOY             PIC X(30).
+           03  PTRN-CHDRNUM             PIC X(30).
+           03  PTRN-DATA-AREA           PIC X(30).
+           03  PTRN-DATA-KEY            PIC X(30).
+           03  PTRN-DATESUB             PIC 9(08).
+           03  PTRN-FORMAT              PIC X(10).
+           03  PTRN-FUNCTION            PIC X(05).
+           03  PTRN-PTRNEFF             PIC X(30).
+           03  PTRN-STATUZ              PIC X(04).
+           03  PTRN-TERMID              PIC X(30).
+           03  PTRN-TRANNO              PIC X(30).
+           03  PTRN-TRANSACTION-DATE    PIC 9(08).
+           03  PTRN-TRANSACTION-TIME    PIC X(30).
+           03  PTRN-USER                PIC X(30).
