@@ -0,0 +1,2 @@
+       01  CNTL-PARAMS.
+           03  CNTL-FILLER-DATA         PIC X(30).
