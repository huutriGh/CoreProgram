@@ -165,6 +165,27 @@
       *
        01  CONTROL-TOTALS.
            03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.               <PHFX53>
+           03  CT03                    PIC 9(02) VALUE 03.               <PHFX53>
+      *
+       01  WSAA-RECON-COUNT            PIC 9(07) COMP-3 VALUE 0.         <PHFX53>
+       01  WSAA-RECON-AMT              PIC S9(11)V9(2) COMP-3 VALUE 0.   <PHFX53>
+       01  WSAA-RECON-EXCEPT           PIC 9(07) COMP-3 VALUE 0.         <PHFX53>
+      *
+      *    Reconciliation breakdown per BATCTRCDE/BANKCODE, populated    <PHFX53>
+      *    alongside the grand totals above and printed at end of job.   <PHFX53>
+      *                                                                  <PHFX53>
+       01  WSAA-RECON-FOUND            PIC X(01).                        <PHFX53>
+       01  WSAA-RECON-IX               PIC 9(03) COMP-3.                 <PHFX53>
+       01  WSAA-RECON-FOUND-IX         PIC 9(03) COMP-3.                 <PHFX53>
+       01  WSAA-RECON-TAB-CNT          PIC 9(03) COMP-3 VALUE 0.         <PHFX53>
+       01  WSAA-RECON-TAB.                                               <PHFX53>
+           03  WSAA-RECON-ENTRY        OCCURS 50 TIMES.                  <PHFX53>
+               05  WSAA-RECON-E-BATCTRCDE  PIC X(04).                    <PHFX53>
+               05  WSAA-RECON-E-BANKCODE   PIC X(02).                    <PHFX53>
+               05  WSAA-RECON-E-CNT        PIC 9(07) COMP-3.             <PHFX53>
+               05  WSAA-RECON-E-AMT        PIC S9(11)V9(2) COMP-3.       <PHFX53>
+               05  WSAA-RECON-E-EXCPT      PIC 9(07) COMP-3.             <PHFX53>
       *
        01  WSAA-OVERFLOW               PIC X(01) VALUE 'N'.
        88  NEW-PAGE-REQ                          VALUE 'Y'.
@@ -739,6 +760,29 @@
            MOVE RBNK-BANKDESC01        TO BNKNAME    OF ZCRPPF.
            MOVE RBNK-BANKDESC02        TO BRCHNAME   OF ZCRPPF.
            MOVE RBNK-DOCORIGAMT        TO DOCORIGAMT OF ZCRPPF.
+      *                                                                 <PHFX53>
+      *    Accumulate the loan-repayment reconciliation totals for      <PHFX53>
+      *    the end-of-job summary - one line per repayment processed,   <PHFX53>
+      *    the running value reconciled against RBNK, and a count of    <PHFX53>
+      *    repayments that could not be matched to a disbursement.      <PHFX53>
+      *                                                                 <PHFX53>
+           ADD 1                       TO WSAA-RECON-COUNT.              <PHFX53>
+           MOVE CT01                   TO CONT-TOTNO.                    <PHFX53>
+           MOVE 1                      TO CONT-TOTVAL.                   <PHFX53>
+           PERFORM 001-CALL-CONTOT.                                      <PHFX53>
+                                                                         <PHFX53>
+           IF RBNK-STATUZ               = O-K                            <PHFX53>
+               ADD RBNK-DOCORIGAMT      TO WSAA-RECON-AMT                <PHFX53>
+               MOVE CT02                TO CONT-TOTNO                    <PHFX53>
+               MOVE RBNK-DOCORIGAMT     TO CONT-TOTVAL                   <PHFX53>
+               PERFORM 001-CALL-CONTOT                                   <PHFX53>
+           ELSE                                                          <PHFX53>
+               ADD 1                    TO WSAA-RECON-EXCEPT             <PHFX53>
+               MOVE CT03                TO CONT-TOTNO                    <PHFX53>
+               MOVE 1                   TO CONT-TOTVAL                   <PHFX53>
+               PERFORM 001-CALL-CONTOT                                   <PHFX53>
+           END-IF.                                                       <PHFX53>
+           PERFORM 3450-ACCUM-RECON-BREAKDOWN.                           <PHFX53>
            MOVE RBNK-INSREFNO          TO INSREFNO   OF ZCRPPF.
       *                                                                 <POP002>
       *  Read RTRNCDE to get Payor.                                     <POP002>
@@ -824,6 +868,69 @@ PHI        PERFORM A1000-READ-ACMV.                                     <PS010>
       *
        3090-EXIT.
            EXIT.
+      /
+       3450-ACCUM-RECON-BREAKDOWN SECTION.                               <PHFX53>
+      *************************************                              <PHFX53>
+      *                                                                  <PHFX53>
+      *    Find (or add) this BATCTRCDE/BANKCODE's slot in the          <PHFX53>
+      *    breakdown table and roll the current repayment into it -     <PHFX53>
+      *    the same count/amount/exception totals kept in aggregate     <PHFX53>
+      *    above, but reported per code and bank at end of job.         <PHFX53>
+      *                                                                  <PHFX53>
+       3451-FIND-SLOT.                                                   <PHFX53>
+           MOVE 'N'                    TO WSAA-RECON-FOUND.              <PHFX53>
+           MOVE ZERO                   TO WSAA-RECON-FOUND-IX.           <PHFX53>
+           PERFORM 3455-CHECK-RECON-SLOT                                 <PHFX53>
+               VARYING WSAA-RECON-IX FROM 1 BY 1                         <PHFX53>
+               UNTIL WSAA-RECON-IX > WSAA-RECON-TAB-CNT                  <PHFX53>
+               OR WSAA-RECON-FOUND = 'Y'.                                <PHFX53>
+      *                                                                  <PHFX53>
+           IF WSAA-RECON-FOUND          = 'Y'                            <PHFX53>
+              MOVE WSAA-RECON-FOUND-IX  TO WSAA-RECON-IX                 <PHFX53>
+           ELSE                                                          <PHFX53>
+              IF WSAA-RECON-TAB-CNT     < 50                             <PHFX53>
+                 ADD 1                  TO WSAA-RECON-TAB-CNT            <PHFX53>
+                 MOVE WSAA-RECON-TAB-CNT                                 <PHFX53>
+                                        TO WSAA-RECON-IX                 <PHFX53>
+                 MOVE SQL-BATCTRCDE                                      <PHFX53>
+                            TO WSAA-RECON-E-BATCTRCDE (WSAA-RECON-IX)    <PHFX53>
+                 MOVE SQL-BANKCODE                                       <PHFX53>
+                            TO WSAA-RECON-E-BANKCODE  (WSAA-RECON-IX)    <PHFX53>
+                 MOVE ZERO  TO WSAA-RECON-E-CNT   (WSAA-RECON-IX)        <PHFX53>
+                               WSAA-RECON-E-AMT   (WSAA-RECON-IX)        <PHFX53>
+                               WSAA-RECON-E-EXCPT (WSAA-RECON-IX)        <PHFX53>
+              ELSE                                                       <PHFX53>
+      *                                                                  <PHFX53>
+      *    Table is full - this code/bank combination is folded into    <PHFX53>
+      *    the grand totals only, not broken out separately.            <PHFX53>
+      *                                                                  <PHFX53>
+                 GO TO 3459-EXIT                                         <PHFX53>
+              END-IF                                                     <PHFX53>
+           END-IF.                                                       <PHFX53>
+      *                                                                  <PHFX53>
+           ADD 1                       TO WSAA-RECON-E-CNT (WSAA-RECON-IX). <PHFX53>
+           IF RBNK-STATUZ               = O-K                            <PHFX53>
+              ADD RBNK-DOCORIGAMT                                        <PHFX53>
+                                       TO WSAA-RECON-E-AMT (WSAA-RECON-IX) <PHFX53>
+           ELSE                                                          <PHFX53>
+              ADD 1                    TO WSAA-RECON-E-EXCPT (WSAA-RECON-IX) <PHFX53>
+           END-IF.                                                       <PHFX53>
+      *                                                                  <PHFX53>
+       3459-EXIT.                                                        <PHFX53>
+           EXIT.                                                         <PHFX53>
+      /
+       3455-CHECK-RECON-SLOT SECTION.                                    <PHFX53>
+      *********************************                                 <PHFX53>
+      *                                                                  <PHFX53>
+       3456-CHECK.                                                       <PHFX53>
+           IF WSAA-RECON-E-BATCTRCDE (WSAA-RECON-IX) = SQL-BATCTRCDE     <PHFX53>
+           AND WSAA-RECON-E-BANKCODE (WSAA-RECON-IX) = SQL-BANKCODE      <PHFX53>
+              MOVE 'Y'                 TO WSAA-RECON-FOUND               <PHFX53>
+              MOVE WSAA-RECON-IX       TO WSAA-RECON-FOUND-IX            <PHFX53>
+           END-IF.                                                       <PHFX53>
+      *                                                                  <PHFX53>
+       3458-EXIT.                                                        <PHFX53>
+           EXIT.                                                         <PHFX53>
       /
        3500-COMMIT SECTION.
       **********************
@@ -859,10 +966,41 @@ PHI        PERFORM A1000-READ-ACMV.                                     <PS010>
       *  Close any open files.
       *
            CLOSE ZCRPPF.
+      *                                                                 <PHFX53>
+      *    Loan-repayment reconciliation summary.                       <PHFX53>
+      *                                                                 <PHFX53>
+           DISPLAY '=========================================='.        <PHFX53>
+           DISPLAY 'BZ011 LOAN REPAYMENT RECONCILIATION SUMMARY'.        <PHFX53>
+           DISPLAY 'REPAYMENTS PROCESSED......: ' WSAA-RECON-COUNT.      <PHFX53>
+           DISPLAY 'AMOUNT RECONCILED TO RBNK.: ' WSAA-RECON-AMT.        <PHFX53>
+           DISPLAY 'UNMATCHED TO RBNK.........: ' WSAA-RECON-EXCEPT.     <PHFX53>
+           DISPLAY '=========================================='.        <PHFX53>
+      *                                                                 <PHFX53>
+      *    Breakdown of the above, per BATCTRCDE/BANKCODE.              <PHFX53>
+      *                                                                 <PHFX53>
+           DISPLAY 'BATCTRCDE BANKCODE  COUNT   AMOUNT      EXCEPTIONS'. <PHFX53>
+           PERFORM 4055-DISPLAY-RECON-LINE                               <PHFX53>
+               VARYING WSAA-RECON-IX FROM 1 BY 1                         <PHFX53>
+               UNTIL WSAA-RECON-IX > WSAA-RECON-TAB-CNT.                 <PHFX53>
+           DISPLAY '=========================================='.        <PHFX53>
+      *                                                                 <PHFX53>
            MOVE O-K                    TO LSAA-STATUZ.
       *
        4090-EXIT.
            EXIT.
+      /
+       4050-DISPLAY-RECON-LINE SECTION.                                  <PHFX53>
+      ***********************************                               <PHFX53>
+      *                                                                 <PHFX53>
+       4055-DISPLAY-RECON-LINE.                                          <PHFX53>
+           DISPLAY WSAA-RECON-E-BATCTRCDE (WSAA-RECON-IX) ' '            <PHFX53>
+                   WSAA-RECON-E-BANKCODE  (WSAA-RECON-IX) '  '           <PHFX53>
+                   WSAA-RECON-E-CNT       (WSAA-RECON-IX) ' '            <PHFX53>
+                   WSAA-RECON-E-AMT       (WSAA-RECON-IX) ' '            <PHFX53>
+                   WSAA-RECON-E-EXCPT     (WSAA-RECON-IX).               <PHFX53>
+      *                                                                 <PHFX53>
+       4059-EXIT.                                                        <PHFX53>
+           EXIT.                                                         <PHFX53>
       /
        3400-GET-REMARK SECTION.                                         <POP001>
       *************************                                         <POP001>
