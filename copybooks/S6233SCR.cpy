@@ -0,0 +1,38 @@
+       01  S6233-DATA-AREA.
+           03  S6233-DATA-FIELDS.
+               05  S6233-CHDRNUM           PIC X(08).
+               05  S6233-CNTTYPE           PIC X(03).
+               05  S6233-CNTCURR           PIC X(03).
+               05  S6233-REGISTER          PIC X(08).
+               05  S6233-CHDRSTATUS        PIC X(30).
+               05  S6233-PREMSTATUS        PIC X(30).
+               05  S6233-CTYPEDES          PIC X(30).
+               05  S6233-LIFENUM           PIC X(08).
+               05  S6233-LIFENAME          PIC X(70).
+               05  S6233-JLIFE             PIC X(08).
+               05  S6233-JLIFENAME         PIC X(70).
+               05  S6233-INVCSCH           PIC X(15).
+
+       01  S6233-SUBFILE-AREA.
+           03  S6233-SUBFILE-FIELDS.
+               05  S6233-SELECT            PIC X(01).
+               05  S6233-SELECT-OUT        PIC X(01) OCCURS 02 TIMES.
+               05  S6233-EFFDATE           PIC 9(08).
+               05  S6233-TRCODE            PIC X(04).
+               05  S6233-TRANDESC          PIC X(30).
+               05  S6233-TRANNO            PIC S9(05) COMP-3.
+               05  S6233-DATESUB           PIC 9(08).
+               05  S6233-CRTUSER           PIC X(10).
+               05  S6233-HTXDATE           PIC X(08).
+               05  S6233-HFLAG             PIC X(01).
+               05  S6233-HREASON           PIC X(30).
+               05  S6233-HSELECT           PIC X(01).
+               05  S6233-HSUFFIX           PIC X(01).
+               05  S6233-PLAN-SUFFIX       PIC S9(05) COMP-3.
+               05  S6233-FILLH             PIC X(03).
+               05  S6233-FILLL             PIC X(03).
+               05  S6233-DATALOC           PIC X(10).
+               05  S6233-INVCREF           PIC X(15).
+               05  S6233-LCAN              PIC X(03).
+           03  S6233-ERROR-SUBFILE.
+               05  S6233-SELECT-ERR        PIC X(04).
