@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B2635.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *   Bulk-load of T2635 table entries from an uploaded CSV file.
+      *   Each input line carries an action code, the item key (item
+      *   number/sequence) and up to ten field-id codes - the same
+      *   field-id list P2635 maintains one item at a time on-line.
+      *   This lets a whole table be refreshed in one run instead of
+      *   keying each item individually through P2635.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX458       R Osei - IT DEV                      *
+      *           READ AN UPLOADED, SEMICOLON-DELIMITED CSV FILE AND        *
+      *           ADD/CHANGE/DELETE THE CORRESPONDING T2635 ITEMS.          *
+      *                                                                     *
+      * 09/08/26  01/02   PHX465       R Osei - IT DEV                      *
+      *           ADD CONTROL TOTALS AND AN END-OF-JOB SUMMARY FOR THE      *
+      *           LOAD/ADD/CHANGE/DELETE/REJECT COUNTS.                     *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT T2635PF              ASSIGN TO DATABASE-T2635PF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  T2635PF                     LABEL RECORDS STANDARD.
+       01  T2635PF-REC.
+           COPY DDS-ALL-FORMATS OF T2635PF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B2635'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
+      *
+       01  TABLES.
+           03  T2635                   PIC X(05) VALUE 'T2635'.
+      *
+       01  WSAA-FN.
+           03  FILLER                  PIC X(06) VALUE 'T2635L'.
+           03  WSAA-JOBNO               PIC 9(04).
+      *
+       01  WSAA-THREAD-MEMBER.
+           03  FILLER                  PIC X(06)   VALUE 'THREAD'.
+           03  WSAA-THREAD-NUMBER      PIC 9(03).
+           03  FILLER                  PIC X.
+      *
+       01  WSAA-QCMDEXC                PIC X(200).
+       01  WSAA-QCMDEXC-LENGTH         PIC S9(10)V9(05)
+                                           COMP-3 VALUE 200.
+      *
+      *  Bulk-load actions and working fields.
+      *
+       01  WSAA-ACTIONS.
+           03  WSAA-ACTION-ADD         PIC X(01) VALUE 'A'.
+           03  WSAA-ACTION-CHANGE      PIC X(01) VALUE 'C'.
+           03  WSAA-ACTION-DELETE      PIC X(01) VALUE 'D'.
+      *
+       01  WSAA-SUB                    PIC S9(03) COMP-3.
+       01  WSAA-LOAD-CNT               PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-ADD-CNT                PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-CHANGE-CNT             PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-DELETE-CNT             PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-REJECT-CNT             PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+           03  CT03                    PIC 9(02) VALUE 03.
+           03  CT04                    PIC 9(02) VALUE 04.
+           03  CT05                    PIC 9(02) VALUE 05.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY ITEMSKM.
+      /
+           COPY T2635REC.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Open the uploaded CSV file - it is overridden to the member
+      * this run was asked to load, the same way BV002 overrides its
+      * own report output members.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-JOBNO.
+           MOVE BSPR-PROCESS-OCC-NUM   TO WSAA-THREAD-NUMBER.
+
+           MOVE SPACES                 TO WSAA-QCMDEXC.
+           STRING
+               'OVRDBF FILE(T2635PF) TOFILE('
+                                       DELIMITED BY SIZE
+                BPRD-RUN-LIBRARY       DELIMITED BY SPACES
+               '/' WSAA-FN ') '
+               'MBR(' WSAA-THREAD-MEMBER ')'
+               ' SEQONLY(*YES 1000)'
+                                       DELIMITED BY SIZE
+                                       INTO WSAA-QCMDEXC
+           END-STRING.
+
+           CALL 'QCMDEXC' USING WSAA-QCMDEXC WSAA-QCMDEXC-LENGTH.
+
+           OPEN INPUT T2635PF.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+           READ T2635PF NEXT RECORD
+               AT END
+                   MOVE ENDP           TO WSSP-EDTERROR
+                   GO TO 2090-EXIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Blank lines and lines with no usable item key are skipped
+      * rather than rejected - they are most likely a CSV header row.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF ACTION   OF T2635PF      = SPACES
+           OR ITEMITEM OF T2635PF      = SPACES
+               MOVE SPACES             TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+
+           IF ACTION   OF T2635PF      NOT = WSAA-ACTION-ADD
+                                    AND NOT = WSAA-ACTION-CHANGE
+                                    AND NOT = WSAA-ACTION-DELETE
+               ADD 1                   TO WSAA-REJECT-CNT
+               MOVE CT05               TO CONT-TOTNO
+               MOVE 1                  TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+               MOVE SPACES             TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+           ADD 1                       TO WSAA-LOAD-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           PERFORM 3100-READ-ITEM.
+
+           IF ACTION OF T2635PF        = WSAA-ACTION-DELETE
+               PERFORM 3400-DELETE-ITEM
+           ELSE
+               PERFORM 3200-BUILD-T2635-REC
+               PERFORM 3300-WRITE-ITEM
+           END-IF.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-READ-ITEM SECTION.
+      ************************
+      *
+      * Find out whether this item already exists, the same way
+      * P2635's own 3050-UPDATE-PRIMARY-RECORD does, so we know
+      * whether to add or change it.
+      *
+       3110-READ-ITEM.
+      *
+           MOVE SPACES                 TO ITEM-DATA-KEY.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T2635                  TO ITEM-ITEMTABL.
+           MOVE ITEMITEM OF T2635PF    TO ITEM-ITEMITEM.
+           MOVE ITEMSEQ  OF T2635PF    TO ITEM-ITEMSEQ.
+           MOVE READH                  TO ITEM-FUNCTION.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-BUILD-T2635-REC SECTION.
+      ******************************
+      *
+       3210-BUILD.
+      *
+           MOVE SPACES                 TO T2635-T2635-REC.
+           MOVE T2635PF-REC            TO ITEM-GENAREA.
+           MOVE SPACES                 TO T2635-FLDIDS.
+           MOVE FLDID01 OF T2635PF     TO T2635-FLDID (01).
+           MOVE FLDID02 OF T2635PF     TO T2635-FLDID (02).
+           MOVE FLDID03 OF T2635PF     TO T2635-FLDID (03).
+           MOVE FLDID04 OF T2635PF     TO T2635-FLDID (04).
+           MOVE FLDID05 OF T2635PF     TO T2635-FLDID (05).
+           MOVE FLDID06 OF T2635PF     TO T2635-FLDID (06).
+           MOVE FLDID07 OF T2635PF     TO T2635-FLDID (07).
+           MOVE FLDID08 OF T2635PF     TO T2635-FLDID (08).
+           MOVE FLDID09 OF T2635PF     TO T2635-FLDID (09).
+           MOVE FLDID10 OF T2635PF     TO T2635-FLDID (10).
+           MOVE T2635-FLDIDS           TO T2635-T2635-REC.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3300-WRITE-ITEM SECTION.
+      *************************
+      *
+       3310-WRITE-ITEM.
+      *
+           MOVE WSAA-PROG              TO ITEM-TABLEPROG.
+           MOVE T2635-T2635-REC        TO ITEM-GENAREA.
+
+           IF ITEM-STATUZ              = MRNF
+               ADD 1                   TO WSAA-ADD-CNT
+               MOVE CT02               TO CONT-TOTNO
+               MOVE 1                  TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+               MOVE WRITR              TO ITEM-FUNCTION
+               MOVE ITEMREC            TO ITEM-FORMAT
+           ELSE
+               ADD 1                   TO WSAA-CHANGE-CNT
+               MOVE CT03               TO CONT-TOTNO
+               MOVE 1                  TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+               MOVE REWRT              TO ITEM-FUNCTION
+           END-IF.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3400-DELETE-ITEM SECTION.
+      **************************
+      *
+      * A load line for an item that does not exist is simply
+      * ignored - there is nothing to delete.
+      *
+       3410-DELETE-ITEM.
+      *
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3490-EXIT
+           END-IF.
+
+           ADD 1                       TO WSAA-DELETE-CNT.
+           MOVE CT04                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE DELET                  TO ITEM-FUNCTION.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3490-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           CLOSE T2635PF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV2635 T2635 CSV BULK-LOAD SUMMARY'.
+           DISPLAY 'LINES LOADED...............: ' WSAA-LOAD-CNT.
+           DISPLAY 'ITEMS ADDED.................: ' WSAA-ADD-CNT.
+           DISPLAY 'ITEMS CHANGED...............: ' WSAA-CHANGE-CNT.
+           DISPLAY 'ITEMS DELETED...............: ' WSAA-DELETE-CNT.
+           DISPLAY 'LINES REJECTED..............: ' WSAA-REJECT-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
