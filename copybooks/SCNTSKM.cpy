@@ -0,0 +1,2 @@
+       01  SCNT-PARAMS.
+           03  SCNT-FILLER-DATA         PIC X(30).
