@@ -0,0 +1,30 @@
+       01  CLNK-CLNKALL-REC.
+           03  CLNK-STATUZ              PIC X(04).
+           03  CLNK-LANGUAGE            PIC X(01).
+           03  CLNK-CHDRCOY             PIC X(01).
+           03  CLNK-CHDRNUM             PIC X(08).
+           03  CLNK-LIFE                PIC X(02).
+           03  CLNK-COVERAGE            PIC X(02).
+           03  CLNK-RIDER               PIC X(02).
+           03  CLNK-PLAN-SUFFIX         PIC S9(04)      COMP-3.
+           03  CLNK-EFFDATE             PIC 9(08).
+           03  CLNK-EFDATE              PIC 9(08).
+           03  CLNK-CURRTO              PIC 9(08).
+           03  CLNK-AGENT               PIC X(08).
+           03  CLNK-JLIFE               PIC X(02).
+           03  CLNK-CRTABLE             PIC X(04).
+           03  CLNK-AGENT-CLASS         PIC X(04).
+           03  CLNK-METHOD              PIC X(04).
+           03  CLNK-BILLFREQ            PIC X(02).
+           03  CLNK-SEQNO               PIC S9(03)      COMP-3.
+           03  CLNK-ICOMMTOT            PIC S9(11)V9(2) COMP-3.
+           03  CLNK-ICOMMPD             PIC S9(11)V9(2) COMP-3.
+           03  CLNK-ICOMMERND           PIC S9(11)V9(2) COMP-3.
+           03  CLNK-PAYAMNT             PIC S9(11)V9(2) COMP-3.
+           03  CLNK-ERNDAMT             PIC S9(11)V9(2) COMP-3.
+           03  CLNK-INSTPREM            PIC S9(11)V9(2) COMP-3.
+           03  CLNK-ANNPREM             PIC S9(11)V9(2) COMP-3.
+           03  CLNK-TARGET-PREM         PIC S9(11)V9(2) COMP-3.
+           03  CLNK-PTDATE              PIC 9(08).
+           03  CLNK-ZORCODE             PIC X(04).
+           03  CLNK-ZCOMCODE            PIC X(04).
