@@ -0,0 +1,13 @@
+       01  NMAD-PARAMS.
+           03  NMAD-CLNT-COMPANY        PIC X(30).
+           03  NMAD-CLNT-NUMBER         PIC X(08).
+           03  NMAD-CLNT-PREFIX         PIC X(30).
+           03  NMAD-FUNCTION            PIC X(05).
+           03  NMAD-IN-NAME-TYPE        PIC X(30).
+           03  NMAD-LANGUAGE            PIC X(30).
+           03  NMAD-LARGE-NAME          PIC X(30).
+           03  NMAD-NAMADRS-REC         PIC X(30).
+           03  NMAD-NAME                PIC X(30).
+           03  NMAD-PAYEE-GIVN          PIC X(30).
+           03  NMAD-PLAIN-NAME          PIC X(30).
+           03  NMAD-STATUZ              PIC X(04).
