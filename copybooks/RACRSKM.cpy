@@ -0,0 +1,12 @@
+       01  RACR-PARAMS.
+           03  RACR-DATA-KEY.
+               05  RACR-CLNTPFX        PIC X(02).
+               05  RACR-CLNTCOY        PIC X(01).
+               05  RACR-CLNTNUM        PIC X(08).
+           03  RACR-LRKCLS             PIC X(30).
+           03  RACR-CURRFROM           PIC 9(08).
+           03  RACR-CURRTO             PIC 9(08).
+           03  RACR-VALIDFLAG          PIC X(01).
+           03  RACR-FUNCTION           PIC X(05).
+           03  RACR-FORMAT             PIC X(10).
+           03  RACR-STATUZ             PIC X(04).
