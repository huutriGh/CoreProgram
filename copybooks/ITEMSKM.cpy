@@ -0,0 +1,26 @@
+       01  ITEM-PARAMS.
+           03  ITEM-AMOUNT              PIC S9(11)V9(2) COMP-3.
+           03  ITEM-BATCTRCDE           PIC X(30).
+           03  ITEM-CNTTYPE             PIC S9(08) COMP-3.
+           03  ITEM-DATA-AREA           PIC X(30).
+           03  ITEM-DATA-KEY            PIC X(30).
+           03  ITEM-DESC                PIC X(30).
+           03  ITEM-DESCRIPTION         PIC X(30).
+           03  ITEM-DUE                 PIC X(30).
+           03  ITEM-FORMAT              PIC X(10).
+           03  ITEM-FUNCTION            PIC X(05).
+           03  ITEM-GENAREA             PIC X(30).
+           03  ITEM-ITEMCOY             PIC X(30).
+           03  ITEM-ITEMITEM            PIC X(30).
+           03  ITEM-ITEMPFX             PIC X(30).
+           03  ITEM-ITEMSEQ             PIC X(30).
+           03  ITEM-ITEMTABL            PIC X(30).
+           03  ITEM-KEY                 PIC X(30).
+           03  ITEM-LENGTH              PIC X(30).
+           03  ITEM-STATUZ              PIC X(04).
+           03  ITEM-T6634               PIC X(30).
+           03  ITEM-TABLE               PIC X(30).
+           03  ITEM-TABLEPROG           PIC X(30).
+           03  ITEM-TR384               PIC X(30).
+           03  ITEM-TRANID              PIC X(30).
+           03  ITEM-VALIDFLAG           PIC X(30).
