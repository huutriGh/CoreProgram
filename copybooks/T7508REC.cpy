@@ -0,0 +1,7 @@
+       01  T7508-PARAMS.
+           03  T7508-BATCTRCDE          PIC X(30).
+           03  T7508-CNTTYPE            PIC S9(08) COMP-3.
+           03  T7508-DRYENTTP-01        PIC X(30).
+           03  T7508-KEY                PIC X(30).
+           03  T7508-PROCES-01          PIC X(30).
+           03  T7508-T7508-REC          PIC X(30).
