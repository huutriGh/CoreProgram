@@ -0,0 +1,3 @@
+       01  TV070-TV070-REC.
+           03  TV070-PRNTFLG-01         PIC X(01).
+           03  TV070-PRNTFLG-02         PIC X(01).
