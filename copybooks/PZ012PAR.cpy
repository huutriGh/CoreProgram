@@ -0,0 +1,7 @@
+       01  PZ012-PARAMS.
+           03  PZ012-BANKCODE           PIC X(30).
+           03  PZ012-FROMDATE           PIC X(30).
+           03  PZ012-PARM-RECORD        PIC X(30).
+           03  PZ012-TODATE             PIC X(30).
+           03  PZ012-USERID             PIC X(30).
+           03  PZ012-WOFFCODE           PIC X(30).
