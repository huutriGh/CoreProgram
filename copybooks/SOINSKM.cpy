@@ -0,0 +1,9 @@
+       01  SOIN-PARAMS.
+           03  SOIN-DATA-KEY.
+               05  SOIN-CLNTCOY        PIC X(01).
+               05  SOIN-CLNTNUM        PIC X(08).
+               05  SOIN-INCOME-SEQ-NO  PIC 9(02).
+           03  SOIN-VALIDFLAG          PIC X(01).
+           03  SOIN-FUNCTION           PIC X(05).
+           03  SOIN-FORMAT             PIC X(10).
+           03  SOIN-STATUZ             PIC X(04).
