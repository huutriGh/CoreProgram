@@ -0,0 +1,11 @@
+           03  AGNTNUM                  PIC X(08).
+           03  AMOUNTDUE                PIC S9(15)V9(02) COMP-3.
+           03  BILLFREQ                 PIC X(02).
+           03  CHDRCOY                  PIC X(01).
+           03  CHDRNUM                  PIC X(08).
+           03  CNTBRANCH                PIC S9(08) COMP-3.
+           03  CUTOFFDATE               PIC 9(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  DUEDATE                  PIC 9(08).
+           03  RUNDATE                  PIC 9(08).
+           03  TIMEJOB                  PIC X(30).
