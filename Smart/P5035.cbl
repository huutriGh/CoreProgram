@@ -554,6 +554,7 @@
       *
        01  WSAA-OLD-CLNTNUM            PIC X(08).
        01  WSAA-OLD-PAYEE              PIC X(08).
+       01  WSAA-OLD-AGNTBR             PIC X(02).                       <PHE102>
        01  WSAA-AGNUM                  PIC X(08).                       <LA1174>
        01  WSAA-TRANNO                 PIC S9(05) COMP-3.               <LA1174>
        01  WSAA-TRIGGER                PIC X(01) .                      <LA1174>
@@ -730,6 +731,7 @@ TDO    01  WSAA-T601                   PIC X(04) VALUE 'T601'.          <PHE004>
            03  TV084                   PIC X(05) VALUE 'TV084'.         <PHE004>
            03  TV102                   PIC X(05) VALUE 'TV102'.         <DA007>
            03  TZ606                   PIC X(05) VALUE 'TZ606'.         <DA023>
+           03  TR699                   PIC X(05) VALUE 'TR699'.         <PHE101>
       *
        01  FORMATS.
            03  AGLFREC                 PIC X(10) VALUE 'AGLFREC'.
@@ -754,6 +756,8 @@ DA007      03  AGLVREC                 PIC X(10) VALUE 'AGLVREC'.       <DA007>
            03  MALFREC                 PIC X(10) VALUE 'MALFREC'.       <DA015>
            03  AGRSREC                 PIC X(10) VALUE 'AGRSREC'.       <DA028>
            03  AGMRREC                 PIC X(10) VALUE 'AGMRREC'.       <NB031>
+           03  AGTRHREC                PIC X(10) VALUE 'AGTRHREC'.      <PHE101>
+           03  AGBRTDAREC              PIC X(10) VALUE 'AGBRTDAREC'.    <PHE102>
       *****                                                             <PHFX01>
       *    Stored screen fields for checking changes
       *****
@@ -846,6 +850,12 @@ DA007      03  AGLVREC                 PIC X(10) VALUE 'AGLVREC'.       <DA007>
            COPY MALFSKM.                                                <DA015>
            COPY AGRSSKM.                                                <DA028>
            COPY AGMRSKM.                                                <NB031>
+      /                                                                 <PHE101>
+           COPY AGTRHSKM.                                               <PHE101>
+           COPY AGTRHKEY.                                               <PHE101>
+      /                                                                 <PHE102>
+           COPY AGBRTDASKM.                                             <PHE102>
+           COPY AGBRTDAKEY.                                             <PHE102>
       /                                                                 <AG002>
       *****************************************************************
       *  Subroutines
@@ -1108,6 +1118,7 @@ DA007      03  AGLVREC                 PIC X(10) VALUE 'AGLVREC'.       <DA007>
       *****
        1110-BRANCH-DETAILS.
            MOVE WSSP-BRANCH            TO S5035-AGNTBR.
+           MOVE WSSP-BRANCH            TO WSAA-OLD-AGNTBR.              <PHE102>
            MOVE SPACES                 TO WSAA-OLD-CLNTNUM.
            MOVE SPACES                 TO WSAA-OLD-PAYEE.
       *
@@ -1123,6 +1134,7 @@ DA007      03  AGLVREC                 PIC X(10) VALUE 'AGLVREC'.       <DA007>
       *    Load screen with existing details.
       *****
            MOVE AGNTLAG-AGNTBR         TO S5035-AGNTBR.
+           MOVE AGNTLAG-AGNTBR         TO WSAA-OLD-AGNTBR.              <PHE102>
            MOVE AGLF-CURRCODE          TO S5035-CURRCODE.
            MOVE AGLF-AGNTNUM           TO S5035-AGNUM.
            MOVE AGLF-DTEAPP            TO S5035-DTEAPP.
@@ -1392,6 +1404,12 @@ TDO   * Check Agent Club Class if any:                                  <DA007>
            IF S5035-AGLVL              NOT = SPACES                     <DA008>
                PERFORM X110-GET-CLUB-DESC                               <DA008>
            END-IF.                                                      <DA008>
+      *****                                                             <PHE102>
+      *    Pick up any branch transfer that was keyed for a future      <PHE102>
+      *    date - show it as pending until the date arrives, then       <PHE102>
+      *    switch the branch shown across automatically.                <PHE102>
+      *****                                                             <PHE102>
+           PERFORM X500-GET-BRANCH-TRANSFER.                            <PHE102>
        1390-EXIT.
             EXIT.
       /                                                                 <DA007>
@@ -2315,6 +2333,52 @@ BASE          MOVE E186                TO S5035-DTEAPP-ERR.             <DA028>
                  ELSE
                     MOVE DESC-LONGDESC     TO S5035-BMADES
                  END-IF.                                                <A05743>
+      *****                                                             <PHE101>
+      *    A termination reason is mandatory whenever this update       <PHE101>
+      *    is the one that terminates the agent, or changes the         <PHE101>
+      *    date on an agent already terminated - compliance need        <PHE101>
+      *    the reason on file, not reconstructed from a memo.           <PHE101>
+      *****                                                             <PHE101>
+           IF S5035-DTETRM             NOT = WSAA-ORIG-DTETRM           <PHE101>
+           AND S5035-DTETRM            NOT = VRCM-MAX-DATE              <PHE101>
+              IF S5035-TRMREAS         = SPACES                         <PHE101>
+                 MOVE E186             TO S5035-TRMREAS-ERR             <PHE101>
+              ELSE                                                      <PHE101>
+                 MOVE SPACES           TO ITEM-DATA-KEY                 <PHE101>
+                 MOVE 'IT'             TO ITEM-ITEMPFX                  <PHE101>
+                 MOVE WSSP-COMPANY     TO ITEM-ITEMCOY                  <PHE101>
+                 MOVE TR699            TO ITEM-ITEMTABL                 <PHE101>
+                 MOVE S5035-TRMREAS    TO ITEM-ITEMITEM                 <PHE101>
+                 MOVE READR            TO ITEM-FUNCTION                 <PHE101>
+                                                                        <PHE101>
+                 CALL 'ITEMIO'      USING ITEM-PARAMS                   <PHE101>
+                                                                        <PHE101>
+                 IF ITEM-STATUZ     NOT = O-K AND MRNF                  <PHE101>
+                    MOVE ITEM-STATUZ    TO SYSR-STATUZ                  <PHE101>
+                    MOVE ITEM-PARAMS    TO SYSR-PARAMS                  <PHE101>
+                    PERFORM 600-FATAL-ERROR                             <PHE101>
+                 END-IF                                                 <PHE101>
+                                                                        <PHE101>
+                 IF ITEM-STATUZ         = MRNF                          <PHE101>
+                    MOVE O-K             TO ITEM-STATUZ                 <PHE101>
+                    MOVE E186            TO S5035-TRMREAS-ERR           <PHE101>
+                 END-IF                                                 <PHE101>
+              END-IF                                                    <PHE101>
+           END-IF.                                                      <PHE101>
+      *****                                                             <PHE102>
+      *    A branch transfer date, if keyed, must be a genuine future   <PHE102>
+      *    date, and there is no point holding one unless the branch    <PHE102>
+      *    has actually been changed to a different branch.             <PHE102>
+      *****                                                             <PHE102>
+           IF S5035-BRTRDTE            NOT = VRCM-MAX-DATE              <PHE102>
+              IF S5035-BRTRDTE         NOT > WSAA-TODAY                 <PHE102>
+                 MOVE A024             TO S5035-BRTRDTE-ERR             <PHE102>
+              ELSE                                                      <PHE102>
+                 IF S5035-AGNTBR       = WSAA-OLD-AGNTBR                <PHE102>
+                    MOVE E186          TO S5035-AGNTBR-ERR              <PHE102>
+                 END-IF                                                 <PHE102>
+              END-IF                                                    <PHE102>
+           END-IF.                                                      <PHE102>
       *****
       *    Validate Exclusive Agreement.
       *****
@@ -3229,6 +3293,33 @@ BASE          MOVE E186                TO S5035-DTEAPP-ERR.             <DA028>
            IF AGLF-STATUZ              NOT = O-K
               MOVE AGLF-PARAMS         TO SYSR-PARAMS
               PERFORM 600-FATAL-ERROR.
+      *
+      ******************************************************            <PHE101>
+      *    If this update just terminated the agent, or changed         <PHE101>
+      *    the date on an agent already terminated, keep the            <PHE101>
+      *    reason captured above on the audit trail.                    <PHE101>
+      ******************************************************            <PHE101>
+       3115-KEEPS-AGTRH.                                                <PHE101>
+           IF S5035-DTETRM             NOT = WSAA-ORIG-DTETRM           <PHE101>
+           AND S5035-DTETRM            NOT = VRCM-MAX-DATE              <PHE101>
+              MOVE SPACES              TO AGTRH-DATA-KEY                <PHE101>
+              MOVE WSSP-COMPANY        TO AGTRH-AGNTCOY                 <PHE101>
+              MOVE S5035-AGNUM         TO AGTRH-AGNTNUM                 <PHE101>
+              MOVE S5035-DTETRM        TO AGTRH-DTETRM                  <PHE101>
+              MOVE S5035-TRMREAS       TO AGTRH-TRMREAS                 <PHE101>
+              MOVE WSSP-USERID         TO AGTRH-USER                    <PHE101>
+              MOVE WSAA-TODAY          TO AGTRH-TRDATE                  <PHE101>
+
+              MOVE 'KEEPS'             TO AGTRH-FUNCTION                <PHE101>
+              MOVE AGTRHREC            TO AGTRH-FORMAT                  <PHE101>
+
+              CALL 'AGTRHIO' USING AGTRH-PARAMS                         <PHE101>
+
+              IF AGTRH-STATUZ          NOT = O-K                        <PHE101>
+                 MOVE AGTRH-PARAMS     TO SYSR-PARAMS                   <PHE101>
+                 PERFORM 600-FATAL-ERROR                                <PHE101>
+              END-IF                                                    <PHE101>
+           END-IF.                                                      <PHE101>
       *
        3120-KEEPS-AGNT.
       *****
@@ -3359,6 +3450,17 @@ BASE          MOVE E186                TO S5035-DTEAPP-ERR.             <DA028>
       ****       PERFORM 600-FATAL-ERROR                        <V76F10><V73F02>
       **** END-IF.                                              <V76F10><V73F02>
                                                                         <V73F02>
+      *****                                                             <PHE102>
+      *    Resolve any branch transfer before the branch is written     <PHE102>
+      *    to the agent's record - a future-dated transfer is held      <PHE102>
+      *    back and the old branch keeps servicing the agreement for    <PHE102>
+      *    now.                                                         <PHE102>
+      *****                                                             <PHE102>
+           IF S5035-AGNTBR              NOT = WSAA-OLD-AGNTBR           <PHE102>
+           OR S5035-BRTRDTE             NOT = VRCM-MAX-DATE             <PHE102>
+              PERFORM X600-UPDATE-BRANCH-TRANSFER                       <PHE102>
+           END-IF.                                                      <PHE102>
+
            MOVE WSSP-COMPANY           TO AGNTLAG-AGNTCOY.
            MOVE S5035-AGNUM            TO AGNTLAG-AGNTNUM.
            MOVE 'AG'                   TO AGNTLAG-AGNTPFX.
@@ -4023,6 +4125,143 @@ TDO   /                                                                 <DA007>
       *                                                                 <DA008>
        X409-EXIT.                                                       <DA008>
            EXIT.                                                        <DA008>
+      /                                                                 <PHE102>
+      ******************************************************************<PHE102>
+      *    A branch transfer keyed for a future date is held on         <PHE102>
+      *    AGBRTDA rather than applied straight away.  On load, show    <PHE102>
+      *    the pending transfer until its date arrives, then bring the  <PHE102>
+      *    new branch across into the branch field automatically.       <PHE102>
+      ******************************************************************<PHE102>
+       X500-GET-BRANCH-TRANSFER SECTION.                                <PHE102>
+      **********************************                                <PHE102>
+       X501-START.                                                      <PHE102>
+      *                                                                 <PHE102>
+           MOVE VRCM-MAX-DATE          TO S5035-BRTRDTE.                <PHE102>
+           MOVE SPACES                 TO S5035-NEWBR.                  <PHE102>
+
+           INITIALIZE                  AGBRTDA-PARAMS.                  <PHE102>
+           MOVE WSSP-COMPANY           TO AGBRTDA-AGNTCOY.              <PHE102>
+           MOVE S5035-AGNUM            TO AGBRTDA-AGNTNUM.              <PHE102>
+           MOVE 99999999               TO AGBRTDA-TRANDATE.             <PHE102>
+           MOVE AGBRTDAREC             TO AGBRTDA-FORMAT.               <PHE102>
+           MOVE BEGN                   TO AGBRTDA-FUNCTION.             <PHE102>
+
+           CALL 'AGBRTDAIO'            USING AGBRTDA-PARAMS.            <PHE102>
+
+           IF AGBRTDA-STATUZ           NOT = O-K                        <PHE102>
+           AND                         NOT = ENDP                       <PHE102>
+               MOVE AGBRTDA-PARAMS     TO SYSR-PARAMS                   <PHE102>
+               PERFORM 600-FATAL-ERROR                                  <PHE102>
+           END-IF.                                                      <PHE102>
+
+           IF AGBRTDA-STATUZ           = O-K                            <PHE102>
+           AND AGBRTDA-AGNTNUM         = S5035-AGNUM                    <PHE102>
+           AND AGBRTDA-VALIDFLAG       = '1'                            <PHE102>
+               IF AGBRTDA-EFFDATE      NOT > WSAA-TODAY                 <PHE102>
+                   MOVE AGBRTDA-NEWBR  TO S5035-AGNTBR                  <PHE102>
+               ELSE                                                     <PHE102>
+                   MOVE AGBRTDA-NEWBR  TO S5035-NEWBR                   <PHE102>
+                   MOVE AGBRTDA-EFFDATE TO S5035-BRTRDTE                <PHE102>
+               END-IF                                                   <PHE102>
+           END-IF.                                                      <PHE102>
+      *                                                                 <PHE102>
+       X509-EXIT.                                                       <PHE102>
+           EXIT.                                                        <PHE102>
+      /                                                                 <PHE102>
+      ******************************************************************<PHE102>
+      *    Commit a branch transfer at save time.  If a genuine         <PHE102>
+      *    future transfer date is present, hold the new branch on      <PHE102>
+      *    AGBRTDA and keep servicing the agreement under the old       <PHE102>
+      *    branch for now; otherwise apply the change immediately and   <PHE102>
+      *    close off any pending transfer that is still on file.        <PHE102>
+      ******************************************************************<PHE102>
+       X600-UPDATE-BRANCH-TRANSFER SECTION.                             <PHE102>
+      *************************************                             <PHE102>
+       X601-START.                                                      <PHE102>
+      *                                                                 <PHE102>
+           IF S5035-BRTRDTE            NOT = VRCM-MAX-DATE              <PHE102>
+           AND S5035-BRTRDTE           > WSAA-TODAY                     <PHE102>
+               INITIALIZE                  AGBRTDA-PARAMS               <PHE102>
+               MOVE WSSP-COMPANY        TO AGBRTDA-AGNTCOY              <PHE102>
+               MOVE S5035-AGNUM         TO AGBRTDA-AGNTNUM              <PHE102>
+               MOVE 99999999            TO AGBRTDA-TRANDATE             <PHE102>
+               MOVE AGBRTDAREC          TO AGBRTDA-FORMAT               <PHE102>
+               MOVE BEGN                TO AGBRTDA-FUNCTION             <PHE102>
+
+               CALL 'AGBRTDAIO'         USING AGBRTDA-PARAMS            <PHE102>
+
+               IF AGBRTDA-STATUZ        NOT = O-K                       <PHE102>
+               AND                      NOT = ENDP                      <PHE102>
+                   MOVE AGBRTDA-PARAMS  TO SYSR-PARAMS                  <PHE102>
+                   PERFORM 600-FATAL-ERROR                              <PHE102>
+               END-IF                                                   <PHE102>
+
+               IF AGBRTDA-STATUZ        NOT = O-K                       <PHE102>
+                   MOVE WRITR           TO AGBRTDA-FUNCTION             <PHE102>
+               ELSE                                                     <PHE102>
+                   MOVE WRITD           TO AGBRTDA-FUNCTION             <PHE102>
+               END-IF                                                   <PHE102>
+
+               MOVE WSSP-COMPANY        TO AGBRTDA-AGNTCOY              <PHE102>
+               MOVE S5035-AGNUM         TO AGBRTDA-AGNTNUM              <PHE102>
+               MOVE WSAA-TODAY          TO AGBRTDA-TRANDATE             <PHE102>
+               MOVE WSAA-OLD-AGNTBR     TO AGBRTDA-OLDBR                <PHE102>
+               MOVE S5035-AGNTBR        TO AGBRTDA-NEWBR                <PHE102>
+               MOVE S5035-BRTRDTE       TO AGBRTDA-EFFDATE              <PHE102>
+               MOVE '1'                 TO AGBRTDA-VALIDFLAG            <PHE102>
+               MOVE AGBRTDAREC          TO AGBRTDA-FORMAT               <PHE102>
+
+               CALL 'AGBRTDAIO'         USING AGBRTDA-PARAMS            <PHE102>
+               IF AGBRTDA-STATUZ        NOT = O-K                       <PHE102>
+                   MOVE AGBRTDA-PARAMS  TO SYSR-PARAMS                  <PHE102>
+                   PERFORM 600-FATAL-ERROR                              <PHE102>
+               END-IF                                                   <PHE102>
+      *****                                                             <PHE102>
+      *    Keep servicing the agreement under the old branch until      <PHE102>
+      *    the transfer date arrives.                                   <PHE102>
+      *****                                                             <PHE102>
+               MOVE WSAA-OLD-AGNTBR     TO S5035-AGNTBR                 <PHE102>
+           ELSE                                                         <PHE102>
+               MOVE VRCM-MAX-DATE       TO S5035-BRTRDTE                <PHE102>
+               PERFORM X610-CLOSE-BRANCH-TRANSFER                       <PHE102>
+           END-IF.                                                      <PHE102>
+      *                                                                 <PHE102>
+       X609-EXIT.                                                       <PHE102>
+           EXIT.                                                        <PHE102>
+      /                                                                 <PHE102>
+       X610-CLOSE-BRANCH-TRANSFER SECTION.                              <PHE102>
+      *************************************                             <PHE102>
+       X611-START.                                                      <PHE102>
+      *                                                                 <PHE102>
+           INITIALIZE                  AGBRTDA-PARAMS.                  <PHE102>
+           MOVE WSSP-COMPANY           TO AGBRTDA-AGNTCOY.              <PHE102>
+           MOVE S5035-AGNUM            TO AGBRTDA-AGNTNUM.              <PHE102>
+           MOVE 99999999               TO AGBRTDA-TRANDATE.             <PHE102>
+           MOVE AGBRTDAREC             TO AGBRTDA-FORMAT.               <PHE102>
+           MOVE BEGN                   TO AGBRTDA-FUNCTION.             <PHE102>
+
+           CALL 'AGBRTDAIO'            USING AGBRTDA-PARAMS.            <PHE102>
+
+           IF AGBRTDA-STATUZ           NOT = O-K                        <PHE102>
+           AND                         NOT = ENDP                       <PHE102>
+               MOVE AGBRTDA-PARAMS     TO SYSR-PARAMS                   <PHE102>
+               PERFORM 600-FATAL-ERROR                                  <PHE102>
+           END-IF.                                                      <PHE102>
+
+           IF AGBRTDA-STATUZ           = O-K                            <PHE102>
+           AND AGBRTDA-AGNTNUM         = S5035-AGNUM                    <PHE102>
+           AND AGBRTDA-VALIDFLAG       = '1'                            <PHE102>
+               MOVE '2'                 TO AGBRTDA-VALIDFLAG            <PHE102>
+               MOVE WRITD               TO AGBRTDA-FUNCTION             <PHE102>
+               CALL 'AGBRTDAIO'         USING AGBRTDA-PARAMS            <PHE102>
+               IF AGBRTDA-STATUZ        NOT = O-K                       <PHE102>
+                   MOVE AGBRTDA-PARAMS  TO SYSR-PARAMS                  <PHE102>
+                   PERFORM 600-FATAL-ERROR                              <PHE102>
+               END-IF                                                   <PHE102>
+           END-IF.                                                      <PHE102>
+      *                                                                 <PHE102>
+       X619-EXIT.                                                       <PHE102>
+           EXIT.                                                        <PHE102>
       /
       *****************************************************************
       *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT
