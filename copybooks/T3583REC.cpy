@@ -0,0 +1,3 @@
+       01  T3583-PARAMS.
+           03  T3583-T3583-REC.
+               05  T3583-CLTSEX         PIC X(01).
