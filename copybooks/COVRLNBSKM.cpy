@@ -0,0 +1,82 @@
+       01  COVRLNB-PARAMS.
+           03  COVRLNB-ANB-AT-CCD       PIC X(30).
+           03  COVRLNB-BAPPMETH         PIC X(30).
+           03  COVRLNB-BEN-BILL-DATE    PIC 9(08).
+           03  COVRLNB-BEN-CESS-AGE     PIC X(30).
+           03  COVRLNB-BEN-CESS-DATE    PIC 9(08).
+           03  COVRLNB-BEN-CESS-TERM    PIC X(30).
+           03  COVRLNB-CHDRCOY          PIC X(01).
+           03  COVRLNB-CHDRNUM          PIC X(08).
+           03  COVRLNB-COVERAGE         PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-COVERAGE-DEBT    PIC X(30).
+           03  COVRLNB-CPI-DATE         PIC 9(08).
+           03  COVRLNB-CR-INSTAMT01     PIC X(30).
+           03  COVRLNB-CR-INSTAMT02     PIC X(30).
+           03  COVRLNB-CR-INSTAMT03     PIC X(30).
+           03  COVRLNB-CR-INSTAMT04     PIC X(30).
+           03  COVRLNB-CR-INSTAMT05     PIC X(30).
+           03  COVRLNB-CRRCD            PIC X(30).
+           03  COVRLNB-CRTABLE          PIC X(30).
+           03  COVRLNB-CURRFROM         PIC X(30).
+           03  COVRLNB-CURRTO           PIC X(30).
+           03  COVRLNB-DATA-KEY         PIC X(30).
+           03  COVRLNB-DEFER-PERD-AMT   PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-EST-MAT-DATE01   PIC 9(08).
+           03  COVRLNB-EST-MAT-DATE02   PIC 9(08).
+           03  COVRLNB-EST-MAT-INT01    PIC X(30).
+           03  COVRLNB-EST-MAT-INT02    PIC X(30).
+           03  COVRLNB-EST-MAT-VALUE01  PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-EST-MAT-VALUE02  PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-FORMAT           PIC X(10).
+           03  COVRLNB-FUNCTION         PIC X(05).
+           03  COVRLNB-INSTPREM         PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-JLIFE            PIC X(30).
+           03  COVRLNB-LIENCD           PIC X(30).
+           03  COVRLNB-LIFE             PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-MORTCLS          PIC X(30).
+           03  COVRLNB-NEXT-ACT-DATE    PIC 9(08).
+           03  COVRLNB-NON-KEY          PIC X(30).
+           03  COVRLNB-PAYRSEQNO        PIC X(30).
+           03  COVRLNB-PLAN-SUFFIX      PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-AGE    PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-AGE-DAY PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-AGE-MTH PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-DATE   PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-TERM   PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-TERM-DAY PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CESS-TERM-MTH PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PREM-CURRENCY    PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-PSTATCODE        PIC X(30).
+           03  COVRLNB-REPTCDS          PIC X(30).
+           03  COVRLNB-RERATE-DATE      PIC 9(08).
+           03  COVRLNB-RERATE-FROM-DATE PIC 9(08).
+           03  COVRLNB-RESERVE-UNITS-DATE PIC 9(08).
+           03  COVRLNB-RESERVE-UNITS-IND PIC X(01).
+           03  COVRLNB-RIDER            PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-RISK-CESS-AGE    PIC X(30).
+           03  COVRLNB-RISK-CESS-AGE-DAY PIC X(30).
+           03  COVRLNB-RISK-CESS-AGE-MTH PIC X(30).
+           03  COVRLNB-RISK-CESS-DATE   PIC 9(08).
+           03  COVRLNB-RISK-CESS-TERM   PIC X(30).
+           03  COVRLNB-RISK-CESS-TERM-DAY PIC X(30).
+           03  COVRLNB-RISK-CESS-TERM-MTH PIC X(30).
+           03  COVRLNB-RTRNYRS          PIC X(30).
+           03  COVRLNB-SEX              PIC X(30).
+           03  COVRLNB-SINGP            PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-STAT-FUND        PIC X(30).
+           03  COVRLNB-STAT-SECT        PIC X(30).
+           03  COVRLNB-STAT-SUBSECT     PIC X(30).
+           03  COVRLNB-STAT-SUMINS      PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-STATCODE         PIC X(30).
+           03  COVRLNB-STATUZ           PIC X(04).
+           03  COVRLNB-SUMINS           PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-TERMID           PIC X(30).
+           03  COVRLNB-TOT-MTHLY-BENEFIT PIC X(30).
+           03  COVRLNB-TRANNO           PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-TRANSACTION-DATE PIC 9(08).
+           03  COVRLNB-TRANSACTION-TIME PIC X(30).
+           03  COVRLNB-USER             PIC X(30).
+           03  COVRLNB-VALIDFLAG        PIC X(30).
+           03  COVRLNB-VAR-SUM-INSURED  PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-ZBINSTPREM       PIC S9(11)V9(2) COMP-3.
+           03  COVRLNB-ZLINSTPREM       PIC S9(11)V9(2) COMP-3.
