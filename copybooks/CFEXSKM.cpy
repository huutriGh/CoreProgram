@@ -0,0 +1,14 @@
+       01  CFEX-PARAMS.
+           03  CFEX-DATA-KEY.
+               05  CFEX-CHDRCOY            PIC X(01).
+               05  CFEX-CHDRNUM            PIC X(30).
+               05  CFEX-SEQNO              PIC S9(05) COMP-3.
+           03  CFEX-CNTTYPE                PIC X(03).
+           03  CFEX-AMOUNT-DUE             PIC S9(11)V9(2) COMP-3.
+           03  CFEX-SUSPENSE-BAL           PIC S9(11)V9(2) COMP-3.
+           03  CFEX-SHORTFALL              PIC S9(11)V9(2) COMP-3.
+           03  CFEX-EXCPTYPE               PIC X(04).
+           03  CFEX-RUNDATE                PIC 9(08).
+           03  CFEX-FUNCTION               PIC X(05).
+           03  CFEX-FORMAT                 PIC X(10).
+           03  CFEX-STATUZ                 PIC X(04).
