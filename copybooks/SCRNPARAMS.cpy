@@ -0,0 +1,10 @@
+       01  SCRN-SCREEN-PARAMS.
+           03  SCRN-SCRNAME            PIC X(05).
+           03  SCRN-ACTION             PIC X(01).
+           03  SCRN-FUNCTION           PIC X(05).
+           03  SCRN-STATUZ             PIC X(04).
+           03  SCRN-DEVICE-IND         PIC X(01).
+           03  SCRN-ERROR-CODE         PIC X(04).
+           03  SCRN-POSITION-CURSOR    PIC X(10).
+           03  SCRN-SUBFILE-RRN        PIC S9(05) COMP-3.
+           03  SCRN-SUBFILE-MORE       PIC X(01).
