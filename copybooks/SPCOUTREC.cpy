@@ -0,0 +1,2 @@
+       01  SPCO-PARAMS.
+           03  SPCO-FILLER-DATA         PIC X(30).
