@@ -0,0 +1,11 @@
+       01  PCHK-PCODEREC-REC.
+           03  PCHK-POSTCODE           PIC X(10).
+           03  PCHK-CTRYCODE           PIC X(03).
+           03  PCHK-ADDR1              PIC X(30).
+           03  PCHK-ADDR2              PIC X(30).
+           03  PCHK-ADDR3              PIC X(30).
+           03  PCHK-ADDR4              PIC X(30).
+           03  PCHK-ADDR5              PIC X(30).
+           03  PCHK-DISTSIZE           PIC 9(02).
+           03  PCHK-COMPANY            PIC X(01).
+           03  PCHK-STATUZ             PIC X(04).
