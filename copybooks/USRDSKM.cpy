@@ -0,0 +1,2 @@
+       01  USRD-PARAMS.
+           03  USRD-FILLER-DATA         PIC X(30).
