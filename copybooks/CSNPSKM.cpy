@@ -0,0 +1,16 @@
+       01  CSNP-PARAMS.
+           03  CSNP-DATA-KEY.
+               05  CSNP-CHDRCOY            PIC X(01).
+               05  CSNP-CHDRNUM            PIC X(08).
+           03  CSNP-CNTTYPE                PIC X(03).
+           03  CSNP-STATCODE               PIC X(02).
+           03  CSNP-PSTATCODE              PIC X(02).
+           03  CSNP-CNTBRANCH              PIC S9(08) COMP-3.
+           03  CSNP-AGNTNUM                PIC X(08).
+           03  CSNP-COWNNUM                PIC X(08).
+           03  CSNP-OCCDATE                PIC 9(08).
+           03  CSNP-TOTBAL                 PIC S9(11)V9(2) COMP-3.
+           03  CSNP-RUNDATE                PIC 9(08).
+           03  CSNP-FUNCTION               PIC X(05).
+           03  CSNP-FORMAT                 PIC X(10).
+           03  CSNP-STATUZ                 PIC X(04).
