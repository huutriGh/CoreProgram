@@ -0,0 +1,12 @@
+       01  ACMVPMR-PARAMS.
+           03  ACMVPMR-FILE             PIC X(30).
+           03  ACMVPMR-FORMAT           PIC X(10).
+           03  ACMVPMR-FUNCTION         PIC X(05).
+           03  ACMVPMR-JRNSEQ           PIC X(30).
+           03  ACMVPMR-RDOCCOY          PIC X(30).
+           03  ACMVPMR-RDOCNUM          PIC X(30).
+           03  ACMVPMR-RDOCPFX          PIC X(30).
+           03  ACMVPMR-RLDGACCT         PIC X(30).
+           03  ACMVPMR-SACSCODE         PIC X(30).
+           03  ACMVPMR-SACSTYP          PIC X(30).
+           03  ACMVPMR-STATUZ           PIC X(04).
