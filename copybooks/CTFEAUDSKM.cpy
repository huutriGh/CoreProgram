@@ -0,0 +1,15 @@
+       01  CTFA-PARAMS.
+           03  CTFA-DATA-KEY.
+               05  CTFA-CHDRCOY            PIC X(01).
+               05  CTFA-CHDRNUM            PIC X(30).
+               05  CTFA-TRANNO             PIC X(30).
+               05  CTFA-SEQNO              PIC S9(03) COMP-3.
+           03  CTFA-FLDTYPE                PIC X(04).
+           03  CTFA-OLDVAL                 PIC S9(15)V9(02) COMP-3.
+           03  CTFA-NEWVAL                 PIC S9(15)V9(02) COMP-3.
+           03  CTFA-USER                   PIC X(08).
+           03  CTFA-AUDDATE                PIC 9(08).
+           03  CTFA-AUDTIME                PIC X(30).
+           03  CTFA-FUNCTION               PIC X(05).
+           03  CTFA-FORMAT                 PIC X(10).
+           03  CTFA-STATUZ                 PIC X(04).
