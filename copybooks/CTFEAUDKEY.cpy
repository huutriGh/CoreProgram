@@ -0,0 +1,6 @@
+       01  WSKY-CTFA-KEY.
+           03  WSKY-CTFA-FILE-KEY.
+               05  WSKY-CTFA-CHDRCOY       PIC X(01).
+               05  WSKY-CTFA-CHDRNUM       PIC X(30).
+               05  WSKY-CTFA-TRANNO        PIC X(30).
+               05  WSKY-CTFA-SEQNO         PIC S9(03) COMP-3.
