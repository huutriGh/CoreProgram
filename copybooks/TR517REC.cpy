@@ -0,0 +1,15 @@
+       01  TR517-PARAMS.
+           03  TR517-TR517-REC.
+               05  TR517-TAB-ENTRY          OCCURS 50 TIMES.
+                   07  TR517-CTABLE         PIC X(05).
+           03  TR517-CONTITEM           PIC X(08).
+           03  TR517-ITEM               PIC X(30).
+           03  TR517-IX                 PIC X(30).
+           03  TR517-REC                PIC X(30).
+           03  TR517-ZRWVFLGS.
+               05  TR517-ZRWVFLG-01     PIC X(01).
+               05  TR517-ZRWVFLG-02     PIC X(01).
+               05  TR517-ZRWVFLG-03     PIC X(01).
+               05  TR517-ZRWVFLG-04     PIC X(01).
+               05  TR517-ZRWVFLG-05     PIC X(01).
+           03  TR517-ZRWVGLG-02         PIC X(30).
