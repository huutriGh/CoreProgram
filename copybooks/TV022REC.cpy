@@ -0,0 +1,2 @@
+       01  TV022-PARAMS.
+           03  TV022-FILLER-DATA        PIC X(30).
