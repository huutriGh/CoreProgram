@@ -38,6 +38,7 @@
        01  WSAA-PROG                   PIC X(05) VALUE 'P2645'.
        01  WSAA-VERSION                PIC X(02) VALUE '01'.
        01  WSAA-UPDATE-FLAG            PIC X(01) VALUE 'N'.
+       01  WSAA-SUB                    PIC S9(03) COMP-3 VALUE ZERO.
        01  WSAA-TABLISTREC             PIC X(575).
       *
        01  ERRORS.
@@ -45,6 +46,7 @@
       *
        01  TABLES.
            03  T2645                   PIC X(05) VALUE 'T2645'.
+           03  T2634                   PIC X(05) VALUE 'T2634'.
       *
        01  FORMATS.
            03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
@@ -154,7 +156,39 @@
        1045-GENERAL-AREA.
            MOVE T2645-LETTER-TYPES
              TO S2645-LETTER-TYPES            .
-
+      *
+           IF S2645-PREVIEW             = SPACES
+               MOVE 'Y'                 TO S2645-PREVIEW.
+      *
+           PERFORM 1046-LOAD-PREVIEW  VARYING WSAA-SUB FROM 1 BY 1
+                   UNTIL WSAA-SUB > 07.
+      *
+       1046-LOAD-PREVIEW.
+           MOVE SPACES                 TO S2645-LETTER-DESC (WSAA-SUB).
+      *
+           IF S2645-LETTER-TYPE (WSAA-SUB) = SPACES
+               GO TO 1046-EXIT.
+      *
+           MOVE ITEM-ITEMPFX           TO DESC-DESCPFX.
+           MOVE ITEM-ITEMCOY           TO DESC-DESCCOY.
+           MOVE T2634                  TO DESC-DESCTABL.
+           MOVE S2645-LETTER-TYPE (WSAA-SUB) TO DESC-DESCITEM.
+           MOVE SPACES                 TO DESC-ITEMSEQ.
+           MOVE WSSP-LANGUAGE          TO DESC-LANGUAGE.
+           MOVE READR                  TO DESC-FUNCTION.
+      *
+           CALL 'DESCIO' USING DESC-PARAMS.
+           IF DESC-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+               MOVE DESC-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR.
+      *
+           IF DESC-STATUZ              = O-K
+          AND S2645-PREVIEW            NOT = 'N'
+               MOVE DESC-LONGDESC      TO S2645-LETTER-DESC (WSAA-SUB).
+      *
+       1046-EXIT.
+            EXIT.
       *
        1050-CONFIRMATION-FIELDS.
       *
@@ -196,10 +230,8 @@
            IF WSSP-FLAG                = 'I'
                 GO TO 2090-EXIT.
       *
-      *
-      *    Enter screen validation here.
-      *
-      *
+           PERFORM 2030-VALIDATE-LETTER-TYPES VARYING WSAA-SUB
+                   FROM 1 BY 1 UNTIL WSAA-SUB > 07.
       *
        2080-OTHER.
       *
@@ -209,6 +241,39 @@
       *
        2095-EXIT.
             EXIT.
+      *
+       2030-VALIDATE-LETTER-TYPES.
+           MOVE SPACES            TO S2645-LETTER-TYPES-ERR (WSAA-SUB).
+      *
+           IF S2645-LETTER-TYPE (WSAA-SUB) = SPACES
+               MOVE SPACES           TO S2645-LETTER-DESC (WSAA-SUB)
+               GO TO 2039-EXIT.
+      *
+           MOVE ITEM-ITEMPFX         TO DESC-DESCPFX.
+           MOVE ITEM-ITEMCOY         TO DESC-DESCCOY.
+           MOVE T2634                TO DESC-DESCTABL.
+           MOVE S2645-LETTER-TYPE (WSAA-SUB) TO DESC-DESCITEM.
+           MOVE SPACES               TO DESC-ITEMSEQ.
+           MOVE WSSP-LANGUAGE        TO DESC-LANGUAGE.
+           MOVE READR                TO DESC-FUNCTION.
+      *
+           CALL 'DESCIO' USING DESC-PARAMS.
+           IF DESC-STATUZ            NOT = O-K
+                                  AND NOT = MRNF
+               MOVE DESC-PARAMS      TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR.
+      *
+           IF DESC-STATUZ            = MRNF
+               MOVE E186          TO S2645-LETTER-TYPES-ERR (WSAA-SUB)
+               MOVE SPACES           TO S2645-LETTER-DESC (WSAA-SUB)
+           ELSE
+               IF S2645-PREVIEW      NOT = 'N'
+                   MOVE DESC-LONGDESC TO S2645-LETTER-DESC (WSAA-SUB)
+               ELSE
+                   MOVE SPACES       TO S2645-LETTER-DESC (WSAA-SUB).
+      *
+       2039-EXIT.
+            EXIT.
       /
       *****************************************************************
       *     UPDATE DATABASE IF REQUIRED AND LOG TRANSACTION
