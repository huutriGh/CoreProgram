@@ -0,0 +1,16 @@
+      * MAINF has been replaced by MAING - the screen or driver now
+      * calls the program directly, so no mainline dispatch logic is
+      * carried in this member. The one piece of control logic every
+      * screen program still needs locally is the common fatal-error
+      * exit, so it is kept here rather than duplicated in each program.
+       600-FATAL-ERROR SECTION.
+      ****************************
+       610-START.
+           MOVE WSAA-PROG              TO SYSR-SUBRNAME.
+           MOVE SYSR-STATUZ            TO SYSR-SYSERR-STATUZ.
+           IF  SYSR-SYSERR-TYPE        NOT = '2'
+               MOVE '1'                TO SYSR-SYSERR-TYPE
+           END-IF.
+           CALL 'SYSERR'               USING SYSR-SYSERR-REC.
+       690-EXIT.
+           EXIT PROGRAM.
