@@ -998,7 +998,13 @@
       *****     PERFORM 600-FATAL-ERROR.                                <003>
       *****                                                             <003>
        4080-NEXT-PROGRAM.
-
+      *                                                                 <PHX361>
+      *--  Drill down to the postings-detail enquiry for the ACBLENQ    <PHX361>
+      *--  record just retrieved above - it re-reads the same record    <PHX361>
+      *--  via RETRV and lists the individual ACMVSAC postings.         <PHX361>
+      *                                                                 <PHX361>
+           MOVE 'P6236'                TO WSSP-SEC-PROG                 <PHX361>
+                                         (WSSP-PROGRAM-PTR).             <PHX361>
            MOVE '*'                    TO WSSP-SEC-ACTN
                                          (WSSP-PROGRAM-PTR).
            ADD 1                       TO WSSP-PROGRAM-PTR.
