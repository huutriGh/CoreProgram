@@ -18,6 +18,9 @@
       * 16/11/20  01/01   DUMMY        IT-Nguyen Huu Tri                    *
       *           VALIDATE FIELD STATUS SELECTED                            *
       *                                                                     *
+      * 09/08/26  01/02   PHX291       IT DEV                               *
+      *           KEEP CHANGE HISTORY OF THE TVZZ1 ACCOUNT TYPE             *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       *
       /
@@ -29,6 +32,7 @@
        WORKING-STORAGE SECTION.
        01  WSAA-PROG                   PIC X(05) VALUE 'PVZZ2'.
        01  WSAA-VERSION                PIC X(02) VALUE '01'.
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
 
        01  ERRORS.
            03  A123                    PIC X(04) VALUE 'A123'.
@@ -43,7 +47,15 @@
            03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
            03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
            03  DESCREC                 PIC X(10) VALUE 'DESCREC'.
+           03  TVZZ1HREC               PIC X(10) VALUE 'TVZZ1HREC'.
 
+      *
+      *    Account-type parameter change history - the value read      <PHX291>
+      *    from the existing BPAR record is kept here so an overtype   <PHX291>
+      *    of the TVZZ1 account type can be detected and logged when   <PHX291>
+      *    the parameter record is re-edited.                          <PHX291>
+       01  WSAA-TVZH-OLD-ACCTYP        PIC X(02).                       <PHX291>
+       01  WSAA-TVZH-SEQNO             PIC S9(03) COMP-3 VALUE ZERO.    <PHX291>
       *
        01  WSAA-TIME.
            03  WSAA-HHMMSS             PIC 9(06).
@@ -83,6 +95,10 @@
            COPY DESCSKM.
       /
            COPY TVZZ1REC.
+      /
+           COPY TVZZ1HSKM.
+      /
+           COPY TVZZ1HKEY.
       /
        LINKAGE SECTION.
 
@@ -110,6 +126,12 @@
       *
        1010-INITIALISE.
       *
+      * Get Today's Date.
+      *
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
       * Retrieve Schedule.
       *
            MOVE BSSCREC                TO BSSC-FORMAT.
@@ -197,6 +219,11 @@
            MOVE PVZZ2-ACCTDESC         TO SVZZ2-ACCTDESC       .
            MOVE PVZZ2-ACCTYP           TO SVZZ2-ACCTYP         .
            MOVE PVZZ2-BUSDSC           TO SVZZ2-BUSDSC         .
+      *
+      *    Remember the account type as read, so a later overtype      <PHX291>
+      *    can be detected and logged before the parameter record is   <PHX291>
+      *    rewritten.                                                  <PHX291>
+           MOVE SVZZ2-ACCTYP           TO WSAA-TVZH-OLD-ACCTYP.         <PHX291>
 
       *
        1090-EXIT.
@@ -252,6 +279,19 @@
 
            PERFORM 2100-READ-TVZZ1-TABLE.
 
+      *
+      *    Account type override - if the user has changed the TVZZ1   <PHX291>
+      *    account type held against this parameter record, keep an   <PHX291>
+      *    audit trail of the old and new values.                      <PHX291>
+       2030-CHECK-ACCTYP-OVERRIDE.                                      <PHX291>
+           IF WSSP-FLAG                 = 'M'                           <PHX291>
+           AND SVZZ2-ACCTYP             NOT = WSAA-TVZH-OLD-ACCTYP      <PHX291>
+              MOVE 'ACTP'               TO TVZH-FLDTYPE                 <PHX291>
+              MOVE WSAA-TVZH-OLD-ACCTYP TO TVZH-OLDVAL                  <PHX291>
+              MOVE SVZZ2-ACCTYP         TO TVZH-NEWVAL                  <PHX291>
+              PERFORM 2300-WRITE-ACCTYP-AUDIT                           <PHX291>
+           END-IF.                                                      <PHX291>
+
       *
        2080-CHECK-FOR-ERRORS.
       *
@@ -322,6 +362,31 @@
 
        2250-EXIT.
             EXIT.
+      /
+       2300-WRITE-ACCTYP-AUDIT SECTION.                                 <PHX291>
+      *********************************                                <PHX291>
+       2310-WRITE.                                                      <PHX291>
+           ADD 1                        TO WSAA-TVZH-SEQNO.             <PHX291>
+      *                                                                 <PHX291>
+           MOVE SPACES                  TO TVZH-DATA-KEY.               <PHX291>
+           MOVE SVZZ2-SCHEDULE-NAME     TO TVZH-SCHEDULE-NAME.          <PHX291>
+           MOVE SVZZ2-SCHEDULE-NUMBER   TO TVZH-SCHEDULE-NUMBER.        <PHX291>
+           MOVE WSAA-TVZH-SEQNO         TO TVZH-SEQNO.                  <PHX291>
+           MOVE WSSP-USERID             TO TVZH-USER.                   <PHX291>
+           MOVE WSAA-TODAY              TO TVZH-AUDDATE.                <PHX291>
+           MOVE VRCM-TIME               TO TVZH-AUDTIME.                <PHX291>
+           MOVE KEEPS                   TO TVZH-FUNCTION.               <PHX291>
+           MOVE TVZZ1HREC               TO TVZH-FORMAT.                 <PHX291>
+      *                                                                 <PHX291>
+           CALL 'TVZZ1HIO'           USING TVZH-PARAMS.                 <PHX291>
+      *                                                                 <PHX291>
+           IF TVZH-STATUZ            NOT = O-K                          <PHX291>
+               MOVE TVZH-PARAMS        TO SYSR-PARAMS                   <PHX291>
+               PERFORM 600-FATAL-ERROR                                  <PHX291>
+           END-IF.                                                      <PHX291>
+      *                                                                 <PHX291>
+       2350-EXIT.                                                       <PHX291>
+            EXIT.                                                       <PHX291>
       *
       *    Sections performed from the 2000 section above.
       *
