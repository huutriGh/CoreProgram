@@ -0,0 +1,407 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ014.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job runs ZPAYAMNT's A10-ADVANCE-PREMIUM logic
+      *     (purpose 'AP') across the whole in-force book, so that any
+      *     contract whose advance premium will be exhausted within
+      *     the next WSAA-CYCLES-AHEAD billing cycles is written to a
+      *     forecast/call-list file (ZAPFPF), grouped by branch and
+      *     agent, before B5349 billing suspends the contract for non-
+      *     payment.
+      *
+      *   The overall structure is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record (in-force CHDRPF cursor)
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required
+      *
+      *      Update
+      *       - call ZPAYAMNT (purpose 'AP') for the next advance
+      *         premium due date/amount
+      *       - work out the cut-off date WSAA-CYCLES-AHEAD billing
+      *         cycles from today
+      *       - write a ZAPFPF forecast record if the due date falls
+      *         on or before the cut-off date
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of in-force contracts checked
+      *     02  -  Number of contracts flagged for follow-up
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHFX56       Phi Tran - IT DEV                    *
+      *           Initial Version.                                          *
+      *           Advance-premium forecast/call-list report.               *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX61       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.  Also corrected the          *
+      *           forecast-line test, which was skipping every record       *
+      *           with a due date instead of selecting them.                *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZAPFPF               ASSIGN TO DATABASE-ZAPFPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZAPFPF                          LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZAPFPF-REC.
+       01  ZAPFPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZAPFPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ014'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+       01  WSAA-IF                     PIC X(02) VALUE 'IF'.
+       01  WSAA-AP                     PIC X(02) VALUE 'AP'.
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+       01  WSAA-CUTOFF-DATE            PIC 9(08) VALUE 0.
+       01  WSAA-CYCLES-AHEAD           PIC S9(04)V9(05) COMP-3
+                                                         VALUE 2.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      *
+       01  WSAA-CHECKED-CNT            PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-FLAGGED-CNT            PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-CHDRPF.
+           05  SQL-CHDRREC.
+               10  SQL-CHDRCOY         PIC X(01).
+               10  SQL-CHDRNUM         PIC X(08).
+               10  SQL-CNTBRANCH       PIC S9(08) COMP-3.
+               10  SQL-AGNTNUM         PIC X(08).
+               10  SQL-BILLFREQ        PIC X(02).
+               10  SQL-STATCODE        PIC X(02).
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+           COPY DATCON2REC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+           COPY ZPAYAMTREC.
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE CHDRPF3 CURSOR FOR
+              SELECT CHDRCOY, CHDRNUM, CNTBRANCH, AGNTNUM,
+                     BILLFREQ, STATCODE
+                     FROM CHDRPF
+              WHERE  STATCODE           = :WSAA-IF
+              ORDER BY CNTBRANCH, AGNTNUM, CHDRNUM
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN CHDRPF3
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZAPFPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH CHDRPF3 INTO :SQL-CHDRREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched contract is in-force, selected by the cursor
+      * WHERE clause, so there is nothing further to filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-CHECKED-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+      * Work out the cut-off date, WSAA-CYCLES-AHEAD billing cycles
+      * from today, in the contract's own billing frequency.
+      *
+           INITIALIZE                     DTC2-DATCON2-REC.
+           MOVE WSAA-CYCLES-AHEAD      TO DTC2-FREQ-FACTOR.
+           MOVE SQL-BILLFREQ           TO DTC2-FREQUENCY.
+           MOVE WSAA-TODAY             TO DTC2-INT-DATE-1.
+      *
+           CALL 'DATCON2'           USING DTC2-DATCON2-REC.
+      *
+           IF DTC2-STATUZ           NOT = O-K
+               MOVE DTC2-STATUZ         TO SYSR-STATUZ
+               MOVE DTC2-DATCON2-REC    TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           MOVE DTC2-INT-DATE-2        TO WSAA-CUTOFF-DATE.
+      *
+           PERFORM 3100-CHECK-ADVANCE-PREMIUM.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-CHECK-ADVANCE-PREMIUM SECTION.
+      *************************************
+      *
+       3110-CALL-ZPAYAMNT.
+      *
+           INITIALIZE                     ZPAYAMT-RECORD.
+           MOVE SQL-CHDRNUM            TO ZPAYAMT-CHDRNUM.
+           MOVE WSAA-AP                TO ZPAYAMT-PURCODE.
+      *
+           CALL 'ZPAYAMNT'          USING ZPAYAMT-RECORD.
+      *
+           IF ZPAYAMT-STATUZ        NOT = O-K
+           AND ZPAYAMT-STATUZ       NOT = MRNF
+               MOVE ZPAYAMT-STATUZ     TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           IF ZPAYAMT-STATUZ            = O-K
+           AND ZPAYAMT-DUEDTE               > ZEROES
+           AND ZPAYAMT-DUEDTE           <= WSAA-CUTOFF-DATE
+               PERFORM 3200-WRITE-FORECAST-LINE
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-WRITE-FORECAST-LINE SECTION.
+      ***********************************
+      *
+       3210-WRITE.
+      *
+           MOVE SQL-CHDRCOY            TO CHDRCOY    OF ZAPFPF.
+           MOVE SQL-CHDRNUM            TO CHDRNUM    OF ZAPFPF.
+           MOVE SQL-CNTBRANCH          TO CNTBRANCH  OF ZAPFPF.
+           MOVE SQL-AGNTNUM            TO AGNTNUM    OF ZAPFPF.
+           MOVE SQL-BILLFREQ           TO BILLFREQ   OF ZAPFPF.
+           MOVE ZPAYAMT-DUEDTE         TO DUEDATE    OF ZAPFPF.
+           MOVE ZPAYAMT-AMOUNT         TO AMOUNTDUE  OF ZAPFPF.
+           MOVE WSAA-CUTOFF-DATE       TO CUTOFFDATE OF ZAPFPF.
+           MOVE WSAA-TODAY             TO RUNDATE    OF ZAPFPF.
+           MOVE WSAA-TIME-OUT          TO TIMEJOB    OF ZAPFPF.
+           WRITE ZAPFPF-REC.
+      *
+           ADD 1                       TO WSAA-FLAGGED-CNT.
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE CHDRPF3
+           END-EXEC.
+      *
+           CLOSE ZAPFPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ014 ADVANCE PREMIUM FORECAST SUMMARY'.
+           DISPLAY 'IN-FORCE CONTRACTS CHECKED....: ' WSAA-CHECKED-CNT.
+           DISPLAY 'CONTRACTS FLAGGED FOR FOLLOWUP: ' WSAA-FLAGGED-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
