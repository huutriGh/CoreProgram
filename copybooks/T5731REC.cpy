@@ -0,0 +1,2 @@
+       01  T5731-T5731-REC.
+           03  T5731-APPR-THRESH        PIC S9(11)V9(2) COMP-3.
