@@ -0,0 +1,4 @@
+       01  TV041-TV041-REC.
+           03  TV041-SUB-ACCOUNTS       OCCURS 18.
+               05  TV041-SACSCODE       PIC X(02).
+               05  TV041-SACSTYPE       PIC X(02).
