@@ -0,0 +1,15 @@
+       01  UNDL-PARAMS.
+           03  UNDL-BMIRULE             PIC X(30).
+           03  UNDL-CHDRCOY             PIC X(30).
+           03  UNDL-CHDRNUM             PIC X(30).
+           03  UNDL-CLNTNUM01           PIC X(30).
+           03  UNDL-DATA-AREA           PIC X(30).
+           03  UNDL-FORMAT              PIC X(10).
+           03  UNDL-FUNCTION            PIC X(05).
+           03  UNDL-JLIFE               PIC X(30).
+           03  UNDL-LIFE                PIC X(30).
+           03  UNDL-OVRRULE             PIC X(30).
+           03  UNDL-STATUZ              PIC X(04).
+           03  UNDL-TRANNO              PIC X(30).
+           03  UNDL-UNDWFLAG            PIC X(30).
+           03  UNDL-VALIDFLAG           PIC X(30).
