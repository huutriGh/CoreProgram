@@ -0,0 +1,133 @@
+       01  S2465-DATA-AREA.
+           03  S2465-DATA-FIELDS.
+               05  S2465-ADDRDESC          PIC X(30) OCCURS 05.
+               05  S2465-ADDRTYPE          PIC X(02).
+               05  S2465-BIRTHP            PIC X(30).
+               05  S2465-BRUPIND           PIC X(01).
+               05  S2465-BRUPIND-OUT       PIC X(01) OCCURS 02.
+               05  S2465-CANFLAG           PIC X(01).
+               05  S2465-CANFLAG-OUT       PIC X(01) OCCURS 02.
+               05  S2465-CLNTNUM           PIC X(08).
+               05  S2465-CLPRFIND          PIC X(01).
+               05  S2465-CLPRFIND-OUT      PIC X(01) OCCURS 02.
+               05  S2465-CLTADDR           PIC X(30) OCCURS 05.
+               05  S2465-CLTADDR-01        PIC X(30).
+               05  S2465-CLTADDR-02        PIC X(30).
+               05  S2465-CLTADDR-03        PIC X(30).
+               05  S2465-CLTADDR-04        PIC X(30).
+               05  S2465-CLTADDR-05        PIC X(30).
+               05  S2465-CLTADDR01-OUT     PIC X(01) OCCURS 02.
+               05  S2465-CLTDOBX           PIC 9(08).
+               05  S2465-CLTDODX           PIC 9(08).
+               05  S2465-CLTDODX-OUT       PIC X(01) OCCURS 02.
+               05  S2465-CLTPCODE          PIC X(10).
+               05  S2465-CLTPCODE-OUT      PIC X(01) OCCURS 02.
+               05  S2465-CLTPHONE-01       PIC X(20).
+               05  S2465-CLTPHONE-02       PIC X(20).
+               05  S2465-CLTSEX            PIC X(01).
+               05  S2465-CLTSTAT           PIC X(02).
+               05  S2465-CLTSTAT-OUT       PIC X(01) OCCURS 02.
+               05  S2465-CTRYCODE          PIC X(03).
+               05  S2465-DIRMAIL           PIC X(01).
+               05  S2465-DOCNO             PIC X(30).
+               05  S2465-ETHORIG           PIC X(30).
+               05  S2465-GIVNAME           PIC X(30).
+               05  S2465-IDDATE            PIC 9(08).
+               05  S2465-IDNOTXT           PIC X(30).
+               05  S2465-IDNUMTXT          PIC X(30).
+               05  S2465-IDPLACE           PIC X(30).
+               05  S2465-IDPLACEXT         PIC X(30).
+               05  S2465-LANGUAGE          PIC X(01).
+               05  S2465-LANGUAGE-OUT      PIC X(01) OCCURS 02.
+               05  S2465-LGIVNAME          PIC X(30).
+               05  S2465-LSURNAME          PIC X(30).
+               05  S2465-LSURNAME-OUT      PIC X(01) OCCURS 02.
+               05  S2465-MAILING           PIC X(01).
+               05  S2465-MARRYD            PIC X(01).
+               05  S2465-MIDDL             PIC X(30).
+               05  S2465-MIDDL-01          PIC X(30).
+               05  S2465-MIDDL-02          PIC X(30).
+               05  S2465-NATLTY            PIC X(03).
+               05  S2465-NMFMT             PIC X(10).
+               05  S2465-NMFMT-OUT         PIC X(01) OCCURS 02.
+               05  S2465-OCCPCODE          PIC X(10).
+               05  S2465-PAYROLLNO         PIC X(30).
+               05  S2465-RACRIND           PIC X(01).
+               05  S2465-RACRIND-OUT       PIC X(01) OCCURS 02.
+               05  S2465-REXTRFLD          PIC X(01).
+               05  S2465-REXTRFLD-OUT      PIC X(01) OCCURS 02.
+               05  S2465-RINTERNET         PIC X(30).
+               05  S2465-RMBLPHONE         PIC X(20).
+               05  S2465-SALUT             PIC X(10).
+               05  S2465-SALUTL            PIC X(10).
+               05  S2465-SALUTL-OUT        PIC X(01) OCCURS 02.
+               05  S2465-SCRTITLE          PIC X(30).
+               05  S2465-SECUITYNO         PIC X(20).
+               05  S2465-SERVBRH           PIC X(02).
+               05  S2465-SERVBRH-OUT       PIC X(01) OCCURS 02.
+               05  S2465-SOE               PIC X(30).
+               05  S2465-START-DATE        PIC 9(08).
+               05  S2465-STATCODE          PIC X(02).
+               05  S2465-STATDSC           PIC X(30).
+               05  S2465-SURNAME           PIC X(30).
+               05  S2465-SURNAME-OUT       PIC X(01).
+               05  S2465-TAXFLAG           PIC X(01).
+               05  S2465-UK-PENSION-IND    PIC X(01).
+               05  S2465-UKPENSIND-OUT     PIC X(01) OCCURS 02.
+               05  S2465-VIP               PIC X(01).
+               05  S2465-ZDOCTIND          PIC X(01).
+               05  S2465-ZPTCITY           PIC X(30).
+               05  S2465-ZPTCITY-OUT       PIC X(01) OCCURS 02.
+               05  S2465-ZPTDIST           PIC X(30).
+               05  S2465-ZPTDIST-OUT       PIC X(01) OCCURS 02.
+               05  S2465-ZPTWARD           PIC X(30).
+               05  S2465-ZPTWARD-OUT       PIC X(01) OCCURS 02.
+               05  S2465-IDEXPDATE         PIC 9(08).
+               05  S2465-IDEXPDATE-OUT     PIC X(01).
+           03  S2465-ERROR-INDICATORS.
+               05  S2465-ADDRTYPE-ERR      PIC X(04).
+               05  S2465-BRUPIND-ERR       PIC X(04).
+               05  S2465-CANFLAG-ERR       PIC X(04).
+               05  S2465-CLNTNUM-ERR       PIC X(04).
+               05  S2465-CLPRFIND-ERR      PIC X(04).
+               05  S2465-CLTADDR-ERR       PIC X(04) OCCURS 05.
+               05  S2465-CLTADDR01-ERR     PIC X(04).
+               05  S2465-CLTADDR02-ERR     PIC X(04).
+               05  S2465-CLTADDR03-ERR     PIC X(04).
+               05  S2465-CLTADDR04-ERR     PIC X(04).
+               05  S2465-CLTADDR05-ERR     PIC X(04).
+               05  S2465-CLTDOBX-ERR       PIC X(04).
+               05  S2465-CLTDODX-ERR       PIC X(04).
+               05  S2465-CLTPCODE-ERR      PIC X(04).
+               05  S2465-CLTPHONE01-ERR    PIC X(04).
+               05  S2465-CLTPHONE02-ERR    PIC X(04).
+               05  S2465-CLTSEX-ERR        PIC X(04).
+               05  S2465-CLTSTAT-ERR       PIC X(04).
+               05  S2465-CTRYCODE-ERR      PIC X(04).
+               05  S2465-DIRMAIL-ERR       PIC X(04).
+               05  S2465-GIVNAME-ERR       PIC X(04).
+               05  S2465-IDDATE-ERR        PIC X(04).
+               05  S2465-IDPLACE-ERR       PIC X(04).
+               05  S2465-LANGUAGE-ERR      PIC X(04).
+               05  S2465-LGIVNAME-ERR      PIC X(04).
+               05  S2465-LSURNAME-ERR      PIC X(04).
+               05  S2465-MARRYD-ERR        PIC X(04).
+               05  S2465-MIDDL-ERR         PIC X(04).
+               05  S2465-NATLTY-ERR        PIC X(04).
+               05  S2465-RACRIND-ERR       PIC X(04).
+               05  S2465-REXTRFLD-ERR      PIC X(04).
+               05  S2465-RMBLPHONE-ERR     PIC X(04).
+               05  S2465-SALUT-ERR         PIC X(04).
+               05  S2465-SALUTL-ERR        PIC X(04).
+               05  S2465-SECUITYNO-ERR     PIC X(04).
+               05  S2465-SERVBRH-ERR       PIC X(04).
+               05  S2465-SOE-ERR           PIC X(04).
+               05  S2465-STATCODE-ERR      PIC X(04).
+               05  S2465-SURNAME-ERR       PIC X(04).
+               05  S2465-UKPENSIND-ERR     PIC X(04).
+               05  S2465-VIP-ERR           PIC X(04).
+               05  S2465-ZDOCTIND-ERR      PIC X(04).
+               05  S2465-ZPTCITY-ERR       PIC X(04).
+               05  S2465-ZPTDIST-ERR       PIC X(04).
+               05  S2465-ZPTWARD-ERR       PIC X(04).
+               05  S2465-IDEXPDATE-ERR     PIC X(04).
