@@ -0,0 +1,13 @@
+       01  PRAS-PARAMS.
+           03  PRAS-CLNTCOY             PIC X(30).
+           03  PRAS-CLNTNUM             PIC X(30).
+           03  PRAS-CNTTYPE             PIC S9(08) COMP-3.
+           03  PRAS-COMPANY             PIC X(30).
+           03  PRAS-EFFDATE             PIC X(30).
+           03  PRAS-GROSSPREM           PIC S9(11)V9(2) COMP-3.
+           03  PRAS-INCOME-SEQ-NO       PIC S9(08) COMP-3.
+           03  PRAS-INREVNUM            PIC X(30).
+           03  PRAS-PRASCALC-REC        PIC S9(11)V9(2) COMP-3.
+           03  PRAS-STATUZ              PIC S9(11)V9(2) COMP-3.
+           03  PRAS-TAXRELAMT           PIC S9(11)V9(2) COMP-3.
+           03  PRAS-TAXRELMTH           PIC X(30).
