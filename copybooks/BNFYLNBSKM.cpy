@@ -0,0 +1,10 @@
+       01  BNFYLNB-PARAMS.
+           03  BNFYLNB-BNYCLT           PIC X(30).
+           03  BNFYLNB-BNYTYPE          PIC X(30).
+           03  BNFYLNB-CHDRCOY          PIC X(30).
+           03  BNFYLNB-CHDRNUM          PIC X(30).
+           03  BNFYLNB-DATA-AREA        PIC X(30).
+           03  BNFYLNB-DATA-KEY         PIC X(30).
+           03  BNFYLNB-EFFDATE          PIC X(30).
+           03  BNFYLNB-FUNCTION         PIC X(05).
+           03  BNFYLNB-STATUZ           PIC X(04).
