@@ -0,0 +1,14 @@
+       01  ITDM-PARAMS.
+           03  ITDM-DATA-AREA           PIC X(30).
+           03  ITDM-DATA-KEY            PIC X(30).
+           03  ITDM-FORMAT              PIC X(10).
+           03  ITDM-FUNCTION            PIC X(05).
+           03  ITDM-GENAREA             PIC X(30).
+           03  ITDM-ITEMCOY             PIC X(30).
+           03  ITDM-ITEMITEM            PIC X(30).
+           03  ITDM-ITEMPFX             PIC S9(11)V9(2) COMP-3.
+           03  ITDM-ITEMTABL            PIC X(30).
+           03  ITDM-ITMFRM              PIC X(30).
+           03  ITDM-ITMTO               PIC X(30).
+           03  ITDM-STATUZ              PIC X(04).
+           03  ITDM-VALIDFLAG           PIC X(30).
