@@ -0,0 +1,6 @@
+       01  TV088-PARAMS.
+           03  TV088-ADSC               PIC X(30).
+           03  TV088-KEY                PIC X(30).
+           03  TV088-SACSCODE           PIC X(30).
+           03  TV088-SACSTYP            PIC X(30).
+           03  TV088-TV088-REC          PIC X(30).
