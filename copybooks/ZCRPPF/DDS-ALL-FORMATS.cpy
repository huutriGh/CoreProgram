@@ -0,0 +1,26 @@
+           03  BANKCODE                 PIC X(30).
+           03  BNKNAME                  PIC X(30).
+           03  BRCHNAME                 PIC X(30).
+           03  CHDRNUM                  PIC X(30).
+           03  CLNTNMXL                 PIC X(30).
+           03  CLNTNUM                  PIC X(30).
+           03  DATECFROM                PIC 9(08).
+           03  DATECTO                  PIC 9(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  DOCORIGAMT               PIC X(30).
+           03  EFFDATES                 PIC X(30).
+           03  INSREFNO                 PIC X(30).
+           03  LONGDSC                  PIC X(30).
+           03  OFFDES                   PIC X(30).
+           03  OWNERNAME                PIC X(30).
+           03  PAYRNAME                 PIC X(30).
+           03  PMNOTE                   PIC X(30).
+           03  RECEIPT                  PIC X(30).
+           03  SACSCODE                 PIC X(30).
+           03  SACSTYPE                 PIC X(30).
+           03  TIMEJOB                  PIC X(30).
+           03  TRANDESC                 PIC X(30).
+           03  USERID                   PIC X(30).
+           03  WOFFCODE                 PIC X(30).
+           03  ZTRNDATE                 PIC X(30).
+           03  ZVARIABLE                PIC X(30).
