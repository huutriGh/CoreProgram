@@ -0,0 +1 @@
+           03  ZCSVPF-RECORD            PIC X(1024).
