@@ -0,0 +1,12 @@
+       01  COMM-PARAMS.
+           03  COMM-ADVANCED            PIC X(30).
+           03  COMM-AMT                 PIC S9(11)V9(2) COMP-3.
+           03  COMM-DATE                PIC 9(08).
+           03  COMM-DESC                PIC X(30).
+           03  COMM-DUE                 PIC X(30).
+           03  COMM-EARN                PIC X(30).
+           03  COMM-EARNED              PIC X(30).
+           03  COMM-METH                PIC X(30).
+           03  COMM-PAID                PIC X(30).
+           03  COMM-TABLE               PIC X(30).
+           03  COMM-TABLE-CALL          PIC X(30).
