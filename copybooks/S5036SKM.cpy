@@ -0,0 +1,29 @@
+       01  S5036-DATA-AREA.
+           03  S5036-DATA-FIELDS.
+               05  S5036-AGNTNUM           PIC X(08).
+               05  S5036-BCMTAB            PIC X(04).
+               05  S5036-BCMDESC           PIC X(30).
+               05  S5036-SCMTAB            PIC X(04).
+               05  S5036-SCMDESC           PIC X(30).
+               05  S5036-RCMTAB            PIC X(04).
+               05  S5036-RCMDESC           PIC X(30).
+               05  S5036-CANDBCM           PIC X(04).
+               05  S5036-CANDBCMDESC       PIC X(30).
+               05  S5036-CANDSCM           PIC X(04).
+               05  S5036-CANDSCMDESC       PIC X(30).
+               05  S5036-CANDRCM           PIC X(04).
+               05  S5036-CANDRCMDESC       PIC X(30).
+               05  S5036-SAMPCNT           PIC 9(02).
+               05  S5036-SAMP-CHDRNUM      PIC X(08) OCCURS 5.
+               05  S5036-SAMP-PREM         PIC S9(09)V9(2) OCCURS 5.
+               05  S5036-SAMP-CURCOMM      PIC S9(09)V9(2) OCCURS 5.
+               05  S5036-SAMP-CANDCOMM     PIC S9(09)V9(2) OCCURS 5.
+               05  S5036-SAMP-VARIANCE     PIC S9(09)V9(2) OCCURS 5.
+               05  S5036-TOT-CURCOMM       PIC S9(09)V9(2).
+               05  S5036-TOT-CANDCOMM      PIC S9(09)V9(2).
+               05  S5036-TOT-VARIANCE      PIC S9(09)V9(2).
+           03  S5036-ERROR-INDICATORS.
+               05  S5036-AGNTNUM-ERR       PIC X(04).
+               05  S5036-CANDBCM-ERR       PIC X(04).
+               05  S5036-CANDSCM-ERR       PIC X(04).
+               05  S5036-CANDRCM-ERR       PIC X(04).
