@@ -0,0 +1,8 @@
+       01  SNCT-SANCTN-REC.
+           03  SNCT-BRANCH              PIC X(02).
+           03  SNCT-COMPANY             PIC X(01).
+           03  SNCT-FUNCTION            PIC X(05).
+           03  SNCT-PASSWORD            PIC X(30).
+           03  SNCT-STATUZ              PIC X(04).
+           03  SNCT-TRANSCD             PIC X(04).
+           03  SNCT-USERID              PIC X(08).
