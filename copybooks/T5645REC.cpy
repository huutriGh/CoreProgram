@@ -0,0 +1,83 @@
+       01  T5645-T5645-REC.
+           03  T5645-CNTTOT-01          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-01           PIC X(14).
+           03  T5645-SACSCODE-01        PIC X(02).
+           03  T5645-SACSTYPE-01        PIC X(02).
+           03  T5645-SIGN-01            PIC X(01).
+           03  T5645-CNTTOT-02          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-02           PIC X(14).
+           03  T5645-SACSCODE-02        PIC X(02).
+           03  T5645-SACSTYPE-02        PIC X(02).
+           03  T5645-SIGN-02            PIC X(01).
+           03  T5645-CNTTOT-03          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-03           PIC X(14).
+           03  T5645-SACSCODE-03        PIC X(02).
+           03  T5645-SACSTYPE-03        PIC X(02).
+           03  T5645-SIGN-03            PIC X(01).
+           03  T5645-CNTTOT-04          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-04           PIC X(14).
+           03  T5645-SACSCODE-04        PIC X(02).
+           03  T5645-SACSTYPE-04        PIC X(02).
+           03  T5645-SIGN-04            PIC X(01).
+           03  T5645-CNTTOT-05          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-05           PIC X(14).
+           03  T5645-SACSCODE-05        PIC X(02).
+           03  T5645-SACSTYPE-05        PIC X(02).
+           03  T5645-SIGN-05            PIC X(01).
+           03  T5645-CNTTOT-06          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-06           PIC X(14).
+           03  T5645-SACSCODE-06        PIC X(02).
+           03  T5645-SACSTYPE-06        PIC X(02).
+           03  T5645-SIGN-06            PIC X(01).
+           03  T5645-CNTTOT-07          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-07           PIC X(14).
+           03  T5645-SACSCODE-07        PIC X(02).
+           03  T5645-SACSTYPE-07        PIC X(02).
+           03  T5645-SIGN-07            PIC X(01).
+           03  T5645-CNTTOT-08          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-08           PIC X(14).
+           03  T5645-SACSCODE-08        PIC X(02).
+           03  T5645-SACSTYPE-08        PIC X(02).
+           03  T5645-SIGN-08            PIC X(01).
+           03  T5645-CNTTOT-09          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-09           PIC X(14).
+           03  T5645-SACSCODE-09        PIC X(02).
+           03  T5645-SACSTYPE-09        PIC X(02).
+           03  T5645-SIGN-09            PIC X(01).
+           03  T5645-CNTTOT-10          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-10           PIC X(14).
+           03  T5645-SACSCODE-10        PIC X(02).
+           03  T5645-SACSTYPE-10        PIC X(02).
+           03  T5645-SIGN-10            PIC X(01).
+           03  T5645-CNTTOT-11          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-11           PIC X(14).
+           03  T5645-SACSCODE-11        PIC X(02).
+           03  T5645-SACSTYPE-11        PIC X(02).
+           03  T5645-SIGN-11            PIC X(01).
+           03  T5645-CNTTOT-12          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-12           PIC X(14).
+           03  T5645-SACSCODE-12        PIC X(02).
+           03  T5645-SACSTYPE-12        PIC X(02).
+           03  T5645-SIGN-12            PIC X(01).
+           03  T5645-CNTTOT-13          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-13           PIC X(14).
+           03  T5645-SACSCODE-13        PIC X(02).
+           03  T5645-SACSTYPE-13        PIC X(02).
+           03  T5645-SIGN-13            PIC X(01).
+           03  T5645-CNTTOT-14          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-14           PIC X(14).
+           03  T5645-SACSCODE-14        PIC X(02).
+           03  T5645-SACSTYPE-14        PIC X(02).
+           03  T5645-SIGN-14            PIC X(01).
+           03  T5645-CNTTOT-15          PIC S9(02)      COMP-3.
+           03  T5645-GLMAP-15           PIC X(14).
+           03  T5645-SACSCODE-15        PIC X(02).
+           03  T5645-SACSTYPE-15        PIC X(02).
+           03  T5645-SIGN-15            PIC X(01).
+       01  T5645-T5645-TAB REDEFINES T5645-T5645-REC.
+           03  T5645-TAB-ENTRY                          OCCURS 15 TIMES.
+               05  T5645-CNTTOT         PIC S9(02)      COMP-3.
+               05  T5645-GLMAP          PIC X(14).
+               05  T5645-SACSCODE       PIC X(02).
+               05  T5645-SACSTYPE       PIC X(02).
+               05  T5645-SIGN           PIC X(01).
