@@ -0,0 +1,13 @@
+       01  RTRNCDE-PARAMS.
+           03  RTRNCDE-FORMAT           PIC X(10).
+           03  RTRNCDE-FUNCTION         PIC X(05).
+           03  RTRNCDE-ORIGAMT          PIC X(30).
+           03  RTRNCDE-RDOCCOY          PIC X(30).
+           03  RTRNCDE-RDOCNUM          PIC X(30).
+           03  RTRNCDE-RDOCPFX          PIC X(30).
+           03  RTRNCDE-RLDGACCT         PIC X(30).
+           03  RTRNCDE-RLDGCOY          PIC X(30).
+           03  RTRNCDE-SACSCODE         PIC X(30).
+           03  RTRNCDE-SACSTYP          PIC X(30).
+           03  RTRNCDE-STATUZ           PIC X(04).
+           03  RTRNCDE-TRANDESC         PIC X(30).
