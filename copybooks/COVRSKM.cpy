@@ -0,0 +1,19 @@
+       01  COVR-PARAMS.
+           03  COVR-ANNIV-PROC-DATE     PIC 9(08).
+           03  COVR-CHDRCOY             PIC X(30).
+           03  COVR-CHDRNUM             PIC X(30).
+           03  COVR-COVERAGE            PIC X(30).
+           03  COVR-CRRCD               PIC 9(08).
+           03  COVR-CRTABLE             PIC X(30).
+           03  COVR-CURRFROM            PIC 9(08).
+           03  COVR-FORMAT              PIC X(10).
+           03  COVR-FUNCTION            PIC X(05).
+           03  COVR-INSTPREM            PIC S9(13)V9(02) COMP-3.
+           03  COVR-LIFE                PIC X(30).
+           03  COVR-PLAN-SUFFIX         PIC S9(05) COMP-3.
+           03  COVR-PSTATCODE           PIC X(30).
+           03  COVR-RIDER               PIC X(30).
+           03  COVR-STATCODE            PIC X(30).
+           03  COVR-STATUZ              PIC X(04).
+           03  COVR-SUMINS              PIC S9(13)V9(02) COMP-3.
+           03  COVR-VALIDFLAG           PIC X(30).
