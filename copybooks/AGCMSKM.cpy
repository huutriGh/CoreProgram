@@ -0,0 +1,37 @@
+       01  AGCM-PARAMS.
+           03  AGCM-AGENT-CLASS         PIC X(30).
+           03  AGCM-AGNTNUM             PIC X(30).
+           03  AGCM-ANNPREM             PIC S9(11)V9(2) COMP-3.
+           03  AGCM-BASCPY              PIC X(30).
+           03  AGCM-BASIC-COMM-METH     PIC X(30).
+           03  AGCM-CEDAGENT            PIC X(30).
+           03  AGCM-CHDRCOY             PIC X(30).
+           03  AGCM-CHDRNUM             PIC X(30).
+           03  AGCM-COMERN              PIC S9(11)V9(2) COMP-3.
+           03  AGCM-COMPAY              PIC S9(11)V9(2) COMP-3.
+           03  AGCM-COVERAGE            PIC X(30).
+           03  AGCM-CURRFROM            PIC X(30).
+           03  AGCM-CURRTO              PIC X(30).
+           03  AGCM-EFDATE              PIC X(30).
+           03  AGCM-FORMAT              PIC X(10).
+           03  AGCM-FUNCTION            PIC X(05).
+           03  AGCM-INITCOM             PIC S9(11)V9(2) COMP-3.
+           03  AGCM-LIFE                PIC X(30).
+           03  AGCM-OVRDCAT             PIC X(30).
+           03  AGCM-PLAN-SUFFIX         PIC X(30).
+           03  AGCM-PTDATE              PIC X(30).
+           03  AGCM-RIDER               PIC X(30).
+           03  AGCM-RNLCDUE             PIC X(30).
+           03  AGCM-RNLCEARN            PIC X(30).
+           03  AGCM-RNWCPY              PIC X(30).
+           03  AGCM-SCMDUE              PIC X(30).
+           03  AGCM-SCMEARN             PIC X(30).
+           03  AGCM-SEQNO               PIC S9(08) COMP-3.
+           03  AGCM-SRVCPY              PIC X(30).
+           03  AGCM-STATUZ              PIC X(04).
+           03  AGCM-TERMID              PIC X(30).
+           03  AGCM-TRANNO              PIC X(30).
+           03  AGCM-TRANSACTION-DATE    PIC 9(08).
+           03  AGCM-TRANSACTION-TIME    PIC X(30).
+           03  AGCM-USER                PIC X(30).
+           03  AGCM-VALIDFLAG           PIC X(30).
