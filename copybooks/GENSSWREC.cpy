@@ -0,0 +1,7 @@
+       01  GENS-GENSSW-REC.
+           03  GENS-COMPANY            PIC X(01).
+           03  GENS-PROG-IN            PIC X(05).
+           03  GENS-PROG-OUT           PIC X(05) OCCURS 8.
+           03  GENS-TRANSACT           PIC X(04).
+           03  GENS-FUNCTION           PIC X(01).
+           03  GENS-STATUZ             PIC X(04).
