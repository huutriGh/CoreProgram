@@ -1375,6 +1375,8 @@
        01  WSAA-AGCM-CEDAGENT          PIC X(08).                       <078>
        01  WSAA-SAVE-AGNTNUM           PIC X(08).                       <V4L014>
 TDO    01  WSAA-SERVAG                 PIC X(08).                       <DA005>
+       01  WSAA-SERVAG-NAME            PIC X(31).                       <PHFX56>
+       01  WSAA-SERVAG-BRANCH          PIC X(03).                       <PHFX56>
        01  WSAA-JRNSEQ                 PIC S9(03) COMP-3.
        01  WSAA-TRANREF                PIC X(30).                       <V74L01>
        01  WSAA-AMOUNT-IN              PIC S9(15)V9(02) COMP-3.         <V74L01>
@@ -1828,12 +1830,15 @@ PHL108 01  WSAA-ZDISPF-FOUND           PIC X(01).                       <PHL108>
            03  CLEXREC                 PIC X(10) VALUE 'CLEXREC'.       <PHE001>
            03  ZPFRREC                 PIC X(10) VALUE 'ZPFRREC'.       <DA006>
            03  ZPOSREC                 PIC X(10) VALUE 'ZPOSREC'.       <UL006>
+           03  PLNSUMREC               PIC X(10) VALUE 'PLNSUMREC'.     <PHX451>
                                                                         <V42005>
       **** COPY LIFESKM.                                                <V42005>
                                                                         <V42005>
            COPY CRTUNDWREC.                                             <V42005>
       *
            COPY VARCOM.
+           COPY CONERRREC.                                              <PHFX55>
+           COPY PLNSUMSKM.                                              <PHX451>
       *
            COPY SMTPFXCPY.                                              <V74L03>
       * Records.
@@ -1930,6 +1935,10 @@ PHL108 01  WSAA-ZDISPF-FOUND           PIC X(01).                       <PHL108>
            COPY ISUALLREC.
            COPY RNLALLREC.                                              <UL001>
            COPY COMLINKREC.
+           COPY CLNK002REC.
+           COPY CLNKALLREC.
+           COPY TXCLLNKREC.
+           COPY ZZZ4SKM.
            COPY BATCUPREC.
            COPY MGFEELREC.
            COPY CLTRELNREC.
@@ -2125,6 +2134,8 @@ PHL108 01  WSAA-ZDISPF-FOUND           PIC X(01).                       <PHL108>
                                                                         <DA005>
 TDO   * Save Servicing Agent Code:                                      <DA005>
            MOVE CHDRLNB-AGNTNUM        TO WSAA-SERVAG.                  <DA005>
+           MOVE SPACES                 TO WSAA-SERVAG-NAME.             <PHFX56>
+           MOVE SPACES                 TO WSAA-SERVAG-BRANCH.           <PHFX56>
                                                                         <DA024>
            MOVE CHDRLNB-CHDRCOY        TO ZRAG-CHDRCOY.                 <DA024>
            MOVE CHDRLNB-CHDRNUM        TO ZRAG-CHDRNUM.                 <DA024>
@@ -2689,6 +2700,29 @@ TDO   * Save Servicing Agent Code:                                      <DA005>
    ****       PERFORM 1600-CHECK-FREQ-DATES                             <068>
            END-IF.
 
+      * Stage the servicing staff's name and branch using the same      <PHFX56>
+      * ZZZ4 work area WELCOME uses, so the welcome letter and the      <PHFX56>
+      * schedule/AT print always show the identical staff details.      <PHFX56>
+       1780-LOAD-SERVICING-STAFF.                                       <PHFX56>
+           IF WSAA-SERVAG-NAME         = SPACES                         <PHFX56>
+              MOVE WSAA-SERVAG         TO ZZZ4-TAGNTNUM                 <PHFX56>
+              MOVE READR               TO ZZZ4-FUNCTION                 <PHFX56>
+              CALL 'ZZZ4IO'            USING ZZZ4-PARAMS                <PHFX56>
+              IF ZZZ4-STATUZ           NOT = O-K AND MRNF               <PHFX56>
+                 MOVE ZZZ4-PARAMS      TO SYSR-PARAMS                   <PHFX56>
+                 MOVE ZZZ4-STATUZ      TO SYSR-STATUZ                   <PHFX56>
+                 PERFORM XXXX-FATAL-ERROR                               <PHFX56>
+              END-IF                                                    <PHFX56>
+              IF ZZZ4-STATUZ           = O-K                            <PHFX56>
+                 STRING                                                 <PHFX56>
+                    ZZZ4-TFNAME       DELIMITED BY '  '                 <PHFX56>
+                    SPACES ZZZ4-TLNAME DELIMITED BY SIZE                <PHFX56>
+                    INTO WSAA-SERVAG-NAME                               <PHFX56>
+                 END-STRING                                             <PHFX56>
+                 MOVE ZZZ4-TAREACODE  TO WSAA-SERVAG-BRANCH             <PHFX56>
+              END-IF                                                    <PHFX56>
+           END-IF.                                                      <PHFX56>
+
       *  Read the next payr record.
 
            MOVE NEXTR              TO PAYR-FUNCTION.
@@ -3407,6 +3441,8 @@ PHL108*    READ THIRD SEQUENCE OF T5645                                 <PHL108>
       * so just write a COVR record for each COVT record.
            IF WSAA-NUMAPP              = CHDRLNB-POLINC
            OR CHDRLNB-POLINC           NOT > 1
+              MOVE 'A'                 TO PLNSUM-PLANIND                <PHX451>
+              PERFORM 2325-WRITE-PLAN-DIAGNOSTIC                        <PHX451>
               PERFORM 232A-A-PLAN-NOT-APPLICABLE
                                        UNTIL COVTLNB-STATUZ = ENDP
               GO TO 2329-EXIT.
@@ -3419,11 +3455,15 @@ PHL108*    READ THIRD SEQUENCE OF T5645                                 <PHL108>
                MOVE COVTLNB-RIDER      TO WSAA-RIDER
                MOVE 'Y'                TO WSAA-NO-SUMMARY-REC
                MOVE 1                  TO WSAA-PLAN-SUFFIX
+               MOVE 'B'                TO PLNSUM-PLANIND                <PHX451>
+               PERFORM 2325-WRITE-PLAN-DIAGNOSTIC                       <PHX451>
                PERFORM 232B-B-PLAN-APPLICABLE
                                        UNTIL COVTLNB-STATUZ = ENDP
               GO TO 2329-EXIT.
 
       * Otherwise plan processing is applicable.
+           MOVE 'C'                    TO PLNSUM-PLANIND                <PHX451>
+           PERFORM 2325-WRITE-PLAN-DIAGNOSTIC                           <PHX451>
            PERFORM 232C-C-PLAN-AND-SUMMARIES
                                        UNTIL COVTLNB-STATUZ = ENDP.
       *
@@ -3431,6 +3471,39 @@ PHL108*    READ THIRD SEQUENCE OF T5645                                 <PHL108>
            EXIT.
       *
       /
+      *
+      ***************************************************************
+      * Record which of the three plan-processing paths (A/B/C) was *
+      * taken for this contract, and the applicable/incepted policy *
+      * counts that drove the decision, so BZ017 can later produce  *
+      * a plan-processing summarisation diagnostic report without   *
+      * having to re-derive the decision from COVT/CHDRLNB itself.  *
+      ***************************************************************
+      *
+       2325-WRITE-PLAN-DIAGNOSTIC SECTION.                              <PHX451>
+      *************************************                             <PHX451>
+       2326-WRITE.                                                      <PHX451>
+      *                                                                 <PHX451>
+           MOVE SPACES                 TO PLNSUM-PARAMS.                <PHX451>
+           MOVE CHDRLNB-CHDRCOY        TO PLNSUM-CHDRCOY.               <PHX451>
+           MOVE CHDRLNB-CHDRNUM        TO PLNSUM-CHDRNUM.               <PHX451>
+           MOVE WSAA-NUMAPP            TO PLNSUM-NUMAPP.                <PHX451>
+           MOVE CHDRLNB-POLINC         TO PLNSUM-POLINC.                <PHX451>
+           MOVE PLNSUMREC              TO PLNSUM-FORMAT.                <PHX451>
+           MOVE WRITR                  TO PLNSUM-FUNCTION.              <PHX451>
+      *                                                                 <PHX451>
+           CALL 'PLNSUMIO'             USING PLNSUM-PARAMS.             <PHX451>
+      *                                                                 <PHX451>
+           IF PLNSUM-STATUZ            NOT = O-K                        <PHX451>
+               MOVE PLNSUM-PARAMS      TO SYSR-PARAMS                   <PHX451>
+               MOVE PLNSUM-STATUZ      TO SYSR-STATUZ                   <PHX451>
+               PERFORM XXXX-FATAL-ERROR                                 <PHX451>
+           END-IF.                                                      <PHX451>
+      *                                                                 <PHX451>
+       2329-A-EXIT.                                                     <PHX451>
+           EXIT.
+      *
+      /
       *
        232A-A-PLAN-NOT-APPLICABLE SECTION.
       *************************************
@@ -10430,4 +10503,4 @@ TDO   * Do this to avoid duplicate when restart AT:                     <DA006>
        A1090-EXIT.                                                      <UL006>
            EXIT.                                                        <UL006>
       /                                                                 <UL006>
-
\ No newline at end of file
+
