@@ -0,0 +1,33 @@
+       01  HDIV-PARAMS.
+           03  HDIV-BATCACTMN           PIC X(30).
+           03  HDIV-BATCACTYR           PIC X(30).
+           03  HDIV-BATCBATCH           PIC X(30).
+           03  HDIV-BATCBRN             PIC X(30).
+           03  HDIV-BATCCOY             PIC X(30).
+           03  HDIV-BATCTRCDE           PIC X(30).
+           03  HDIV-CHDRCOY             PIC X(30).
+           03  HDIV-CHDRNUM             PIC X(30).
+           03  HDIV-CNTCURR             PIC X(30).
+           03  HDIV-COVERAGE            PIC X(30).
+           03  HDIV-DATA-AREA           PIC X(30).
+           03  HDIV-DIVD-ALLOC-DATE     PIC 9(08).
+           03  HDIV-DIVD-AMOUNT         PIC S9(13)V9(02) COMP-3.
+           03  HDIV-DIVD-CAP-TRANNO     PIC S9(05) COMP-3.
+           03  HDIV-DIVD-INT-CAP-DATE   PIC 9(08).
+           03  HDIV-DIVD-OPTPROC-TRANNO PIC S9(05) COMP-3.
+           03  HDIV-DIVD-RATE           PIC S9(13)V9(02) COMP-3.
+           03  HDIV-DIVD-RT-EFFDT       PIC X(30).
+           03  HDIV-DIVD-STMT-NO        PIC S9(05) COMP-3.
+           03  HDIV-DIVD-TYPE           PIC X(30).
+           03  HDIV-EFFDATE             PIC 9(08).
+           03  HDIV-FORMAT              PIC X(10).
+           03  HDIV-FUNCTION            PIC X(05).
+           03  HDIV-JLIFE               PIC X(30).
+           03  HDIV-LIFE                PIC X(30).
+           03  HDIV-PLAN-SUFFIX         PIC S9(05) COMP-3.
+           03  HDIV-PU-ADD-NBR          PIC S9(05) COMP-3.
+           03  HDIV-RIDER               PIC X(30).
+           03  HDIV-STATUZ              PIC X(04).
+           03  HDIV-TRANNO              PIC S9(05) COMP-3.
+           03  HDIV-ZCSHDIVMTH          PIC X(30).
+           03  HDIV-ZDIVOPT             PIC X(30).
