@@ -0,0 +1,4 @@
+       01  T6647-PARAMS.
+           03  T6647-CNTTYPE            PIC S9(08) COMP-3.
+           03  T6647-KEY                PIC X(30).
+           03  T6647-TRCDE              PIC X(30).
