@@ -0,0 +1,4 @@
+       01  WSKY-CLNTSSN-KEY.
+           03  WSKY-CLNTSSN-FILE-KEY.
+               05  WSKY-CLNTSSN-SECUITYNO  PIC X(20).
+               05  FILLER                  PIC X(10).
