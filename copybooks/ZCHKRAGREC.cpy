@@ -0,0 +1,2 @@
+       01  ZCHKRAG-PARAMS.
+           03  ZCHKRAG-REC              PIC X(30).
