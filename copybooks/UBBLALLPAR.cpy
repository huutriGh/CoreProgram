@@ -0,0 +1,2 @@
+       01  UBBLALL-PARAMS.
+           03  UBBLALL-REC              PIC X(30).
