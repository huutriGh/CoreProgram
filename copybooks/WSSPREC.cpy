@@ -0,0 +1 @@
+       01  WSSP-REC-PARAMS              PIC X(30).
