@@ -0,0 +1,5 @@
+       01  T5732-T5732-REC.
+           03  T5732-CSVDELIM           PIC X(01).
+           03  FILLER                   PIC X(29).
+       01  T5732-HDG-REC REDEFINES T5732-T5732-REC.
+           03  T5732-HDGTEXT            PIC X(30).
