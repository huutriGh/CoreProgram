@@ -0,0 +1,4 @@
+       01  PVZZ2-PARM-RECORD.
+           03  PVZZ2-ACCTDESC           PIC X(30).
+           03  PVZZ2-ACCTYP             PIC X(02).
+           03  PVZZ2-BUSDSC             PIC X(30).
