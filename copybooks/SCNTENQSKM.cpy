@@ -0,0 +1,8 @@
+       01  SCNTENQ-PARAMS.
+           03  SCNTENQ-CHDRCOY          PIC X(30).
+           03  SCNTENQ-CHDRNUM          PIC X(30).
+           03  SCNTENQ-CHDRPFX          PIC X(30).
+           03  SCNTENQ-FORMAT           PIC X(10).
+           03  SCNTENQ-FROMOFF          PIC X(30).
+           03  SCNTENQ-FUNCTION         PIC X(05).
+           03  SCNTENQ-STATUZ           PIC X(04).
