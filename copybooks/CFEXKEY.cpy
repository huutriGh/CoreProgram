@@ -0,0 +1,5 @@
+       01  WSKY-CFEX-KEY.
+           03  WSKY-CFEX-FILE-KEY.
+               05  WSKY-CFEX-CHDRCOY       PIC X(01).
+               05  WSKY-CFEX-CHDRNUM       PIC X(30).
+               05  WSKY-CFEX-SEQNO         PIC S9(05) COMP-3.
