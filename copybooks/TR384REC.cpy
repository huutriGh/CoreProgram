@@ -0,0 +1,3 @@
+       01  TR384-PARAMS.
+           03  TR384-LETTER-TYPE        PIC X(30).
+           03  TR384-TR384-REC          PIC X(30).
