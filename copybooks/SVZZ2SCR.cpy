@@ -0,0 +1,15 @@
+       01  SVZZ2-DATA-AREA.
+           03  SVZZ2-DATA-FIELDS.
+               05  SVZZ2-SCHEDULE-NAME     PIC X(30).
+               05  SVZZ2-SCHEDULE-NUMBER   PIC X(08).
+               05  SVZZ2-EFFDATE           PIC 9(08).
+               05  SVZZ2-ACCTMONTH         PIC X(30).
+               05  SVZZ2-ACCTYEAR          PIC X(30).
+               05  SVZZ2-JOBQ              PIC X(30).
+               05  SVZZ2-BCOMPANY          PIC X(30).
+               05  SVZZ2-BBRANCH           PIC X(30).
+               05  SVZZ2-ACCTDESC          PIC X(30).
+               05  SVZZ2-ACCTYP            PIC X(02).
+               05  SVZZ2-BUSDSC            PIC X(30).
+           03  SVZZ2-ERROR-INDICATORS.
+               05  SVZZ2-ACCTYP-ERR        PIC X(04).
