@@ -0,0 +1,26 @@
+       01  TXCL-LINK-REC.
+           03  TXCL-STATUZ              PIC X(04).
+           03  TXCL-FUNCTION            PIC X(04).
+           03  TXCL-CHDRCOY             PIC X(01).
+           03  TXCL-CHDRNUM             PIC X(08).
+           03  TXCL-LIFE                PIC X(02).
+           03  TXCL-COVERAGE            PIC X(02).
+           03  TXCL-RIDER               PIC X(02).
+           03  TXCL-PLAN-SUFFIX         PIC S9(04)      COMP-3.
+           03  TXCL-CRTABLE             PIC X(04).
+           03  TXCL-TAXRULE             PIC X(04).
+           03  TXCL-TRANNO              PIC S9(05)      COMP-3.
+           03  TXCL-LANGUAGE            PIC X(01).
+           03  TXCL-CCY                 PIC X(03).
+           03  TXCL-RATE-ITEM           PIC X(04).
+           03  TXCL-TRANS-TYPE          PIC X(04).
+           03  TXCL-TXCODE              PIC X(01).
+           03  TXCL-EFFDATE             PIC 9(08).
+           03  TXCL-JRNSEQ              PIC S9(03)      COMP-3.
+           03  TXCL-AMOUNT-IN           PIC S9(11)V9(2) COMP-3.
+           03  TXCL-BATCKEY             PIC X(18).
+           03  TXCL-CNT-TAX-IND         PIC X(01).
+           03  TXCL-TAX-ENTRY                          OCCURS 2 TIMES.
+               05  TXCL-TAX-AMT         PIC S9(11)V9(2) COMP-3.
+               05  TXCL-TAX-TYPE        PIC X(02).
+               05  TXCL-TAX-ABSORB      PIC X(01).
