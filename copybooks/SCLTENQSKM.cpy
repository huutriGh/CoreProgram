@@ -0,0 +1,16 @@
+       01  SCLTENQ-PARAMS.
+           03  SCLTENQ-DATA-KEY        PIC X(12).
+           03  SCLTENQ-DATA-KEY-GRP REDEFINES SCLTENQ-DATA-KEY.
+               05  SCLTENQ-CLNTPFX     PIC X(02).
+               05  SCLTENQ-CLNTCOY     PIC X(01).
+               05  SCLTENQ-CLNTNUM     PIC X(08).
+               05  FILLER              PIC X(01).
+           03  SCLTENQ-DATA-AREA       PIC X(30).
+           03  SCLTENQ-RSTAFLAG        PIC X(01).
+           03  SCLTENQ-PRTFLG          PIC X(01).
+           03  SCLTENQ-CURRFROM        PIC 9(08).
+           03  SCLTENQ-CURRTO          PIC 9(08).
+           03  SCLTENQ-VALIDFLAG       PIC X(01).
+           03  SCLTENQ-FUNCTION        PIC X(05).
+           03  SCLTENQ-FORMAT          PIC X(10).
+           03  SCLTENQ-STATUZ          PIC X(04).
