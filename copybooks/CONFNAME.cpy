@@ -0,0 +1,16 @@
+       PLAINNAME SECTION.
+      *****************************
+      *    Build the Client's full name, Surname first, into
+      *    WSSP-LONGCONFNAME for display on the screen.
+      *****************************
+       PLAINNAME-START.
+           MOVE SPACES                 TO WSSP-LONGCONFNAME.
+
+           STRING CLTS-LSURNAME        DELIMITED BY SPACE
+                  ' '                  DELIMITED BY SIZE
+                  CLTS-LGIVNAME        DELIMITED BY SPACE
+                                       INTO WSSP-LONGCONFNAME
+           END-STRING.
+      *
+       PLAINNAME-EXIT.
+            EXIT.
