@@ -0,0 +1,4 @@
+       01  TR393-PARAMS.
+           03  TR393-TR393-REC.
+               05  TR393-SUBRNAME       PIC X(08).
+               05  TR393-NMFMT          PIC X(10).
