@@ -0,0 +1,9 @@
+       01  BEXC-PARAMS.
+           03  BEXC-CHDRCOY             PIC X(01).
+           03  BEXC-CHDRNUM             PIC X(08).
+           03  BEXC-CNTBRANCH           PIC S9(08) COMP-3.
+           03  BEXC-FORMAT              PIC X(10).
+           03  BEXC-FUNCTION            PIC X(05).
+           03  BEXC-REASON              PIC X(04).
+           03  BEXC-STATUZ              PIC X(04).
+           03  BEXC-TRANSACTION-DATE    PIC 9(08).
