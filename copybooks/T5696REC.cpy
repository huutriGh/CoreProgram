@@ -0,0 +1,2 @@
+       01  T5696-T5696-REC.
+           03  T5696-SIMFEEMTH          PIC S9(11)V9(2) COMP-3.
