@@ -0,0 +1,16 @@
+       01  AGLFLNB-PARAMS.
+           03  AGLFLNB-AGENT-CLASS      PIC X(30).
+           03  AGLFLNB-AGNTCOY          PIC X(30).
+           03  AGLFLNB-AGNTNUM          PIC X(30).
+           03  AGLFLNB-AGTYPE           PIC X(30).
+           03  AGLFLNB-BCMTAB           PIC X(30).
+           03  AGLFLNB-DATA-AREA        PIC X(30).
+           03  AGLFLNB-DTETRM           PIC 9(08).
+           03  AGLFLNB-EFFDATE          PIC X(30).
+           03  AGLFLNB-FUNCTION         PIC X(05).
+           03  AGLFLNB-OVCPC            PIC X(30).
+           03  AGLFLNB-RCMTAB           PIC X(30).
+           03  AGLFLNB-REPORTAG         PIC X(08).
+           03  AGLFLNB-SCMTAB           PIC X(30).
+           03  AGLFLNB-STATUZ           PIC X(04).
+           03  AGLFLNB-ZRORCODE         PIC X(30).
