@@ -0,0 +1,13 @@
+       01  ACBLENQ-PARAMS.
+           03  ACBLENQ-DATA-AREA        PIC X(30).
+           03  ACBLENQ-FLAG             PIC X(01).
+           03  ACBLENQ-FORMAT           PIC X(10).
+           03  ACBLENQ-FUNCTION         PIC X(05).
+           03  ACBLENQ-ORIGCURR         PIC X(30).
+           03  ACBLENQ-RLDGACCT         PIC X(30).
+           03  ACBLENQ-RLDGCOY          PIC X(30).
+           03  ACBLENQ-SACS-GROUP       PIC X(30).
+           03  ACBLENQ-SACSCODE         PIC X(30).
+           03  ACBLENQ-SACSCURBAL       PIC S9(11)V9(2) COMP-3.
+           03  ACBLENQ-SACSTYP          PIC X(30).
+           03  ACBLENQ-STATUZ           PIC X(04).
