@@ -0,0 +1,2 @@
+       01  T3620-PARAMS.
+           03  T3620-FILLER-DATA        PIC X(30).
