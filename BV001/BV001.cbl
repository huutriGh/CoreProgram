@@ -259,6 +259,7 @@
            03  WSAA-BRANCHDESC         PIC X(60).                       <CLM14>
            03  WSAA-TRANSOFFICE        PIC X(50).                       <CLM14>
            03  WSAA-BANKCITY           PIC X(30).                       <CLM14>
+           03  WSAA-BANKMISMATCH       PIC X(01).                       <PHFX52>
            03  WSAA-BANKACCKEY         PIC X(20).
            03  WSAA-IDDATE             PIC 9(08).                       <CLM14>
            03  WSAA-IDDATE-T           PIC X(10).
@@ -281,6 +282,9 @@
                                            'Authorize to IC'.           <PS036>
        01  WSAA-AGNOTES-2              PIC X(25) VALUE                  <PS036>
                                            'Authorize to Other'.        <PS036>
+       01  WSAA-AGNOTES-3              PIC X(25) VALUE                  <PHFX51>
+                                           'Authorize to 3rd Party'.    <PHFX51>
+       01  WSAA-PAYEE-CLTTYPE          PIC X(01).                       <PHFX51>
        01  WSAA-SECUITYNO              PIC X(24).                       <PS036>
        01  WSAA-AGN                    PIC X(25).                       <PS036>
        01  WSAA-SANCKEY.
@@ -761,6 +765,9 @@ PHI        MOVE WSAA-SACSCODE          TO SACSCODE   OF ZPMRPF.         <POP001>
            MOVE WSAA-TRANSOFFICE       TO TRANSOFF   OF ZPMRPF.         <CLM14>
            MOVE WSAA-BANKCITY          TO BANKCITY   OF ZPMRPF.         <CLM14>
 
+           PERFORM 3250-CHECK-BANKCODE.                                 <PHFX52>
+           MOVE WSAA-BANKMISMATCH      TO BANKMISM   OF ZPMRPF.         <PHFX52>
+
            MOVE SQL-BANKACCKEY         TO BANKACCKEY OF ZPMRPF.
            MOVE WSAA-IDDATE-T          TO TEXTDATE   OF ZPMRPF.
       **** MOVE WSAA-IDPLACE           TO IDPLACE    OF ZPMRPF.         <CLM14>
@@ -970,6 +977,7 @@ PHI        MOVE WSAA-SACSCODE          TO SACSCODE   OF ZPMRPF.         <POP001>
            END-IF.
            MOVE NMAD-NAME              TO WSAA-PAYEE-NAME.
            MOVE CLTS-SECUITYNO         TO WSAA-PAYEE-IDNO.
+           MOVE CLTS-CLTTYPE           TO WSAA-PAYEE-CLTTYPE.             <PHFX51>
       *
       * Read Extra details:
       *
@@ -1146,6 +1154,64 @@ PHI        MOVE WSAA-SACSCODE          TO SACSCODE   OF ZPMRPF.         <POP001>
       *
        3249-EXIT.
            EXIT.
+      /
+       3250-CHECK-BANKCODE SECTION.                                      <PHFX52>
+      *****************************                                     <PHFX52>
+       3251-START.                                                       <PHFX52>
+      *                                                                  <PHFX52>
+      *    Cross-check the payee's bank code (and, where a bank/         <PHFX52>
+      *    branch key was keyed, its branch portion) against T3629/      <PHFX52>
+      *    T1692 so bad bank codes are flagged on the download rather    <PHFX52>
+      *    than surfacing days later as EFT rejects.                     <PHFX52>
+      *                                                                  <PHFX52>
+           MOVE 'N'                    TO WSAA-BANKMISMATCH.             <PHFX52>
+                                                                         <PHFX52>
+           IF SQL-REQNBCDE             NOT = SPACES                      <PHFX52>
+               INITIALIZE                  ITEM-PARAMS                   <PHFX52>
+               MOVE BSPR-COMPANY        TO ITEM-ITEMCOY                  <PHFX52>
+               MOVE 'IT'                TO ITEM-ITEMPFX                  <PHFX52>
+               MOVE T3629               TO ITEM-ITEMTABL                 <PHFX52>
+               MOVE SQL-REQNBCDE        TO ITEM-ITEMITEM                 <PHFX52>
+               MOVE ITEMREC             TO ITEM-FORMAT                   <PHFX52>
+               MOVE READR               TO ITEM-FUNCTION                 <PHFX52>
+                                                                         <PHFX52>
+               CALL  'ITEMIO'        USING ITEM-PARAMS                   <PHFX52>
+                                                                         <PHFX52>
+               IF ITEM-STATUZ        NOT = O-K                           <PHFX52>
+               AND ITEM-STATUZ       NOT = MRNF                          <PHFX52>
+                   MOVE ITEM-PARAMS     TO SYSR-PARAMS                   <PHFX52>
+                   PERFORM 600-FATAL-ERROR                               <PHFX52>
+               END-IF                                                    <PHFX52>
+                                                                         <PHFX52>
+               IF ITEM-STATUZ            NOT = O-K                       <PHFX52>
+                   MOVE 'Y'             TO WSAA-BANKMISMATCH             <PHFX52>
+               END-IF                                                    <PHFX52>
+           END-IF.                                                       <PHFX52>
+                                                                         <PHFX52>
+           IF SQL-BANKKEY              NOT = SPACES                      <PHFX52>
+               INITIALIZE                  ITEM-PARAMS                   <PHFX52>
+               MOVE BSPR-COMPANY        TO ITEM-ITEMCOY                  <PHFX52>
+               MOVE 'IT'                TO ITEM-ITEMPFX                  <PHFX52>
+               MOVE T1692               TO ITEM-ITEMTABL                 <PHFX52>
+               MOVE SQL-BANKKEY(1:2)    TO ITEM-ITEMITEM                 <PHFX52>
+               MOVE ITEMREC             TO ITEM-FORMAT                   <PHFX52>
+               MOVE READR               TO ITEM-FUNCTION                 <PHFX52>
+                                                                         <PHFX52>
+               CALL  'ITEMIO'        USING ITEM-PARAMS                   <PHFX52>
+                                                                         <PHFX52>
+               IF ITEM-STATUZ        NOT = O-K                           <PHFX52>
+               AND ITEM-STATUZ       NOT = MRNF                          <PHFX52>
+                   MOVE ITEM-PARAMS     TO SYSR-PARAMS                   <PHFX52>
+                   PERFORM 600-FATAL-ERROR                               <PHFX52>
+               END-IF                                                    <PHFX52>
+                                                                         <PHFX52>
+               IF ITEM-STATUZ            NOT = O-K                       <PHFX52>
+                   MOVE 'Y'             TO WSAA-BANKMISMATCH             <PHFX52>
+               END-IF                                                    <PHFX52>
+           END-IF.                                                       <PHFX52>
+      *                                                                  <PHFX52>
+       3259-EXIT.                                                        <PHFX52>
+           EXIT.                                                        <PHFX52>
       /
        3300-GET-USERID SECTION.
       *************************
@@ -1392,6 +1458,15 @@ PHI        MOVE WSAA-SACSCODE          TO SACSCODE   OF ZPMRPF.         <POP001>
            IF WSAA-PAYEE-IDNO          = WSAA-PO-ID                     <PS036>
               MOVE SPACES              TO WSAA-AGN                      <PS036>
            END-IF.                                                      <PS036>
+      *                                                                 <PHFX51>
+      *    Flag payments to a corporate/legal-guardian payee (CLTS      <PHFX51>
+      *    type 'C') as a separate bucket regardless of the agent/      <PHFX51>
+      *    owner ID match above, so branch audit can spot guardian/     <PHFX51>
+      *    POA payouts on the download without opening the ADOC.        <PHFX51>
+           IF WSAA-PAYEE-CLTTYPE       = 'C'                             <PHFX51>
+           AND WSAA-PAYEE-IDNO         NOT = WSAA-PO-ID                  <PHFX51>
+              MOVE WSAA-AGNOTES-3      TO WSAA-AGN                       <PHFX51>
+           END-IF.                                                       <PHFX51>
                                                                         <PS036>
            MOVE WSAA-AGN               TO AGNOTES    OF ZPMRPF.         <PS036>
       *                                                                 <PS036>
