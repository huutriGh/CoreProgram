@@ -0,0 +1,11 @@
+       01  COVT-PARAMS.
+           03  COVT-CHDRCOY             PIC X(30).
+           03  COVT-CHDRNUM             PIC X(30).
+           03  COVT-COVERAGE            PIC X(30).
+           03  COVT-FORMAT              PIC X(10).
+           03  COVT-FUNCTION            PIC X(05).
+           03  COVT-LIFE                PIC X(30).
+           03  COVT-PLAN-SUFFIX         PIC S9(05) COMP-3.
+           03  COVT-RIDER               PIC X(30).
+           03  COVT-STATUZ              PIC X(04).
+           03  COVT-SUMINS              PIC S9(13)V9(02) COMP-3.
