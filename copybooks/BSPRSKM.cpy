@@ -0,0 +1,4 @@
+       01  BSPR-PARAMS.
+           03  BSPR-COMPANY             PIC X(30).
+           03  BSPR-FSUCO               PIC X(30).
+           03  BSPR-PROCESS-OCC-NUM     PIC X(08).
