@@ -0,0 +1,2 @@
+       01  CONL-PARAMS.
+           03  CONL-FILLER-DATA         PIC X(30).
