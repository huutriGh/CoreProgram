@@ -0,0 +1,3 @@
+       01  TVZZ3-TVZZ3-REC.
+           03  TVZZ3-ARACDEN           PIC X(30).
+           03  TVZZ3-TSALESUNT         PIC X(30).
