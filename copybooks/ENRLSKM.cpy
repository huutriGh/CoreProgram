@@ -0,0 +1,11 @@
+       01  ENRL-PARAMS.
+           03  ENRL-DATA-KEY.
+               05  ENRL-PREFIX         PIC X(02).
+               05  ENRL-COMPANY        PIC X(01).
+               05  ENRL-UENTITY        PIC X(08).
+           03  ENRL-SURNAME            PIC X(30).
+           03  ENRL-GIVNAME            PIC X(30).
+           03  ENRL-CLNTNAME           PIC X(30).
+           03  ENRL-FUNCTION           PIC X(05).
+           03  ENRL-FORMAT             PIC X(10).
+           03  ENRL-STATUZ             PIC X(04).
