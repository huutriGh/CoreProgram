@@ -0,0 +1,2 @@
+       01  CHEQRPT-PARAMS.
+           03  CHEQRPT-FILLER-DATA      PIC X(30).
