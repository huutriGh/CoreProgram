@@ -0,0 +1,30 @@
+       01  LINSRNL-PARAMS.
+           03  LINSRNL-ACCTMETH         PIC X(30).
+           03  LINSRNL-BILLCD           PIC 9(08).
+           03  LINSRNL-BILLCHNL         PIC X(30).
+           03  LINSRNL-BILLCURR         PIC X(30).
+           03  LINSRNL-BRANCH           PIC X(30).
+           03  LINSRNL-CBILLAMT         PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-CHDRCOY          PIC X(30).
+           03  LINSRNL-CHDRNUM          PIC X(30).
+           03  LINSRNL-CNTCURR          PIC X(30).
+           03  LINSRNL-DUEFLG           PIC X(30).
+           03  LINSRNL-FORMAT           PIC X(10).
+           03  LINSRNL-FUNCTION         PIC X(05).
+           03  LINSRNL-INSTAMT01        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTAMT02        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTAMT03        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTAMT04        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTAMT05        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTAMT06        PIC S9(13)V9(02) COMP-3.
+           03  LINSRNL-INSTFREQ         PIC X(30).
+           03  LINSRNL-INSTFROM         PIC 9(08).
+           03  LINSRNL-INSTJCTL         PIC X(30).
+           03  LINSRNL-INSTTO           PIC 9(08).
+           03  LINSRNL-MANDREF          PIC X(30).
+           03  LINSRNL-PAYFLAG          PIC X(30).
+           03  LINSRNL-PAYRSEQNO        PIC S9(05) COMP-3.
+           03  LINSRNL-STATUZ           PIC X(04).
+           03  LINSRNL-TAXRELMTH        PIC X(30).
+           03  LINSRNL-TRANSCODE        PIC X(30).
+           03  LINSRNL-VALIDFLAG        PIC X(30).
