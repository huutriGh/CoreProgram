@@ -0,0 +1,18 @@
+       01  T5679-PARAMS.
+           03  T5679-CN-PREM-STAT       PIC X(02) OCCURS 12 TIMES.
+           03  T5679-CN-RISK-STAT       PIC X(02) OCCURS 12 TIMES.
+           03  T5679-COV-PREM-STAT      PIC X(02) OCCURS 12 TIMES.
+           03  T5679-COV-RISK-STAT      PIC X(02) OCCURS 12 TIMES.
+           03  T5679-SET-CN-PREM-STAT   PIC S9(11)V9(2) COMP-3.
+           03  T5679-SET-CN-RISK-STAT   PIC X(30).
+           03  T5679-SET-COV-PREM-STAT  PIC S9(11)V9(2) COMP-3.
+           03  T5679-SET-COV-RISK-STAT  PIC X(30).
+           03  T5679-SET-JLIFE-STAT     PIC X(30).
+           03  T5679-SET-LIFE-STAT      PIC X(30).
+           03  T5679-SET-RID-PREM-STAT  PIC S9(11)V9(2) COMP-3.
+           03  T5679-SET-RID-RISK-STAT  PIC X(30).
+           03  T5679-SET-SNGP-CN-STAT   PIC X(30).
+           03  T5679-SET-SNGP-COV-STAT  PIC X(30).
+           03  T5679-SET-SNGP-RID-STAT  PIC X(30).
+           03  T5679-SUB                PIC X(30).
+           03  T5679-T5679-REC          PIC X(30).
