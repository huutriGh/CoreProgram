@@ -0,0 +1,7 @@
+       01  ZPAYAMT-RECORD.
+           03  ZPAYAMT-CHDRNUM          PIC X(08).
+           03  ZPAYAMT-PURCODE          PIC X(02).
+           03  ZPAYAMT-DUEDTE           PIC S9(08).
+           03  ZPAYAMT-FIRST-DUEDTE     PIC S9(08).
+           03  ZPAYAMT-AMOUNT           PIC S9(15)V9(02) COMP-3.
+           03  ZPAYAMT-STATUZ           PIC X(04).
