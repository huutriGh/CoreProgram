@@ -0,0 +1,10 @@
+       01  ENRLCLT-PARAMS.
+           03  ENRLCLT-CLNTPFX         PIC X(02).
+           03  ENRLCLT-CLNTCOY         PIC X(01).
+           03  ENRLCLT-CLNTNUM         PIC X(08).
+           03  ENRLCLT-SURNAME         PIC X(30).
+           03  ENRLCLT-GIVNAME         PIC X(30).
+           03  ENRLCLT-CLNTNAME        PIC X(30).
+           03  ENRLCLT-SECUITYNO       PIC X(20).
+           03  ENRLCLT-FUNCTION        PIC X(05).
+           03  ENRLCLT-STATUZ          PIC X(04).
