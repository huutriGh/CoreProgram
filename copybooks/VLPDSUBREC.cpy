@@ -0,0 +1,5 @@
+       01  VLSB-VALID-REC.
+           03  VLSB-CHDRCOY             PIC X(01).
+           03  VLSB-CHDRNUM             PIC X(08).
+           03  VLSB-STATUZ              PIC X(04).
+           03  VLSB-ERR-CODE            PIC X(04) OCCURS 10.
