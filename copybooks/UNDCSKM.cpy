@@ -0,0 +1,14 @@
+       01  UNDC-PARAMS.
+           03  UNDC-CHDRCOY             PIC X(30).
+           03  UNDC-CHDRNUM             PIC X(30).
+           03  UNDC-COVERAGE            PIC X(30).
+           03  UNDC-DATA-AREA           PIC X(30).
+           03  UNDC-FORMAT              PIC X(10).
+           03  UNDC-FUNCTION            PIC X(05).
+           03  UNDC-JLIFE               PIC X(30).
+           03  UNDC-LIFE                PIC X(30).
+           03  UNDC-RIDER               PIC X(30).
+           03  UNDC-SPECIND             PIC X(30).
+           03  UNDC-STATUZ              PIC X(04).
+           03  UNDC-TRANNO              PIC X(30).
+           03  UNDC-VALIDFLAG           PIC X(30).
