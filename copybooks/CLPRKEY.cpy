@@ -0,0 +1,3 @@
+           03  WSKY-CLPR-CLNTPFX       PIC X(02).
+           03  WSKY-CLPR-CLNTCOY       PIC X(01).
+           03  WSKY-CLPR-CLNTNUM       PIC X(08).
