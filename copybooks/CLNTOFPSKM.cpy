@@ -0,0 +1,6 @@
+       01  CLNTOFP-PARAMS.
+           03  CLNTOFP-CLTPHONE02      PIC X(20).
+           03  CLNTOFP-CLNTNUM         PIC X(08).
+           03  CLNTOFP-FUNCTION        PIC X(05).
+           03  CLNTOFP-FORMAT          PIC X(10).
+           03  CLNTOFP-STATUZ          PIC X(04).
