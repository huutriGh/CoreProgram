@@ -0,0 +1,404 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ012.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job scans all pre-issue contracts (STATCODE 'IP')
+      *     and re-runs the LIFE/COVERAGE sequence-continuity check
+      *     performed at issue time by subroutine VLPDSQNO, so that any
+      *     contract left with a broken sequence by an earlier abend or
+      *     manual data fix is caught before it reaches issue.
+      *
+      *   The basic procedure division logic is for reading via SQL and
+      *     printing a simple input primary file. The overall structure
+      *     is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required
+      *       - Softlock it if the record is to be updated
+      *
+      *      Update
+      *       - update database files
+      *       - write details to report while not primary file EOF
+      *       - look up referred to records for output details
+      *       - if new page, write headings
+      *       - write details
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of pre-issue contracts checked
+      *     02  -  Number of contracts with a sequence exception
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      *   These remarks must be replaced by what the program actually
+      *     does.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHFX54       Phi Tran - IT DEV                    *
+      *           Initial Version.                                          *
+      *           Pre-issue LIFE/COVERAGE continuity exception job.        *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX59       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.                             *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZVPEPF               ASSIGN TO DATABASE-ZVPEPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZVPEPF                          LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZVPEPF-REC.
+       01  ZVPEPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZVPEPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ012'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+       01  WSAA-IP                     PIC X(02) VALUE 'IP'.
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+      *
+       01  FORMATS.
+           03  CHDRENQREC              PIC X(10) VALUE 'CHDRENQREC'.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      *
+       01  WSAA-CHECKED-CNT            PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-EXCEPT-CNT             PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-USRPRF                 PIC X(10) VALUE SPACES.
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+       01  INDIC-AREA.
+           03  INDIC-TABLE  OCCURS 99  PIC 1 INDICATOR 1.
+               88  IND-OFF  VALUE B'0'.
+               88  IND-ON   VALUE B'1'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-CHDRPF.
+           05  SQL-CHDRREC.
+               10  SQL-CHDRCOY         PIC X(01).
+               10  SQL-CHDRNUM         PIC X(08).
+               10  SQL-STATCODE        PIC X(02).
+      *
+       01  WSAA-DATA.
+           03  WSAA-SUB                PIC 9(02).
+           03  WSAA-FOUND-ERROR        PIC X(01).
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+           COPY CHDRENQSKM.
+           COPY VLPDSUBREC.
+      *
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE CHDRPF1 CURSOR FOR
+              SELECT CHDRCOY, CHDRNUM, STATCODE
+                     FROM CHDRPF
+              WHERE  STATCODE           = :WSAA-IP
+              ORDER BY CHDRCOY, CHDRNUM
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN CHDRPF1
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZVPEPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH CHDRPF1 INTO :SQL-CHDRREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched contract is a pre-issue contract selected by
+      * the cursor WHERE clause, so there is nothing further to
+      * filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-CHECKED-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           INITIALIZE                     VLSB-VALID-REC.
+           MOVE SQL-CHDRCOY             TO VLSB-CHDRCOY.
+           MOVE SQL-CHDRNUM             TO VLSB-CHDRNUM.
+      *
+           CALL 'VLPDSQNO'           USING VLSB-VALID-REC.
+      *
+           IF VLSB-STATUZ            NOT = O-K
+               MOVE VLSB-STATUZ         TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           MOVE 'N'                    TO WSAA-FOUND-ERROR.
+           PERFORM 3100-CHECK-FOR-ERROR VARYING WSAA-SUB
+                                       FROM 1 BY 1
+                                       UNTIL WSAA-SUB > 10.
+      *
+           IF WSAA-FOUND-ERROR             = 'Y'
+               ADD 1                    TO WSAA-EXCEPT-CNT
+               MOVE CT02                TO CONT-TOTNO
+               MOVE 1                   TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+               PERFORM 3200-WRITE-EXCEPTION
+                                       VARYING WSAA-SUB
+                                       FROM 1 BY 1
+                                       UNTIL WSAA-SUB > 10
+           END-IF.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-CHECK-FOR-ERROR SECTION.
+      ******************************
+      *
+       3110-START.
+      *
+           IF VLSB-ERR-CODE (WSAA-SUB)  NOT = SPACES
+               MOVE 'Y'                 TO WSAA-FOUND-ERROR
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-WRITE-EXCEPTION SECTION.
+      ******************************
+      *
+       3210-START.
+      *
+           IF VLSB-ERR-CODE (WSAA-SUB)  NOT = SPACES
+               MOVE SQL-CHDRCOY         TO CHDRCOY   OF ZVPEPF
+               MOVE SQL-CHDRNUM         TO CHDRNUM   OF ZVPEPF
+               MOVE SQL-STATCODE        TO STATCODE  OF ZVPEPF
+               MOVE VLSB-ERR-CODE (WSAA-SUB)
+                                       TO ERRCODE   OF ZVPEPF
+               MOVE WSAA-TODAY          TO RUNDATE   OF ZVPEPF
+               MOVE WSAA-TIME-OUT       TO TIMEJOB   OF ZVPEPF
+               WRITE ZVPEPF-REC
+           END-IF.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE CHDRPF1
+           END-EXEC.
+      *
+           CLOSE ZVPEPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ012 PRE-ISSUE CONTINUITY EXCEPTION SUMMARY'.
+           DISPLAY 'PRE-ISSUE CONTRACTS CHECKED...: ' WSAA-CHECKED-CNT.
+           DISPLAY 'CONTRACTS WITH EXCEPTIONS.....: ' WSAA-EXCEPT-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
