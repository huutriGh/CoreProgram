@@ -343,6 +343,8 @@
        01  WSAA-TAX-INVOICE            PIC X(15).                       <GAPPH1>
        01  WSAA-CANC-CHR               PIC X(03) VALUE '***'.           <GAPPH1>
        01  WSAA-INVSEQ                 PIC X(07).                       <GAPPH1>
+      *                                                                 <PHX351>
+       01  WSAA-INVCSCH                PIC X(15).                       <PHX351>
                                                                         <V72L08>
        01  ERRORS.
            03  E005                    PIC X(04) VALUE 'E005'.
@@ -453,6 +455,12 @@
 
            MOVE WSAA-PROG              TO SYSR-SUBRNAME.
            MOVE WSSP-BATCHKEY          TO WSAA-BATCKEY.
+      *                                                                 <PHX351>
+      *--  Preserve any tax invoice number keyed by the operator at     <PHX351>
+      *--  the header before the data area is cleared below, so it      <PHX351>
+      *--  can be used to filter the reloaded subfile.                  <PHX351>
+      *                                                                 <PHX351>
+           MOVE S6233-INVCSCH          TO WSAA-INVCSCH.                 <PHX351>
       **** MOVE SPACES                 TO S6233-DATA-AREA.              <GAPPH1>
       **** MOVE SPACES                 TO S6233-SUBFILE-AREA.           <GAPPH1>
                                                                         <GAPPH1>
@@ -467,6 +475,7 @@
               MOVE SCRN-STATUZ         TO SYSR-STATUZ
               PERFORM 600-FATAL-ERROR.
            MOVE 1                      TO SCRN-SUBFILE-RRN.
+           MOVE WSAA-INVCSCH           TO S6233-INVCSCH.                <PHX351>
 
       *
       * Read CHDRENQ (RETRV)  in  order to obtain the contract header
@@ -836,6 +845,17 @@
       * TaxInvoice Ref:                                                 <GAPPH1>
            PERFORM 1200-GET-TAX-INVOICE-INFO.                           <GAPPH1>
                                                                         <GAPPH1>
+      *                                                                 <PHX351>
+      *--  If the operator keyed a tax invoice number to search for,    <PHX351>
+      *--  only add rows whose invoice reference matches it to the      <PHX351>
+      *--  subfile - this gives a direct jump to the transaction(s)     <PHX351>
+      *--  for that invoice instead of scrolling the full history.      <PHX351>
+      *                                                                 <PHX351>
+           IF  S6233-INVCSCH           NOT = SPACES                     <PHX351>
+           AND S6233-INVCREF           NOT = S6233-INVCSCH              <PHX351>
+               GO TO 1120-READ-NEXT                                     <PHX351>
+           END-IF.                                                      <PHX351>
+      *                                                                 <PHX351>
            MOVE SADD                   TO SCRN-FUNCTION
            CALL 'S6233IO'           USING SCRN-SCREEN-PARAMS
                                           S6233-DATA-AREA
