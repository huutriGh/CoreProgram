@@ -0,0 +1,15 @@
+       01  ZZZ1-PARAMS.
+           03  ZZZ1-DATA-AREA           PIC X(30).
+           03  ZZZ1-FORMAT              PIC X(10).
+           03  ZZZ1-FUNCTION            PIC X(05).
+           03  ZZZ1-STATUZ              PIC X(04).
+           03  ZZZ1-TAGNTNUM            PIC X(08).
+           03  ZZZ1-TCHDRNUM            PIC X(08).
+           03  ZZZ1-TCTRCOM             PIC X(01).
+           03  ZZZ1-TCTRSTA             PIC X(30).
+           03  ZZZ1-TCTRTYPE            PIC X(30).
+           03  ZZZ1-TISSEUDT            PIC X(30).
+           03  ZZZ1-TPLOWNER            PIC X(08).
+           03  ZZZ1-TPREMSTA            PIC X(30).
+           03  ZZZ1-TPRODATE            PIC X(30).
+           03  ZZZ1-TTRANNUM            PIC X(30).
