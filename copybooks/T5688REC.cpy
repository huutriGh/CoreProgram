@@ -0,0 +1,5 @@
+       01  T5688-PARAMS.
+           03  T5688-COMLVLACC          PIC X(30).
+           03  T5688-FEEMETH            PIC S9(11)V9(2) COMP-3.
+           03  T5688-T5688-REC          PIC X(30).
+           03  T5688-TAXRELMTH          PIC X(30).
