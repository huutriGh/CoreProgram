@@ -0,0 +1,7 @@
+       01  CLNTRLS-PARAMS.
+           03  CLNTRLS-CLNTPFX         PIC X(02).
+           03  CLNTRLS-CLNTCOY         PIC X(01).
+           03  CLNTRLS-CLNTNUM         PIC X(08).
+           03  CLNTRLS-FUNCTION        PIC X(05).
+           03  CLNTRLS-FORMAT          PIC X(10).
+           03  CLNTRLS-STATUZ          PIC X(04).
