@@ -0,0 +1,2 @@
+       01  CONJ-PARAMS.
+           03  CONJ-FILLER-DATA         PIC X(30).
