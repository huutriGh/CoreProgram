@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B6378.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX454       R Osei - IT DEV                      *
+      *           BROWSE CHDRLNB FOR READY-TO-ISSUE PROPOSALS AND RE-CHECK  *
+      *           THE CONTRACT FEE METHOD SET-UP AND SUSPENSE SUFFICIENCY   *
+      *           AHEAD OF THE NIGHTLY ISSUE CYCLE, WRITING EXCEPTIONS      *
+      *           TO CFEXPF RATHER THAN LETTING THE AT MODULE FAIL LATE.    *
+      *                                                                     *
+      * 09/08/26  01/02   PHX461       R Osei - IT DEV                      *
+      *           WRITE CFEX EXCEPTIONS WITH WRITR (NOT KEEPS, WHICH IS     *
+      *           FOR ONLINE STAGING) AND ADD CONTROL TOTALS AND AN         *
+      *           END-OF-JOB SUMMARY FOR CANDIDATES/EXCEPTIONS RAISED.      *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B6378'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  ITDMREC                 PIC X(10) VALUE 'ITDMREC'.
+           03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
+           03  ACBLENQREC              PIC X(10) VALUE 'ACBLENQREC'.
+           03  CFEXREC                 PIC X(10) VALUE 'CFEXREC'.
+      *
+       01  TABLES.
+           03  T5688                   PIC X(05) VALUE 'T5688'.
+           03  T5674                   PIC X(05) VALUE 'T5674'.
+           03  T5645                   PIC X(05) VALUE 'T5645'.
+      *
+       01  WSAA-TODAY                  PIC S9(08).
+      *
+      *  Fee/suspense pre-validation working fields.
+      *
+       01  WSAA-FEE-CONFIG-ERROR       PIC X(01)      VALUE 'N'.
+           88  WSAA-FEE-CONFIG-BAD                    VALUE 'Y'.
+       01  WSAA-AMOUNT-DUE             PIC S9(11)V9(2) COMP-3.
+       01  WSAA-SUSPENSE-BAL           PIC S9(11)V9(2) COMP-3.
+       01  WSAA-SHORTFALL              PIC S9(11)V9(2) COMP-3.
+       01  WSAA-EXSEQ                  PIC S9(05) COMP-3 VALUE ZERO.
+       01  WSAA-CANDIDATE-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-EXCEPTION-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY ITEMSKM.
+      /
+           COPY ITDMSKM.
+      /
+           COPY ACBLENQSKM.
+      /
+           COPY T5688REC.
+      /
+           COPY T5674REC.
+      /
+           COPY T5645REC.
+      /
+           COPY CFEXSKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Get today's date, then set up the CHDRLNB browse for this
+      * company - every proposal is examined, and 2500-EDIT filters
+      * down to the ones actually ready to issue.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1' USING DTC1-DATCON1-REC.
+           MOVE DTC1-INT-DATE          TO WSAA-TODAY.
+      *
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only proposals flagged as available for issue (CHDRLNB-AVLISU
+      * = 'Y', the same flag the online contract-fee screen sets once
+      * a proposal passes edit) are candidates for this pre-run - all
+      * others are skipped.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-AVLISU           NOT = 'Y'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Re-check the contract-fee method set-up and the suspense
+      * position for this proposal, and log an exception if either
+      * check would stop the overnight issue AT module.
+      *
+           ADD 1                       TO WSAA-CANDIDATE-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           PERFORM 3100-CHECK-FEE-CONFIG.
+           PERFORM 3200-CHECK-SUSPENSE.
+           IF WSAA-FEE-CONFIG-BAD
+           OR WSAA-SHORTFALL           > ZERO
+               PERFORM 3300-WRITE-EXCEPTION
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-CHECK-FEE-CONFIG SECTION.
+      *******************************
+      *
+      * Re-read T5688 for the contract type, exactly as the online
+      * screen does at 1080-CALC-CONTRACT-FEE, and confirm the fee
+      * method (if any) still resolves to a registered T5674
+      * subroutine - a broken fee set-up should be caught here, not
+      * when the AT module tries to calculate the fee overnight.
+      *
+       3110-READ-T5688.
+      *
+           MOVE 'N'                    TO WSAA-FEE-CONFIG-ERROR.
+           MOVE SPACES                 TO ITDM-DATA-KEY.
+           MOVE BSPR-COMPANY           TO ITDM-ITEMCOY.
+           MOVE T5688                  TO ITDM-ITEMTABL.
+           MOVE CHDRLNB-CNTTYPE        TO ITDM-ITEMITEM.
+           MOVE CHDRLNB-OCCDATE        TO ITDM-ITMFRM.
+           MOVE 'IT'                   TO ITDM-ITEMPFX.
+           MOVE BEGN                   TO ITDM-FUNCTION.
+           CALL 'ITDMIO' USING ITDM-PARAMS.
+
+           IF ITDM-STATUZ              NOT = O-K
+                                   AND NOT = ENDP
+               MOVE ITDM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITDM-ITEMCOY             NOT = BSPR-COMPANY
+           OR ITDM-ITEMTABL            NOT = T5688
+           OR ITDM-ITEMITEM            NOT = CHDRLNB-CNTTYPE
+           OR ITDM-STATUZ              = ENDP
+               MOVE 'Y'                TO WSAA-FEE-CONFIG-ERROR
+               GO TO 3190-EXIT
+           END-IF.
+
+           MOVE ITDM-GENAREA           TO T5688-T5688-REC.
+
+           IF T5688-FEEMETH            = SPACES
+               GO TO 3190-EXIT
+           END-IF.
+
+           PERFORM 3150-READ-T5674.
+      *
+       3150-READ-T5674.
+      *
+           MOVE SPACES                 TO ITEM-PARAMS.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE T5674                  TO ITEM-ITEMTABL.
+           MOVE T5688-FEEMETH          TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               MOVE 'Y'                TO WSAA-FEE-CONFIG-ERROR
+           ELSE
+               MOVE ITEM-GENAREA       TO T5674-T5674-REC
+               IF T5674-COMMSUBR       = SPACES
+                   MOVE 'Y'            TO WSAA-FEE-CONFIG-ERROR
+               END-IF
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-CHECK-SUSPENSE SECTION.
+      *****************************
+      *
+      * Re-check whether the suspense held against this contract is
+      * enough to cover the amount due, the same comparison the AT
+      * module (see 1400-CALC-SUSPENSE) would otherwise be the first
+      * to discover a shortfall on.
+      *
+       3210-READ-ACC-RULE.
+      *
+           MOVE ZERO                   TO WSAA-SUSPENSE-BAL
+                                          WSAA-SHORTFALL.
+           MOVE SPACES                 TO ITEM-DATA-KEY.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5645                  TO ITEM-ITEMTABL.
+           MOVE WSAA-PROG              TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3290-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5645-T5645-REC.
+      *
+       3230-READ-SUSPENSE-BALANCE.
+      *
+           MOVE SPACES                 TO ACBLENQ-PARAMS.
+           MOVE BSPR-COMPANY           TO ACBLENQ-RLDGCOY.
+           MOVE CHDRLNB-CHDRNUM        TO ACBLENQ-RLDGACCT.
+           MOVE CHDRLNB-CNTCURR        TO ACBLENQ-ORIGCURR.
+           MOVE T5645-SACSCODE-01      TO ACBLENQ-SACSCODE.
+           MOVE T5645-SACSTYPE-01      TO ACBLENQ-SACSTYP.
+           MOVE READR                  TO ACBLENQ-FUNCTION.
+           MOVE ACBLENQREC             TO ACBLENQ-FORMAT.
+
+           CALL 'ACBLENQIO' USING ACBLENQ-PARAMS.
+
+           IF (ACBLENQ-STATUZ          NOT = O-K )   AND
+              (ACBLENQ-STATUZ          NOT = MRNF)   AND
+              (ACBLENQ-STATUZ          NOT = ENDP)
+               MOVE ACBLENQ-PARAMS     TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF (ACBLENQ-STATUZ           = O-K              )  AND
+              (ACBLENQ-RLDGCOY          = BSPR-COMPANY     )  AND
+              (ACBLENQ-RLDGACCT         = CHDRLNB-CHDRNUM  )  AND
+              (ACBLENQ-SACSCODE         = T5645-SACSCODE-01)  AND
+              (ACBLENQ-SACSTYP          = T5645-SACSTYPE-01)
+               MOVE ACBLENQ-SACSCURBAL TO WSAA-SUSPENSE-BAL
+           END-IF.
+      *
+       3250-COMPARE-AMOUNT.
+      *
+           MOVE CHDRLNB-INSTTOT01      TO WSAA-AMOUNT-DUE.
+           IF WSAA-AMOUNT-DUE          > WSAA-SUSPENSE-BAL
+               SUBTRACT WSAA-SUSPENSE-BAL FROM WSAA-AMOUNT-DUE
+                                       GIVING WSAA-SHORTFALL
+           END-IF.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3300-WRITE-EXCEPTION SECTION.
+      ******************************
+      *
+       3310-WRITE-EXCEPTION.
+      *
+           ADD 1                       TO WSAA-EXSEQ
+                                          WSAA-EXCEPTION-CNT.
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE SPACES                 TO CFEX-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO CFEX-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO CFEX-CHDRNUM.
+           MOVE WSAA-EXSEQ             TO CFEX-SEQNO.
+           MOVE CHDRLNB-CNTTYPE        TO CFEX-CNTTYPE.
+           MOVE WSAA-AMOUNT-DUE        TO CFEX-AMOUNT-DUE.
+           MOVE WSAA-SUSPENSE-BAL      TO CFEX-SUSPENSE-BAL.
+           MOVE WSAA-SHORTFALL         TO CFEX-SHORTFALL.
+           IF WSAA-FEE-CONFIG-BAD
+               MOVE 'FEEC'             TO CFEX-EXCPTYPE
+           ELSE
+               MOVE 'SUSP'             TO CFEX-EXCPTYPE
+           END-IF.
+           MOVE WSAA-TODAY             TO CFEX-RUNDATE.
+           MOVE WRITR                  TO CFEX-FUNCTION.
+           MOVE CFEXREC                TO CFEX-FORMAT.
+
+           CALL 'CFEXIO' USING CFEX-PARAMS.
+
+           IF CFEX-STATUZ              NOT = O-K
+               MOVE CFEX-STATUZ        TO SYSR-STATUZ
+               MOVE CFEX-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV6378 CONTRACT FEE/SUSPENSE VALIDATION SUMMARY'.
+           DISPLAY 'PROPOSALS EXAMINED.........: ' WSAA-CANDIDATE-CNT.
+           DISPLAY 'EXCEPTIONS RAISED..........: ' WSAA-EXCEPTION-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
