@@ -96,12 +96,14 @@
       *
        01  TABLES.
            03  TV041                   PIC X(10) VALUE 'TV041'.
+           03  T5649                   PIC X(10) VALUE 'T5649'.         <PHX421>
 
            COPY ITEMSKM.
       *
            COPY CHDRLNBSKM.
            COPY INTCALCREC.                                             <PHLRMS>
            COPY ZRDECPLREC.                                             <PHLRMS>
+           COPY T5649REC.                                               <PHX421>
       *
            COPY VARCOM.
            COPY SMTPFXCPY.
@@ -767,10 +769,27 @@
       *                                                                 <PHLRMS>
        1010-START.                                                      <PHLRMS>
       *                                                                 <PHLRMS>
+      *--  Rounding rule and rounding unit are configurable per         <PHX421>
+      *--  contract currency via T5649, keyed on ZRDP-CURRENCY which    <PHX441>
+      *--  the caller has already set - defaults to round-half-up to   <PHX421>
+      *--  the nearest unit of currency when a currency has no T5649   <PHX441>
+      *--  entry of its own.                                           <PHX421>
+           MOVE T5649                  TO WSAA-TABLE.                   <PHX421>
+           MOVE ZRDP-CURRENCY          TO WSAA-ITEM.                    <PHX441>
+           PERFORM 800-READ-TABLE.                                      <PHX421>
+           IF  ITEM-STATUZ             = O-K                            <PHX421>
+               MOVE ITEM-GENAREA       TO T5649-T5649-REC               <PHX421>
+           ELSE                                                         <PHX421>
+               MOVE '1'                TO T5649-ROUNDRULE               <PHX421>
+               MOVE 1                  TO T5649-ROUNDUNIT               <PHX441>
+           END-IF.                                                      <PHX421>
+                                                                        <PHLRMS>
            MOVE SPACES                 TO ZRDP-FUNCTION                 <PHLRMS>
            MOVE WSAA-COMPANY           TO ZRDP-COMPANY.                 <PHLRMS>
            MOVE O-K                    TO ZRDP-STATUZ.                  <PHLRMS>
            MOVE SPACES                 TO ZRDP-BATCTRCDE.               <PHLRMS>
+           MOVE T5649-ROUNDRULE        TO ZRDP-ROUNDRULE.               <PHX421>
+           MOVE T5649-ROUNDUNIT        TO ZRDP-ROUNDUNIT.               <PHX441>
                                                                         <PHLRMS>
            CALL 'ZRDECPLC'             USING ZRDP-ZRDECPL-REC.          <PHLRMS>
                                                                         <PHLRMS>
