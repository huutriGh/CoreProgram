@@ -0,0 +1,9 @@
+       01  ACMVENQ-PARAMS.
+           03  ACMVENQ-ACCTAMT          PIC S9(13)V9(02) COMP-3.
+           03  ACMVENQ-EFFDATE          PIC 9(08).
+           03  ACMVENQ-FUNCTION         PIC X(05).
+           03  ACMVENQ-RLDGACCT         PIC X(30).
+           03  ACMVENQ-RLDGCOY          PIC X(30).
+           03  ACMVENQ-SACSCODE         PIC X(30).
+           03  ACMVENQ-SACSTYP          PIC X(30).
+           03  ACMVENQ-STATUZ           PIC X(04).
