@@ -0,0 +1,6 @@
+       01  CLEXMBP-PARAMS.
+           03  CLEXMBP-RMBLPHONE       PIC X(20).
+           03  CLEXMBP-CLNTNUM         PIC X(08).
+           03  CLEXMBP-FUNCTION        PIC X(05).
+           03  CLEXMBP-FORMAT          PIC X(10).
+           03  CLEXMBP-STATUZ          PIC X(04).
