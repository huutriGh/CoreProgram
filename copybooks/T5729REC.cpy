@@ -0,0 +1,68 @@
+       01  T5729-PARAMS.
+           03  T5729-ARRAY              PIC X(30).
+           03  T5729-CURRFROM           PIC X(30).
+           03  T5729-CURRTO             PIC X(30).
+           03  T5729-DATA               PIC X(30).
+           03  T5729-DURATIONA          PIC X(30).
+           03  T5729-DURATIONAS         PIC X(30).
+           03  T5729-DURATIONB          PIC X(30).
+           03  T5729-DURATIONBS         PIC X(30).
+           03  T5729-DURATIONC          PIC X(30).
+           03  T5729-DURATIONCS         PIC X(30).
+           03  T5729-DURATIOND          PIC X(30).
+           03  T5729-DURATIONDS         PIC X(30).
+           03  T5729-DURATIONE          PIC X(30).
+           03  T5729-DURATIONES         PIC X(30).
+           03  T5729-DURATIONF          PIC X(30).
+           03  T5729-DURATIONFS         PIC X(30).
+           03  T5729-FRQCY-ENTRY                        OCCURS 6 TIMES.
+               05  T5729-FRQCY          PIC X(02).
+           03  T5729-FRQCYS             PIC X(30).
+           03  T5729-IX                 PIC X(30).
+           03  T5729-KEY                PIC X(30).
+           03  T5729-OVERDUE-MINA       PIC X(30).
+           03  T5729-OVERDUE-MINA-01    PIC X(30).
+           03  T5729-OVERDUE-MINAS      PIC X(30).
+           03  T5729-OVERDUE-MINB       PIC X(30).
+           03  T5729-OVERDUE-MINB-01    PIC X(30).
+           03  T5729-OVERDUE-MINBS      PIC X(30).
+           03  T5729-OVERDUE-MINC       PIC X(30).
+           03  T5729-OVERDUE-MINC-01    PIC X(30).
+           03  T5729-OVERDUE-MINCS      PIC X(30).
+           03  T5729-OVERDUE-MIND       PIC X(30).
+           03  T5729-OVERDUE-MIND-01    PIC X(30).
+           03  T5729-OVERDUE-MINDS      PIC X(30).
+           03  T5729-OVERDUE-MINE       PIC X(30).
+           03  T5729-OVERDUE-MINE-01    PIC X(30).
+           03  T5729-OVERDUE-MINES      PIC X(30).
+           03  T5729-OVERDUE-MINF       PIC X(30).
+           03  T5729-OVERDUE-MINF-01    PIC X(30).
+           03  T5729-OVERDUE-MINFS      PIC X(30).
+           03  T5729-REC                PIC X(30).
+           03  T5729-SIZE               PIC X(30).
+           03  T5729-SUB                PIC X(30).
+           03  T5729-T5729-REC          PIC X(30).
+           03  T5729-TARGET-MAXA        PIC X(30).
+           03  T5729-TARGET-MAXAS       PIC X(30).
+           03  T5729-TARGET-MAXB        PIC X(30).
+           03  T5729-TARGET-MAXBS       PIC X(30).
+           03  T5729-TARGET-MAXC        PIC X(30).
+           03  T5729-TARGET-MAXCS       PIC X(30).
+           03  T5729-TARGET-MAXD        PIC X(30).
+           03  T5729-TARGET-MAXDS       PIC X(30).
+           03  T5729-TARGET-MAXE        PIC X(30).
+           03  T5729-TARGET-MAXES       PIC X(30).
+           03  T5729-TARGET-MAXF        PIC X(30).
+           03  T5729-TARGET-MAXFS       PIC X(30).
+           03  T5729-TARGET-MINA        PIC X(30).
+           03  T5729-TARGET-MINAS       PIC X(30).
+           03  T5729-TARGET-MINB        PIC X(30).
+           03  T5729-TARGET-MINBS       PIC X(30).
+           03  T5729-TARGET-MINC        PIC X(30).
+           03  T5729-TARGET-MINCS       PIC X(30).
+           03  T5729-TARGET-MIND        PIC X(30).
+           03  T5729-TARGET-MINDS       PIC X(30).
+           03  T5729-TARGET-MINE        PIC X(30).
+           03  T5729-TARGET-MINES       PIC X(30).
+           03  T5729-TARGET-MINF        PIC X(30).
+           03  T5729-TARGET-MINFS       PIC X(30).
