@@ -434,6 +434,7 @@
        77  WSAA-X                      PIC S9(01) COMP-3.
        77  WSAA-Y                      PIC S9(01) COMP-3.
        77  WSAA-SEARCH-NAME            PIC X(30).
+       77  WSAA-DUP-SUB                PIC 9(02) COMP-3.                <PHE100>
       *
       *    Storage for next programs to be called.
       *
@@ -1344,6 +1345,7 @@
            IF (S2473-SLT            NOT = SPACE) AND
               (S2473-SLT            NOT = 1)     AND
               (S2473-SLT            NOT = 5)     AND
+              (S2473-SLT            NOT = 9)     AND
    ***        (S2473-SLT            NOT = 6)                            <CAS1.0>
    ****       (S2473-SLT            NOT = 6)                            <CAS1.0>
       ****    (S2473-SLT            NOT = 6)     AND                    <CAS1.0>
@@ -1493,6 +1495,36 @@
                  GO TO 4080-HIDE                                        <SDAS>
               END-IF
       *
+      *  Client 360-view requested - hand the client key to the new
+      *  enquiry (Smart/P6380.cbl) the same way the alias/alternate
+      *  scroll hand-off above seeds WSSP-CLNTKEY, push it onto the
+      *  program stack and return here when it exits.
+      *
+              IF S2473-SLT = '9'
+                 MOVE SPACES           TO WSAA-CLTSKEY
+                 MOVE PRFX-CLNT        TO WSKY-CLTS-CLNTPFX
+                 MOVE WSSP-FSUCO       TO WSKY-CLTS-CLNTCOY
+                 MOVE S2473-CLNTNUM    TO WSKY-CLTS-CLNTNUM
+                 MOVE WSAA-CLTSKEY     TO WSSP-CLNTKEY
+                 MOVE SPACE            TO S2473-SLT
+                 MOVE 'P6380'          TO WSSP-SEC-PROG
+                                                  (WSSP-PROGRAM-PTR)
+                 MOVE '*'              TO WSSP-SEC-ACTN
+                                                  (WSSP-PROGRAM-PTR)
+                 ADD 1                 TO WSSP-PROGRAM-PTR
+                 GO TO 4080-HIDE
+              END-IF
+      *                                                                 <PHE100>
+      *  Duplicate-resolution mode - toggle this row into the           <PHE100>
+      *  candidate list without leaving the scroll, so counter          <PHE100>
+      *  staff can compare several before picking or merging one.       <PHE100>
+      *                                                                 <PHE100>
+              IF WSSP-WINDOW-SUB-TYPE = 'D'                             <PHE100>
+              AND S2473-SLT = 'X'                                       <PHE100>
+                 PERFORM 4700-TOGGLE-DUP-CANDIDATE                      <PHE100>
+                 MOVE SPACE            TO S2473-SLT                     <PHE100>
+              END-IF                                                    <PHE100>
+      *
       *  Client selected
       *
               IF S2473-SLT = '1' OR '+'
@@ -1728,6 +1760,53 @@
        4690-EXIT.
            EXIT.
       /
+      *************************************                             <PHE100>
+       4700-TOGGLE-DUP-CANDIDATE SECTION.                               <PHE100>
+      *************************************                             <PHE100>
+       4710-FIND-CLNTNUM.                                               <PHE100>
+      *                                                                 <PHE100>
+      *    If the client on this line is already in the candidate       <PHE100>
+      *    list, un-toggle it; otherwise add it, up to the size of      <PHE100>
+      *    the list passed back to P2465.                               <PHE100>
+      *                                                                 <PHE100>
+           MOVE ZERO                   TO WSAA-DUP-SUB.                 <PHE100>
+           MOVE 1                      TO WSCC-SUB.                     <PHE100>
+           PERFORM UNTIL WSCC-SUB > WSSP-DUP-COUNT                      <PHE100>
+              IF WSSP-DUP-CLNTNUM (WSCC-SUB) = S2473-CLNTNUM            <PHE100>
+                 MOVE WSCC-SUB         TO WSAA-DUP-SUB                  <PHE100>
+              END-IF                                                    <PHE100>
+              ADD 1                    TO WSCC-SUB                      <PHE100>
+           END-PERFORM.                                                 <PHE100>
+      *                                                                 <PHE100>
+           IF WSAA-DUP-SUB             NOT = ZERO                       <PHE100>
+              PERFORM 4750-REMOVE-DUP-CANDIDATE                         <PHE100>
+           ELSE                                                         <PHE100>
+              IF WSSP-DUP-COUNT        < 5                              <PHE100>
+                 ADD 1                 TO WSSP-DUP-COUNT                <PHE100>
+                 MOVE S2473-CLNTNUM    TO WSSP-DUP-CLNTNUM              <PHE100>
+                                              (WSSP-DUP-COUNT)          <PHE100>
+              END-IF                                                    <PHE100>
+           END-IF.                                                      <PHE100>
+      *                                                                 <PHE100>
+           GO TO 4790-EXIT.                                             <PHE100>
+      *                                                                 <PHE100>
+      *  Close the gap left by an un-toggled candidate so the list      <PHE100>
+      *  stays packed from subscript 1.                                 <PHE100>
+      *                                                                 <PHE100>
+       4750-REMOVE-DUP-CANDIDATE.                                       <PHE100>
+           MOVE WSAA-DUP-SUB           TO WSCC-SUB.                     <PHE100>
+           PERFORM UNTIL WSCC-SUB NOT < WSSP-DUP-COUNT                  <PHE100>
+              MOVE WSSP-DUP-CLNTNUM (WSCC-SUB + 1)                      <PHE100>
+                                  TO WSSP-DUP-CLNTNUM (WSCC-SUB)        <PHE100>
+              ADD 1                    TO WSCC-SUB                      <PHE100>
+           END-PERFORM.                                                 <PHE100>
+           MOVE SPACES                 TO WSSP-DUP-CLNTNUM              <PHE100>
+                                              (WSSP-DUP-COUNT)          <PHE100>
+           SUBTRACT 1                  FROM WSSP-DUP-COUNT.             <PHE100>
+      *                                                                 <PHE100>
+       4790-EXIT.                                                       <PHE100>
+           EXIT.                                                        <PHE100>
+      /                                                                 <PHE100>
        5000-LOAD-SUBFILE-PAGE SECTION.
       ********************************
        5100-WRITE-TO-SUBFILE.
