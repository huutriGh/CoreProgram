@@ -11,6 +11,12 @@
       *           Initial Version.                                          *
       *           Get Plan Premium Year for UL Product.
       *                                                                     *
+      * 09/08/26  01/02   NB013        Letters Team                        *
+      *           Plan-premium-year bucket count and buffer sizing now     *
+      *           come from table TV090 instead of hand-edited paragraphs, *
+      *           to allow new UL riders to add a bucket without a         *
+      *           recompile of this subroutine.                            *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       *
        ENVIRONMENT DIVISION.
@@ -29,6 +35,8 @@
            03  FILLER                  PIC X(26).
 
        01  WSAA-FOUND                  PIC X(01).
+       01  WSAA-PREMEST-COUNT          PIC S9(03) COMP-3.               <NB013>
+       01  WSAA-SUB                    PIC S9(03) COMP-3.               <NB013>
 
       *  Make this field as large as you think the data which
       *  will be stored in it is ever likely to be. Calcualate
@@ -49,10 +57,14 @@
       *
        01  FORMATS.
            03  ZPPIENQREC              PIC X(10) VALUE 'ZPPIENQREC'.
+           03  TV090                   PIC X(05) VALUE 'TV090'.         <NB013>
       *
            COPY ZPPIENQSKM.
            COPY ZPRMYRREC.
            COPY SYSERRREC.
+           COPY CONERRREC.                                              <NB013>
+           COPY ITEMSKM.                                                <NB013>
+           COPY TV090REC.                                               <NB013>
            COPY VARCOM.
 
        LINKAGE SECTION.
@@ -107,76 +119,68 @@
            IF ZPPIENQ-STATUZ            = O-K
               MOVE 'Y'                 TO WSAA-FOUND
            END-IF.
+      *
+      *    Look up the number of plan-premium-year buckets this         <NB013>
+      *    subroutine should format. Default to the original 4          <NB013>
+      *    buckets if the table has not been set up.                    <NB013>
+           MOVE 4                      TO WSAA-PREMEST-COUNT.           <NB013>
+           MOVE TV090                  TO ITEM-ITEMTABL.                <NB013>
+           MOVE SPACES                 TO ITEM-ITEMITEM.                <NB013>
+           MOVE READR                  TO ITEM-FUNCTION.                <NB013>
+           CALL 'ITEMIO'            USING ITEM-PARAMS.                  <NB013>
+           IF ITEM-STATUZ               = O-K                           <NB013>
+              MOVE ITEM-GENAREA        TO TV090-TV090-REC               <NB013>
+              MOVE TV090-NOOFYEARS     TO WSAA-PREMEST-COUNT            <NB013>
+           END-IF.                                                      <NB013>
       *
        109-EXIT.
            EXIT.
 
        200-GET-DETAILS SECTION.
       *************************
+      *    Field n - Plan Premium of year n, driven by TV090's          <NB013>
+      *    bucket count instead of one paragraph per year.              <NB013>
       *
-       201-PLAN-PREMIUM-1.
-      *    Field 01 - Plan Premium of 1st.
+       210-INIT-LOOP.
 
            IF WSAA-FOUND            NOT = 'Y'
-              MOVE ZEROES              TO ZPPIENQ-PREMESTA
-                                          ZPPIENQ-PREMESTB
-                                          ZPPIENQ-PREMESTC
-                                          ZPPIENQ-PREMESTD
+              INITIALIZE                  ZPPIENQ-PREMEST-ENTRY(1)      <NB013>
+                                           ZPPIENQ-PREMEST-ENTRY(2)     <NB013>
+                                           ZPPIENQ-PREMEST-ENTRY(3)     <NB013>
+                                           ZPPIENQ-PREMEST-ENTRY(4)     <NB013>
+                                           ZPPIENQ-PREMEST-ENTRY(5)     <NB013>
            END-IF.
       *
-           MOVE 1                      TO  OFFSET.
-           MOVE 1                      TO  STRPOS.
-      *
-           MOVE ZPPIENQ-PREMESTA       TO WSAA-AMOUNT-X.
-           MOVE LENGTH OF WSAA-AMOUNT-X
-                                       TO FLDLEN(OFFSET)
-           MOVE WSAA-AMOUNT-X
-             TO WSAA-DATA-BUFFER(STRPOS(OFFSET):
-                                       FLDLEN(OFFSET)).
+           MOVE ZERO                   TO OFFSET.
+           PERFORM 220-FORMAT-PREMIUM-YEAR THRU 229-EXIT                <NB013>
+              VARYING WSAA-SUB FROM 1 BY 1                              <NB013>
+              UNTIL WSAA-SUB > WSAA-PREMEST-COUNT.                      <NB013>
       *
-       202-FORMAT.
-      *    Field 02 - Plan Premium of 2nd.
-
-           ADD 1                       TO  OFFSET.
-           COMPUTE STRPOS(OFFSET)       =
-                   STRPOS(OFFSET - 1)   + FLDLEN(OFFSET - 1).
-
-           MOVE ZPPIENQ-PREMESTB       TO WSAA-AMOUNT-X.
-           MOVE LENGTH OF WSAA-AMOUNT-X
-                                       TO FLDLEN(OFFSET)
-           MOVE WSAA-AMOUNT-X
-             TO WSAA-DATA-BUFFER(STRPOS(OFFSET):
-                                       FLDLEN(OFFSET)).
-      *
-       203-FORMAT.
-      *    Field 03 - Plan Premium of 3rd.
-
-           ADD 1                       TO  OFFSET.
-           COMPUTE STRPOS(OFFSET)       =
-                   STRPOS(OFFSET - 1)   + FLDLEN(OFFSET - 1).
-
-           MOVE ZPPIENQ-PREMESTC       TO WSAA-AMOUNT-X.
-           MOVE LENGTH OF WSAA-AMOUNT-X
-                                       TO FLDLEN(OFFSET)
-           MOVE WSAA-AMOUNT-X
-             TO WSAA-DATA-BUFFER(STRPOS(OFFSET):
-                                       FLDLEN(OFFSET)).
-      *
-       204-FORMAT.
-      *    Field 04 - Plan Premium of 4th.
+       299-EXIT.
+           EXIT.
+      /
+       220-FORMAT-PREMIUM-YEAR SECTION.                                 <NB013>
+      *********************************                                 <NB013>
+      *    Field WSAA-SUB - Plan Premium of that policy year.           <NB013>
+       221-FORMAT.                                                      <NB013>
 
            ADD 1                       TO  OFFSET.
-           COMPUTE STRPOS(OFFSET)       =
-                   STRPOS(OFFSET - 1)   + FLDLEN(OFFSET - 1).
+           IF OFFSET                    = 1                             <NB013>
+              MOVE 1                   TO  STRPOS(OFFSET)               <NB013>
+           ELSE                                                         <NB013>
+              COMPUTE STRPOS(OFFSET)    =                               <NB013>
+                      STRPOS(OFFSET - 1) + FLDLEN(OFFSET - 1)           <NB013>
+           END-IF.
 
-           MOVE ZPPIENQ-PREMESTD       TO WSAA-AMOUNT-X.
+           MOVE ZPPIENQ-PREMEST-ENTRY(WSAA-SUB)                         <NB013>
+                                       TO WSAA-AMOUNT-X.
            MOVE LENGTH OF WSAA-AMOUNT-X
                                        TO FLDLEN(OFFSET)
            MOVE WSAA-AMOUNT-X
              TO WSAA-DATA-BUFFER(STRPOS(OFFSET):
                                        FLDLEN(OFFSET)).
       *
-       299-EXIT.
+       229-EXIT.                                                        <NB013>
            EXIT.
       /
        900-FATAL-ERROR SECTION.
@@ -193,4 +197,4 @@
       /
        990-EXIT.
            EXIT PROGRAM.
-
\ No newline at end of file
+
