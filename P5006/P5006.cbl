@@ -532,6 +532,7 @@
            03  H999                    PIC X(04) VALUE 'H999'.          <003>
            03  EV72                    PIC X(04) VALUE 'EV72'.          <PHE003>
            03  EV73                    PIC X(04) VALUE 'EV73'.          <PHE003>
+           03  EV74                    PIC X(04) VALUE 'EV74'.          <PHX341>
       *
        01  TABLES.
            03  T5671                   PIC X(05) VALUE 'T5671'.
@@ -562,22 +563,14 @@
       ***  COPY SCRNPARAMS.                                             <S9503>
       /
            COPY SYSERRREC.
-      /
-           COPY T5673REC.
       /
            COPY T5671REC.
-           COPY TV071REC.                                               <PHE003>
       /
            COPY CHDRLNBSKM.
       /
            COPY CLTSSKM.
       /
-           COPY COVTCOMSKM.                                             <PHE003>
            COPY COVTLNBSKM.
-      /
-           COPY COVTCOVSKM.
-      /
-           COPY COVTRIDSKM.
       /
            COPY DESCSKM.
       /
@@ -1748,6 +1741,15 @@
                    MOVE EV73           TO  S5006-SELECT-ERR             <PHE003>
                END-IF                                                   <PHE003>
            END-IF.                                                      <PHE003>
+      *                                                                 <PHX341>
+      *--  Waiver is only available while the Life is not older than    <PHX341>
+      *--  the maximum eligibility age held against the Waiver product. <PHX341>
+      *                                                                 <PHX341>
+           IF  TV071-MAXAGE            > 0                              <PHX341>
+               IF  LIFELNB-ANB-AT-CCD  > TV071-MAXAGE                   <PHX341>
+                   MOVE EV74           TO  S5006-SELECT-ERR             <PHX341>
+               END-IF                                                   <PHX341>
+           END-IF.                                                      <PHX341>
       *                                                                 <PHE003>
        2390-EXIT.                                                       <PHE003>
            EXIT.                                                        <PHE003>
