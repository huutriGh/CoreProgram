@@ -0,0 +1,6 @@
+       01  SYSR-PARAMS.
+           03  SYSR-DBIO-STATUZ         PIC X(04).
+           03  SYSR-FUNCTION            PIC X(05).
+           03  SYSR-IOMOD               PIC X(30).
+           03  SYSR-STATUZ              PIC X(04).
+           03  SYSR-SUBRNAME            PIC X(30).
