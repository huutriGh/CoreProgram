@@ -0,0 +1,2 @@
+       01  LETCOK-PARAMS.
+           03  LETCOK-FILLER-DATA       PIC X(30).
