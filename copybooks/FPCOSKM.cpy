@@ -0,0 +1,26 @@
+       01  FPCO-PARAMS.
+           03  FPCO-ACTIVE-IND          PIC X(01).
+           03  FPCO-ANN-PROCESS-IND     PIC X(01).
+           03  FPCO-ANNIV-PROC-DATE     PIC 9(08).
+           03  FPCO-BILLED-IN-PERIOD    PIC S9(11)V9(2) COMP-3.
+           03  FPCO-CHDRCOY             PIC X(30).
+           03  FPCO-CHDRNUM             PIC X(30).
+           03  FPCO-COVERAGE            PIC X(30).
+           03  FPCO-CURRFROM            PIC X(30).
+           03  FPCO-CURRTO              PIC X(30).
+           03  FPCO-EFFDATE             PIC X(30).
+           03  FPCO-FORMAT              PIC X(10).
+           03  FPCO-FUNCTION            PIC X(05).
+           03  FPCO-JLIFE               PIC X(30).
+           03  FPCO-LIFE                PIC X(30).
+           03  FPCO-MIN-OVERDUE-PER     PIC X(30).
+           03  FPCO-OVERDUE-MIN         PIC S9(11)V9(2) COMP-3.
+           03  FPCO-PLAN-SUFFIX         PIC X(30).
+           03  FPCO-PREM-REC-PER        PIC S9(11)V9(2) COMP-3.
+           03  FPCO-RIDER               PIC X(30).
+           03  FPCO-STATUZ              PIC X(04).
+           03  FPCO-TARGET-PREMIUM      PIC S9(11)V9(2) COMP-3.
+           03  FPCO-TARGFROM            PIC X(30).
+           03  FPCO-TARGTO              PIC X(30).
+           03  FPCO-TRANNO              PIC X(30).
+           03  FPCO-VALIDFLAG           PIC X(30).
