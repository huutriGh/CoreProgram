@@ -0,0 +1,10 @@
+       01  SALH-PARAMS.
+           03  SALH-DATA-KEY.
+               05  SALH-CLNTCOY        PIC X(01).
+               05  SALH-CLNTNUM        PIC X(08).
+               05  SALH-INCOME-SEQ-NO  PIC 9(02).
+               05  SALH-TAX-YEAR       PIC 9(04).
+           03  SALH-VALIDFLAG          PIC X(01).
+           03  SALH-FUNCTION           PIC X(05).
+           03  SALH-FORMAT             PIC X(10).
+           03  SALH-STATUZ             PIC X(04).
