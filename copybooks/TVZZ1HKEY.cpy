@@ -0,0 +1,5 @@
+       01  WSKY-TVZH-KEY.
+           03  WSKY-TVZH-FILE-KEY.
+               05  WSKY-TVZH-SCHEDULE-NAME     PIC X(30).
+               05  WSKY-TVZH-SCHEDULE-NUMBER   PIC X(08).
+               05  WSKY-TVZH-SEQNO             PIC S9(03) COMP-3.
