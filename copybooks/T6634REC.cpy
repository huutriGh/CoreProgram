@@ -0,0 +1,3 @@
+       01  T6634-PARAMS.
+           03  T6634-LETTER-TYPE        PIC X(30).
+           03  T6634-T6634-REC          PIC X(30).
