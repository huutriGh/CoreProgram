@@ -0,0 +1,192 @@
+      * Generation Parameters SCRVER(02)               Do Not Delete!
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P6237.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      *                SOFTLOCK CONTENTION ENQUIRY.
+      *                ============================
+      *
+      *  Contracts  are  soft-locked  online  the  same way P5043 soft
+      *  locks  an  agent  agreement  and  BV349  soft  locks  a  contract
+      *  for  billing  (CALL  'SFTLOCK',  entity  type  'CH'  for   a
+      *  contract) - but there has never been anywhere to see who is
+      *  holding a lock right now. This enquiry browses the current
+      *  soft locks held against contracts (ENTTYP 'CH') and lists the
+      *  contract number, the locking user and the transaction code
+      *  that took the lock, so branches can be told why a policy
+      *  cannot be opened without going through IT.
+      *
+      *  This is a read-only enquiry. It never issues a LOCK or UNLK
+      *  function of its own.
+      *
+      *  Initialise
+      *  ----------
+      *
+      *   Skip  this  section  if  returning from an optional selection
+      *   (current stack position action flag = '*').
+      *
+      *   Browse  the  soft  lock  file  for  this  company  and entity
+      *   type  'CH'  (BEGN/NEXT)  and  load  up  to  20  entries  into
+      *   the  list.  If  more  than  20  contracts  are  currently
+      *   locked, the "more" indicator is set so the operator knows the
+      *   list has been capped, rather than silently dropping entries.
+      *
+      *****************************************************************
+      *              AMENDMENT  HISTORY                               *
+      *****************************************************************
+      * DATE.....   BY..   AMENDMENT...............................   *
+      *
+      * 09/08/26    PHE.   New program - softlock contention enquiry.
+      *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                IBM-AS400.
+       OBJECT-COMPUTER.                IBM-AS400.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WSAA-PROG                   PIC X(05) VALUE 'P6237'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+       01  WSAA-BROWSE-DONE            PIC X(01).
+       01  WSAA-SUB                    PIC 9(02) COMP.
+      *
+           COPY VARCOM.
+      *
+           COPY CONERRREC.
+      *
+           COPY SYSERRREC.
+      *
+           COPY OPSTATSREC.
+      *
+           COPY SFTLOCKREC.
+      /
+       LINKAGE SECTION.
+      * Screen copybooks are part of the linkage.
+      /
+           COPY SCRNPARAMS.
+      /
+           COPY S6237SKM.
+      *
+           COPY WSSPCOMN.
+      /
+       PROCEDURE DIVISION USING WSSP-COMMON-AREA WSSP-USER-AREA
+                                               SCRN-SCREEN-PARAMS
+                                               S6237-DATA-AREA      .
+      *
+      * MAINF has been replaced by MAING as the screen
+      * or driver now calls the program.
+      *
+           COPY MAING.
+      /
+      *****************************************************************
+      *      INITIALISE FIELDS FOR SHOWING ON SCREEN                  *
+      *****************************************************************
+      *
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *****
+      *    Skip this section if returning from an optional selection
+      *    (current stack position action flag = '*').
+      *****
+           IF WSSP-SEC-ACTN (WSSP-PROGRAM-PTR) = '*'
+              GO TO 1090-EXIT.
+      *
+           IF SCRN-FUNCTION             NOT = 'PROT'
+              MOVE SPACES               TO S6237-DATA-AREA
+              PERFORM 1100-LOAD-LOCKS.
+      *
+       1090-EXIT.
+            EXIT.
+      /
+       1100-LOAD-LOCKS SECTION.
+      *************************
+      *
+       1110-BEGIN-BROWSE.
+           INITIALIZE SFTL-SFTLOCK-REC.
+           MOVE WSSP-COMPANY           TO SFTL-COMPANY.
+           MOVE 'CH'                   TO SFTL-ENTTYP.
+           MOVE BEGN                   TO SFTL-FUNCTION.
+      *
+           CALL 'SFTLOCK'              USING SFTL-SFTLOCK-REC.
+      *
+           IF SFTL-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+              MOVE SFTL-STATUZ          TO SYSR-STATUZ
+              MOVE SFTL-SFTLOCK-REC     TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           MOVE 'N'                    TO WSAA-BROWSE-DONE.
+           IF SFTL-STATUZ              NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE.
+      *
+           PERFORM 1200-ADD-LOCK-ROW
+              UNTIL WSAA-BROWSE-DONE   = 'Y'.
+      *
+       1190-EXIT.
+            EXIT.
+      /
+       1200-ADD-LOCK-ROW SECTION.
+      ***************************
+      *
+       1210-STORE-ROW.
+           ADD 1                       TO S6237-LOCKCNT.
+           MOVE S6237-LOCKCNT          TO WSAA-SUB.
+           MOVE SFTL-ENTITY            TO S6237-LOCK-CHDRNUM (WSAA-SUB).
+           MOVE SFTL-USER              TO S6237-LOCK-USER (WSAA-SUB).
+           MOVE SFTL-TRANSACTION       TO S6237-LOCK-TRANSCD (WSAA-SUB).
+      *
+       1280-NEXT-LOCK.
+           MOVE NEXTR                  TO SFTL-FUNCTION.
+      *
+           CALL 'SFTLOCK'              USING SFTL-SFTLOCK-REC.
+      *
+           IF SFTL-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+              MOVE SFTL-STATUZ          TO SYSR-STATUZ
+              MOVE SFTL-SFTLOCK-REC     TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF SFTL-STATUZ              NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+              GO TO 1290-EXIT.
+      *
+           IF S6237-LOCKCNT            NOT < 20
+              MOVE 'Y'                 TO S6237-MOREIND
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE.
+      *
+       1290-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     RETRIEVE SCREEN FIELDS AND EDIT                           *
+      *****************************************************************
+      *
+       2000-SCREEN-EDIT SECTION.
+      **************************
+      *
+       2010-SCREEN-IO.
+      * A read-only enquiry has nothing to validate.
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT                  *
+      *****************************************************************
+      *
+       4000-WHERE-NEXT SECTION.
+      *************************
+      *
+       4010-NEXT-PROGRAM.
+           MOVE 1                      TO WSSP-PROGRAM-PTR.
+      *
+       4090-EXIT.
+            EXIT.
