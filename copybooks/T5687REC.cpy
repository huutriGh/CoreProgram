@@ -0,0 +1,23 @@
+       01  T5687-PARAMS.
+           03  T5687-ANNIVERSARY-METHOD PIC X(30).
+           03  T5687-BASCPY             PIC X(30).
+           03  T5687-BASIC-COMM-METH    PIC X(30).
+           03  T5687-BASSCMTH           PIC X(30).
+           03  T5687-BASSCPY            PIC X(30).
+           03  T5687-BBMETH             PIC X(30).
+           03  T5687-PREM-GUAR-PERIOD   PIC S9(11)V9(2) COMP-3.
+           03  T5687-PREMMETH           PIC S9(11)V9(2) COMP-3.
+           03  T5687-REPTCDS            PIC X(30).
+           03  T5687-RNWCPY             PIC X(30).
+           03  T5687-RTRNWFREQ          PIC X(30).
+           03  T5687-SINGLE-PREM-IND    PIC S9(11)V9(2) COMP-3.
+           03  T5687-SRVCPY             PIC X(30).
+           03  T5687-STAMP-DUTY-METH    PIC X(30).
+           03  T5687-STAT-FUND          PIC X(30).
+           03  T5687-STAT-SECT          PIC X(30).
+           03  T5687-STAT-SUB-SECT      PIC X(30).
+           03  T5687-T5687-REC          PIC X(30).
+           03  T5687-ZRORPMRG           PIC X(30).
+           03  T5687-ZRORPMSP           PIC X(30).
+           03  T5687-ZRRCOMBAS          PIC S9(11)V9(2) COMP-3.
+           03  T5687-ZSREDTRM           PIC X(30).
