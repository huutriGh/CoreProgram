@@ -0,0 +1,13 @@
+       01  ZDIS-PARAMS.
+           03  ZDIS-CHDRCOY             PIC X(30).
+           03  ZDIS-CHDRNUM             PIC X(30).
+           03  ZDIS-COVERAGE            PIC X(30).
+           03  ZDIS-DATA-AREA           PIC X(30).
+           03  ZDIS-DISCAMT             PIC X(30).
+           03  ZDIS-FORMAT              PIC X(10).
+           03  ZDIS-FUNCTION            PIC X(05).
+           03  ZDIS-LIFE                PIC X(30).
+           03  ZDIS-RERATE-DATE         PIC 9(08).
+           03  ZDIS-RIDER               PIC X(30).
+           03  ZDIS-STATUZ              PIC X(04).
+           03  ZDIS-TRANNO              PIC X(30).
