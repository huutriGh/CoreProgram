@@ -0,0 +1,3 @@
+       01  T6654-T6654-REC.
+           03  T6654-COLLECTSUB         PIC X(02).
+           03  T6654-LEAD-DAYS          PIC S9(03) COMP-3.
