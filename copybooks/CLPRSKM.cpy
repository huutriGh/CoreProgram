@@ -0,0 +1,11 @@
+       01  CLPR-PARAMS.
+           03  CLPR-DATA-KEY.
+               05  CLPR-CLNTPFX        PIC X(02).
+               05  CLPR-CLNTCOY        PIC X(01).
+               05  CLPR-CLNTNUM        PIC X(08).
+           03  CLPR-VALIDFLAG          PIC X(01).
+           03  CLPR-USER-PROFILE       PIC X(10).
+           03  CLPR-CRTUSER            PIC X(10).
+           03  CLPR-FUNCTION           PIC X(05).
+           03  CLPR-FORMAT             PIC X(10).
+           03  CLPR-STATUZ             PIC X(04).
