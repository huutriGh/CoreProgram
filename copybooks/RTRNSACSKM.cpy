@@ -0,0 +1,19 @@
+       01  RTRNSAC-PARAMS.
+           03  RTRNSAC-ACCTAMT          PIC S9(11)V9(2) COMP-3.
+           03  RTRNSAC-ACCTCCY          PIC X(30).
+           03  RTRNSAC-BATCTRCDE        PIC X(30).
+           03  RTRNSAC-EFFDATE          PIC X(30).
+           03  RTRNSAC-FUNCTION         PIC X(05).
+           03  RTRNSAC-GENLCUR          PIC X(30).
+           03  RTRNSAC-GLCODE           PIC X(30).
+           03  RTRNSAC-GLSIGN           PIC X(30).
+           03  RTRNSAC-ORIGAMT          PIC S9(11)V9(2) COMP-3.
+           03  RTRNSAC-ORIGCCY          PIC X(30).
+           03  RTRNSAC-RDOCNUM          PIC X(30).
+           03  RTRNSAC-RDOCPFX          PIC X(30).
+           03  RTRNSAC-RLDGACCT         PIC X(30).
+           03  RTRNSAC-RLDGCOY          PIC X(30).
+           03  RTRNSAC-SACSCODE         PIC X(30).
+           03  RTRNSAC-SACSTYP          PIC X(30).
+           03  RTRNSAC-STATUZ           PIC X(04).
+           03  RTRNSAC-TRANNO           PIC X(30).
