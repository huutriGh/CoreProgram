@@ -0,0 +1,14 @@
+       01  CHDRAGT-PARAMS.
+           03  CHDRAGT-AGNTCOY          PIC X(01).
+           03  CHDRAGT-AGNTNUM          PIC X(08).
+           03  CHDRAGT-AGNTPFX          PIC X(02).
+           03  CHDRAGT-CHDRCOY          PIC X(01).
+           03  CHDRAGT-CHDRNUM          PIC X(08).
+           03  CHDRAGT-COWNNUM          PIC X(08).
+           03  CHDRAGT-FORMAT           PIC X(10).
+           03  CHDRAGT-FUNCTION         PIC X(05).
+           03  CHDRAGT-OCCDATE          PIC 9(08).
+           03  CHDRAGT-SINSTAMT06       PIC S9(13)V9(02) COMP-3.
+           03  CHDRAGT-STATCODE         PIC X(30).
+           03  CHDRAGT-STATUZ           PIC X(04).
+           03  CHDRAGT-VALIDFLAG        PIC X(01).
