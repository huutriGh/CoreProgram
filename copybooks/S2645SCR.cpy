@@ -0,0 +1,15 @@
+       01  S2645-DATA-AREA.
+           03  S2645-DATA-FIELDS.
+               05  S2645-COMPANY           PIC X(01).
+               05  S2645-ITEM              PIC X(08).
+               05  S2645-LETTER-DESC       PIC X(30) OCCURS 07.
+               05  S2645-LETTER-TYPES      PIC X(30).
+               05  S2645-LETTER-TYPE-TAB REDEFINES S2645-LETTER-TYPES.
+                   07  S2645-LETTER-TYPE   PIC X(04) OCCURS 07 TIMES.
+                   07  FILLER              PIC X(02).
+               05  S2645-LONGDESC          PIC X(30).
+               05  S2645-PREVIEW           PIC X(01).
+               05  S2645-TABL              PIC X(04).
+           03  S2645-ERROR-INDICATORS.
+               05  S2645-LETTER-TYPES-ERR  PIC X(04) OCCURS 07.
+               05  S2645-PREVIEW-ERR       PIC X(04).
