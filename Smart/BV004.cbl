@@ -72,6 +72,19 @@
       *
        01  CONTROL-TOTALS.
            03  CT01                    PIC 9(02) VALUE 01.
+      *
+      *  Checkpoint/restart working fields.  The last record number
+      *   successfully written to ZIVRPF is saved via BATCUP at each
+      *   commit cycle, keyed on this job's schedule/occurrence, so a
+      *   re-run after an abend can skip records already reported.
+      *
+       01  WSAA-JOBKEY.
+           03  WSAA-JOBKEY-PROG        PIC X(05).
+           03  WSAA-JOBKEY-SCHNO       PIC X(08).
+           03  WSAA-JOBKEY-OCCNUM      PIC X(05).
+      *
+       01  WSAA-RESTART-CNT            PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-MBROPT-CLAUSE          PIC X(16) VALUE SPACES.
       *
        01  WSAA-OVERFLOW               PIC X(01) VALUE 'Y'.
        88  NEW-PAGE-REQ                          VALUE 'Y'.
@@ -154,7 +167,33 @@
       *
        0910-RESTART.
       *
-      * Place any additional restart processing in here.
+      *  Look up the checkpoint, if any, left by a prior run of this
+      *   job that did not complete.  A prior checkpoint means the
+      *   first WSAA-RESTART-CNT records of the result set have
+      *   already been reported and must not be written again.
+      *
+           MOVE WSAA-PROG              TO WSAA-JOBKEY-PROG.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-JOBKEY-SCHNO.
+           MOVE BSPR-PROCESS-OCC-NUM   TO WSAA-JOBKEY-OCCNUM.
+      *
+           MOVE SPACES                 TO BCUP-BATCUP-REC.
+           MOVE WSAA-JOBKEY            TO BCUP-BATCHKEY.
+           MOVE READR                  TO BCUP-FUNCTION.
+           CALL 'BATCUP'               USING BCUP-BATCUP-REC.
+      *
+           IF BCUP-STATUZ              = O-K
+               MOVE BCUP-TRANCNT       TO WSAA-RESTART-CNT
+           ELSE
+               IF BCUP-STATUZ          NOT = MRNF
+                   MOVE BCUP-BATCUP-REC TO SYSR-PARAMS
+                   PERFORM 600-FATAL-ERROR
+               END-IF
+               MOVE ZERO               TO WSAA-RESTART-CNT
+           END-IF.
+      *
+           IF WSAA-RESTART-CNT         > 0
+               MOVE ' MBROPT(*ADD)'    TO WSAA-MBROPT-CLAUSE
+           END-IF.
       *
        0990-EXIT.
            EXIT.
@@ -186,6 +225,7 @@
                ') MBR(' WSAA-THREAD-MEMBER ')'
                ' SEQONLY(*YES 1000)'
                                        DELIMITED BY SIZE
+               WSAA-MBROPT-CLAUSE      DELIMITED BY SIZE
                                        INTO WSAA-QCMDEXC
            END-STRING.
 
@@ -322,6 +362,14 @@
       *
            ADD 1                       TO WSAA-COUNT.
 
+      *    Skip records already written to ZIVRPF by a prior, aborted
+      *     run of this job - they were reported before the abend.
+      *
+           IF WSAA-COUNT               NOT > WSAA-RESTART-CNT
+               MOVE NEXTR              TO ZTAXRPT-FUNCTION
+               GO TO 3090-EXIT
+           END-IF.
+
            MOVE WSAA-COUNT             TO SEQNUM      OF ZIVRPF.
            MOVE ZTAXRPT-ZCODE          TO ZCODE       OF ZIVRPF.
            MOVE ZTAXRPT-INVSEQ         TO INVSEQ      OF ZIVRPF.        <GVL209>
@@ -458,7 +506,25 @@
       *
        3510-COMMIT.
       *
-      * Place any additional commitment processing in here.
+      *  Save the current position as a checkpoint so that, should
+      *   this job abend and be re-run, it can resume after the last
+      *   record it actually reported rather than from the start.
+      *
+           MOVE SPACES                 TO BCUP-BATCUP-REC.
+           MOVE WSAA-JOBKEY            TO BCUP-BATCHKEY.
+           MOVE WSAA-COUNT             TO BCUP-TRANCNT.
+           MOVE ZERO                   TO BCUP-ETREQCNT
+                                          BCUP-SUB
+                                          BCUP-BCNT
+                                          BCUP-BVAL
+                                          BCUP-ASCNT.
+           MOVE WRITS                  TO BCUP-FUNCTION.
+           CALL 'BATCUP'               USING BCUP-BATCUP-REC.
+      *
+           IF BCUP-STATUZ              NOT = O-K
+               MOVE BCUP-BATCUP-REC    TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
       *
        3590-EXIT.
            EXIT.
