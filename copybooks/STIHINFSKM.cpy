@@ -0,0 +1,9 @@
+       01  STIHINF-PARAMS.
+           03  STIHINF-CNRSNCD         PIC X(30).
+           03  STIHINF-FORMAT          PIC X(10).
+           03  STIHINF-FUNCTION        PIC X(05).
+           03  STIHINF-PAYMRQNO        PIC X(30).
+           03  STIHINF-RCACTION        PIC X(30).
+           03  STIHINF-RCTYPE          PIC X(30).
+           03  STIHINF-STATUZ          PIC X(04).
+           03  STIHINF-TOTSTI          PIC S9(09)     COMP-3.
