@@ -0,0 +1,10 @@
+       01  BDUPREF-CHECK-REC.
+           03  BDUPREF-RDOCPFX          PIC X(02).
+           03  BDUPREF-RDOCCOY          PIC X(01).
+           03  BDUPREF-RDOCNUM          PIC X(08).
+           03  BDUPREF-INSREFNO         PIC X(30).
+           03  BDUPREF-DUP-FOUND        PIC X(01).
+               88  BDUPREF-DUPLICATE         VALUE 'Y'.
+               88  BDUPREF-NOT-DUPLICATE     VALUE 'N'.
+           03  BDUPREF-DUP-RDOCNUM      PIC X(08).
+           03  BDUPREF-STATUZ           PIC X(04).
