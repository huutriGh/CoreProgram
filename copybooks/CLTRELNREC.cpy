@@ -0,0 +1,2 @@
+       01  CLTRELN-PARAMS.
+           03  CLTRELN-REC              PIC X(30).
