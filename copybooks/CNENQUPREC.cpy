@@ -0,0 +1,9 @@
+       01  CNENQ-REC.
+           03  CNENQ-CLNTPFX           PIC X(02).
+           03  CNENQ-CLNTCOY           PIC X(01).
+           03  CNENQ-CLNTNUM           PIC X(08).
+           03  CNENQ-GIVNAME           PIC X(30).
+           03  CNENQ-SURNAME           PIC X(30).
+           03  CNENQ-SECUITYNO         PIC X(20).
+           03  CNENQ-FUNCTION          PIC X(06).
+           03  CNENQ-STATUZ            PIC X(04).
