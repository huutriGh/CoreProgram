@@ -0,0 +1,40 @@
+       01  LIFA-LIFACMV-REC.
+           03  LIFA-STATUZ              PIC X(04).
+           03  LIFA-FUNCTION            PIC X(05).
+           03  LIFA-BATCKEY             PIC X(18).
+           03  LIFA-BATCKEY-GRP REDEFINES LIFA-BATCKEY.
+               05  LIFA-BATCCOY         PIC X(01).
+               05  LIFA-BATCBRN         PIC X(02).
+               05  LIFA-BATCACTYR       PIC 9(04).
+               05  LIFA-BATCACTMN       PIC 9(02).
+               05  LIFA-BATCTRCDE       PIC X(04).
+               05  LIFA-BATCBATCH       PIC X(05).
+           03  LIFA-TRANSACTION-TIME    PIC 9(06).
+           03  LIFA-TRANSACTION-DATE    PIC 9(08).
+           03  LIFA-TERMID              PIC X(04).
+           03  LIFA-USER                PIC S9(09)      COMP-3.
+           03  LIFA-RDOCNUM             PIC X(08).
+           03  LIFA-RLDGCOY             PIC X(01).
+           03  LIFA-RLDGACCT            PIC X(16).
+           03  LIFA-ORIGCURR            PIC X(03).
+           03  LIFA-ORIGAMT             PIC S9(11)V9(2) COMP-3.
+           03  LIFA-TRANNO              PIC S9(05)      COMP-3.
+           03  LIFA-TRANDESC            PIC X(30).
+           03  LIFA-TRANREF             PIC X(30).
+           03  LIFA-CRATE               PIC S9(07)V9(5) COMP-3.
+           03  LIFA-ACCTAMT             PIC S9(11)V9(2) COMP-3.
+           03  LIFA-RCAMT               PIC S9(11)V9(2) COMP-3.
+           03  LIFA-GENLCUR             PIC X(03).
+           03  LIFA-GENLCOY             PIC X(01).
+           03  LIFA-POSTYEAR            PIC X(04).
+           03  LIFA-POSTMONTH           PIC X(02).
+           03  LIFA-EFFDATE             PIC 9(08).
+           03  LIFA-FRCDATE             PIC 9(08).
+           03  LIFA-SACSCODE            PIC X(02).
+           03  LIFA-SACSTYP             PIC X(02).
+           03  LIFA-GLCODE              PIC X(12).
+           03  LIFA-GLSIGN              PIC X(01).
+           03  LIFA-JRNSEQ              PIC S9(05)      COMP-3.
+           03  LIFA-CONTOT              PIC S9(03)      COMP-3.
+           03  LIFA-SUBSTITUTE-CODE     PIC X(04)
+                                        OCCURS 10 TIMES.
