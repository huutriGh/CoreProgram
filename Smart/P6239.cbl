@@ -0,0 +1,208 @@
+      * Generation Parameters SCRVER(02)               Do Not Delete!
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P6239.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      *                BILLING EXCEPTION BRANCH ENQUIRY.
+      *                =================================
+      *
+      *  B5349 (Smart/BV349.cbl) routes each billing exception it hits
+      *  to the contract's servicing branch by writing a BEXCPIO record
+      *  (CALL 'BEXCPIO', copybooks/BEXCPREC.cpy) keyed by CNTBRANCH,
+      *  but until now there was nowhere for that branch to see what
+      *  had been routed to it short of reading a raw file dump.
+      *
+      *  This enquiry lets an operator key their branch number and
+      *  browses the billing exceptions on file for that branch
+      *  (BEGN/NEXTR on CNTBRANCH), listing the contract, the reason
+      *  the exception was raised and the transaction date, up to 20
+      *  at a time with a "more" indicator if the branch has more than
+      *  that outstanding.
+      *
+      *  This is a read-only enquiry. It never issues a WRITR/DELS
+      *  function of its own - only READR/BEGN/NEXTR.
+      *
+      *****************************************************************
+      *              AMENDMENT  HISTORY                               *
+      *****************************************************************
+      * DATE.....   BY..   AMENDMENT...............................   *
+      *
+      * 09/08/26    PHE.   New program - billing exception branch
+      *                    enquiry.
+      *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                IBM-AS400.
+       OBJECT-COMPUTER.                IBM-AS400.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WSAA-PROG                   PIC X(05) VALUE 'P6239'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+       01  WSAA-BROWSE-DONE            PIC X(01).
+       01  WSAA-SUB                    PIC 9(02) COMP.
+       01  WSAA-CNTBRANCH              PIC S9(08) COMP-3.
+      *
+       01  E186                        PIC X(04) VALUE 'E186'.
+      *
+           COPY VARCOM.
+      *
+           COPY CONERRREC.
+      *
+           COPY SYSERRREC.
+      *
+           COPY OPSTATSREC.
+      *
+           COPY BEXCPREC.
+      /
+       LINKAGE SECTION.
+      * Screen copybooks are part of the linkage.
+      /
+           COPY SCRNPARAMS.
+      /
+           COPY S6239SKM.
+      *
+           COPY WSSPCOMN.
+      /
+       PROCEDURE DIVISION USING WSSP-COMMON-AREA WSSP-USER-AREA
+                                               SCRN-SCREEN-PARAMS
+                                               S6239-DATA-AREA      .
+      *
+      * MAINF has been replaced by MAING as the screen
+      * or driver now calls the program.
+      *
+           COPY MAING.
+      /
+      *****************************************************************
+      *      INITIALISE FIELDS FOR SHOWING ON SCREEN                  *
+      *****************************************************************
+      *
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *****
+      *    Skip this section if returning from an optional selection
+      *    (current stack position action flag = '*').
+      *****
+           IF WSSP-SEC-ACTN (WSSP-PROGRAM-PTR) = '*'
+              GO TO 1090-EXIT.
+      *
+           IF SCRN-FUNCTION             NOT = 'PROT'
+              MOVE SPACES               TO S6239-DATA-AREA.
+      *
+       1090-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     RETRIEVE SCREEN FIELDS AND EDIT                           *
+      *****************************************************************
+      *
+       2000-SCREEN-EDIT SECTION.
+      **************************
+      *
+       2010-SCREEN-IO.
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE SPACES                 TO S6239-BRANCH-ERR.
+      *
+           IF S6239-CNTBRANCH           = ZERO
+              MOVE E186                 TO S6239-BRANCH-ERR
+              MOVE E186                 TO WSSP-EDTERROR.
+      *
+           IF WSSP-EDTERROR             NOT = O-K
+              GO TO 2090-EXIT.
+      *
+           PERFORM 2100-LOAD-EXCEPTIONS.
+      *
+       2090-EXIT.
+            EXIT.
+      /
+       2100-LOAD-EXCEPTIONS SECTION.
+      ******************************
+      *
+       2110-BEGIN-BROWSE.
+           MOVE S6239-CNTBRANCH        TO WSAA-CNTBRANCH.
+           MOVE ZERO                   TO S6239-EXCPCNT.
+           MOVE SPACES                 TO S6239-MOREIND.
+      *
+           INITIALIZE                  BEXC-PARAMS.
+           MOVE WSAA-CNTBRANCH         TO BEXC-CNTBRANCH.
+           MOVE BEGN                   TO BEXC-FUNCTION.
+      *
+           CALL 'BEXCPIO'              USING BEXC-PARAMS.
+      *
+           IF BEXC-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+                                    AND NOT = MRNF
+              MOVE BEXC-STATUZ          TO SYSR-STATUZ
+              MOVE BEXC-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           MOVE 'N'                    TO WSAA-BROWSE-DONE.
+           IF BEXC-STATUZ              NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+           ELSE
+              IF BEXC-CNTBRANCH        NOT = WSAA-CNTBRANCH
+                 MOVE 'Y'              TO WSAA-BROWSE-DONE
+              END-IF
+           END-IF.
+      *
+           PERFORM 2200-ADD-EXCEPTION-ROW
+              UNTIL WSAA-BROWSE-DONE   = 'Y'.
+      *
+       2190-EXIT.
+            EXIT.
+      /
+       2200-ADD-EXCEPTION-ROW SECTION.
+      ********************************
+      *
+       2210-STORE-ROW.
+           ADD 1                       TO S6239-EXCPCNT.
+           MOVE S6239-EXCPCNT          TO WSAA-SUB.
+           MOVE BEXC-CHDRNUM           TO S6239-EXCP-CHDRNUM (WSAA-SUB).
+           MOVE BEXC-REASON            TO S6239-EXCP-REASON (WSAA-SUB).
+           MOVE BEXC-TRANSACTION-DATE  TO S6239-EXCP-TRANDATE (WSAA-SUB).
+      *
+       2280-NEXT-EXCEPTION.
+           MOVE NEXTR                  TO BEXC-FUNCTION.
+      *
+           CALL 'BEXCPIO'              USING BEXC-PARAMS.
+      *
+           IF BEXC-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+              MOVE BEXC-STATUZ          TO SYSR-STATUZ
+              MOVE BEXC-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF BEXC-STATUZ              NOT = O-K
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+              GO TO 2290-EXIT.
+      *
+           IF BEXC-CNTBRANCH           NOT = WSAA-CNTBRANCH
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE
+              GO TO 2290-EXIT.
+      *
+           IF S6239-EXCPCNT            NOT < 20
+              MOVE 'Y'                 TO S6239-MOREIND
+              MOVE 'Y'                 TO WSAA-BROWSE-DONE.
+      *
+       2290-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT                  *
+      *****************************************************************
+      *
+       4000-WHERE-NEXT SECTION.
+      *************************
+      *
+       4010-NEXT-PROGRAM.
+           MOVE 1                      TO WSSP-PROGRAM-PTR.
+      *
+       4090-EXIT.
+            EXIT.
