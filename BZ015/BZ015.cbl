@@ -0,0 +1,407 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ015.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job ages every outstanding dishonoured-payment
+      *     record on DDSURNLPF (the file B5349's 3730-READ-DISHONOURS
+      *     section reads to decide a re-billing date after a direct
+      *     debit/cheque is returned), so collections staff get one
+      *     report line per dishonour showing how many days it has sat
+      *     unresolved and which ageing band it now falls in, instead
+      *     of only finding out about it the next time that payor is
+      *     due to be billed again.
+      *
+      *   The overall structure is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record (DDSURNLPF cursor).
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required.
+      *
+      *      Update
+      *       - work out the number of days since the dishonour date
+      *         (DATCON3, frequency '01' - days)
+      *       - assign an ageing band off that day count
+      *       - write a ZDISPF ageing-report record
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of dishonoured items checked
+      *     02  -  Number of items in band 1 ( 0- 30 days)
+      *     03  -  Number of items in band 2 (31- 60 days)
+      *     04  -  Number of items in band 3 (61- 90 days)
+      *     05  -  Number of items in band 4 (91+    days)
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHFX57       Phi Tran - IT DEV                    *
+      *           Initial Version.                                          *
+      *           Dishonoured-item ageing report.                          *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX62       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.                             *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZDISPF                ASSIGN TO DATABASE-ZDISPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZDISPF                          LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZDISPF-REC.
+       01  ZDISPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZDISPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ015'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+       01  WSAA-AGE-DAYS               PIC S9(04)V9(05) COMP-3.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+           03  CT03                    PIC 9(02) VALUE 03.
+           03  CT04                    PIC 9(02) VALUE 04.
+           03  CT05                    PIC 9(02) VALUE 05.
+      *
+       01  WSAA-CHECKED-CNT            PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-BAND1-CNT              PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-BAND2-CNT              PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-BAND3-CNT              PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-BAND4-CNT              PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-AGEBAND                PIC X(08).
+      *
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-DDSURNLPF.
+           05  SQL-DDSURNLREC.
+               10  SQL-PAYRCOY         PIC X(01).
+               10  SQL-PAYRNUM         PIC X(08).
+               10  SQL-MANDREF         PIC X(08).
+               10  SQL-BILLCD          PIC 9(08).
+               10  SQL-MANDSTAT        PIC X(02).
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+           COPY DATCON3REC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE DDSURNLPF1 CURSOR FOR
+              SELECT PAYRCOY, PAYRNUM, MANDREF, BILLCD, MANDSTAT
+                     FROM DDSURNLPF
+              ORDER BY PAYRCOY, PAYRNUM, MANDREF
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN DDSURNLPF1
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZDISPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH DDSURNLPF1 INTO :SQL-DDSURNLREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched row is an outstanding dishonour, selected by the
+      * cursor, so there is nothing further to filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-CHECKED-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           PERFORM 3100-AGE-ITEM.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-AGE-ITEM SECTION.
+      ***********************
+      *
+       3110-CALC-AGE.
+      *
+           INITIALIZE                     DTC3-DATCON3-REC.
+           MOVE SQL-BILLCD             TO DTC3-INT-DATE-1.
+           MOVE WSAA-TODAY             TO DTC3-INT-DATE-2.
+           MOVE '01'                   TO DTC3-FREQUENCY.
+      *
+           CALL 'DATCON3'           USING DTC3-DATCON3-REC.
+      *
+           IF DTC3-STATUZ           NOT = O-K
+               MOVE DTC3-STATUZ         TO SYSR-STATUZ
+               MOVE DTC3-DATCON3-REC    TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           MOVE DTC3-FREQ-FACTOR       TO WSAA-AGE-DAYS.
+      *
+           EVALUATE TRUE
+               WHEN WSAA-AGE-DAYS         NOT > 30
+                   MOVE 'BAND1'            TO WSAA-AGEBAND
+                   ADD 1                   TO WSAA-BAND1-CNT
+                   MOVE CT02               TO CONT-TOTNO
+               WHEN WSAA-AGE-DAYS         NOT > 60
+                   MOVE 'BAND2'            TO WSAA-AGEBAND
+                   ADD 1                   TO WSAA-BAND2-CNT
+                   MOVE CT03               TO CONT-TOTNO
+               WHEN WSAA-AGE-DAYS         NOT > 90
+                   MOVE 'BAND3'            TO WSAA-AGEBAND
+                   ADD 1                   TO WSAA-BAND3-CNT
+                   MOVE CT04               TO CONT-TOTNO
+               WHEN OTHER
+                   MOVE 'BAND4'            TO WSAA-AGEBAND
+                   ADD 1                   TO WSAA-BAND4-CNT
+                   MOVE CT05               TO CONT-TOTNO
+           END-EVALUATE.
+      *
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           PERFORM 3200-WRITE-AGEING-LINE.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-WRITE-AGEING-LINE SECTION.
+      ********************************
+      *
+       3210-WRITE.
+      *
+           MOVE SQL-PAYRCOY            TO PAYRCOY    OF ZDISPF.
+           MOVE SQL-PAYRNUM            TO PAYRNUM    OF ZDISPF.
+           MOVE SQL-MANDREF            TO MANDREF    OF ZDISPF.
+           MOVE SQL-BILLCD             TO BILLCD     OF ZDISPF.
+           MOVE SQL-MANDSTAT           TO MANDSTAT   OF ZDISPF.
+           MOVE WSAA-AGE-DAYS          TO AGEDAYS    OF ZDISPF.
+           MOVE WSAA-AGEBAND           TO AGEBAND    OF ZDISPF.
+           MOVE WSAA-TODAY             TO RUNDATE    OF ZDISPF.
+           MOVE WSAA-TIME-OUT          TO TIMEJOB    OF ZDISPF.
+           WRITE ZDISPF-REC.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE DDSURNLPF1
+           END-EXEC.
+      *
+           CLOSE ZDISPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ015 DISHONOURED-ITEM AGEING SUMMARY'.
+           DISPLAY 'DISHONOURED ITEMS CHECKED.....: ' WSAA-CHECKED-CNT.
+           DISPLAY 'BAND1 ( 0- 30 DAYS)............: ' WSAA-BAND1-CNT.
+           DISPLAY 'BAND2 (31- 60 DAYS)............: ' WSAA-BAND2-CNT.
+           DISPLAY 'BAND3 (61- 90 DAYS)............: ' WSAA-BAND3-CNT.
+           DISPLAY 'BAND4 (91+     DAYS)...........: ' WSAA-BAND4-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
