@@ -0,0 +1,12 @@
+       01  ACMVINF-PARAMS.
+           03  ACMVINF-BATCTRCDE        PIC X(30).
+           03  ACMVINF-EFFDATE          PIC 9(08).
+           03  ACMVINF-FORMAT           PIC X(10).
+           03  ACMVINF-FUNCTION         PIC X(05).
+           03  ACMVINF-ORIGAMT          PIC S9(13)V9(02) COMP-3.
+           03  ACMVINF-RLDGACCT         PIC X(30).
+           03  ACMVINF-RLDGCOY          PIC X(30).
+           03  ACMVINF-SACSCODE         PIC X(30).
+           03  ACMVINF-SACSTYP          PIC X(30).
+           03  ACMVINF-STATUZ           PIC X(04).
+           03  ACMVINF-TRANNO           PIC S9(05) COMP-3.
