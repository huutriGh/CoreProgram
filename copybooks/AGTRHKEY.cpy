@@ -0,0 +1,6 @@
+       01  WSKY-AGTRH-KEY.
+           03  WSKY-AGTRH-FILE-KEY.
+               05  WSKY-AGTRH-AGNTCOY      PIC X(01).
+               05  WSKY-AGTRH-AGNTNUM      PIC X(08).
+               05  WSKY-AGTRH-DTETRM       PIC S9(08).
+               05  FILLER                  PIC X(03).
