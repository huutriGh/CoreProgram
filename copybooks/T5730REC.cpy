@@ -0,0 +1,3 @@
+       01  T5730-PARAMS.
+           03  T5730-SHORTFALL-THRESH   PIC S9(11)V9(2) COMP-3.
+           03  T5730-T5730-REC          PIC X(30).
