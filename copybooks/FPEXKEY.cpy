@@ -0,0 +1,5 @@
+       01  WSKY-FPEX-KEY.
+           03  WSKY-FPEX-FILE-KEY.
+               05  WSKY-FPEX-CHDRCOY       PIC X(01).
+               05  WSKY-FPEX-CHDRNUM       PIC X(30).
+               05  WSKY-FPEX-SEQNO         PIC S9(05) COMP-3.
