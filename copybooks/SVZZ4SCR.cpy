@@ -0,0 +1,7 @@
+       01  SVZZ4-DATA-AREA.
+           03  SVZZ4-DATA-FIELDS.
+               05  SVZZ4-ACTION            PIC X(01).
+               05  SVZZ4-AGENTNO           PIC X(08).
+           03  SVZZ4-ERROR-INDICATORS.
+               05  SVZZ4-ACTION-ERR        PIC X(04).
+               05  SVZZ4-AGENTNO-ERR       PIC X(04).
