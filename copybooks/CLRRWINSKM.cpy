@@ -0,0 +1,9 @@
+       01  CLRRWIN-PARAMS.
+           03  CLRRWIN-DATA-KEY.
+               05  CLRRWIN-FORECOY     PIC X(01).
+               05  CLRRWIN-CLNTNUM     PIC X(08).
+               05  CLRRWIN-CLRRROLE    PIC X(02).
+           03  CLRRWIN-USED-TO-BE      PIC X(01).
+           03  CLRRWIN-FUNCTION        PIC X(05).
+           03  CLRRWIN-FORMAT          PIC X(10).
+           03  CLRRWIN-STATUZ          PIC X(04).
