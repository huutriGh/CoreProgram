@@ -0,0 +1,8 @@
+       01  T2241-PARAMS.
+           03  T2241-T2241-REC.
+               05  T2241-ADDRDESC       PIC X(30) OCCURS 05.
+               05  T2241-ADDRINDA       PIC X(01) OCCURS 05.
+               05  T2241-ADDRINDB       PIC X(01) OCCURS 05.
+               05  T2241-ADDRINDC       PIC X(01) OCCURS 05.
+               05  T2241-ADDRINDD       PIC X(01) OCCURS 05.
+               05  T2241-ADDRINDE       PIC X(01) OCCURS 05.
