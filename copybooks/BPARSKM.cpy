@@ -0,0 +1,13 @@
+       01  BPAR-PARAMS.
+           03  BPAR-ACCTMONTH           PIC X(30).
+           03  BPAR-ACCTYEAR            PIC X(30).
+           03  BPAR-BRUNOCCUR           PIC X(03).
+           03  BPAR-BRUNTYPE            PIC X(08).
+           03  BPAR-COMPANY             PIC X(30).
+           03  BPAR-EFFECTIVE-DATE      PIC 9(08).
+           03  BPAR-FORMAT              PIC X(10).
+           03  BPAR-FUNCTION            PIC X(05).
+           03  BPAR-PARM-PROMPT-PROG    PIC X(30).
+           03  BPAR-PARMAREA            PIC X(30).
+           03  BPAR-SCHEDULE-NAME       PIC X(30).
+           03  BPAR-STATUZ              PIC X(04).
