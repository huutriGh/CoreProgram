@@ -0,0 +1,42 @@
+       01  RBNK-PARAMS.
+           03  RBNK-ACCTCCY             PIC X(30).
+           03  RBNK-AUTHDAT             PIC X(30).
+           03  RBNK-AUTHID              PIC X(30).
+           03  RBNK-BANKDESC01          PIC X(30).
+           03  RBNK-BANKDESC02          PIC X(30).
+           03  RBNK-BANKDESC03          PIC X(30).
+           03  RBNK-BANKKEY             PIC X(30).
+           03  RBNK-CCMID               PIC X(30).
+           03  RBNK-CCTID               PIC X(30).
+           03  RBNK-CHQNUM              PIC X(30).
+           03  RBNK-CNRSNCD             PIC X(30).
+           03  RBNK-CRCARDEXPM          PIC X(30).
+           03  RBNK-CRCARDEXPY          PIC X(30).
+           03  RBNK-CRCARDMOD           PIC X(30).
+           03  RBNK-CRCARDTYPE          PIC X(30).
+           03  RBNK-CRCNAME             PIC X(30).
+           03  RBNK-CRDTCARD            PIC X(30).
+           03  RBNK-DATA-AREA           PIC X(30).
+           03  RBNK-DEPDATE             PIC X(30).
+           03  RBNK-DOCACCTAMT          PIC X(30).
+           03  RBNK-DOCORIGAMT          PIC S9(11)V9(2) COMP-3.
+           03  RBNK-FORMAT              PIC X(10).
+           03  RBNK-FUNCTION            PIC X(05).
+           03  RBNK-HLRSNCD             PIC X(30).
+           03  RBNK-INSREFNO            PIC X(30).
+           03  RBNK-MARRYFLAG           PIC X(30).
+           03  RBNK-MCHNTID             PIC X(30).
+           03  RBNK-ORIGCCY             PIC X(30).
+           03  RBNK-PAYTYPE             PIC X(30).
+           03  RBNK-POSTDTEFLG          PIC X(30).
+           03  RBNK-RCPTREV             PIC X(30).
+           03  RBNK-RCPTSTAT            PIC X(30).
+           03  RBNK-RDOCCOY             PIC X(30).
+           03  RBNK-RDOCNUM             PIC X(30).
+           03  RBNK-RDOCPFX             PIC X(30).
+           03  RBNK-SCRATE              PIC X(30).
+           03  RBNK-SEQNBR              PIC S9(08) COMP-3.
+           03  RBNK-STATUZ              PIC X(04).
+           03  RBNK-TCHQDATE            PIC X(30).
+           03  RBNK-TRMNLID             PIC X(30).
+           03  RBNK-ZCHQTYP             PIC X(30).
