@@ -0,0 +1,2 @@
+       01  DBCT-PARAMS.
+           03  DBCT-FILLER-DATA         PIC X(30).
