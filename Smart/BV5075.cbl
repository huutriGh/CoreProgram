@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B5075.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX452       R Osei - IT DEV                      *
+      *           BROWSE CHDRLNB FOR CURRENT CONTRACTS AND WRITE A CLIENT   *
+      *           ROLE (CLRR) FOR EVERY BENEFICIARY (BNFYLNB) THAT DOES NOT *
+      *           ALREADY HAVE ONE - THE SAME LOGIC P5074AT USED TO APPLY   *
+      *           AT ISSUE TIME, BEFORE THAT IN-LINE STEP WAS DISABLED.     *
+      *                                                                     *
+      * 09/08/26  01/02   PHX459       R Osei - IT DEV                      *
+      *           GUARD THE CLRR ADD WITH AN EXISTENCE CHECK SO A RERUN     *
+      *           DOES NOT DUPLICATE ROLES, AND ADD CONTROL TOTALS AND AN   *
+      *           END-OF-JOB SUMMARY FOR THE CANDIDATES/ROLES WRITTEN.      *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B5075'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  CLRRREC                 PIC X(10) VALUE 'CLRRREC'.
+      *
+      *  Beneficiary-role batch sync working fields.
+      *
+       01  WSAA-CANDIDATE-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-BENEFICIARY-CNT        PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-ROLE-FOUND             PIC X(01).
+           88  ROLE-ALREADY-EXISTS         VALUE 'Y'.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY BNFYLNBSKM.
+      /
+           COPY CLTRELNREC.
+      /
+           COPY CLRRSKM.
+      /
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Set up the CHDRLNB browse for this company - every contract is
+      * examined, and 2500-EDIT filters down to current records only.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only current contracts (CHDRLNB-VALIDFLAG = '1') for this
+      * company are candidates for the beneficiary-role sync.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Write a beneficiary role (CLRR) for every BNFYLNB record held
+      * against this contract - the same step P5074AT used to carry
+      * out inline at issue time, before that step was disabled.
+      *
+           ADD 1                       TO WSAA-CANDIDATE-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           PERFORM 3100-SYNC-BENEFICIARY-ROLES.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-SYNC-BENEFICIARY-ROLES SECTION.
+      *************************************
+      *
+       3110-START.
+      *
+           MOVE SPACES                 TO BNFYLNB-DATA-AREA.
+           MOVE CHDRLNB-CHDRCOY        TO BNFYLNB-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO BNFYLNB-CHDRNUM.
+           MOVE BEGN                   TO BNFYLNB-FUNCTION.
+           CALL 'BNFYLNBIO'            USING BNFYLNB-PARAMS.
+
+           IF BNFYLNB-STATUZ           NOT = O-K
+                                   AND NOT = ENDP
+               MOVE BNFYLNB-PARAMS     TO SYSR-PARAMS
+               MOVE BNFYLNB-STATUZ     TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF BNFYLNB-STATUZ           = ENDP
+           OR BNFYLNB-CHDRCOY          NOT = CHDRLNB-CHDRCOY
+           OR BNFYLNB-CHDRNUM          NOT = CHDRLNB-CHDRNUM
+               GO TO 3190-EXIT
+           END-IF.
+
+           MOVE 'CN'                   TO CLRN-CLNTPFX.
+           MOVE BSPR-COMPANY           TO CLRN-CLNTCOY.
+           MOVE 'CH'                   TO CLRN-FOREPFX.
+           MOVE CHDRLNB-CHDRCOY        TO CLRN-FORECOY.
+           MOVE CHDRLNB-CHDRNUM        TO CLRN-FORENUM.
+
+           PERFORM 3120-WRITE-BENEFICIARY-ROLE
+              UNTIL BNFYLNB-STATUZ        = ENDP.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3120-WRITE-BENEFICIARY-ROLE SECTION.
+      *************************************
+      *
+       3121-START.
+      *
+           MOVE BNFYLNB-BNYCLT         TO CLRN-CLNTNUM.
+           MOVE 'BN'                   TO CLRN-CLRRROLE.
+
+           PERFORM 3125-CHECK-EXISTING-ROLE.
+
+           IF NOT ROLE-ALREADY-EXISTS
+               MOVE 'ADD  '             TO CLRN-FUNCTION
+               CALL 'CLTRELN'           USING CLRN-CLTRELN-REC
+               IF CLRN-STATUZ           NOT = O-K
+                   MOVE CLRN-CLTRELN-REC TO SYSR-PARAMS
+                   MOVE CLRN-STATUZ      TO SYSR-STATUZ
+                   PERFORM 600-FATAL-ERROR
+               END-IF
+               ADD 1                    TO WSAA-BENEFICIARY-CNT
+               MOVE CT02                TO CONT-TOTNO
+               MOVE 1                   TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+           END-IF.
+
+           MOVE NEXTR                  TO BNFYLNB-FUNCTION.
+           CALL 'BNFYLNBIO'            USING BNFYLNB-PARAMS.
+           IF BNFYLNB-STATUZ           NOT = O-K
+                                   AND NOT = ENDP
+               MOVE BNFYLNB-PARAMS     TO SYSR-PARAMS
+               MOVE BNFYLNB-STATUZ     TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF BNFYLNB-CHDRCOY          NOT = CHDRLNB-CHDRCOY
+           OR BNFYLNB-CHDRNUM          NOT = CHDRLNB-CHDRNUM
+               MOVE ENDP               TO BNFYLNB-STATUZ
+           END-IF.
+      *
+       3129-EXIT.
+           EXIT.
+      /
+       3125-CHECK-EXISTING-ROLE SECTION.
+      *********************************
+      *
+      * This is a recurring sync job, so a beneficiary already linked
+      * to this contract from an earlier run must not be re-added -
+      * browse CLRR for this client's 'BN' roles (the same BEGN/NEXTR-
+      * and-check-on-return idiom P2465 uses at 3400-BEGIN-CLRR) and
+      * see whether one of them already points at this contract.
+      *
+       3126-BEGIN-CLRR.
+      *
+           MOVE 'N'                    TO WSAA-ROLE-FOUND.
+      *
+           MOVE SPACES                 TO CLRR-DATA-KEY.
+           MOVE 'CN'                   TO CLRR-CLNTPFX.
+           MOVE BSPR-COMPANY           TO CLRR-CLNTCOY.
+           MOVE CLRN-CLNTNUM           TO CLRR-CLNTNUM.
+           MOVE CLRN-CLRRROLE          TO CLRR-CLRRROLE.
+           MOVE CLRRREC                TO CLRR-FORMAT.
+           MOVE BEGN                   TO CLRR-FUNCTION.
+      *
+           PERFORM 3127-CHECK-CLRR
+              UNTIL WSAA-ROLE-FOUND     = 'Y'
+                 OR CLRR-STATUZ         = ENDP.
+      *
+       3128-EXIT.
+           EXIT.
+      *
+       3127-CHECK-CLRR.
+      *
+           CALL 'CLRRIO'               USING CLRR-PARAMS.
+      *
+           IF CLRR-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+               MOVE CLRR-PARAMS        TO SYSR-PARAMS
+               MOVE CLRR-STATUZ        TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           IF CLRR-STATUZ              = ENDP
+           OR CLRR-CLNTPFX             NOT = 'CN'
+           OR CLRR-CLNTCOY             NOT = BSPR-COMPANY
+           OR CLRR-CLNTNUM             NOT = CLRN-CLNTNUM
+           OR CLRR-CLRRROLE            NOT = CLRN-CLRRROLE
+               MOVE ENDP                TO CLRR-STATUZ
+               GO TO 3127-EXIT
+           END-IF.
+      *
+           IF CLRR-FOREPFX             = 'CH'
+           AND CLRR-FORECOY            = CHDRLNB-CHDRCOY
+           AND CLRR-FORENUM            = CHDRLNB-CHDRNUM
+               MOVE 'Y'                 TO WSAA-ROLE-FOUND
+               GO TO 3127-EXIT
+           END-IF.
+      *
+           MOVE NEXTR                  TO CLRR-FUNCTION.
+      *
+       3127-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV5075 BENEFICIARY-ROLE SYNC SUMMARY'.
+           DISPLAY 'CONTRACTS EXAMINED........: ' WSAA-CANDIDATE-CNT.
+           DISPLAY 'BENEFICIARY ROLES WRITTEN.: ' WSAA-BENEFICIARY-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
