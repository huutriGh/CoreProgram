@@ -0,0 +1,5 @@
+       01  DBCSTRNC-REC.
+           03  DBCS-INPUT-STRING        PIC X(60).
+           03  DBCS-OUTPUT-LENGTH       PIC 9(02).
+           03  DBCS-STATUZ              PIC X(04).
+           03  DBCS-OUTPUT-STRING       PIC X(60).
