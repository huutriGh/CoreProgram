@@ -0,0 +1,18 @@
+       01  ZPTN-PARAMS.
+           03  ZPTN-BILLCD              PIC X(30).
+           03  ZPTN-CHDRCOY             PIC X(30).
+           03  ZPTN-CHDRNUM             PIC X(30).
+           03  ZPTN-COVERAGE            PIC X(30).
+           03  ZPTN-EFFDATE             PIC X(30).
+           03  ZPTN-FORMAT              PIC X(10).
+           03  ZPTN-FUNCTION            PIC X(05).
+           03  ZPTN-INSTFROM            PIC X(30).
+           03  ZPTN-INSTTO              PIC X(30).
+           03  ZPTN-LIFE                PIC X(30).
+           03  ZPTN-ORIGAMT             PIC X(30).
+           03  ZPTN-RIDER               PIC X(30).
+           03  ZPTN-STATUZ              PIC X(04).
+           03  ZPTN-TRANDATE            PIC X(30).
+           03  ZPTN-TRANNO              PIC X(30).
+           03  ZPTN-TRANS-CODE          PIC X(30).
+           03  ZPTN-ZPRFLG              PIC X(30).
