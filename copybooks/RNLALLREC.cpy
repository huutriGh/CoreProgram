@@ -0,0 +1,19 @@
+       01  RNLA-RNLALL-REC.
+           03  RNLA-COMPANY             PIC X(01).
+           03  RNLA-CHDRNUM             PIC X(08).
+           03  RNLA-LIFE                PIC X(02).
+           03  RNLA-COVERAGE            PIC X(02).
+           03  RNLA-RIDER               PIC X(02).
+           03  RNLA-PLAN-SUFFIX         PIC S9(04)      COMP-3.
+           03  RNLA-CNTTYPE             PIC X(03).
+           03  RNLA-CNTCURR             PIC X(03).
+           03  RNLA-LANGUAGE            PIC X(01).
+           03  RNLA-USER                PIC S9(09)      COMP-3.
+           03  RNLA-EFFDATE             PIC 9(08).
+           03  RNLA-COVR-INSTPREM       PIC S9(11)V9(2) COMP-3.
+           03  RNLA-BATCCOY             PIC X(01).
+           03  RNLA-BATCBRN             PIC X(02).
+           03  RNLA-BATCACTYR           PIC X(04).
+           03  RNLA-BATCACTMN           PIC X(02).
+           03  RNLA-BATCTRCDE           PIC X(04).
+           03  RNLA-BATCBATCH           PIC X(05).
