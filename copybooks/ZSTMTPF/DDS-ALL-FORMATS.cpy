@@ -0,0 +1,10 @@
+           03  AMOUNTDUE                PIC S9(15)V9(02) COMP-3.
+           03  CHDRCOY                  PIC X(01).
+           03  CHDRNUM                  PIC X(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  DUEDATE                  PIC 9(08).
+           03  PURCODE                  PIC X(02).
+           03  PURDESC                  PIC X(30).
+           03  RUNDATE                  PIC 9(08).
+           03  SEQNO                    PIC 9(03).
+           03  TIMEJOB                  PIC X(30).
