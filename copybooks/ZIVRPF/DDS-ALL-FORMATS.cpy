@@ -0,0 +1,19 @@
+           03  BILLFREQ                 PIC X(02).
+           03  CHDRNUM                  PIC X(08).
+           03  COWNNUM                  PIC X(08).
+           03  DATECFROM                PIC X(10).
+           03  DATECTO                  PIC X(10).
+           03  DATEX                    PIC 9(08).
+           03  DISCOUNT                 PIC S9(13)V9(02) COMP-3.
+           03  INVSEQ                   PIC X(07).
+           03  LGIVNAME                 PIC X(30).
+           03  LSURNAME                 PIC X(30).
+           03  PDESC                    PIC X(50).
+           03  RPTDATE                  PIC 9(08).
+           03  SEQNUM                   PIC 9(07).
+           03  STATCODE                 PIC X(02).
+           03  STFLAG                   PIC X(01).
+           03  TAXIDNUM                 PIC X(10).
+           03  TOTLPREM                 PIC S9(13)V9(02) COMP-3.
+           03  TRANCD                   PIC X(04).
+           03  ZCODE                    PIC X(06).
