@@ -0,0 +1,3 @@
+       01  T3695-PARAMS.
+           03  T3695-SIGN               PIC X(30).
+           03  T3695-T3695-REC          PIC X(30).
