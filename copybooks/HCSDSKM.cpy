@@ -0,0 +1,7 @@
+       01  HCSD-PARAMS.
+           03  HCSD-DATA-KEY            PIC X(30).
+           03  HCSD-FORMAT              PIC X(10).
+           03  HCSD-FUNCTION            PIC X(05).
+           03  HCSD-STATUZ              PIC X(04).
+           03  HCSD-ZCSHDIVMTH          PIC X(30).
+           03  HCSD-ZDIVOPT             PIC X(30).
