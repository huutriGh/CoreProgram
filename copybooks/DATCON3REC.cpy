@@ -0,0 +1,8 @@
+       01  DTC3-DATCON3-REC.
+           03  DTC3-FUNCTION            PIC X(05).
+           03  DTC3-INT-DATE-1          PIC 9(08).
+           03  DTC3-INT-DATE-2          PIC 9(08).
+           03  DTC3-FREQUENCY           PIC X(02).
+           03  DTC3-FREQ-FACTOR         PIC S9(04)V9(05) COMP-3.
+           03  DTC3-FREQ-FACTORX        PIC S9(04)V9(05) COMP-3.
+           03  DTC3-STATUZ              PIC X(04).
