@@ -0,0 +1,2 @@
+       01  STDTALL-PARAMS.
+           03  STDTALL-FILLER-DATA      PIC X(30).
