@@ -0,0 +1,2 @@
+       01  TXCALC-PARAMS.
+           03  TXCALC-FILLER-DATA       PIC X(30).
