@@ -0,0 +1,18 @@
+       01  ZPFR-PARAMS.
+           03  ZPFR-AGNTNUM             PIC X(30).
+           03  ZPFR-BILLFREQ            PIC X(30).
+           03  ZPFR-CHDRCOY             PIC X(30).
+           03  ZPFR-CHDRNUM             PIC X(30).
+           03  ZPFR-COVERAGE            PIC X(30).
+           03  ZPFR-CRRCD               PIC X(30).
+           03  ZPFR-CRTABLE             PIC X(30).
+           03  ZPFR-FILE                PIC X(30).
+           03  ZPFR-FORMAT              PIC X(10).
+           03  ZPFR-FUNCTION            PIC X(05).
+           03  ZPFR-INSTPREM            PIC X(30).
+           03  ZPFR-LIFE                PIC X(30).
+           03  ZPFR-PLAN-SUFFIX         PIC X(30).
+           03  ZPFR-RIDER               PIC X(30).
+           03  ZPFR-STATCODE            PIC X(30).
+           03  ZPFR-STATUZ              PIC X(04).
+           03  ZPFR-TRANNO              PIC X(30).
