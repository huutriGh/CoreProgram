@@ -0,0 +1,5 @@
+       01  TR386-PARAMS.
+           03  TR386-TR386-REC.
+               05  TR386-PROGDESC-01    PIC X(30).
+               05  TR386-PROGDESC-02    PIC X(30).
+               05  TR386-PROGDESC-03    PIC X(30).
