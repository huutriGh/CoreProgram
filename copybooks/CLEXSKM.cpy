@@ -0,0 +1,21 @@
+       01  CLEX-PARAMS.
+           03  CLEX-CLNTCOY             PIC X(30).
+           03  CLEX-CLNTNUM             PIC X(30).
+           03  CLEX-CLNTPFX             PIC X(30).
+           03  CLEX-DATA-AREA           PIC X(30).
+           03  CLEX-DATA-KEY            PIC X(30).
+           03  CLEX-FAXNO               PIC X(30).
+           03  CLEX-FORMAT              PIC X(10).
+           03  CLEX-FUNCTION            PIC X(05).
+           03  CLEX-IDDATE              PIC X(30).
+           03  CLEX-IDPLACE             PIC X(30).
+           03  CLEX-OLDIDNO             PIC X(30).
+           03  CLEX-RDIDTELNO           PIC X(30).
+           03  CLEX-RINTERNET           PIC X(30).
+           03  CLEX-RMBLPHONE           PIC X(30).
+           03  CLEX-RPAGER              PIC X(30).
+           03  CLEX-RSTAFLAG            PIC X(30).
+           03  CLEX-RTAXIDNUM           PIC X(30).
+           03  CLEX-STATUZ              PIC X(04).
+           03  CLEX-VALIDFLAG           PIC X(30).
+           03  CLEX-ZSPECIND            PIC X(30).
