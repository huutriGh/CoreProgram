@@ -0,0 +1,12 @@
+       01  PLNSUM-PARAMS.
+           03  PLNSUM-CHDRCOY          PIC X(01).
+           03  PLNSUM-CHDRNUM          PIC X(08).
+           03  PLNSUM-FORMAT           PIC X(10).
+           03  PLNSUM-FUNCTION         PIC X(05).
+           03  PLNSUM-NUMAPP           PIC S9(05)     COMP-3.
+           03  PLNSUM-PLANIND          PIC X(01).
+               88  PLNSUM-PLAN-NOT-APPLIC      VALUE 'A'.
+               88  PLNSUM-PLAN-NO-SUMMARY      VALUE 'B'.
+               88  PLNSUM-PLAN-AND-SUMMARY     VALUE 'C'.
+           03  PLNSUM-POLINC           PIC S9(05)     COMP-3.
+           03  PLNSUM-STATUZ           PIC X(04).
