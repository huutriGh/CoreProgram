@@ -0,0 +1,17 @@
+       01  COVRTRB-PARAMS.
+           02  COVRTRBREC-KEY-DATA.
+               03  COVRTRB-CHDRCOY          PIC X(01).
+               03  COVRTRB-CHDRNUM          PIC X(08).
+               03  COVRTRB-LIFE             PIC X(02).
+               03  COVRTRB-COVERAGE         PIC X(02).
+               03  COVRTRB-RIDER            PIC X(02).
+               03  COVRTRB-PLAN-SUFFIX      PIC S9(04)      COMP-3.
+           02  COVRTRBREC-NON-KEY-DATA.
+               03  COVRTRB-CPI-DATE         PIC 9(08).
+               03  COVRTRB-CRRCD            PIC X(30).
+               03  COVRTRB-CRTABLE          PIC X(04).
+               03  COVRTRB-FORMAT           PIC X(10).
+               03  COVRTRB-FUNCTION         PIC X(05).
+               03  COVRTRB-RERATE-DATE      PIC 9(08).
+               03  COVRTRB-STATUZ           PIC X(04).
+               03  COVRTRB-SUMINS           PIC S9(11)V9(2) COMP-3.
