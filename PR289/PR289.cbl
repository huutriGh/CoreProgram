@@ -269,6 +269,13 @@
       *
        01  WSAA-TOT-DOCORIGAMT         PIC S9(15)V9(2).
        01  WSAA-TOT-DOCACCTAMT         PIC S9(15)V9(2).
+      *
+      *--Running cash-tender total for the daily cash-drawer limit     <PHE104>
+      *--check (req'd against a branch ceiling held on T5691).         <PHE104>
+       01  WSAA-TOT-CASH-AMT           PIC S9(11)V9(2) COMP-3           <PHE104>
+                                        VALUE ZERO.                     <PHE104>
+       01  WSAA-CASHLIM-CEILING        PIC S9(11)V9(2) COMP-3.          <PHE104>
+       01  WSAA-CASHLIM-RUNNING        PIC S9(11)V9(2) COMP-3.          <PHE104>
       *
        01  WSAA-NEW-RECEIPT            PIC X(09).
       *
@@ -419,6 +426,7 @@
            03  E186                    PIC X(04) VALUE 'E186'.          <V76F12>
            03  E031                    PIC X(04) VALUE 'E031'.          <V76F12>
            03  E267                    PIC X(04) VALUE 'E267'.          <V76F12>
+           03  E268                    PIC X(04) VALUE 'E268'.          <PHE104>
            03  W121                    PIC X(04) VALUE 'W121'.          <V76F13>
            03  H118                    PIC X(04) VALUE 'H118'.          <V76F13>
            03  RFI1                    PIC X(04) VALUE 'RFI1'.          <V76F12>
@@ -456,6 +464,7 @@
            03  TV007                   PIC X(05) VALUE 'TV007'.         <GAPPH1>
            03  TV023                   PIC X(05) VALUE 'TV023'.         <PHLRMS>
            03  TV037                   PIC X(05) VALUE 'TV037'.         <PHLRMS>
+           03  T5691                   PIC X(05) VALUE 'T5691'.         <PHE104>
       *
        01  FORMATS.
            03  ADOCREC                 PIC X(10) VALUE 'ADOCREC'.
@@ -470,6 +479,7 @@
            03  RCPTREC                 PIC X(10) VALUE 'RCPTREC'.       <V76F12>
            03  RBNKSEQREC              PIC X(10) VALUE 'RBNKSEQREC'.    <V76F13>
            03  RBNKCHQREC              PIC X(10) VALUE 'RBNKCHQREC'.    <V76F12>
+           03  TELRREC                 PIC X(10) VALUE 'TELRREC'.       <PHE104>
            03  DESCREC                 PIC X(10) VALUE 'DESCREC'.       <V76F12>
            03  ZPPRENQREC              PIC X(10) VALUE 'ZPPRENQREC'.    <RC002>
            03  ZPPRCHKREC              PIC X(10) VALUE 'ZPPRCHKREC'.    <RC002>
@@ -523,6 +533,7 @@
            COPY RCPTSKM.                                                <V76F12>
            COPY RBNKSEQSKM.                                             <V76F13>
            COPY RBNKCHQSKM.                                             <V76F12>
+           COPY BDUPREFSUBREC.                                          <PHX411>
            COPY GETPAYRREC.                                             <V76F07>
            COPY DESCSKM.                                                <V76F12>
            COPY ZPPRENQSKM.                                             <RC002>
@@ -536,6 +547,7 @@
            COPY RCPYPOLSKM.                                             <CS009>
            COPY RCPYPCDSKM.                                             <CS009>
            COPY CHDRLIFSKM.                                             <CS009>
+           COPY TELRSKM.                                                <PHE104>
       /
            COPY T3629REC.
            COPY T3676REC.                                               <V76F12>
@@ -545,6 +557,7 @@
            COPY TV007REC.                                               <GAPPH1>
            COPY TV023REC.                                               <PHLRMS>
            COPY TV037REC.                                               <PHLRMS>
+           COPY T5691REC.                                               <PHE104>
       /
        LINKAGE SECTION.
 
@@ -2136,6 +2149,7 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
            MOVE 'N'                    TO WSAA-EXPIRY-WARN.             <CS009>
            MOVE ZEROES                 TO WSAA-TOT-DOCORIGAMT
                                           WSAA-TOT-DOCACCTAMT.
+           MOVE ZERO                   TO WSAA-TOT-CASH-AMT.            <PHE104>
            MOVE ZEROES                 TO WSAA-SFL-RECORD.              <V76F12>
                                                                         <V76F12>
            MOVE 'N'                    TO WSAA-RTYP-CASH
@@ -2641,28 +2655,25 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
       * If bank reference number entered, check duplicate:              <RC002>
       *    If creation - B                                              <RC002>
       *    If modify   - K                                              <RC002>
+      *--  Duplicate-reference check is now the shared BDUPREF guard    <PHX411>
+      *--  rather than a private RBNKIO scan, so every program that     <PHX411>
+      *--  keys a bank reference applies the same rule.                 <PHX411>
            IF SR289-INSREFNO       NOT  = SPACES                        <RC002>
-               MOVE SPACES             TO RBNK-PARAMS                   <RC002>
-               MOVE PRFX-CASH          TO RBNK-RDOCPFX                  <RC002>
-               MOVE WSSP-COMPANY       TO RBNK-RDOCCOY                  <RC002>
-               MOVE SR289-INSREFNO     TO RBNK-INSREFNO                 <RC002>
-               MOVE BEGN               TO RBNK-FUNCTION                 <RC002>
-               MOVE RBNKREC            TO RBNK-FORMAT                   <RC002>
-                                                                        <RC002>
-               CALL 'RBNKIO'        USING RBNK-PARAMS                   <RC002>
-                                                                        <RC002>
-               IF RBNK-STATUZ       NOT = O-K AND ENDP                  <RC002>
-                   MOVE RBNKCHQ-PARAMS TO SYSR-PARAMS                   <RC002>
-                   PERFORM 600-FATAL-ERROR                              <RC002>
-               END-IF                                                   <RC002>
-                                                                        <RC002>
-               IF RBNK-STATUZ           = O-K                           <RC002>
-               AND RBNK-RDOCPFX         = PRFX-CASH                     <RC002>
-               AND RBNK-RDOCCOY         = WSSP-COMPANY                  <RC002>
-               AND RBNK-INSREFNO        = SR289-INSREFNO                <RC002>
-               AND RBNK-RDOCNUM     NOT = SR289-RECEIPT                 <RC002>
+               MOVE PRFX-CASH          TO BDUPREF-RDOCPFX               <PHX411>
+               MOVE WSSP-COMPANY       TO BDUPREF-RDOCCOY               <PHX411>
+               MOVE SR289-RECEIPT      TO BDUPREF-RDOCNUM               <PHX411>
+               MOVE SR289-INSREFNO     TO BDUPREF-INSREFNO              <PHX411>
+                                                                        <PHX411>
+               CALL 'BDUPREF'       USING BDUPREF-CHECK-REC             <PHX411>
+                                                                        <PHX411>
+               IF BDUPREF-STATUZ    NOT = O-K                           <PHX411>
+                   MOVE BDUPREF-CHECK-REC TO SYSR-PARAMS                <PHX411>
+                   PERFORM 600-FATAL-ERROR                              <PHX411>
+               END-IF                                                   <PHX411>
+                                                                        <PHX411>
+               IF BDUPREF-DUPLICATE                                     <PHX411>
                    MOVE E048           TO SR289-INSREFNO                <RC002>
-               END-IF                                                   <RC002>
+               END-IF                                                   <PHX411>
            END-IF.                                                      <RC002>
       *
        2645-ACCUMULATE-TOTALS.
@@ -2922,9 +2933,65 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
            MOVE SR289-PAYTYPE         TO CSTP-CASHTYPE.
            PERFORM 2642-VALIDATE-COMBINATION.
 
+           IF SR289-PAYTYPE-ERR        = SPACES                         <PHE104>
+           AND RTYP-CASH                                                <PHE104>
+           AND SBM-CREATION                                             <PHE104>
+              PERFORM 2645-CHECK-CASH-LIMIT                             <PHE104>
+           END-IF.                                                      <PHE104>
+
        2640-EXIT.
             EXIT.
       /
+       2645-CHECK-CASH-LIMIT SECTION.                                   <PHE104>
+      *******************************                                  <PHE104>
+      *--Configurable per-teller/per-branch daily cash-drawer limit.   <PHE104>
+      *--Checks whether this cash line, added to the branch/teller's   <PHE104>
+      *--running cash total for today, would exceed the ceiling held   <PHE104>
+      *--on T5691.  A branch with no T5691 entry has no ceiling.       <PHE104>
+       2645-START.                                                      <PHE104>
+           ADD SR289-DOCORIGAMT        TO WSAA-TOT-CASH-AMT.            <PHE104>
+                                                                         <PHE104>
+           MOVE SPACES                 TO ITEM-DATA-AREA.               <PHE104>
+           MOVE SMTP-ITEM              TO ITEM-ITEMPFX.                 <PHE104>
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.                 <PHE104>
+           MOVE T5691                  TO ITEM-ITEMTABL.                <PHE104>
+           MOVE WSSP-BRANCH            TO ITEM-ITEMITEM.                <PHE104>
+           PERFORM B1000-READR-ITEM.                                    <PHE104>
+                                                                         <PHE104>
+           IF ITEM-STATUZ               = MRNF                          <PHE104>
+              GO TO 2645-EXIT                                           <PHE104>
+           END-IF.                                                      <PHE104>
+                                                                         <PHE104>
+           MOVE ITEM-GENAREA           TO T5691-T5691-REC.              <PHE104>
+           MOVE T5691-CASHLIMIT        TO WSAA-CASHLIM-CEILING.         <PHE104>
+                                                                         <PHE104>
+           MOVE ZERO                   TO WSAA-CASHLIM-RUNNING.         <PHE104>
+           INITIALIZE                     TELR-DATA-AREA.               <PHE104>
+           MOVE WSSP-BRANCH            TO TELR-BRANCH.                  <PHE104>
+           MOVE WSSP-USERID            TO TELR-USERID.                  <PHE104>
+           MOVE WSAA-TODAY             TO TELR-TRANDATE.                <PHE104>
+           MOVE TELRREC                TO TELR-FORMAT.                  <PHE104>
+           MOVE READR                  TO TELR-FUNCTION.                <PHE104>
+           CALL 'TELRIO'            USING TELR-PARAMS.                  <PHE104>
+                                                                         <PHE104>
+           IF TELR-STATUZ           NOT = O-K AND MRNF                  <PHE104>
+              MOVE TELR-STATUZ         TO SYSR-STATUZ                   <PHE104>
+              MOVE TELR-PARAMS         TO SYSR-PARAMS                   <PHE104>
+              PERFORM 600-FATAL-ERROR                                   <PHE104>
+           END-IF.                                                      <PHE104>
+                                                                         <PHE104>
+           IF TELR-STATUZ               = O-K                           <PHE104>
+              MOVE TELR-CASHTOT        TO WSAA-CASHLIM-RUNNING          <PHE104>
+           END-IF.                                                      <PHE104>
+                                                                         <PHE104>
+           IF WSAA-CASHLIM-RUNNING + WSAA-TOT-CASH-AMT                  <PHE104>
+                                     > WSAA-CASHLIM-CEILING              <PHE104>
+              MOVE E268                TO SR289-DOCORIGAMT-ERR          <PHE104>
+              MOVE 'Y'                 TO WSSP-EDTERROR                 <PHE104>
+           END-IF.                                                      <PHE104>
+       2645-EXIT.                                                       <PHE104>
+            EXIT.                                                       <PHE104>
+      /                                                                 <PHE104>
        2642-VALIDATE-COMBINATION SECTION.
       ***********************************
        2642-BEGIN.
@@ -3475,6 +3542,12 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
            MOVE SR289-RECEIPT          TO RBNK-RDOCNUM.                 <V64F13>
            MOVE SR289-MARRYFLAG        TO RBNK-MARRYFLAG.               <V64F13>
            MOVE WSAA-RBNK-POSTDTEFLG   TO RBNK-POSTDTEFLG               <V76F12>
+      *--Persist the validated cancellation reason code so bank         <PHE104>
+      *--reconciliation can tell the reasons apart in receipt history.  <PHE104>
+           IF SBM-CANCELLATION                                          <PHE104>
+           OR SBM-PARTIAL-CANCEL                                        <PHE104>
+              MOVE SR289-CNRSNCD       TO RBNK-CNRSNCD                  <PHE104>
+           END-IF.                                                      <PHE104>
            MOVE RBNKREC                TO RBNK-FORMAT.                  <V64F13>
            MOVE KEEPS                  TO RBNK-FUNCTION.                <V64F13>
            CALL 'RBNKIO'            USING RBNK-PARAMS.                  <V64F13>
@@ -3483,6 +3556,42 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
                MOVE RBNK-PARAMS        TO SYSR-PARAMS                   <V64F13>
                PERFORM 600-FATAL-ERROR                                  <V64F13>
            END-IF.                                                      <V64F13>
+      *
+      *--Roll this receipt's cash tender into the teller's running     <PHE104>
+      *--daily cash-drawer total once the receipt is actually saved.   <PHE104>
+           IF SBM-CREATION                                              <PHE104>
+           AND RTYP-CASH                                                <PHE104>
+              INITIALIZE                  TELR-DATA-AREA                <PHE104>
+              MOVE WSSP-BRANCH         TO TELR-BRANCH                   <PHE104>
+              MOVE WSSP-USERID         TO TELR-USERID                   <PHE104>
+              MOVE WSAA-TODAY          TO TELR-TRANDATE                 <PHE104>
+              MOVE TELRREC             TO TELR-FORMAT                   <PHE104>
+              MOVE READR               TO TELR-FUNCTION                 <PHE104>
+              CALL 'TELRIO'         USING TELR-PARAMS                   <PHE104>
+                                                                         <PHE104>
+              IF TELR-STATUZ        NOT = O-K AND MRNF                  <PHE104>
+                 MOVE TELR-STATUZ      TO SYSR-STATUZ                   <PHE104>
+                 MOVE TELR-PARAMS      TO SYSR-PARAMS                   <PHE104>
+                 PERFORM 600-FATAL-ERROR                                <PHE104>
+              END-IF                                                    <PHE104>
+                                                                         <PHE104>
+              IF TELR-STATUZ            = MRNF                          <PHE104>
+                 MOVE ZERO             TO TELR-CASHTOT                  <PHE104>
+                 MOVE WSSP-BRANCH      TO TELR-BRANCH                   <PHE104>
+                 MOVE WSSP-USERID      TO TELR-USERID                   <PHE104>
+                 MOVE WSAA-TODAY       TO TELR-TRANDATE                 <PHE104>
+              END-IF                                                    <PHE104>
+                                                                         <PHE104>
+              ADD WSAA-TOT-CASH-AMT    TO TELR-CASHTOT                  <PHE104>
+              MOVE TELRREC             TO TELR-FORMAT                   <PHE104>
+              MOVE KEEPS               TO TELR-FUNCTION                 <PHE104>
+              CALL 'TELRIO'         USING TELR-PARAMS                   <PHE104>
+                                                                         <PHE104>
+              IF TELR-STATUZ        NOT = O-K                           <PHE104>
+                 MOVE TELR-PARAMS      TO SYSR-PARAMS                   <PHE104>
+                 PERFORM 600-FATAL-ERROR                                <PHE104>
+              END-IF                                                    <PHE104>
+           END-IF.                                                      <PHE104>
       *
            IF AMLC-AMLIND               = 'Y'                           <V74F03>
               MOVE 'WRITR'             TO AMLC-FUNCTION                 <V74F03>
@@ -4563,4 +4672,4 @@ TUYET      IF WSAA-SBMACTION           = 'M'                            <CS016>
       *                                                                 <CS009>
        A2929-EXIT.                                                      <CS009>
            EXIT.                                                        <CS009>
-
\ No newline at end of file
+
