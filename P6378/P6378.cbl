@@ -1194,6 +1194,14 @@
            03  CLRRFCCREC              PIC X(10) VALUE 'CLRRFCCREC'.    <NB010>
            03  COVTRBNREC              PIC X(10) VALUE 'COVTRBNREC'.    <NB043>
            03  LIFERNLREC              PIC X(10) VALUE 'LIFERNLREC'.    <NB043>
+           03  CTFEAUDREC              PIC X(10) VALUE 'CTFEAUDREC'.    <PHE103>
+      *
+      * Fee/premium override audit - fields calculated at screen build <PHE103>
+      * time are kept here so any overtype can be detected and logged  <PHE103>
+      * when the screen is re-edited.                                  <PHE103>
+       01  WSAA-CTFA-CNTFEE-COMPUTED   PIC S9(15)V9(02) COMP-3.         <PHE103>
+       01  WSAA-CTFA-INSTPREM-COMPUTED PIC S9(15)V9(02) COMP-3.         <PHE103>
+       01  WSAA-CTFA-SEQNO             PIC S9(03) COMP-3 VALUE ZERO.    <PHE103>
 
            COPY VARCOM.
       *
@@ -1271,6 +1279,7 @@
       /
            COPY DESCSKM.
            COPY ZDISSKM.                                                <PHE003>
+           COPY CTFEAUDSKM.                                             <PHE103>
       /
            COPY DATCON1REC.
       /
@@ -2272,6 +2281,12 @@
       **** MOVE WSAA-TOTAL-SUSPENSE    TO S6378-CNTSUSP.           <014><CAS1.0>
 ????       MOVE WSAA-TOTAL-PREMIUM     TO S6378-INST-PREM.              <CAS1.0>
            MOVE RLPDLON-PRMDEPST       TO S6378-PRMDEPST.               <V4L001>
+      *
+      *    Remember the fee/premium as calculated, so a later overtype <PHE103>
+      *    of either can be detected and logged as an audited override <PHE103>
+      *    before the contract is confirmed for issue.                 <PHE103>
+           MOVE S6378-CNTFEE           TO WSAA-CTFA-CNTFEE-COMPUTED.    <PHE103>
+           MOVE S6378-INST-PREM        TO WSAA-CTFA-INSTPREM-COMPUTED.  <PHE103>
       *                                                                 <CAS1.0>
       * If Suspense payment found, retrieve appropriate Tolerance       <CAS1.0>
       * details & check Suspense Amount is within Tolerance range.      <CAS1.0>
@@ -5799,7 +5814,28 @@
        2050-CHECK-FOR-ERRORS.
            IF S6378-ERROR-INDICATORS NOT = SPACES
               MOVE 'Y'                 TO WSSP-EDTERROR.
-
+      *
+       2055-CHECK-FEE-OVERRIDE.
+      *****
+      *    Finance has flagged unexplained fee/premium variances at    <PHE103>
+      *    issue - if the user has overtyped the fee or premium the    <PHE103>
+      *    system calculated for this screen, keep an audit trail of   <PHE103>
+      *    the old and new values before the contract can be issued.   <PHE103>
+      *****
+           IF S6378-CNTFEE          NOT = WSAA-CTFA-CNTFEE-COMPUTED     <PHE103>
+              MOVE 'FEE '              TO CTFA-FLDTYPE                  <PHE103>
+              MOVE WSAA-CTFA-CNTFEE-COMPUTED                            <PHE103>
+                                       TO CTFA-OLDVAL                   <PHE103>
+              MOVE S6378-CNTFEE        TO CTFA-NEWVAL                   <PHE103>
+              PERFORM 2075-WRITE-FEE-AUDIT.                             <PHE103>
+      *
+           IF S6378-INST-PREM       NOT = WSAA-CTFA-INSTPREM-COMPUTED   <PHE103>
+              MOVE 'PREM'              TO CTFA-FLDTYPE                  <PHE103>
+              MOVE WSAA-CTFA-INSTPREM-COMPUTED                          <PHE103>
+                                       TO CTFA-OLDVAL                   <PHE103>
+              MOVE S6378-INST-PREM     TO CTFA-NEWVAL                   <PHE103>
+              PERFORM 2075-WRITE-FEE-AUDIT.                             <PHE103>
+      *
        2060-VALIDATE-SUBFILE.
            MOVE SRNCH                  TO SCRN-FUNCTION.
            CALL 'S6378IO' USING SCRN-SCREEN-PARAMS
@@ -5871,6 +5907,33 @@
       *
 
       /
+       2075-WRITE-FEE-AUDIT SECTION.                                    <PHE103>
+      *******************************                                  <PHE103>
+      *                                                                 <PHE103>
+       2076-WRITE.                                                      <PHE103>
+           ADD 1                        TO WSAA-CTFA-SEQNO.             <PHE103>
+      *                                                                 <PHE103>
+           MOVE SPACES                  TO CTFA-DATA-KEY.               <PHE103>
+           MOVE CHDRLNB-CHDRCOY         TO CTFA-CHDRCOY.                <PHE103>
+           MOVE CHDRLNB-CHDRNUM         TO CTFA-CHDRNUM.                <PHE103>
+           MOVE CHDRLNB-TRANNO          TO CTFA-TRANNO.                 <PHE103>
+           MOVE WSAA-CTFA-SEQNO         TO CTFA-SEQNO.                  <PHE103>
+           MOVE WSSP-USERID             TO CTFA-USER.                   <PHE103>
+           MOVE WSAA-TODAY              TO CTFA-AUDDATE.                <PHE103>
+           MOVE VRCM-TIME               TO CTFA-AUDTIME.                <PHE103>
+           MOVE KEEPS                   TO CTFA-FUNCTION.               <PHE103>
+           MOVE CTFEAUDREC              TO CTFA-FORMAT.                 <PHE103>
+      *                                                                 <PHE103>
+           CALL 'CTFEAUDIO' USING CTFA-PARAMS.                          <PHE103>
+      *                                                                 <PHE103>
+           IF CTFA-STATUZ               NOT = O-K                       <PHE103>
+              MOVE CTFA-STATUZ          TO SYSR-STATUZ                  <PHE103>
+              MOVE CTFA-PARAMS          TO SYSR-PARAMS                  <PHE103>
+              PERFORM 600-FATAL-ERROR.                                  <PHE103>
+      *                                                                 <PHE103>
+       2079-EXIT.                                                       <PHE103>
+            EXIT.                                                       <PHE103>
+      /                                                                 <PHE103>
       *****************************************************************
       *     UPDATE DATABASE IF REQUIRED AND LOG TRANSACTION
       *****************************************************************
