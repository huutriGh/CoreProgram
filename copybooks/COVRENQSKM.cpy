@@ -0,0 +1,13 @@
+       01  COVRENQ-PARAMS.
+           03  COVRENQ-CHDRCOY          PIC X(30).
+           03  COVRENQ-CHDRNUM          PIC X(30).
+           03  COVRENQ-COVERAGE         PIC X(30).
+           03  COVRENQ-FORMAT           PIC X(10).
+           03  COVRENQ-FUNCTION         PIC X(05).
+           03  COVRENQ-INSTPREM         PIC S9(13)V9(02) COMP-3.
+           03  COVRENQ-LIFE             PIC X(30).
+           03  COVRENQ-PLAN-SUFFIX      PIC X(05).
+           03  COVRENQ-PSTATCODE        PIC X(30).
+           03  COVRENQ-RIDER            PIC X(30).
+           03  COVRENQ-STATCODE         PIC X(30).
+           03  COVRENQ-STATUZ           PIC X(04).
