@@ -0,0 +1,14 @@
+       01  TVZH-PARAMS.
+           03  TVZH-DATA-KEY.
+               05  TVZH-SCHEDULE-NAME      PIC X(30).
+               05  TVZH-SCHEDULE-NUMBER    PIC X(08).
+               05  TVZH-SEQNO              PIC S9(03) COMP-3.
+           03  TVZH-FLDTYPE                PIC X(04).
+           03  TVZH-OLDVAL                 PIC X(02).
+           03  TVZH-NEWVAL                 PIC X(02).
+           03  TVZH-USER                   PIC X(08).
+           03  TVZH-AUDDATE                PIC 9(08).
+           03  TVZH-AUDTIME                PIC X(30).
+           03  TVZH-FUNCTION               PIC X(05).
+           03  TVZH-FORMAT                 PIC X(10).
+           03  TVZH-STATUZ                 PIC X(04).
