@@ -0,0 +1,9 @@
+       01  ZRAP-PARAMS.
+           03  ZRAP-AGNTCOY             PIC X(30).
+           03  ZRAP-AGNTNUM             PIC X(30).
+           03  ZRAP-DATA-AREA           PIC X(30).
+           03  ZRAP-EFFDATE             PIC X(30).
+           03  ZRAP-FUNCTION            PIC X(05).
+           03  ZRAP-PRCNT               PIC X(30).
+           03  ZRAP-REPORTAG            PIC X(30).
+           03  ZRAP-STATUZ              PIC X(04).
