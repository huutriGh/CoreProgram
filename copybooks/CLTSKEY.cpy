@@ -0,0 +1,3 @@
+           03  WSKY-CLTS-CLNTPFX       PIC X(02).
+           03  WSKY-CLTS-CLNTCOY       PIC X(01).
+           03  WSKY-CLTS-CLNTNUM       PIC X(08).
