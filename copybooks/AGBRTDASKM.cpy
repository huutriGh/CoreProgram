@@ -0,0 +1,13 @@
+       01  AGBRTDA-PARAMS.
+           03  AGBRTDA-DATA-KEY.
+               05  AGBRTDA-AGNTCOY         PIC X(01).
+               05  AGBRTDA-AGNTNUM         PIC X(08).
+               05  AGBRTDA-TRANDATE        PIC S9(08).
+               05  FILLER                  PIC X(03).
+           03  AGBRTDA-OLDBR           PIC X(02).
+           03  AGBRTDA-NEWBR           PIC X(02).
+           03  AGBRTDA-EFFDATE         PIC S9(08).
+           03  AGBRTDA-VALIDFLAG       PIC X(01).
+           03  AGBRTDA-FUNCTION        PIC X(05).
+           03  AGBRTDA-FORMAT          PIC X(10).
+           03  AGBRTDA-STATUZ          PIC X(04).
