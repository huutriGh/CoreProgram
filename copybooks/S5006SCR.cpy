@@ -0,0 +1,25 @@
+       01  S5006-DATA-AREA.
+           03  S5006-DATA-FIELDS.
+               05  S5006-CHDRNUM           PIC X(08).
+               05  S5006-CNTTYPE           PIC X(03).
+               05  S5006-CTYPEDES          PIC X(30).
+               05  S5006-HREQUIRED         PIC X(01).
+               05  S5006-JLIFCNUM          PIC X(08).
+               05  S5006-JLIFE             PIC X(02).
+               05  S5006-JLINSNAME         PIC X(30).
+               05  S5006-LIFCNUM           PIC X(08).
+               05  S5006-LIFE              PIC X(02).
+               05  S5006-LINSNAME          PIC X(30).
+               05  S5006-LONGDESC          PIC X(30).
+           03  S5006-ERROR-INDICATORS.
+               05  S5006-CHDRNUM-ERR       PIC X(04).
+               05  S5006-SELECT-ERR        PIC X(04).
+
+       01  S5006-SUBFILE-AREA.
+           03  S5006-SUBFILE-FIELDS.
+               05  S5006-CTABLE            PIC X(04).
+               05  S5006-RTABLE            PIC X(04).
+               05  S5006-SELECT            PIC X(01).
+               05  S5006-SELECT-OUT        PIC X(01) OCCURS 10 TIMES.
+           03  S5006-ERROR-SUBFILE.
+               05  S5006-SELECT-SUB-ERR    PIC X(04).
