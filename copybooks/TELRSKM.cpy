@@ -0,0 +1,10 @@
+       01  TELR-PARAMS.
+           03  TELR-DATA-AREA.
+               05  TELR-DATA-KEY.
+                   07  TELR-BRANCH         PIC X(02).
+                   07  TELR-USERID         PIC X(08).
+                   07  TELR-TRANDATE       PIC 9(08).
+               05  TELR-CASHTOT            PIC S9(11)V9(2) COMP-3.
+           03  TELR-FORMAT                 PIC X(10).
+           03  TELR-FUNCTION               PIC X(05).
+           03  TELR-STATUZ                 PIC X(04).
