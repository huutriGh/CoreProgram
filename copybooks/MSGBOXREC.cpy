@@ -0,0 +1,4 @@
+       01  MBOX-CPFMSG                 PIC X(80).
+       01  MBOX-INSERT                 PIC X(80).
+       01  MBOX-REPLY                  PIC X(01).
+       01  MBOX-RESULT                 PIC X(04).
