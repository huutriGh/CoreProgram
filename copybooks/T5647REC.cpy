@@ -0,0 +1,3 @@
+       01  T5647-PARAMS.
+           03  T5647-COMMSUBR           PIC X(30).
+           03  T5647-T5647-REC          PIC X(30).
