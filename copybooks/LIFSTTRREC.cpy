@@ -0,0 +1,14 @@
+       01  LIFS-LIFSTTR-REC.
+           03  LIFS-STATUZ              PIC X(04).
+           03  LIFS-BATCCOY             PIC X(01).
+           03  LIFS-BATCBRN             PIC X(02).
+           03  LIFS-BATCACTYR           PIC X(04).
+           03  LIFS-BATCACTMN           PIC X(02).
+           03  LIFS-BATCTRCDE           PIC X(04).
+           03  LIFS-BATCBATCH           PIC X(05).
+           03  LIFS-CHDRCOY             PIC X(01).
+           03  LIFS-CHDRNUM             PIC X(08).
+           03  LIFS-TRANNO              PIC S9(05)      COMP-3.
+           03  LIFS-TRANNOR             PIC S9(05)      COMP-3.
+           03  LIFS-AGNTNUM             PIC X(08).
+           03  LIFS-OLD-AGNTNUM         PIC X(08).
