@@ -0,0 +1,503 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B6379.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX456       R Osei - IT DEV                      *
+      *           Simulation.  BROWSE CHDRLNB FOR CURRENT CONTRACTS AND,    *
+      *           FOR EACH, RECALCULATE THE CONTRACT FEE UNDER BOTH THE     *
+      *           CONTRACT'S OWN T5688 FEE METHOD AND A PROPOSED            *
+      *           REPLACEMENT METHOD HELD ON T5696, WRITING THE CURRENT     *
+      *           FEE, THE SIMULATED FEE AND THE DELTA TO FEESIMPF SO THE   *
+      *           IMPACT OF A FEE METHOD CHANGE CAN BE REVIEWED BEFORE IT   *
+      *           IS ADOPTED.                                               *
+      *                                                                     *
+      * 09/08/26  01/02   PHX463       R Osei - IT DEV                      *
+      *           WRITE FEESIM RECORDS WITH WRITR (NOT KEEPS, WHICH IS      *
+      *           FOR ONLINE STAGING) AND ADD CONTROL TOTALS AND AN         *
+      *           END-OF-JOB SUMMARY FOR CANDIDATES/SIMULATIONS WRITTEN.    *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B6379'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  FEESIMREC               PIC X(10) VALUE 'FEESIMREC'.
+      *
+       01  TABLES.
+           03  T5688                   PIC X(05) VALUE 'T5688'.
+           03  T5674                   PIC X(05) VALUE 'T5674'.
+           03  T5696                   PIC X(05) VALUE 'T5696'.
+      *
+       01  WSAA-TODAY                  PIC S9(08).
+      *
+      *  Fee-method simulation working fields.
+      *
+       01  WSAA-SIMFEEMTH              PIC S9(11)V9(2) COMP-3.
+       01  WSAA-CURFEEMTH              PIC S9(11)V9(2) COMP-3.
+       01  WSAA-CURFEE                 PIC S9(11)V9(2) COMP-3.
+       01  WSAA-SIMFEE                 PIC S9(11)V9(2) COMP-3.
+       01  WSAA-CANDIDATE-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-SIMULATED-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY ITEMSKM.
+      /
+           COPY T5688REC.
+      /
+           COPY T5674REC.
+      /
+           COPY MGFEELREC.
+      /
+           COPY T5696REC.
+      /
+           COPY FEESIMSKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Get today's date, then read the proposed replacement fee
+      * method from T5696 once for the whole run - it is a single
+      * control row keyed by this job's own program name, the same
+      * idiom BV6378 uses at 3210-READ-ACC-RULE to read T5645.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1' USING DTC1-DATCON1-REC.
+           MOVE DTC1-INT-DATE          TO WSAA-TODAY.
+      *
+           PERFORM 1100-READ-SIM-FEE-METHOD.
+      *
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-READ-SIM-FEE-METHOD SECTION.
+      **********************************
+      *
+       1110-READ-T5696.
+      *
+           MOVE ZERO                   TO WSAA-SIMFEEMTH.
+           MOVE SPACES                 TO ITEM-DATA-KEY.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5696                  TO ITEM-ITEMTABL.
+           MOVE WSAA-PROG              TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 1190-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5696-T5696-REC.
+           MOVE T5696-SIMFEEMTH        TO WSAA-SIMFEEMTH.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only current, in-force contracts (CHDRLNB-VALIDFLAG = '1', the
+      * same filter BV6235 applies) are candidates for simulation - a
+      * fee method change has no meaning for a lapsed or proposal-only
+      * record.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Recalculate the contract fee twice - once under the
+      * contract's own T5688 fee method, once under the proposed
+      * T5696 replacement - and log the comparison.
+      *
+           ADD 1                       TO WSAA-CANDIDATE-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE ZERO                   TO WSAA-CURFEEMTH
+                                          WSAA-CURFEE
+                                          WSAA-SIMFEE.
+           PERFORM 3100-READ-T5688.
+           PERFORM 3200-CALC-CURRENT-FEE.
+           IF WSAA-SIMFEEMTH           NOT = ZERO
+               PERFORM 3300-CALC-SIMULATED-FEE
+               PERFORM 3400-WRITE-SIMULATION
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-READ-T5688 SECTION.
+      *************************
+      *
+      * Read T5688 for the contract type to find the fee method the
+      * contract is actually using today, exactly as P6378 does at
+      * 1200-CALC-FEE.
+      *
+       3110-READ-ITEM.
+      *
+           MOVE SPACES                 TO ITEM-PARAMS.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE T5688                  TO ITEM-ITEMTABL.
+           MOVE CHDRLNB-CNTTYPE        TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3190-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5688-T5688-REC.
+           MOVE T5688-FEEMETH          TO WSAA-CURFEEMTH.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-CALC-CURRENT-FEE SECTION.
+      *******************************
+      *
+       3210-READ-T5674.
+      *
+           IF WSAA-CURFEEMTH           = ZERO
+               GO TO 3290-EXIT
+           END-IF.
+      *
+           MOVE SPACES                 TO ITEM-PARAMS.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE T5674                  TO ITEM-ITEMTABL.
+           MOVE WSAA-CURFEEMTH         TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3290-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5674-T5674-REC.
+
+           IF T5674-COMMSUBR           = SPACES
+               GO TO 3290-EXIT
+           END-IF.
+      *
+           MOVE SPACES                 TO MGFL-MGFEEL-REC.
+           MOVE ZEROES                 TO MGFL-EFFDATE, MGFL-MGFEE.
+           MOVE CHDRLNB-CNTTYPE        TO MGFL-CNTTYPE.
+           MOVE CHDRLNB-OCCDATE        TO MGFL-EFFDATE.
+           MOVE CHDRLNB-CNTCURR        TO MGFL-CNTCURR.
+           MOVE BSPR-COMPANY           TO MGFL-COMPANY.
+
+           CALL T5674-COMMSUBR         USING MGFL-MGFEEL-REC.
+
+           IF MGFL-STATUZ              NOT = O-K
+                                   AND NOT = ENDP
+               MOVE MGFL-MGFEEL-REC    TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           MOVE MGFL-MGFEE             TO WSAA-CURFEE.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3300-CALC-SIMULATED-FEE SECTION.
+      *********************************
+      *
+       3310-READ-T5674.
+      *
+           MOVE SPACES                 TO ITEM-PARAMS.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE T5674                  TO ITEM-ITEMTABL.
+           MOVE WSAA-SIMFEEMTH         TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3390-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5674-T5674-REC.
+
+           IF T5674-COMMSUBR           = SPACES
+               GO TO 3390-EXIT
+           END-IF.
+      *
+           MOVE SPACES                 TO MGFL-MGFEEL-REC.
+           MOVE ZEROES                 TO MGFL-EFFDATE, MGFL-MGFEE.
+           MOVE CHDRLNB-CNTTYPE        TO MGFL-CNTTYPE.
+           MOVE CHDRLNB-OCCDATE        TO MGFL-EFFDATE.
+           MOVE CHDRLNB-CNTCURR        TO MGFL-CNTCURR.
+           MOVE BSPR-COMPANY           TO MGFL-COMPANY.
+
+           CALL T5674-COMMSUBR         USING MGFL-MGFEEL-REC.
+
+           IF MGFL-STATUZ              NOT = O-K
+                                   AND NOT = ENDP
+               MOVE MGFL-MGFEEL-REC    TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           MOVE MGFL-MGFEE             TO WSAA-SIMFEE.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3400-WRITE-SIMULATION SECTION.
+      *******************************
+      *
+       3410-WRITE-FEESIM.
+      *
+           ADD 1                       TO WSAA-SIMULATED-CNT.
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE SPACES                 TO FEESIM-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO FEESIM-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO FEESIM-CHDRNUM.
+           MOVE CHDRLNB-CNTTYPE        TO FEESIM-CNTTYPE.
+           MOVE WSAA-CURFEEMTH         TO FEESIM-CURFEEMTH.
+           MOVE WSAA-SIMFEEMTH         TO FEESIM-SIMFEEMTH.
+           MOVE WSAA-CURFEE            TO FEESIM-CURFEE.
+           MOVE WSAA-SIMFEE            TO FEESIM-SIMFEE.
+
+           SUBTRACT WSAA-CURFEE        FROM WSAA-SIMFEE
+                                       GIVING FEESIM-DELTA.
+
+           MOVE WSAA-TODAY             TO FEESIM-RUNDATE.
+           MOVE WRITR                  TO FEESIM-FUNCTION.
+           MOVE FEESIMREC              TO FEESIM-FORMAT.
+
+           CALL 'FEESIMIO' USING FEESIM-PARAMS.
+
+           IF FEESIM-STATUZ            NOT = O-K
+               MOVE FEESIM-STATUZ      TO SYSR-STATUZ
+               MOVE FEESIM-PARAMS      TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3490-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV6379 CONTRACT FEE METHOD SIMULATION SUMMARY'.
+           DISPLAY 'CONTRACTS EXAMINED..........: ' WSAA-CANDIDATE-CNT.
+           DISPLAY 'SIMULATIONS WRITTEN..........: ' WSAA-SIMULATED-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
