@@ -0,0 +1,2 @@
+       01  TV078-TV078-REC.
+           03  TV078-NOFYEAR            PIC S9(03) COMP-3.
