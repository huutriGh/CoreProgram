@@ -0,0 +1,464 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B6380.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX457       R Osei - IT DEV                      *
+      *           CLIENT 360-VIEW EXTRACT.  BROWSE CHDRLNB FOR CURRENT      *
+      *           CONTRACTS AND, FOR EACH, BRING TOGETHER THE OWNING        *
+      *           CLIENT'S NAME, THE AMOUNT DUE BY PURPOSE FROM ZPAYAMNT    *
+      *           (THE SAME BREAKDOWN BZ013 USES FOR THE CLIENT             *
+      *           STATEMENT) AND THE MOST RECENT CONTRACT                   *
+      *           TRANSACTION FROM PTRN, WRITING ONE SUMMARY ROW PER        *
+      *           CONTRACT TO CL360PF SO A SINGLE ENQUIRY CAN SHOW A        *
+      *           CLIENT'S WHOLE POSITION ON A CONTRACT WITHOUT VISITING    *
+      *           THE CLIENT, CONTRACT, BILLING AND TRANSACTION SCREENS     *
+      *           SEPARATELY.                                               *
+      *                                                                     *
+      * 09/08/26  01/02   PHX464       R Osei - IT DEV                      *
+      *           WRITE CL360 ROWS WITH WRITR (NOT KEEPS, WHICH IS FOR      *
+      *           ONLINE STAGING) AND ADD A CONTROL TOTAL AND AN            *
+      *           END-OF-JOB SUMMARY FOR CONTRACTS EXTRACTED.               *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B6380'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  CLNTREC                 PIC X(10) VALUE 'CLNTREC'.
+           03  CL360REC                PIC X(10) VALUE 'CL360REC'.
+           03  PTRNENQREC              PIC X(10) VALUE 'PTRNENQREC'.
+           03  PTRNREC                 PIC X(10) VALUE 'PTRNREC'.
+      *
+       01  WSAA-TODAY                  PIC S9(08).
+      *
+      *  Client 360-view working fields.
+      *
+       01  WSAA-CLNTNAME               PIC X(30).
+       01  WSAA-PURCODE                PIC X(02).
+       01  WSAA-CONTRACT-CNT           PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY CLNTSKM.
+      /
+           COPY PTRNENQSKM.
+      /
+           COPY PTRNSKM.
+      /
+           COPY ZPAYAMTREC.
+      /
+           COPY CL360SKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1' USING DTC1-DATCON1-REC.
+           MOVE DTC1-INT-DATE          TO WSAA-TODAY.
+      *
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only current, in-force contracts (CHDRLNB-VALIDFLAG = '1', the
+      * same filter BV6235 applies) have a position worth summarising -
+      * a lapsed or proposal-only record has nothing left to enquire on.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Bring together the pieces of the 360-view for this contract -
+      * the owning client's name, the amount due by purpose and the
+      * most recent transaction - and write the summary row.
+      *
+           ADD 1                       TO WSAA-CONTRACT-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE SPACES                 TO WSAA-CLNTNAME.
+           MOVE ZERO                   TO CL360-AMTDUEPD
+                                          CL360-AMTDUEPP
+                                          CL360-AMTDUERL
+                                          CL360-LASTTRANNO
+                                          CL360-LASTTRANDATE.
+           MOVE SPACES                 TO CL360-LASTBATCTRCDE.
+           PERFORM 3100-READ-CLIENT.
+           PERFORM 3200-CALC-AMOUNT-DUE.
+           PERFORM 3300-READ-LAST-TRAN.
+           PERFORM 3400-WRITE-CL360.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-READ-CLIENT SECTION.
+      **************************
+      *
+      * Read the contract owner's client record, the same READR-by-
+      * CLNTNUM idiom BVZZ3 uses at 2300-READ-FILE-CLNTPF, to pick up
+      * the client's name for the summary row.
+      *
+       3110-READ-CLNT.
+      *
+           MOVE SPACES                 TO CLNT-PARAMS.
+           MOVE 'CN'                   TO CLNT-CLNTPFX.
+           MOVE CHDRLNB-COWNCOY        TO CLNT-CLNTCOY.
+           MOVE CHDRLNB-COWNNUM        TO CLNT-CLNTNUM.
+           MOVE READR                  TO CLNT-FUNCTION.
+           MOVE CLNTREC                TO CLNT-FORMAT.
+
+           CALL 'CLNTIO'               USING CLNT-PARAMS.
+
+           IF CLNT-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+               MOVE CLNT-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CLNT-STATUZ              = MRNF
+               GO TO 3190-EXIT
+           END-IF.
+
+           STRING CLNT-LGIVNAME DELIMITED BY '  '
+                  ' '              DELIMITED BY SIZE
+                  CLNT-LSURNAME    DELIMITED BY '  '
+                  INTO WSAA-CLNTNAME.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-CALC-AMOUNT-DUE SECTION.
+      ******************************
+      *
+      * Call ZPAYAMNT once per payment purpose, exactly as BZ013 does
+      * for the client statement, keeping the three purposes as
+      * separate fields rather than separate lines since this is a
+      * one-row-per-contract summary.
+      *
+       3210-CALC-PD.
+      *
+           MOVE 'PD'                   TO WSAA-PURCODE.
+           PERFORM 3250-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO CL360-AMTDUEPD.
+      *
+       3220-CALC-PP.
+      *
+           MOVE 'PP'                   TO WSAA-PURCODE.
+           PERFORM 3250-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO CL360-AMTDUEPP.
+      *
+       3230-CALC-RL.
+      *
+           MOVE 'RL'                   TO WSAA-PURCODE.
+           PERFORM 3250-CALL-ZPAYAMNT.
+           MOVE ZPAYAMT-AMOUNT         TO CL360-AMTDUERL.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3250-CALL-ZPAYAMNT SECTION.
+      ****************************
+      *
+       3251-CALL.
+      *
+           INITIALIZE                     ZPAYAMT-RECORD.
+           MOVE CHDRLNB-CHDRNUM        TO ZPAYAMT-CHDRNUM.
+           MOVE WSAA-PURCODE           TO ZPAYAMT-PURCODE.
+
+           CALL 'ZPAYAMNT'          USING ZPAYAMT-RECORD.
+
+           IF ZPAYAMT-STATUZ        NOT = O-K
+           AND ZPAYAMT-STATUZ       NOT = MRNF
+               MOVE ZPAYAMT-STATUZ     TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3259-EXIT.
+           EXIT.
+      /
+       3300-READ-LAST-TRAN SECTION.
+      *****************************
+      *
+      * Browse PTRN for this contract's highest transaction number,
+      * the same BEGN-with-high-key/check-on-return idiom BV349 uses
+      * at C800-CHECK-REINS-CODE to find the most recent posting, then
+      * read that transaction in full to get its date and batch code.
+      *
+       3310-BEGN-PTRNENQ.
+      *
+           MOVE SPACES                 TO PTRNENQ-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO PTRNENQ-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO PTRNENQ-CHDRNUM.
+           MOVE 99999                  TO PTRNENQ-TRANNO.
+           MOVE PTRNENQREC             TO PTRNENQ-FORMAT.
+           MOVE BEGN                   TO PTRNENQ-FUNCTION.
+
+           CALL 'PTRNENQIO'            USING PTRNENQ-PARAMS.
+
+           IF PTRNENQ-STATUZ           NOT = O-K
+           AND                         NOT = ENDP
+              MOVE PTRNENQ-STATUZ      TO SYSR-STATUZ
+              MOVE PTRNENQ-PARAMS      TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF PTRNENQ-STATUZ           = ENDP
+           OR PTRNENQ-CHDRCOY          NOT = CHDRLNB-CHDRCOY
+           OR PTRNENQ-CHDRNUM          NOT = CHDRLNB-CHDRNUM
+               GO TO 3390-EXIT
+           END-IF.
+
+           MOVE PTRNENQ-TRANNO         TO CL360-LASTTRANNO.
+           PERFORM 3350-READ-PTRN.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3350-READ-PTRN SECTION.
+      ************************
+      *
+       3351-READ-PTRN.
+      *
+           INITIALIZE                     PTRN-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO PTRN-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO PTRN-CHDRNUM.
+           MOVE PTRNENQ-TRANNO         TO PTRN-TRANNO.
+           MOVE READR                  TO PTRN-FUNCTION.
+           MOVE PTRNREC                TO PTRN-FORMAT.
+
+           CALL 'PTRNIO'               USING PTRN-PARAMS.
+
+           IF PTRN-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+               MOVE PTRN-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF PTRN-STATUZ              = MRNF
+               GO TO 3359-EXIT
+           END-IF.
+
+           MOVE PTRN-TRANSACTION-DATE  TO CL360-LASTTRANDATE.
+           MOVE PTRN-BATCTRCDE         TO CL360-LASTBATCTRCDE.
+      *
+       3359-EXIT.
+           EXIT.
+      /
+       3400-WRITE-CL360 SECTION.
+      **************************
+      *
+       3410-WRITE-CL360.
+      *
+           MOVE CHDRLNB-CHDRCOY        TO CL360-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO CL360-CHDRNUM.
+           MOVE CHDRLNB-CNTTYPE        TO CL360-CNTTYPE.
+           MOVE CHDRLNB-COWNNUM        TO CL360-CLNTNUM.
+           MOVE WSAA-CLNTNAME          TO CL360-CLNTNAME.
+           MOVE WSAA-TODAY             TO CL360-RUNDATE.
+           MOVE WRITR                  TO CL360-FUNCTION.
+           MOVE CL360REC               TO CL360-FORMAT.
+
+           CALL 'CL360IO' USING CL360-PARAMS.
+
+           IF CL360-STATUZ             NOT = O-K
+               MOVE CL360-STATUZ       TO SYSR-STATUZ
+               MOVE CL360-PARAMS       TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3490-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV6380 CLIENT 360-VIEW EXTRACT SUMMARY'.
+           DISPLAY 'CONTRACTS EXTRACTED........: ' WSAA-CONTRACT-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
