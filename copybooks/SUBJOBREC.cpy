@@ -0,0 +1 @@
+       01  SUBJOB-PARAMS                PIC X(30).
