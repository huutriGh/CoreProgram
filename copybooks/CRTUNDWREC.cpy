@@ -0,0 +1,12 @@
+       01  UNDW-PARM-REC.
+           03  UNDW-STATUS              PIC X(04).
+           03  UNDW-FUNCTION            PIC X(03).
+           03  UNDW-COY                 PIC X(01).
+           03  UNDW-CHDRNUM             PIC X(08).
+           03  UNDW-LIFE                PIC X(02).
+           03  UNDW-CLNTNUM             PIC X(08).
+           03  UNDW-CURRCODE            PIC X(03).
+           03  UNDW-CRTABLE             PIC X(04).
+           03  UNDW-CNTTYP              PIC X(03).
+           03  UNDW-SUMINS              PIC S9(11)V9(2) COMP-3.
+           03  UNDW-BATCTRCDE           PIC X(04).
