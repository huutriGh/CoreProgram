@@ -0,0 +1,6 @@
+       01  BPPD-PARAMS.
+           03  BPPD-COMPANY             PIC X(30).
+           03  BPPD-FORMAT              PIC X(10).
+           03  BPPD-FUNCTION            PIC X(05).
+           03  BPPD-PARM-PROMPT-PROG    PIC X(30).
+           03  BPPD-STATUZ              PIC X(04).
