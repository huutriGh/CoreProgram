@@ -0,0 +1,23 @@
+       01  ACVR-ACTVRES-REC.
+           03  ACVR-STATUZ              PIC X(04).
+           03  ACVR-FUNCTION            PIC X(05).
+           03  ACVR-CHDRCOY             PIC X(01).
+           03  ACVR-CHDRNUM             PIC X(08).
+           03  ACVR-LIFE                PIC X(02).
+           03  ACVR-COVERAGE            PIC X(02).
+           03  ACVR-RIDER               PIC X(02).
+           03  ACVR-PLAN-SUFFIX         PIC S9(04)      COMP-3.
+           03  ACVR-CRTABLE             PIC X(04).
+           03  ACVR-EFFDATE             PIC 9(08).
+           03  ACVR-CLNTCOY             PIC X(01).
+           03  ACVR-L1-CLNTNUM          PIC X(08).
+           03  ACVR-JLIFE               PIC X(02).
+           03  ACVR-L2-CLNTNUM          PIC X(08).
+           03  ACVR-OLD-SUMINS          PIC S9(11)V9(2) COMP-3.
+           03  ACVR-NEW-SUMINS          PIC S9(11)V9(2) COMP-3.
+           03  ACVR-CRRCD               PIC 9(08).
+           03  ACVR-LANGUAGE            PIC X(01).
+           03  ACVR-BATCTRCDE           PIC X(04).
+           03  ACVR-CNTTYPE             PIC X(03).
+           03  ACVR-CURRENCY            PIC X(03).
+           03  ACVR-TRANNO              PIC S9(05)      COMP-3.
