@@ -0,0 +1,2 @@
+       01  COML-PARAMS.
+           03  COML-FILLER-DATA         PIC X(30).
