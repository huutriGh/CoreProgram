@@ -0,0 +1,371 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ016.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job drills down every TAXDPF record written by
+      *     B5349's 345A-PROCESS-COVR-TAX/345B-PROCESS-CTFEE-TAX
+      *     sections, producing one report line per taxed transaction
+      *     showing the base amount it was calculated on and both tax
+      *     components separately, so tax/finance staff can trace a
+      *     billed tax figure back to the premium or contract-fee
+      *     transaction that generated it without having to re-run the
+      *     tax subroutine by hand.
+      *
+      *   The overall structure is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record (TAXDPF cursor, ordered
+      *       by contract/transaction so each contract's tax entries
+      *       for a billing run sit together).
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required.
+      *
+      *      Update
+      *       - total both tax components
+      *       - write a ZTXDPF drill-down report record
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of taxed transactions reported
+      *     02  -  Number of transactions with a non-zero tax amount
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHFX58       Phi Tran - IT DEV                    *
+      *           Initial Version.                                          *
+      *           Tax calculation drill-down report.                       *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX63       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.                             *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZTXDPF                ASSIGN TO DATABASE-ZTXDPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZTXDPF                          LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZTXDPF-REC.
+       01  ZTXDPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZTXDPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ016'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+       01  WSAA-TAX-TOTAL              PIC S9(13)V9(02) COMP-3.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      *
+       01  WSAA-CHECKED-CNT            PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-TAXED-CNT              PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-TAXDPF.
+           05  SQL-TAXDREC.
+               10  SQL-CHDRCOY         PIC X(01).
+               10  SQL-CHDRNUM         PIC X(08).
+               10  SQL-LIFE            PIC X(02).
+               10  SQL-COVERAGE        PIC X(02).
+               10  SQL-RIDER           PIC X(02).
+               10  SQL-TRANNO          PIC S9(05) COMP-3.
+               10  SQL-TRANREF         PIC X(08).
+               10  SQL-TRANTYPE        PIC X(04).
+               10  SQL-BASEAMT         PIC S9(13)V9(02) COMP-3.
+               10  SQL-TAXAMT01        PIC S9(13)V9(02) COMP-3.
+               10  SQL-TAXAMT02        PIC S9(13)V9(02) COMP-3.
+               10  SQL-TXTYPE01        PIC X(02).
+               10  SQL-TXTYPE02        PIC X(02).
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE TAXDPF1 CURSOR FOR
+              SELECT CHDRCOY, CHDRNUM, LIFE, COVERAGE, RIDER,
+                     TRANNO, TRANREF, TRANTYPE, BASEAMT,
+                     TAXAMT01, TAXAMT02, TXTYPE01, TXTYPE02
+                     FROM TAXDPF
+              ORDER BY CHDRCOY, CHDRNUM, TRANNO
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN TAXDPF1
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZTXDPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH TAXDPF1 INTO :SQL-TAXDREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched row is a tax calculation transaction, selected
+      * by the cursor, so there is nothing further to filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-CHECKED-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           COMPUTE WSAA-TAX-TOTAL      = SQL-TAXAMT01 + SQL-TAXAMT02.
+      *
+           IF WSAA-TAX-TOTAL           > ZERO
+               ADD 1                    TO WSAA-TAXED-CNT
+               MOVE CT02                TO CONT-TOTNO
+               MOVE 1                   TO CONT-TOTVAL
+               PERFORM 001-CALL-CONTOT
+           END-IF.
+      *
+           PERFORM 3200-WRITE-DRILLDOWN-LINE.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3200-WRITE-DRILLDOWN-LINE SECTION.
+      ***********************************
+      *
+       3210-WRITE.
+      *
+           MOVE SQL-CHDRCOY            TO CHDRCOY    OF ZTXDPF.
+           MOVE SQL-CHDRNUM            TO CHDRNUM    OF ZTXDPF.
+           MOVE SQL-LIFE               TO LIFE       OF ZTXDPF.
+           MOVE SQL-COVERAGE           TO COVERAGE   OF ZTXDPF.
+           MOVE SQL-RIDER              TO RIDER      OF ZTXDPF.
+           MOVE SQL-TRANNO             TO TRANNO     OF ZTXDPF.
+           MOVE SQL-TRANREF            TO TRANREF    OF ZTXDPF.
+           MOVE SQL-TRANTYPE           TO TRANTYPE   OF ZTXDPF.
+           MOVE SQL-BASEAMT            TO BASEAMT    OF ZTXDPF.
+           MOVE SQL-TAXAMT01           TO TAXAMT01   OF ZTXDPF.
+           MOVE SQL-TAXAMT02           TO TAXAMT02   OF ZTXDPF.
+           MOVE SQL-TXTYPE01           TO TXTYPE01   OF ZTXDPF.
+           MOVE SQL-TXTYPE02           TO TXTYPE02   OF ZTXDPF.
+           MOVE WSAA-TAX-TOTAL         TO TAXTOTAL   OF ZTXDPF.
+           MOVE WSAA-TODAY             TO RUNDATE    OF ZTXDPF.
+           MOVE WSAA-TIME-OUT          TO TIMEJOB    OF ZTXDPF.
+           WRITE ZTXDPF-REC.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE TAXDPF1
+           END-EXEC.
+      *
+           CLOSE ZTXDPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ016 TAX CALCULATION DRILL-DOWN SUMMARY'.
+           DISPLAY 'TAX TRANSACTIONS REPORTED.....: ' WSAA-CHECKED-CNT.
+           DISPLAY 'TRANSACTIONS WITH TAX > ZERO...: ' WSAA-TAXED-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
