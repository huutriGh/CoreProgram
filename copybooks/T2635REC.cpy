@@ -0,0 +1,5 @@
+       01  T2635-PARAMS.
+           03  T2635-FLDIDS             PIC X(30).
+           03  T2635-FLDID-TAB REDEFINES T2635-FLDIDS.
+               05  T2635-FLDID          PIC X(03) OCCURS 10 TIMES.
+           03  T2635-T2635-REC          PIC X(30).
