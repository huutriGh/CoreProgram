@@ -0,0 +1,10 @@
+       01  CLNT-PARAMS.
+           03  CLNT-CLNTCOY             PIC X(01).
+           03  CLNT-CLNTNUM             PIC X(08).
+           03  CLNT-CLNTPFX             PIC X(02).
+           03  CLNT-CLTDOB              PIC 9(08).
+           03  CLNT-FORMAT              PIC X(10).
+           03  CLNT-FUNCTION            PIC X(05).
+           03  CLNT-LGIVNAME            PIC X(30).
+           03  CLNT-LSURNAME            PIC X(30).
+           03  CLNT-STATUZ              PIC X(04).
