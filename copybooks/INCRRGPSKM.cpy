@@ -0,0 +1,12 @@
+       01  INCRRGP-PARAMS.
+           03  INCRRGP-CHDRCOY          PIC X(30).
+           03  INCRRGP-CHDRNUM          PIC X(30).
+           03  INCRRGP-COVERAGE         PIC X(30).
+           03  INCRRGP-CRRCD            PIC 9(08).
+           03  INCRRGP-FORMAT           PIC X(10).
+           03  INCRRGP-FUNCTION         PIC X(05).
+           03  INCRRGP-LAST-INST        PIC S9(13)V9(02) COMP-3.
+           03  INCRRGP-NEWINST          PIC S9(13)V9(02) COMP-3.
+           03  INCRRGP-PLAN-SUFFIX      PIC S9(05) COMP-3.
+           03  INCRRGP-RIDER            PIC X(30).
+           03  INCRRGP-STATUZ           PIC X(04).
