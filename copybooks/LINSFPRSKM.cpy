@@ -0,0 +1,7 @@
+       01  LINSFPR-PARAMS.
+           03  LINSFPR-BILLCD           PIC 9(08).
+           03  LINSFPR-CHDRCOY          PIC X(30).
+           03  LINSFPR-CHDRNUM          PIC X(30).
+           03  LINSFPR-FORMAT           PIC X(10).
+           03  LINSFPR-FUNCTION         PIC X(05).
+           03  LINSFPR-STATUZ           PIC X(04).
