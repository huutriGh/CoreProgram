@@ -0,0 +1,4 @@
+       01  PV004-PARAMS.
+           03  PV004-DATEFRM            PIC 9(08).
+           03  PV004-DATETO             PIC 9(08).
+           03  PV004-PARM-RECORD        PIC X(30).
