@@ -0,0 +1,5 @@
+       01  T3711-PARAMS.
+           03  T3711-T3711-REC.
+               05  T3711-IDNUMTXT       PIC X(30).
+               05  T3711-CTRYCODE       PIC X(03).
+               05  T3711-FLAG           PIC X(01).
