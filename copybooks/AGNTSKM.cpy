@@ -0,0 +1,17 @@
+       01  AGNT-PARAMS.
+           03  AGNT-AGNTCOY             PIC X(30).
+           03  AGNT-AGNTNUM             PIC X(30).
+           03  AGNT-AGNTPFX             PIC X(30).
+           03  AGNT-AGTYPE              PIC X(30).
+           03  AGNT-CLNTCOY             PIC X(30).
+           03  AGNT-CLNTNUM             PIC X(30).
+           03  AGNT-CLNTPFX             PIC X(30).
+           03  AGNT-DATA-AREA           PIC X(30).
+           03  AGNT-FORMAT              PIC X(10).
+           03  AGNT-FUNCTION            PIC X(05).
+           03  AGNT-ID                  PIC X(30).
+           03  AGNT-INFO                PIC X(30).
+           03  AGNT-NAME                PIC X(30).
+           03  AGNT-STATUZ              PIC X(04).
+           03  AGNT-TYPE                PIC X(30).
+           03  AGNT-UPDTE               PIC X(30).
