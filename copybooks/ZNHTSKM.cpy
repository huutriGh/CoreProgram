@@ -0,0 +1,10 @@
+       01  ZNHT-PARAMS.
+           03  ZNHT-FORMAT              PIC X(10).
+           03  ZNHT-FUNCTION            PIC X(05).
+           03  ZNHT-STATUZ              PIC X(04).
+           03  ZNHT-TCOMPAPY            PIC X(30).
+           03  ZNHT-TSCHNME             PIC X(30).
+           03  ZNHT-TBACPRO             PIC S9(11)V9(2) COMP-3
+                                        OCCURS 80 TIMES.
+           03  ZNHT-TPROGRM             PIC S9(11)V9(2) COMP-3
+                                        OCCURS 80 TIMES.
