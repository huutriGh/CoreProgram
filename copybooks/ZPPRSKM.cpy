@@ -0,0 +1,10 @@
+       01  ZPPR-PARAMS.
+           03  ZPPR-BANKCODE            PIC X(30).
+           03  ZPPR-COMPANY             PIC X(30).
+           03  ZPPR-FORMAT              PIC X(10).
+           03  ZPPR-FUNCTION            PIC X(05).
+           03  ZPPR-PREFIX              PIC X(30).
+           03  ZPPR-RCPREPRNT           PIC X(30).
+           03  ZPPR-RCPREPRTCD          PIC X(30).
+           03  ZPPR-RECEIPT             PIC X(30).
+           03  ZPPR-STATUZ              PIC X(04).
