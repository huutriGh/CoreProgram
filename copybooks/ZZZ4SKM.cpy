@@ -0,0 +1,8 @@
+       01  ZZZ4-PARAMS.
+           03  ZZZ4-STATUZ              PIC X(04).
+           03  ZZZ4-FORMAT              PIC X(10).
+           03  ZZZ4-FUNCTION            PIC X(05).
+           03  ZZZ4-TAGNTNUM            PIC X(08).
+           03  ZZZ4-TFNAME              PIC X(15).
+           03  ZZZ4-TLNAME              PIC X(15).
+           03  ZZZ4-TAREACODE           PIC X(03).
