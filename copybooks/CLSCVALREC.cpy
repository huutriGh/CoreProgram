@@ -0,0 +1,5 @@
+       01  CLSC-CLSCVAL-REC.
+           03  CLSC-FUNCTION           PIC X(04).
+           03  CLSC-CLTTYPE            PIC X(01).
+           03  CLSC-TR393-REC          PIC X(200).
+           03  CLSC-SCREEN-DATA        PIC X(2000).
