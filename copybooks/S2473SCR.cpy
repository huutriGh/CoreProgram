@@ -0,0 +1,28 @@
+       01  S2473-DATA-AREA.
+           03  S2473-DATA-FIELDS.
+               05  S2473-CLNTNUM           PIC X(08).
+               05  S2473-SURNAME           PIC X(30).
+               05  S2473-SECUITYNO         PIC X(30).
+               05  S2473-EXACT             PIC X(01).
+           03  S2473-ERROR-INDICATORS.
+               05  S2473-SLT-ERR           PIC X(04).
+
+       01  S2473-SUBFILE-AREA.
+           03  S2473-SUBFILE-PAGE          PIC S9(05) COMP-3.
+           03  S2473-SUBFILE-FIELDS.
+               05  S2473-SLT               PIC X(01).
+               05  S2473-SLT-OUT           PIC X(01).
+               05  S2473-CLTTYPE           PIC X(30).
+               05  S2473-CLTSTAT           PIC X(30).
+               05  S2473-CLTDTL            PIC X(30).
+               05  S2473-CLTADD            PIC X(30).
+               05  S2473-OWNNAM            PIC X(50).
+               05  S2473-NAMEADR           PIC X(50).
+               05  S2473-ZNAMEADR          PIC X(50).
+               05  S2473-ZDESC             PIC X(30).
+               05  S2473-ZRSECNO           PIC X(30).
+               05  S2473-ROLEDC            PIC X(30).
+               05  S2473-AAFLAG            PIC X(01).
+               05  S2473-ALFLAG            PIC X(01).
+               05  S2473-IDNUMTXT-01       PIC X(30).
+               05  S2473-IDNUMTXT-02       PIC X(30).
