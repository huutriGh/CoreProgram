@@ -0,0 +1,7 @@
+       01  ZPRMYR-ZPRMYR-REC.
+           03  ZPRMYR-CHDRNUM           PIC X(08).
+           03  ZPRMYR-PREMESTA          PIC S9(11)V9(2) COMP-3.
+           03  ZPRMYR-PREMESTB          PIC S9(11)V9(2) COMP-3.
+           03  ZPRMYR-PREMESTC          PIC S9(11)V9(2) COMP-3.
+           03  ZPRMYR-PREMESTD          PIC S9(11)V9(2) COMP-3.
+           03  ZPRMYR-PREMESTE          PIC S9(11)V9(2) COMP-3.
