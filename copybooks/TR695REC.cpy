@@ -0,0 +1,11 @@
+       01  TR695-PARAMS.
+           03  TR695-BASCPY             PIC X(30).
+           03  TR695-BASIC-COMM-METH    PIC X(30).
+           03  TR695-BASSCMTH           PIC X(30).
+           03  TR695-BASSCPY            PIC X(30).
+           03  TR695-COVERAGE           PIC X(30).
+           03  TR695-KEY                PIC X(30).
+           03  TR695-RIDER              PIC X(30).
+           03  TR695-RNWCPY             PIC X(30).
+           03  TR695-SRVCPY             PIC X(30).
+           03  TR695-TR695-REC          PIC X(30).
