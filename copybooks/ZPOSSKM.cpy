@@ -0,0 +1,17 @@
+       01  ZPOS-PARAMS.
+           03  ZPOS-CHDRCOY             PIC X(30).
+           03  ZPOS-CHDRNUM             PIC X(30).
+           03  ZPOS-CURRFROM            PIC X(30).
+           03  ZPOS-CURRTO              PIC X(30).
+           03  ZPOS-FORMAT              PIC X(10).
+           03  ZPOS-FUNCTION            PIC X(05).
+           03  ZPOS-INSTPREM            PIC X(30).
+           03  ZPOS-OCCDATE             PIC X(30).
+           03  ZPOS-POLYEAR             PIC X(30).
+           03  ZPOS-PSTATCODE           PIC X(30).
+           03  ZPOS-STATCODE            PIC X(30).
+           03  ZPOS-STATUZ              PIC X(04).
+           03  ZPOS-TRANNO              PIC X(30).
+           03  ZPOS-VALIDFLAG           PIC X(30).
+           03  ZPOS-ZBASUMIN            PIC X(30).
+           03  ZPOS-ZLFLAG              PIC X(30).
