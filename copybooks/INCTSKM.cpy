@@ -0,0 +1,5 @@
+       01  INCT-PARAMS.
+           03  INCT-CHDRCOY             PIC X(30).
+           03  INCT-CHDRNUM             PIC X(30).
+           03  INCT-FUNCTION            PIC X(05).
+           03  INCT-STATUZ              PIC X(04).
