@@ -0,0 +1,10 @@
+       01  DDSURNL-PARAMS.
+           03  DDSURNL-BILLCD           PIC 9(08).
+           03  DDSURNL-FORMAT           PIC X(10).
+           03  DDSURNL-FUNCTION         PIC X(05).
+           03  DDSURNL-LAPDAY           PIC X(30).
+           03  DDSURNL-MANDREF          PIC X(30).
+           03  DDSURNL-MANDSTAT         PIC X(30).
+           03  DDSURNL-PAYRCOY          PIC X(30).
+           03  DDSURNL-PAYRNUM          PIC X(30).
+           03  DDSURNL-STATUZ           PIC X(04).
