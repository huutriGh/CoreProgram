@@ -0,0 +1,408 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B5140.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX453       R Osei - IT DEV                      *
+      *           BROWSE CHDRLNB FOR CURRENT FLEXIBLE PREMIUM CONTRACTS     *
+      *           AND COMPARE THE FPRM SHORTFALL (MIN-PRM-REQD LESS         *
+      *           TOTAL-RECD, THE SAME COMPARISON P5140 SHOWS ON ENQUIRY)   *
+      *           AGAINST A CONFIGURABLE PER-CONTRACT-TYPE ALERT            *
+      *           THRESHOLD, WRITING EXCEPTIONS TO FPEXPF.                  *
+      *                                                                     *
+      * 09/08/26  01/02   PHX460       R Osei - IT DEV                      *
+      *           WRITE FPEX EXCEPTIONS WITH WRITR (NOT KEEPS, WHICH IS     *
+      *           FOR ONLINE STAGING) AND ADD CONTROL TOTALS AND AN         *
+      *           END-OF-JOB SUMMARY FOR CANDIDATES/EXCEPTIONS RAISED.      *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B5140'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  ITDMREC                 PIC X(10) VALUE 'ITDMREC'.
+           03  FPRMREC                 PIC X(10) VALUE 'FPRMREC'.
+           03  FPEXREC                 PIC X(10) VALUE 'FPEXREC'.
+      *
+       01  TABLES.
+           03  T5730                   PIC X(05) VALUE 'T5730'.
+      *
+       01  WSAA-TODAY                  PIC S9(08).
+      *
+      *  Flexible-premium shortfall-alert working fields.
+      *
+       01  WSAA-MIN-PRM-REQD           PIC S9(11)V9(2) COMP-3.
+       01  WSAA-SHORTFALL              PIC S9(11)V9(2) COMP-3.
+       01  WSAA-THRESHOLD              PIC S9(11)V9(2) COMP-3.
+       01  WSAA-EXSEQ                  PIC S9(05) COMP-3 VALUE ZERO.
+       01  WSAA-CANDIDATE-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-EXCEPTION-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY ITDMSKM.
+      /
+           COPY FPRMSKM.
+      /
+           COPY T5730REC.
+      /
+           COPY FPEXSKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Get today's date, then set up the CHDRLNB browse for this
+      * company - every current contract is examined, and 2500-EDIT
+      * filters down to the ones that are actually flexible premium.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1' USING DTC1-DATCON1-REC.
+           MOVE DTC1-INT-DATE          TO WSAA-TODAY.
+      *
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only current contracts (CHDRLNB-VALIDFLAG = '1') for this
+      * company are candidates - 3100-READ-FPRM then decides whether
+      * the contract is actually on flexible premium.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Re-derive the same billed/received shortfall P5140 shows on
+      * enquiry and raise an exception if it exceeds the configurable
+      * per-contract-type alert threshold.
+      *
+           ADD 1                       TO WSAA-CANDIDATE-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           PERFORM 3100-READ-FPRM.
+           IF FPRM-STATUZ               = O-K
+               PERFORM 3200-CHECK-SHORTFALL
+               PERFORM 3300-READ-T5730
+               IF WSAA-SHORTFALL       > ZERO
+               AND WSAA-THRESHOLD      > ZERO
+               AND WSAA-SHORTFALL      > WSAA-THRESHOLD
+                   PERFORM 3400-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-READ-FPRM SECTION.
+      ************************
+      *
+      * A contract only carries an FPRM record when it is on flexible
+      * premium - MRNF simply means this contract is out of scope.
+      *
+       3110-READ-FPRM.
+      *
+           MOVE SPACES                 TO FPRM-DATA-KEY.
+           MOVE CHDRLNB-CHDRCOY        TO FPRM-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO FPRM-CHDRNUM.
+           MOVE 1                      TO FPRM-PAYRSEQNO.
+           MOVE FPRMREC                TO FPRM-FORMAT.
+           MOVE READR                  TO FPRM-FUNCTION.
+
+           CALL 'FPRMIO'               USING FPRM-PARAMS.
+
+           IF FPRM-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+               MOVE FPRM-STATUZ        TO SYSR-STATUZ
+               MOVE FPRM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-CHECK-SHORTFALL SECTION.
+      ******************************
+      *
+      * Same comparison as P5140's own 1010-INITIALISE - the amount
+      * still owing, of the premium billed, before overdue processing
+      * would normally pick it up.
+      *
+       3210-COMPUTE-SHORTFALL.
+      *
+           MOVE ZERO                   TO WSAA-SHORTFALL.
+           IF FPRM-TOTAL-RECD          < FPRM-MIN-PRM-REQD
+               COMPUTE WSAA-SHORTFALL  = FPRM-MIN-PRM-REQD
+                                       - FPRM-TOTAL-RECD
+               END-COMPUTE
+           END-IF.
+           MOVE FPRM-MIN-PRM-REQD      TO WSAA-MIN-PRM-REQD.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3300-READ-T5730 SECTION.
+      *************************
+      *
+      * The alert threshold is configurable by contract type - a
+      * contract type with no T5730 entry is never alerted.
+      *
+       3310-READ-T5730.
+      *
+           MOVE ZERO                   TO WSAA-THRESHOLD.
+           MOVE SPACES                 TO ITDM-DATA-KEY.
+           MOVE BSPR-COMPANY           TO ITDM-ITEMCOY.
+           MOVE 'IT'                   TO ITDM-ITEMPFX.
+           MOVE T5730                  TO ITDM-ITEMTABL.
+           MOVE CHDRLNB-CNTTYPE        TO ITDM-ITEMITEM.
+           MOVE CHDRLNB-OCCDATE        TO ITDM-ITMFRM.
+           MOVE BEGN                   TO ITDM-FUNCTION.
+
+           CALL 'ITDMIO' USING ITDM-PARAMS.
+
+           IF ITDM-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+               MOVE ITDM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITDM-ITEMCOY             NOT = BSPR-COMPANY
+           OR ITDM-ITEMTABL            NOT = T5730
+           OR ITDM-ITEMITEM            NOT = CHDRLNB-CNTTYPE
+           OR ITDM-STATUZ              = ENDP
+               GO TO 3390-EXIT
+           END-IF.
+
+           MOVE ITDM-GENAREA           TO T5730-T5730-REC.
+           MOVE T5730-SHORTFALL-THRESH TO WSAA-THRESHOLD.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3400-WRITE-EXCEPTION SECTION.
+      ******************************
+      *
+       3410-WRITE-EXCEPTION.
+      *
+           ADD 1                       TO WSAA-EXSEQ
+                                          WSAA-EXCEPTION-CNT.
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE SPACES                 TO FPEX-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO FPEX-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO FPEX-CHDRNUM.
+           MOVE WSAA-EXSEQ             TO FPEX-SEQNO.
+           MOVE CHDRLNB-CNTTYPE        TO FPEX-CNTTYPE.
+           MOVE WSAA-MIN-PRM-REQD      TO FPEX-MIN-PRM-REQD.
+           MOVE FPRM-TOTAL-RECD        TO FPEX-TOTAL-RECD.
+           MOVE WSAA-SHORTFALL         TO FPEX-SHORTFALL.
+           MOVE WSAA-THRESHOLD         TO FPEX-THRESHOLD.
+           MOVE WSAA-TODAY             TO FPEX-RUNDATE.
+           MOVE WRITR                  TO FPEX-FUNCTION.
+           MOVE FPEXREC                TO FPEX-FORMAT.
+
+           CALL 'FPEXIO' USING FPEX-PARAMS.
+
+           IF FPEX-STATUZ              NOT = O-K
+               MOVE FPEX-STATUZ        TO SYSR-STATUZ
+               MOVE FPEX-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3490-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV5140 FLEXIBLE PREMIUM SHORTFALL SUMMARY'.
+           DISPLAY 'CONTRACTS EXAMINED........: ' WSAA-CANDIDATE-CNT.
+           DISPLAY 'SHORTFALL EXCEPTIONS RAISED: ' WSAA-EXCEPTION-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
