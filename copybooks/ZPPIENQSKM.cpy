@@ -0,0 +1,14 @@
+       01  ZPPIENQ-PARAMS.
+           03  ZPPIENQ-STATUZ           PIC X(04).
+           03  ZPPIENQ-FUNCTION         PIC X(05).
+           03  ZPPIENQ-FORMAT           PIC X(10).
+           03  ZPPIENQ-CHDRNUM          PIC X(08).
+           03  ZPPIENQ-PREMESTA         PIC S9(11)V9(2) COMP-3.
+           03  ZPPIENQ-PREMESTB         PIC S9(11)V9(2) COMP-3.
+           03  ZPPIENQ-PREMESTC         PIC S9(11)V9(2) COMP-3.
+           03  ZPPIENQ-PREMESTD         PIC S9(11)V9(2) COMP-3.
+           03  ZPPIENQ-PREMESTE         PIC S9(11)V9(2) COMP-3.
+       01  ZPPIENQ-PREMEST-TAB REDEFINES ZPPIENQ-PARAMS.
+           03  FILLER                   PIC X(27).
+           03  ZPPIENQ-PREMEST-ENTRY    PIC S9(11)V9(2) COMP-3
+                                        OCCURS 5 TIMES.
