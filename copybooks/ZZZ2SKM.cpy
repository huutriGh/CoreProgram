@@ -0,0 +1,16 @@
+       01  ZZZ2-PARAMS.
+           03  ZZZ2-AGNTNUM             PIC X(08).
+           03  ZZZ2-ARACDE              PIC X(30).
+           03  ZZZ2-BASCPY              PIC X(30).
+           03  ZZZ2-CLTDOB              PIC X(30).
+           03  ZZZ2-DTEAPP              PIC 9(08).
+           03  ZZZ2-FORMAT              PIC X(10).
+           03  ZZZ2-FUNCTION            PIC X(05).
+           03  ZZZ2-LGIVNAME            PIC X(30).
+           03  ZZZ2-LSURNAME            PIC X(30).
+           03  ZZZ2-RNWCPY              PIC X(30).
+           03  ZZZ2-SCMDUE              PIC S9(11)V9(2) COMP-3.
+           03  ZZZ2-SCMEARN             PIC S9(11)V9(2) COMP-3.
+           03  ZZZ2-SRVCPY              PIC X(30).
+           03  ZZZ2-STATUZ              PIC X(04).
+           03  ZZZ2-TSALESUNT           PIC X(30).
