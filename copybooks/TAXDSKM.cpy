@@ -0,0 +1,29 @@
+       01  TAXD-PARAMS.
+           03  TAXD-BASEAMT             PIC X(30).
+           03  TAXD-BILLCD              PIC X(30).
+           03  TAXD-CHDRCOY             PIC X(30).
+           03  TAXD-CHDRNUM             PIC X(30).
+           03  TAXD-COVERAGE            PIC X(30).
+           03  TAXD-DATA-AREA           PIC X(30).
+           03  TAXD-EFFDATE             PIC X(30).
+           03  TAXD-FORMAT              PIC X(10).
+           03  TAXD-FUNCTION            PIC X(05).
+           03  TAXD-INSTFROM            PIC X(30).
+           03  TAXD-INSTTO              PIC X(30).
+           03  TAXD-LIFE                PIC X(30).
+           03  TAXD-PLANSFX             PIC X(30).
+           03  TAXD-POSTFLG             PIC X(30).
+           03  TAXD-RIDER               PIC X(30).
+           03  TAXD-STATUZ              PIC X(04).
+           03  TAXD-TAXAMT01            PIC X(30).
+           03  TAXD-TAXAMT02            PIC X(30).
+           03  TAXD-TAXAMT03            PIC X(30).
+           03  TAXD-TRANNO              PIC X(30).
+           03  TAXD-TRANREF             PIC X(30).
+           03  TAXD-TRANTYPE            PIC X(30).
+           03  TAXD-TXABSIND01          PIC X(30).
+           03  TAXD-TXABSIND02          PIC X(30).
+           03  TAXD-TXABSIND03          PIC X(30).
+           03  TAXD-TXTYPE01            PIC X(30).
+           03  TAXD-TXTYPE02            PIC X(30).
+           03  TAXD-TXTYPE03            PIC X(30).
