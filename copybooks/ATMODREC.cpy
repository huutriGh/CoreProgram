@@ -0,0 +1,7 @@
+       01  ATMD-ATMOD-REC.
+           03  ATMD-STATUZ              PIC X(04).
+           03  ATMD-COMPANY             PIC X(01).
+           03  ATMD-LANGUAGE            PIC X(01).
+           03  ATMD-PRIMARY-KEY         PIC X(30).
+           03  ATMD-BATCH-KEY           PIC X(30).
+           03  ATMD-TRANS-AREA          PIC X(500).
