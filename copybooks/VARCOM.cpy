@@ -0,0 +1,565 @@
+       01  VRCM-PARAMS.
+           03  VRCM-COMP-TERMID PIC X(30).
+           03  VRCM-COMP-TRANID PIC X(30).
+           03  VRCM-COMP-TRANID-N PIC X(30).
+           03  VRCM-DATE PIC X(30).
+           03  VRCM-MAX-DATE PIC X(30).
+           03  VRCM-TERMID PIC X(30).
+           03  VRCM-TIME PIC X(30).
+           03  VRCM-TRANID PIC X(30).
+           03  VRCM-TRANID-N PIC X(30).
+           03  VRCM-USER PIC X(30).
+           03  O-K                      PIC X(04) VALUE 'OK  '.
+           03  TDAY                     PIC X(04) VALUE 'TDAY'.
+           03  DTC1-FUNCTION            PIC X(05).
+           03  DTC1-DATCON1-REC         PIC X(30).
+           03  DTC1-EXT-DATE            PIC X(30).
+           03  CONV                     PIC X(04) VALUE 'CONV'.
+           03  DTC1-INT-DATE            PIC X(30).
+           03  ENDP                     PIC X(04) VALUE 'ENDP'.
+           03  READR                    PIC X(04) VALUE 'READ'.
+           03  MRNF                     PIC X(04) VALUE 'MRNF'.
+           03  ZRGETUSR-REC             PIC X(30).
+           03  ZRGETUSR-FUNCTION        PIC X(05).
+           03  ZRGETUSR-STATUZ          PIC X(04).
+           03  ZRGETUSR-USERID          PIC X(30).
+           03  ZRGETUSR-USERNUM         PIC X(30).
+           03  CONR-STATUZ              PIC X(04).
+           03  DTC1-STATUZ              PIC X(04).
+           03  BEGN                     PIC X(04) VALUE 'BEGN'.
+           03  NEXTR                    PIC X(04) VALUE 'NEXT'.
+           03  SQLCODE                  PIC S9(09) COMP-5.
+           03  COVTCSN-PARAMS           PIC X(30).
+           03  COVTCSN-CHDRCOY          PIC X(30).
+           03  COVTCSN-CHDRNUM          PIC X(30).
+           03  COVTCSN-LIFE             PIC X(30).
+           03  COVTCSN-COVERAGE         PIC X(30).
+           03  COVTCSN-RIDER            PIC X(30).
+           03  COVTCSN-SEQNBR           PIC X(30).
+           03  COVTCSN-FORMAT           PIC X(10).
+           03  COVTCSN-FUNCTION         PIC X(05).
+           03  COVTCSN-STATUZ           PIC X(04).
+           03  BOMB                     PIC X(30).
+           03  INFO                     PIC X(30).
+           03  READS                    PIC X(30).
+           03  ZRAG-CHDRCOY             PIC X(30).
+           03  ZRAG-CHDRNUM             PIC X(30).
+           03  ZRAG-ZCHKRAG-REC         PIC X(30).
+           03  ZRAG-STATUZ              PIC X(04).
+           03  ZRAG-AGNTNUM             PIC X(30).
+           03  READH                    PIC X(30).
+           03  DELET                    PIC X(04) VALUE 'DELE'.
+           03  DELT                     PIC X(05) VALUE 'DELT'.
+           03  INSR                     PIC X(05) VALUE 'INSR'.
+           03  BEGNH                    PIC X(05) VALUE 'BEGNH'.
+           03  INIT                     PIC X(05) VALUE 'INIT'.
+           03  NORML                    PIC X(05) VALUE 'NORML'.
+           03  KILL                     PIC X(04) VALUE 'KILL'.
+           03  PRFX-CLNT                PIC X(02) VALUE 'CN'.
+           03  CLRN-CLNTNUM             PIC X(30).
+           03  CLRN-CLRRROLE            PIC X(30).
+           03  CLRN-CLNTPFX             PIC X(30).
+           03  CLRN-CLNTCOY             PIC X(30).
+           03  CLRN-FOREPFX             PIC X(30).
+           03  CLRN-FORECOY             PIC X(30).
+           03  CLRN-FORENUM             PIC X(30).
+           03  CLRN-FUNCTION            PIC X(05).
+           03  CLRN-CLTRELN-REC         PIC X(30).
+           03  CLRN-STATUZ              PIC X(04).
+           03  WRITR                    PIC X(04) VALUE 'WRIT'.
+           03  UPDAT                    PIC X(30).
+           03  KEEPS                    PIC X(04) VALUE 'KEEP'.
+           03  WRITS                    PIC X(30).
+           03  READD                    PIC X(30).
+           03  WRITD                    PIC X(30).
+           03  SCLR                     PIC X(30).
+           03  RETRV                    PIC X(04) VALUE 'RETR'.
+           03  RLSE                     PIC X(30).
+           03  T5673-T5673-REC.
+               05  T5673-GITEM          PIC X(08).
+               05  T5673-CTABLE         PIC X(04) OCCURS 08 TIMES.
+               05  T5673-CTMAXCOV       PIC S9(03) COMP-3
+                                        OCCURS 08 TIMES.
+               05  T5673-CREQ           PIC X(01) OCCURS 08 TIMES.
+               05  T5673-ZRLIFIND       PIC X(01) OCCURS 08 TIMES.
+               05  T5673-RTABLE         PIC X(04) OCCURS 48 TIMES.
+               05  T5673-RREQ           PIC X(01) OCCURS 48 TIMES.
+           03  COVTCOV-DATA-KEY         PIC X(30).
+           03  COVTCOV-CHDRCOY          PIC X(30).
+           03  COVTCOV-CHDRNUM          PIC X(30).
+           03  COVTCOV-LIFE             PIC X(30).
+           03  COVTCOV-CRTABLE          PIC X(30).
+           03  COVTCOV-FUNCTION         PIC X(05).
+           03  COVTCOV-PARAMS           PIC X(30).
+           03  COVTCOV-STATUZ           PIC X(04).
+           03  COVTCOV-COVERAGE         PIC X(30).
+           03  PR                       PIC 9(02) COMP VALUE 1.
+           03  COVTRID-DATA-KEY         PIC X(30).
+           03  COVTRID-CHDRCOY          PIC X(30).
+           03  COVTRID-CHDRNUM          PIC X(30).
+           03  COVTRID-LIFE             PIC X(30).
+           03  COVTRID-COVERAGE         PIC X(30).
+           03  COVTRID-CRTABLE          PIC X(30).
+           03  COVTRID-FUNCTION         PIC X(05).
+           03  COVTRID-PARAMS           PIC X(30).
+           03  COVTRID-STATUZ           PIC X(04).
+           03  COVTRID-RIDER            PIC X(30).
+           03  SADD                     PIC X(30).
+           03  ROLU                     PIC X(30).
+           03  ROLD                     PIC X(30).
+           03  SSTRT                    PIC X(30).
+           03  SUPD                     PIC X(30).
+           03  SRDN                     PIC X(30).
+           03  SRNCH                    PIC X(30).
+           03  TV071-TV071-REC.
+               05  TV071-ACTN           PIC X(01).
+               05  TV071-CNTTOT         PIC S9(03) COMP-3.
+               05  TV071-COVERC         PIC S9(03) COMP-3.
+               05  TV071-MAXAGE         PIC S9(03) COMP-3.
+           03  COVTCOM-PARAMS           PIC X(30).
+           03  COVTCOM-CHDRCOY          PIC X(30).
+           03  COVTCOM-CHDRNUM          PIC X(30).
+           03  COVTCOM-CRTABLE          PIC X(30).
+           03  COVTCOM-FORMAT           PIC X(10).
+           03  COVTCOM-FUNCTION         PIC X(05).
+           03  COVTCOM-STATUZ           PIC X(04).
+           03  S6378-DATA-AREA          PIC X(30).
+           03  S6378-SUBFILE-AREA       PIC X(30).
+           03  S6378-PAYRSEQNO          PIC X(30).
+           03  S6378-TAXAMT-01          PIC X(30).
+           03  S6378-TAXAMT-02          PIC X(30).
+           03  ND                       PIC 9(02) COMP VALUE 2.
+           03  S6378-TAXAMT01-OUT       PIC X(30).
+           03  S6378-TAXAMT02-OUT       PIC X(30).
+           03  S6378-EXRAT              PIC X(30).
+           03  S6378-INST-PREM          PIC X(30).
+           03  S6378-PREM-CURR          PIC X(30).
+           03  S6378-CNTFEE             PIC X(30).
+           03  S6378-PUFEE              PIC X(30).
+           03  S6378-PREMSUSP           PIC X(30).
+           03  TH506-TH506-REC          PIC X(30).
+           03  TH506-MANDATORY-02       PIC X(30).
+           03  ERMS-ERRMESG-REC         PIC X(30).
+           03  ERMS-EROR                PIC X(30).
+           03  TH506-CFLG               PIC X(30).
+           03  TTRC-PARAMS              PIC X(30).
+           03  TTRC-CHDRCOY             PIC X(30).
+           03  TTRC-CHDRNUM             PIC X(30).
+           03  TTRC-EFFDATE             PIC X(30).
+           03  TTRC-FUNCTION            PIC X(05).
+           03  TTRC-FORMAT              PIC X(10).
+           03  TTRC-STATUZ              PIC X(04).
+           03  TTRC-TTMPRCNO            PIC X(30).
+           03  TTRC-TTMPRCDTE           PIC X(30).
+           03  S6378-CTYPEDES           PIC X(30).
+           03  S6378-CHDRNUM            PIC X(30).
+           03  S6378-CNTTYPE            PIC X(30).
+           03  S6378-COWNNUM            PIC X(30).
+           03  S6378-OWNERNAME-ERR      PIC X(30).
+           03  MGFL-MGFEE               PIC X(30).
+           03  S6378-CNTCURR            PIC X(30).
+           03  S6378-BILLCURR           PIC X(30).
+           03  S6378-PRMDEPST           PIC X(30).
+           03  S6378-LIFE               PIC X(30).
+           03  S6378-JLIFE              PIC X(30).
+           03  S6378-COVERAGE           PIC X(30).
+           03  S6378-RIDER              PIC X(30).
+           03  COVTTRM-PARAMS           PIC X(30).
+           03  COVTTRM-CHDRCOY          PIC X(30).
+           03  COVTTRM-CHDRNUM          PIC X(30).
+           03  COVTTRM-LIFE             PIC X(30).
+           03  COVTTRM-COVERAGE         PIC X(30).
+           03  COVTTRM-RIDER            PIC X(30).
+           03  COVTTRM-SEQNBR           PIC X(30).
+           03  COVTTRM-FUNCTION         PIC X(05).
+           03  COVTTRM-STATUZ           PIC X(04).
+           03  COVTTRM-SUMINS           PIC X(30).
+           03  COVTTRM-JLIFE            PIC X(30).
+           03  COVTTRM-RISK-CESS-DATE   PIC X(30).
+           03  COVTTRM-PREM-CESS-DATE   PIC X(30).
+           03  T6640-ZRMANDIND          PIC X(30).
+           03  UTRNRNL-PARAMS           PIC X(30).
+           03  UTRNRNL-CHDRNUM          PIC X(30).
+           03  UTRNRNL-CHDRCOY          PIC X(30).
+           03  UTRNRNL-FUNCTION         PIC X(05).
+           03  UTRNRNL-STATUZ           PIC X(04).
+           03  HITRRNL-PARAMS           PIC X(30).
+           03  HITRRNL-CHDRNUM          PIC X(30).
+           03  HITRRNL-CHDRCOY          PIC X(30).
+           03  HITRRNL-FORMAT           PIC X(10).
+           03  HITRRNL-FUNCTION         PIC X(05).
+           03  HITRRNL-STATUZ           PIC X(04).
+           03  CFUP-FIRST-LIFE          PIC X(30).
+           03  FLUPLNB-DATA-KEY         PIC X(30).
+           03  FLUPLNB-CHDRCOY          PIC X(30).
+           03  FLUPLNB-CHDRNUM          PIC X(30).
+           03  FLUPLNB-FUPNO            PIC X(30).
+           03  FLUPLNB-FUNCTION         PIC X(05).
+           03  FLUPLNB-PARAMS           PIC X(30).
+           03  FLUPLNB-STATUZ           PIC X(04).
+           03  CSNC-CSNCALC-REC         PIC X(30).
+           03  CSNC-FUNCTION            PIC X(05).
+           03  CSNC-CHDRCOY             PIC X(30).
+           03  CSNC-CHDRNUM             PIC X(30).
+           03  CSNC-LIFE                PIC X(30).
+           03  CSNC-CNTTYPE             PIC X(30).
+           03  CSNC-CURRENCY            PIC X(30).
+           03  CSNC-FSUCO               PIC X(30).
+           03  CSNC-LANGUAGE            PIC X(30).
+           03  CSNC-INCR-AMT            PIC X(30).
+           03  CSNC-PLAN-SUFFIX         PIC X(30).
+           03  CSNC-EFFDATE             PIC X(30).
+           03  CSNC-TRANNO              PIC X(30).
+           03  CSNC-BATCTRCDE           PIC X(30).
+           03  CSNC-STATUZ              PIC X(04).
+           03  MGFL-MGFEEL-REC          PIC X(30).
+           03  MGFL-EFFDATE             PIC X(30).
+           03  MGFL-CNTTYPE             PIC X(30).
+           03  MGFL-BILLFREQ            PIC X(30).
+           03  MGFL-CNTCURR             PIC X(30).
+           03  MGFL-COMPANY             PIC X(30).
+           03  MGFL-STATUZ              PIC X(04).
+           03  TH611-TH611-REC          PIC X(30).
+           03  TH611-FREQUENCY          PIC X(30).
+           03  TH611-CMIN               PIC X(30).
+           03  TH611-CMAX               PIC X(30).
+           03  FLUPLNB-FUPCODE          PIC X(30).
+           03  T5661-T5661-REC          PIC X(30).
+           03  T5661-ZDOCIND            PIC X(30).
+           03  FLUPLNB-FUPSTAT          PIC X(30).
+           03  T5661-FUPOSS             PIC X(30).
+           03  AGEC-STATUZ              PIC X(04).
+           03  TR675-TR675-REC          PIC X(30).
+           03  TR675-AGE-01             PIC X(30).
+           03  TR675-QUESTSET-01        PIC X(30).
+           03  TR675-AGE-02             PIC X(30).
+           03  TR675-QUESTSET-03        PIC X(30).
+           03  TR675-AGE-03             PIC X(30).
+           03  TR675-QUESTSET-05        PIC X(30).
+           03  TR675-AGE-04             PIC X(30).
+           03  TR675-QUESTSET-07        PIC X(30).
+           03  TR675-AGE-05             PIC X(30).
+           03  TR675-QUESTSET-09        PIC X(30).
+           03  TR675-AGE-06             PIC X(30).
+           03  TR675-QUESTSET-11        PIC X(30).
+           03  TR675-QUESTSET-02        PIC X(30).
+           03  TR675-QUESTSET-04        PIC X(30).
+           03  TR675-QUESTSET-06        PIC X(30).
+           03  TR675-QUESTSET-08        PIC X(30).
+           03  TR675-QUESTSET-10        PIC X(30).
+           03  TR675-QUESTSET-12        PIC X(30).
+           03  T6771-T6771-REC          PIC X(30).
+           03  T6771-QUESTST            PIC X(30).
+           03  UNDW-UNDWSUB-REC         PIC X(30).
+           03  UNDW-BRANCH              PIC X(30).
+           03  UNDW-LANGUAGE            PIC X(30).
+           03  UNDW-CURRENCY            PIC X(30).
+           03  UNDW-CHDRCOY             PIC X(30).
+           03  UNDW-JLIFE               PIC X(30).
+           03  UNDW-EFFDATE             PIC X(30).
+           03  UNDW-TRANNO              PIC X(30).
+           03  UNDW-BMIRULE             PIC X(30).
+           03  UNDW-DOCTOR              PIC X(30).
+           03  UNDW-CLNTCOY             PIC X(30).
+           03  UNDW-USER                PIC X(30).
+           03  T6771-UNDWSUBR           PIC X(30).
+           03  UNDW-ERROR-CODE          PIC X(30).
+           03  UNDW-OVRRULE             PIC X(30).
+           03  REWRT                    PIC X(04) VALUE 'REWR'.
+           03  PROT                     PIC X(04) VALUE 'PROT'.
+           03  ERMS-LANGUAGE            PIC X(30).
+           03  ERMS-EROR-PROG           PIC X(30).
+           03  ERMS-COMPANY             PIC X(30).
+           03  ERMS-FUNCTION            PIC X(05).
+           03  S6378-ERORDSC            PIC X(30).
+           03  S6378-ERRCDE             PIC X(30).
+           03  AGEC-AGECALC-REC         PIC X(30).
+           03  AGEC-FUNCTION            PIC X(05).
+           03  AGEC-LANGUAGE            PIC X(30).
+           03  AGEC-CNTTYPE             PIC X(30).
+           03  AGEC-INT-DATE-1          PIC X(30).
+           03  AGEC-INT-DATE-2          PIC X(30).
+           03  AGEC-COMPANY             PIC X(30).
+           03  AGEC-AGERATING           PIC X(30).
+           03  SV032-DATA-AREA          PIC X(30).
+           03  SV032-AMNT               PIC X(30).
+           03  MAXDATE                  PIC X(30).
+           03  SV032-DUEDTE             PIC X(30).
+           03  SV032-EXPDTE             PIC X(30).
+           03  SV032-PURPYMT            PIC X(30).
+           03  SV032-CHDRNUM            PIC X(30).
+           03  SV032-COWNNUM            PIC X(30).
+           03  SV032-CLNTNAME           PIC X(30).
+           03  SV032-BANKKEY            PIC X(30).
+           03  SV032-BANKDESC           PIC X(30).
+           03  SV032-RECEIPT            PIC X(30).
+           03  SV032-RFNUM              PIC X(30).
+           03  SV032-CASHNM             PIC X(30).
+           03  SV032-LOCALITY           PIC X(30).
+           03  SV032-CLTNAMES           PIC X(30).
+           03  SV032-SELECT             PIC X(30).
+           03  SV032-DOCTDESC           PIC X(30).
+           03  SV032-SPCAPP             PIC X(30).
+           03  SV032-SPCAPPD            PIC X(30).
+           03  SV032-RCVCODE            PIC X(30).
+           03  SV032-RCVNAME            PIC X(30).
+           03  SV032-NOTELINE           PIC X(30).
+           03  TRRNSTS-FUNCTION         PIC X(05).
+           03  TRRNSTS-PARAMS           PIC X(30).
+           03  TRRNSTS-STATUZ           PIC X(04).
+           03  TRRNSTS-RCNUM            PIC X(30).
+           03  SV032-RCNUM              PIC X(30).
+           03  TRRNSTS-FRMPFX           PIC X(30).
+           03  TRRNSTS-FROMLOC          PIC X(30).
+           03  SV032-ENTYNUM-01         PIC X(30).
+           03  TRRNSTS-FROMPER          PIC X(30).
+           03  SV032-CLTNAME-01         PIC X(30).
+           03  SV032-ADMINUSER-1        PIC X(30).
+           03  TRRNSTS-TOPFX            PIC X(30).
+           03  TRRNSTS-TOLOC            PIC X(30).
+           03  SV032-ENTYNUM-02         PIC X(30).
+           03  TRRNSTS-TOPER            PIC X(30).
+           03  SV032-CLTNAME-02         PIC X(30).
+           03  SV032-ADMINUSER-2        PIC X(30).
+           03  TRRNSTS-PRINTDT          PIC X(30).
+           03  SV032-YNFLAG             PIC X(30).
+           03  TRRNSTS-RCSTAT           PIC X(30).
+           03  SV032-RCSTATDES          PIC X(30).
+           03  TV036-TV036-REC          PIC X(30).
+           03  TRRNSTS-RSCDE            PIC X(30).
+           03  TV036-TXTLINE            PIC X(30).
+           03  SV032-TXTLINE            PIC X(30).
+           03  TRRNSTS-DOCTDESC         PIC X(30).
+           03  TRRNSTS-VALIDFLAG        PIC X(30).
+           03  SV032-STATDETS           PIC X(30).
+           03  SV032-ASGNDATE           PIC X(30).
+           03  TRRNSTS-EXPDTE           PIC X(30).
+           03  TRRNSTS-LOCALITY         PIC X(30).
+           03  SV032-CLTNAME-03         PIC X(30).
+           03  TRRNSTS-RCVCODE          PIC X(30).
+           03  TRRNSTS-SPCAPP           PIC X(30).
+           03  RCNT-STATUZ              PIC X(04).
+           03  RCNT-NOTELINE            PIC X(30).
+           03  RCOL-PARAMS              PIC X(30).
+           03  TRRNSTS-RCTYPE           PIC X(30).
+           03  RCOL-RCTYPE              PIC X(30).
+           03  TRRNSTS-RCSERNUM         PIC X(30).
+           03  RCOL-RCSERNUM            PIC X(30).
+           03  RCOL-FORMAT              PIC X(10).
+           03  RCOL-FUNCTION            PIC X(05).
+           03  RCOL-STATUZ              PIC X(04).
+           03  RCOL-VALIDFLAG           PIC X(30).
+           03  RCOL-RDOCNUM             PIC X(30).
+           03  RCOL-RFNUM               PIC X(30).
+           03  RCOL-DOCORIGAMT          PIC X(30).
+           03  RCOL-CHDRNUM             PIC X(30).
+           03  RCPYACT-STATUZ           PIC X(04).
+           03  RCPYACT-CHDRNUM          PIC X(30).
+           03  RCPYACT-PURCODE          PIC X(30).
+           03  RCPYACT-DATEDUE          PIC X(30).
+           03  RCPYACT-PARAMS           PIC X(30).
+           03  RCPYACT-RCTYPE           PIC X(30).
+           03  RCPYACT-RCSERNUM         PIC X(30).
+           03  RCPYACT-FORMAT           PIC X(10).
+           03  RCPYACT-FUNCTION         PIC X(05).
+           03  RCPYACT-AMNT             PIC X(30).
+           03  SV032-ERROR-INDICATORS   PIC X(30).
+           03  TV047-TV047-REC          PIC X(30).
+           03  TV047-MEMNAME            PIC X(30).
+           03  TRRNCDE-PARAMS           PIC X(30).
+           03  TRRNCDE-RCTYPE           PIC X(30).
+           03  TRRNCDE-RCSERNUM         PIC X(30).
+           03  TRRNCDE-TRANCDE          PIC X(30).
+           03  TRRNCDE-FORMAT           PIC X(10).
+           03  TRRNCDE-FUNCTION         PIC X(05).
+           03  TRRNCDE-STATUZ           PIC X(04).
+           03  TRRNCDE-TRANDATE         PIC X(30).
+           03  RDOC-DATA-KEY            PIC X(30).
+           03  PRFX-CASH                PIC X(30).
+           03  RDOC-RDOCPFX             PIC X(30).
+           03  RDOC-RDOCCOY             PIC X(30).
+           03  RDOC-RDOCNUM             PIC X(30).
+           03  RDOC-TRANSEQ             PIC X(30).
+           03  RDOC-FUNCTION            PIC X(05).
+           03  RDOC-FORMAT              PIC X(10).
+           03  RDOC-PARAMS              PIC X(30).
+           03  RDOC-STATUZ              PIC X(04).
+           03  RDOC-SACSCODE            PIC X(30).
+           03  RDOC-SACSTYP             PIC X(30).
+           03  RDOC-RLDGACCT            PIC X(30).
+           03  RCOL-RFCODE              PIC X(30).
+           03  CSRF-CN                  PIC X(30).
+           03  GTCL-GETCLNT-REC         PIC X(30).
+           03  GTCL-ACCT-PREFIX         PIC X(30).
+           03  GTCL-ACCT-COMPANY        PIC X(30).
+           03  GTCL-ACCT-NUMBER         PIC X(30).
+           03  GTCL-FUNCTION            PIC X(05).
+           03  GTCL-STATUZ              PIC X(04).
+           03  CSRF-AG                  PIC X(30).
+           03  GTCL-CLNT-PREFIX         PIC X(30).
+           03  GTCL-CLNT-COMPANY        PIC X(30).
+           03  GTCL-CLNT-NUMBER         PIC X(30).
+           03  TRRNSTS-FORMAT           PIC X(10).
+           03  RCNT-PARAMS              PIC X(30).
+           03  RCNT-RCTYPE              PIC X(30).
+           03  RCNT-RCSERNUM            PIC X(30).
+           03  RCNT-FORMAT              PIC X(10).
+           03  RCNT-FUNCTION            PIC X(05).
+           03  LOAN-PARAMS              PIC X(30).
+           03  LOAN-CHDRCOY             PIC X(30).
+           03  LOAN-CHDRNUM             PIC X(30).
+           03  LOAN-LOAN-NUMBER         PIC X(30).
+           03  LOAN-FORMAT              PIC X(10).
+           03  LOAN-FUNCTION            PIC X(05).
+           03  LOAN-STATUZ              PIC X(04).
+           03  LOAN-LOAN-TYPE           PIC X(30).
+           03  LOAN-LAST-INT-BILL-DATE  PIC X(30).
+           03  INTC-INTCALC-REC         PIC X(30).
+           03  INTC-LOAN-NUMBER         PIC X(30).
+           03  INTC-CHDRCOY             PIC X(30).
+           03  INTC-CHDRNUM             PIC X(30).
+           03  INTC-CNTTYPE             PIC X(30).
+           03  INTC-INTEREST-TO         PIC X(30).
+           03  INTC-INTEREST-FROM       PIC X(30).
+           03  LOAN-LAST-CAPN-LOAN-AMT  PIC X(30).
+           03  INTC-LOANORIGAM          PIC X(30).
+           03  LOAN-LAST-CAPN-DATE      PIC X(30).
+           03  INTC-LAST-CAPLSN-DATE    PIC X(30).
+           03  LOAN-LOAN-START-DATE     PIC X(30).
+           03  INTC-LOAN-START-DATE     PIC X(30).
+           03  INTC-INTEREST-AMOUNT     PIC X(30).
+           03  LOAN-LOAN-CURRENCY       PIC X(30).
+           03  INTC-LOAN-CURRENCY       PIC X(30).
+           03  INTC-LOAN-TYPE           PIC X(30).
+           03  INTC-STATUZ              PIC X(04).
+           03  LINSDRY-PARAMS           PIC X(30).
+           03  LINSDRY-CHDRCOY          PIC X(30).
+           03  LINSDRY-CHDRNUM          PIC X(30).
+           03  LINSDRY-INSTFROM         PIC X(30).
+           03  LINSDRY-FORMAT           PIC X(10).
+           03  LINSDRY-FUNCTION         PIC X(05).
+           03  LINSDRY-STATUZ           PIC X(04).
+           03  LINSDRY-INSTAMT06        PIC X(30).
+           03  RCPYPOL-PARAMS           PIC X(30).
+           03  RCPYPOL-CHDRNUM          PIC X(30).
+           03  RCPYPOL-DATEDUE          PIC X(30).
+           03  RCPYPOL-FORMAT           PIC X(10).
+           03  RCPYPOL-FUNCTION         PIC X(05).
+           03  RCPYPOL-STATUZ           PIC X(04).
+           03  RCPYPOL-VALIDFLAG        PIC X(30).
+           03  TRRNINF-PARAMS           PIC X(30).
+           03  RCPYPOL-RCTYPE           PIC X(30).
+           03  TRRNINF-RCTYPE           PIC X(30).
+           03  RCPYPOL-RCSERNUM         PIC X(30).
+           03  TRRNINF-RCSERNUM         PIC X(30).
+           03  TRRNINF-FORMAT           PIC X(10).
+           03  TRRNINF-FUNCTION         PIC X(05).
+           03  TRRNINF-STATUZ           PIC X(04).
+           03  TRRNINF-RCSTAT           PIC X(30).
+           03  AGLF-DATA-KEY            PIC X(30).
+           03  AGLF-AGNTCOY             PIC X(30).
+           03  AGLF-AGNTNUM             PIC X(30).
+           03  AGLF-FUNCTION            PIC X(05).
+           03  AGLF-FORMAT              PIC X(10).
+           03  AGLF-PARAMS              PIC X(30).
+           03  AGLF-STATUZ              PIC X(04).
+           03  AGLF-DTETRM              PIC X(30).
+           03  AGLF-DTEEXP              PIC X(30).
+           03  AGLF-DTEAPP              PIC X(30).
+           03  AGLF-ARACDE              PIC X(30).
+           03  AGLF-TSALESUNT           PIC X(30).
+           03  T3620-T3620-REC          PIC X(30).
+           03  T3620-DDIND              PIC X(30).
+           03  T3620-CRCIND             PIC X(30).
+           03  MANDLNB-PARAMS           PIC X(30).
+           03  MANDLNB-PAYRCOY          PIC X(30).
+           03  MANDLNB-PAYRNUM          PIC X(30).
+           03  MANDLNB-MANDREF          PIC X(30).
+           03  MANDLNB-FUNCTION         PIC X(05).
+           03  MANDLNB-FORMAT           PIC X(10).
+           03  MANDLNB-STATUZ           PIC X(04).
+           03  MANDLNB-CRCIND           PIC X(30).
+           03  MANDLNB-BANKKEY          PIC X(30).
+           03  CLBL-BANKKEY             PIC X(30).
+           03  MANDLNB-BANKACCKEY       PIC X(30).
+           03  CLBL-BANKACCKEY          PIC X(30).
+           03  CLBL-CLNTCOY             PIC X(30).
+           03  CLBL-CLNTNUM             PIC X(30).
+           03  CLBL-FUNCTION            PIC X(05).
+           03  CLBL-PARAMS              PIC X(30).
+           03  CLBL-STATUZ              PIC X(04).
+           03  MANDLNB-MANDSTAT         PIC X(30).
+           03  T3678-T3678-REC          PIC X(30).
+           03  MANDLNB-EFFDATE          PIC X(30).
+           03  MANDLNB-MAND-AMT         PIC X(30).
+           03  CLBL-CURRCODE            PIC X(30).
+           03  T3678-GONOGOFLG          PIC X(30).
+           03  CLBL-CURRFROM            PIC X(30).
+           03  CLBL-CURRTO              PIC X(30).
+           03  T3620-GRPIND             PIC X(30).
+           03  GRPS-GRUPCOY             PIC X(30).
+           03  GRPS-GRUPNUM             PIC X(30).
+           03  GRPS-FUNCTION            PIC X(05).
+           03  GRPS-PARAMS              PIC X(30).
+           03  GRPS-STATUZ              PIC X(04).
+           03  AGLF-TAGSUSIND           PIC X(30).
+           03  AGLF-TLICEXPDT           PIC X(30).
+           03  UBBL-UBBLALL-REC         PIC X(30).
+           03  UBBL-STATUZ              PIC X(04).
+           03  DTC4-DATCON4-REC         PIC X(30).
+           03  DTC4-FREQ-FACTOR         PIC X(30).
+           03  DTC4-FREQUENCY           PIC X(30).
+           03  DTC4-INT-DATE-1          PIC X(30).
+           03  DTC4-BILLDAY             PIC X(30).
+           03  DTC4-BILLMONTH           PIC X(30).
+           03  DTC4-STATUZ              PIC X(04).
+           03  DTC4-INT-DATE-2          PIC X(30).
+           03  UBBL-CHDR-CHDRCOY        PIC X(30).
+           03  UBBL-CHDR-CHDRNUM        PIC X(30).
+           03  UBBL-LIFE-LIFE           PIC X(30).
+           03  UBBL-LIFE-JLIFE          PIC X(30).
+           03  UBBL-COVR-COVERAGE       PIC X(30).
+           03  UBBL-COVR-RIDER          PIC X(30).
+           03  UBBL-PLAN-SUFFIX         PIC X(30).
+           03  UBBL-BILLFREQ            PIC X(30).
+           03  UBBL-CNTCURR             PIC X(30).
+           03  UBBL-CNTTYPE             PIC X(30).
+           03  UBBL-TRANNO              PIC X(30).
+           03  UBBL-EFFDATE             PIC X(30).
+           03  UBBL-PREM-METH           PIC X(30).
+           03  UBBL-JLIFE-PREM-METH     PIC X(30).
+           03  UBBL-SUMINS              PIC X(30).
+           03  UBBL-PREM-CESS-DATE      PIC X(30).
+           03  UBBL-CRTABLE             PIC X(30).
+           03  UBBL-BILLCHNL            PIC X(30).
+           03  UBBL-MORTCLS             PIC X(30).
+           03  UBBL-SV-METHOD           PIC X(30).
+           03  UBBL-LANGUAGE            PIC X(30).
+           03  UBBL-USER                PIC X(30).
+           03  UBBL-BATCCOY             PIC X(30).
+           03  UBBL-BATCBRN             PIC X(30).
+           03  UBBL-BATCACTYR           PIC X(30).
+           03  UBBL-BATCACTMN           PIC X(30).
+           03  UBBL-BATCTRCDE           PIC X(30).
+           03  UBBL-BATCH               PIC X(30).
+           03  UBBL-ADFEEMTH            PIC X(30).
+           03  UBBL-FUNCTION            PIC X(05).
+           03  UBBL-POLSUM              PIC X(30).
+           03  UBBL-PTDATE              PIC X(30).
+           03  UBBL-POLINC              PIC X(30).
+           03  UBBL-SINGP               PIC X(30).
+           03  UBBL-OCCDATE             PIC X(30).
+           03  UBBL-CHDR-REGISTER       PIC X(30).
+           03  DTC4-BILLDAY-NUM         PIC X(30).
+           03  DTC4-BILLMONTH-NUM       PIC X(30).
+           03  STDT-COMPANY             PIC X(30).
+           03  STDT-CHDRNUM             PIC X(30).
+           03  STDT-LIFE                PIC X(30).
+           03  STDT-COVERAGE            PIC X(30).
+           03  STDT-RIDER               PIC X(30).
+           03  STDT-PLNSFX              PIC X(30).
+           03  STDT-CNTCURR             PIC X(30).
+           03  STDT-EFFDATE             PIC X(30).
+           03  STDT-STAMP-DUTY          PIC X(30).
+           03  STDT-STDT001-REC         PIC X(30).
+           03  STDT-STATUZ              PIC X(04).
