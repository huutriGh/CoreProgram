@@ -0,0 +1,16 @@
+       01  T5644-T5644-REC.
+           03  T5644-COMM-PCT-01        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-02        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-03        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-04        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-05        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-06        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-07        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-08        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-09        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMM-PCT-10        PIC S9(03)V9(2) COMP-3.
+           03  T5644-COMPYSUBR          PIC X(05).
+       01  T5644-COMM-TAB REDEFINES T5644-T5644-REC.
+           03  T5644-COMM-PCT           PIC S9(03)V9(2) COMP-3
+                                         OCCURS 10 TIMES.
+           03  FILLER                   PIC X(05).
