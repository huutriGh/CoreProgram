@@ -0,0 +1,10 @@
+       01  CLBADDB-PARAMS.
+           03  CLBADDB-BANKACCKEY       PIC X(30).
+           03  CLBADDB-BANKKEY          PIC X(30).
+           03  CLBADDB-CLNTCOY          PIC X(30).
+           03  CLBADDB-CLNTNUM          PIC X(30).
+           03  CLBADDB-CLNTPFX          PIC X(30).
+           03  CLBADDB-FACTHOUS         PIC X(30).
+           03  CLBADDB-FORMAT           PIC X(10).
+           03  CLBADDB-FUNCTION         PIC X(05).
+           03  CLBADDB-STATUZ           PIC X(04).
