@@ -583,7 +583,21 @@
       *                                                                     *
       * 26/10/20  01/01   CLM14        Van Bao Tuyen - IT                   *
       *           Increase length ID Place from 30 to 100                   *
-      *                                                                     *
+      *
+      * 09/08/26  01/01   PHE090       Phuong Hoang                         *
+      *           Reject/flag ID document expiry date on Client Create.     *
+      *
+      * 09/08/26  01/01   PHE091       Phuong Hoang                         *
+      *           Fold surname/given/middle names to ASCII when the         *
+      *           client's nationality is set on T3645 to store names       *
+      *           without Vietnamese diacritics.                            *
+      *
+      * 09/08/26  01/01   PHE100       Phuong Hoang                         *
+      *           Count all CLTS records sharing an ID number; when         *
+      *           more than one is found, send the counter staff to         *
+      *           the P2473 duplicate-resolution window (DUPR) instead      *
+      *           of a plain reject.                                        *
+      *
       **DD/MM/YY*************************************************************
       *
       /
@@ -606,6 +620,23 @@
        01  WSAA-DN                     PIC XX     VALUE 'DN'.
        01  WSAA-INIT                   PIC X(01).                       <029>
        01  WSAA-VAL-IDDATE             PIC 9(08) VALUE 19000101.        <PHE025>
+      *
+      * Vietnamese-diacritics-to-ASCII fold table, used when a          <PHE091>
+      * client's nationality is set up on T3645 to store names          <PHE091>
+      * ASCII-folded rather than with full diacritics.  Only the        <PHE091>
+      * accented letters representable in the client's single-byte      <PHE091>
+      * codepage are covered.                                           <PHE091>
+       01  WSAA-DIAC-FOLD-TABLE.                                        <PHE091>
+           03  WSAA-DIAC-FROM.                                          <PHE091>
+               05  FILLER              PIC X(16) VALUE                  <PHE091>
+                   X'C0C1C2C3C8C9CACCCDD2D3D4D5D9DADD'.                 <PHE091>
+               05  FILLER              PIC X(16) VALUE                  <PHE091>
+                   X'E0E1E2E3E8E9EAECEDF2F3F4F5F9FAFD'.                 <PHE091>
+           03  WSAA-DIAC-TO.                                            <PHE091>
+               05  FILLER              PIC X(16) VALUE                  <PHE091>
+                   'AAAAEEEIIOOOOUUY'.                                  <PHE091>
+               05  FILLER              PIC X(16) VALUE                  <PHE091>
+                   'aaaaeeeiioooouuy'.                                  <PHE091>
       *
        77  WSAA-X                      PIC S9(03) COMP-3 VALUE 0.
        77  WSAA-Y                      PIC S9(03) COMP-3 VALUE 0.
@@ -702,6 +733,9 @@
        01  WSAA-NATLTY                 PIC X(03).                       <V62P07>
        01  WSAA-WARNING-COUNT          PIC 9(02).                       <V62P07>
        01  WSAA-CLNTSSN-FND            PIC X(01).                       <V62P07>
+       01  WSAA-DUP-COUNT              PIC 9(02) VALUE ZERO.            <PHE100>
+       01  WSAA-DUP-CLNTNUM-TAB.                                        <PHE100>
+           03  WSAA-DUP-CLNTNUM        PIC X(08) OCCURS 5.              <PHE100>
        01  WSAA-STAFFLAG-SAV           PIC X(01).                       <GAPPH2>
        01  WSAA-FIR-SECUITYNO          PIC X(24).                       <DA002>
        01  WSAA-FLAG-EXIST             PIC X(01) VALUE SPACES.          <NB008>
@@ -814,7 +848,6 @@ TDO    01  WSAA-ADDRESS-DUP            PIC X(01).                       <NB019>
       *                                                                 <V74F03>
        01  WSAA-BATCKEY.
            COPY BATCKEY.
-       01  WSAA-CLNTSSNKEY.                                             <V62P07>
            COPY CLNTSSNKEY.                                             <V62P07>
       *
        01  WSAA-TODAY                  PIC 9(08) VALUE 0.
@@ -888,6 +921,7 @@ TDO    01  WSAA-ADDRESS-DUP            PIC X(01).                       <NB019>
       *
        01  ERRORS.
            03  B369                    PIC X(04) VALUE 'B369'.
+           03  B370                    PIC X(04) VALUE 'B370'.          <PHE100>
            03  E110                    PIC X(04) VALUE 'E110'.
            03  E186                    PIC X(04) VALUE 'E186'.
            03  E315                    PIC X(04) VALUE 'E315'.
@@ -925,6 +959,8 @@ TDO    01  WSAA-ADDRESS-DUP            PIC X(01).                       <NB019>
            03  EV93                    PIC X(04) VALUE 'EV93'.          <NB008>
            03  EV98                    PIC X(04) VALUE 'EV98'.          <NB019>
            03  D020                    PIC X(04) VALUE 'D020'.          <PHE025>
+           03  D021                    PIC X(04) VALUE 'D021'.          <PHE090>
+           03  W135                    PIC X(04) VALUE 'W135'.          <PHE090>
                                                                         <NB008>
       /
            COPY VARCOM.
@@ -935,6 +971,7 @@ TDO    01  WSAA-ADDRESS-DUP            PIC X(01).                       <NB019>
            COPY DATCON3REC.
       /
            COPY SYSERRREC.
+           COPY CONERRREC.
       /
       ***  COPY SCRNPARAMS.                                             <S9503>
       /
@@ -2148,6 +2185,32 @@ TDO        MOVE SPACES                 TO WSAA-ADDRESS-DUP.             <NB019>
       *                                                                 <A06259>
        2128-VALIDATE-SURNAME.                                           <A06259>
       *                                                                 <A06259>
+      * Look up the client's nationality on T3645 to decide whether     <PHE091>
+      * this branch wants names stored ASCII-folded rather than with    <PHE091>
+      * full Vietnamese diacritics, for reinsurance/SWIFT extracts      <PHE091>
+      * that reject diacritics.                                         <PHE091>
+      *                                                                 <PHE091>
+           MOVE SPACES                 TO ITEM-PARAMS.                  <PHE091>
+           MOVE 'IT'                   TO ITEM-ITEMPFX.                 <PHE091>
+           MOVE WSSP-FSUCO             TO ITEM-ITEMCOY.                 <PHE091>
+           MOVE T3645                  TO ITEM-ITEMTABL.                <PHE091>
+           MOVE S2465-NATLTY           TO ITEM-ITEMITEM.                <PHE091>
+           MOVE READR                  TO ITEM-FUNCTION.                <PHE091>
+           CALL 'ITEMIO'               USING ITEM-PARAMS.               <PHE091>
+           IF ITEM-STATUZ              NOT = O-K AND                    <PHE091>
+              ITEM-STATUZ              NOT = MRNF                       <PHE091>
+              MOVE ITEM-PARAMS         TO SYSR-PARAMS                   <PHE091>
+              PERFORM 600-FATAL-ERROR.                                  <PHE091>
+                                                                        <PHE091>
+           IF ITEM-STATUZ                  = MRNF                       <PHE091>
+              INITIALIZE  T3645-T3645-REC                               <PHE091>
+           ELSE                                                         <PHE091>
+              MOVE ITEM-GENAREA        TO T3645-T3645-REC               <PHE091>
+           END-IF.                                                      <PHE091>
+                                                                        <PHE091>
+           IF T3645-ZRDIACIND              = 'N'                        <PHE091>
+              PERFORM 2129-FOLD-DIACRITICS.                             <PHE091>
+      *                                                                 <A06259>
       **** IF S2465-SURNAME            = SPACES                         <PSE30>
            IF S2465-LSURNAME           = SPACES                         <PSE30>
       ****    MOVE E186                TO S2465-SURNAME-ERR             <PSE30>
@@ -2806,10 +2869,58 @@ TDO   * Check Duplicate Address for Action A and C:                     <NB019>
            IF  CLNTSSN-STATUZ          NOT = MRNF
            AND CLNTSSN-CLNTNUM         NOT = S2465-CLNTNUM
            AND T3645-DUPNO             NOT = 'Y'                        <FA4126>
-               MOVE B369               TO S2465-SECUITYNO-ERR.
+               PERFORM 2166-COUNT-DUPLICATES                            <PHE100>
+               IF WSAA-DUP-COUNT       > 1                              <PHE100>
+                  MOVE B370            TO S2465-SECUITYNO-ERR           <PHE100>
+               ELSE                                                     <PHE100>
+                  MOVE B369            TO S2465-SECUITYNO-ERR           <PHE100>
+               END-IF.                                                  <PHE100>
                                                                         <V62P07>
            GO TO 2160-COMP.                                             <V62P07>
                                                                         <V62P07>
+      *
+      *    When more than one client record shares this ID number,      <PHE100>
+      *    B370 tells the counter staff to use the duplicate-           <PHE100>
+      *    resolution window (function key DUPR) instead of B369's      <PHE100>
+      *    plain reject, so the live record can be picked or merged.    <PHE100>
+      *
+       2166-COUNT-DUPLICATES.                                           <PHE100>
+           MOVE ZERO                   TO WSAA-DUP-COUNT.               <PHE100>
+           MOVE SPACES                 TO WSAA-DUP-CLNTNUM-TAB.         <PHE100>
+           INITIALIZE                  WSKY-CLNTSSN-KEY.                <PHE100>
+           MOVE S2465-SECUITYNO        TO WSKY-CLNTSSN-SECUITYNO.       <PHE100>
+           MOVE WSKY-CLNTSSN-FILE-KEY  TO CLNTSSN-DATA-KEY.             <PHE100>
+           MOVE CLNTSSNREC             TO CLNTSSN-FORMAT.               <PHE100>
+           MOVE BEGN                   TO CLNTSSN-FUNCTION.             <PHE100>
+           MOVE O-K                    TO CLNTSSN-STATUZ.               <PHE100>
+
+           PERFORM UNTIL CLNTSSN-STATUZ NOT = O-K                       <PHE100>
+              CALL 'CLNTSSNIO'         USING CLNTSSN-PARAMS             <PHE100>
+              IF CLNTSSN-STATUZ        NOT = O-K AND ENDP               <PHE100>
+                 MOVE WSKY-CLNTSSN-FILE-KEY TO CLNTSSN-DATA-KEY         <PHE100>
+                 MOVE CLNTSSN-PARAMS   TO SYSR-PARAMS                   <PHE100>
+                 PERFORM 600-FATAL-ERROR                                <PHE100>
+              END-IF                                                    <PHE100>
+              IF CLNTSSN-STATUZ        = O-K                            <PHE100>
+              AND CLNTSSN-SECUITYNO    NOT = WSKY-CLNTSSN-SECUITYNO     <PHE100>
+                 MOVE MRNF             TO CLNTSSN-STATUZ                <PHE100>
+              END-IF                                                    <PHE100>
+              IF  CLNTSSN-STATUZ       = O-K                            <PHE100>
+              AND CLNTSSN-SECUITYNO    = WSKY-CLNTSSN-SECUITYNO         <PHE100>
+              AND CLNTSSN-CLNTNUM      NOT = S2465-CLNTNUM              <PHE100>
+              AND CLNTSSN-CLTIND       = 'C'                            <PHE100>
+                 ADD 1                 TO WSAA-DUP-COUNT                <PHE100>
+                 IF WSAA-DUP-COUNT     NOT > 5                          <PHE100>
+                    MOVE CLNTSSN-CLNTNUM                                <PHE100>
+                              TO WSAA-DUP-CLNTNUM (WSAA-DUP-COUNT)      <PHE100>
+                 END-IF                                                 <PHE100>
+              END-IF                                                    <PHE100>
+              MOVE NEXTR               TO CLNTSSN-FUNCTION              <PHE100>
+           END-PERFORM.                                                 <PHE100>
+      *                                                                 <PHE100>
+       2166-EXIT.                                                       <PHE100>
+            EXIT.                                                       <PHE100>
+      *                                                                 <PHE100>
        2165-MODIFY.                                                     <V62P07>
                                                                         <V62P07>
            IF S2465-NATLTY             NOT = WSAA-NATLTY                <V62P07>
@@ -2818,20 +2929,55 @@ TDO   * Check Duplicate Address for Action A and C:                     <NB019>
            END-IF.                                                      <V62P07>
            IF  CLNTSSN-STATUZ          = O-K                            <V62P07>
            AND CLNTSSN-CLNTNUM         NOT = S2465-CLNTNUM              <V62P07>
+               PERFORM 2166-COUNT-DUPLICATES                            <PHE100>
                IF  MBOX-REPLY          NOT = 'Y' AND 'N'                <V62P07>
                AND T3645-DUPNO         = 'Y'                            <V62P07>
+               AND WSAA-DUP-COUNT      NOT > 1                          <PHE100>
                   PERFORM A6000-CALL-MSGBOX                             <V62P07>
                END-IF                                                   <V62P07>
-               IF  MBOX-REPLY          NOT = 'Y'                        <V62P07>
-               OR  T3645-DUPNO         NOT = 'Y'                        <V62P07>
-                  MOVE B369            TO S2465-SECUITYNO-ERR           <V62P07>
-               END-IF                                                   <V62P07>
+               IF WSAA-DUP-COUNT       > 1                              <PHE100>
+                  MOVE B370            TO S2465-SECUITYNO-ERR           <PHE100>
+               ELSE                                                     <PHE100>
+                  IF  MBOX-REPLY          NOT = 'Y'                     <V62P07>
+                  OR  T3645-DUPNO         NOT = 'Y'                     <V62P07>
+                     MOVE B369            TO S2465-SECUITYNO-ERR        <V62P07>
+                  END-IF                                                <V62P07>
+               END-IF                                                   <PHE100>
            END-IF.                                                      <V62P07>
            IF WSSP-SBMACTION         = 'C'                              <DA002>
               PERFORM 2800-READ-CLRRWIN                                 <DA002>
            END-IF.                                                      <DA002>
+      *
        2160-COMP.
 
+      *
+      *    Validate ID document expiry date.  Reject an expiry date     <PHE090>
+      *    that has already passed and flag one due to expire           <PHE090>
+      *    within 90 days for follow-up.                                <PHE090>
+      *                                                                 <PHE090>
+           IF (T3645-ZRMANDIND          = 'Y'                           <PHE090>
+           OR  S2465-SECUITYNO      NOT = SPACES)                       <PHE090>
+           AND S2465-IDEXPDATE      NOT = ZEROES                        <PHE090>
+               INITIALIZE               DTC3-DATCON3-REC                <PHE090>
+               MOVE SPACES              TO DTC3-FUNCTION                <PHE090>
+               MOVE O-K                 TO DTC3-STATUZ                  <PHE090>
+               MOVE 'DY'                TO DTC3-FREQUENCY               <PHE090>
+               MOVE WSAA-TODAY          TO DTC3-INT-DATE-1              <PHE090>
+               MOVE S2465-IDEXPDATE     TO DTC3-INT-DATE-2              <PHE090>
+               CALL 'DATCON3'           USING DTC3-DATCON3-REC          <PHE090>
+               IF DTC3-STATUZ           NOT = O-K                       <PHE090>
+                   MOVE E032            TO S2465-IDEXPDATE-ERR          <PHE090>
+               ELSE                                                     <PHE090>
+                   IF DTC3-FREQ-FACTOR  < 0                             <PHE090>
+                       MOVE D021        TO S2465-IDEXPDATE-ERR          <PHE090>
+                   ELSE                                                 <PHE090>
+                       IF DTC3-FREQ-FACTOR <= 90                        <PHE090>
+                           MOVE W135    TO S2465-IDEXPDATE-ERR          <PHE090>
+                       END-IF                                           <PHE090>
+                   END-IF                                               <PHE090>
+               END-IF                                                   <PHE090>
+           END-IF.                                                      <PHE090>
+
       *
       *    Get and display statistics code description
       *
@@ -4712,6 +4858,30 @@ TDO   * Check Duplicate Address for Action A and C:                     <NB019>
               MOVE 'L'            TO GENS-FUNCTION
               PERFORM 4300-CALL-GENSSW
               GO TO 4090-EXIT.
+      *                                                                 <PHE100>
+      *  Counter staff pressed the duplicate-resolution function        <PHE100>
+      *  key off the B370 warning.  Push P2473 onto the program         <PHE100>
+      *  stack ahead of the current position, in duplicate-             <PHE100>
+      *  resolution sub-type, seeded with the ID number in question,    <PHE100>
+      *  so it returns here once a client has been picked.              <PHE100>
+      *                                                                 <PHE100>
+           IF SCRN-STATUZ = 'DUPR'                                      <PHE100>
+              MOVE O-K              TO SCRN-STATUZ                      <PHE100>
+              MOVE S2465-SECUITYNO  TO WSSP-CHDR-TYPEDESC               <PHE100>
+              MOVE 'D'              TO WSSP-WINDOW-SUB-TYPE             <PHE100>
+              MOVE ZERO             TO WSSP-DUP-COUNT                   <PHE100>
+              MOVE SPACES           TO WSSP-DUP-CLNTNUM-TAB             <PHE100>
+              MOVE WSSP-PROGRAM-PTR TO WSAA-X                           <PHE100>
+              MOVE 1                TO WSAA-Y                           <PHE100>
+              PERFORM 4100-SAVE-PROGRAM 8 TIMES                         <PHE100>
+              MOVE 'P2473'          TO WSSP-SEC-PROG (WSSP-PROGRAM-PTR) <PHE100>
+              ADD 1, WSSP-PROGRAM-PTR GIVING WSAA-X                     <PHE100>
+              MOVE 1                TO WSAA-Y                           <PHE100>
+              PERFORM 4200-RESTORE-PROGRAM 8 TIMES                      <PHE100>
+              MOVE '*'              TO WSSP-SEC-ACTN                    <PHE100>
+                                             (WSSP-PROGRAM-PTR)         <PHE100>
+              ADD 1                 TO WSSP-PROGRAM-PTR                 <PHE100>
+              GO TO 4090-EXIT.                                          <PHE100>
       *
            IF SCRN-STATUZ               = KILL
               MOVE SPACES           TO  WSSP-SEC-PROG(WSSP-PROGRAM-PTR)
@@ -5145,6 +5315,27 @@ TDO   * Check Duplicate Address for Action A and C:                     <NB019>
       *A2900-EXIT.                                                      <S9503>
       *A2090-EXIT.                                                      <S9503>
       *     EXIT.
+      /
+       A2950-FOLD-DIACRITICS SECTION.                                   <PHE091>
+      ***********************************                               <PHE091>
+      *                                                                 <PHE091>
+      *    Fold surname/given-name/middle-name fields to their ASCII    <PHE091>
+      *    equivalents, for branches whose T3645 nationality setup      <PHE091>
+      *    requests names without Vietnamese diacritics.                <PHE091>
+      *                                                                 <PHE091>
+       2129-FOLD-DIACRITICS.                                            <PHE091>
+                                                                        <PHE091>
+           INSPECT S2465-LSURNAME      CONVERTING WSAA-DIAC-FROM        <PHE091>
+                                                TO WSAA-DIAC-TO.        <PHE091>
+           INSPECT S2465-LGIVNAME      CONVERTING WSAA-DIAC-FROM        <PHE091>
+                                                TO WSAA-DIAC-TO.        <PHE091>
+           INSPECT S2465-MIDDL-01      CONVERTING WSAA-DIAC-FROM        <PHE091>
+                                                TO WSAA-DIAC-TO.        <PHE091>
+           INSPECT S2465-MIDDL-02      CONVERTING WSAA-DIAC-FROM        <PHE091>
+                                                TO WSAA-DIAC-TO.        <PHE091>
+      *                                                                 <PHE091>
+       A2950-EXIT.                                                      <PHE091>
+           EXIT.                                                        <PHE091>
       /
        A3000-VALNAME SECTION.
       ************************
