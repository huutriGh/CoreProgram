@@ -0,0 +1,30 @@
+       01  CLRF-PARAMS.
+           03  CLRF-ADDRESS             PIC X(30).
+           03  CLRF-AGNT                PIC X(30).
+           03  CLRF-ALIAS               PIC X(30).
+           03  CLRF-BEGIN               PIC X(30).
+           03  CLRF-CCARD               PIC X(30).
+           03  CLRF-CLAM                PIC X(30).
+           03  CLRF-CLBA                PIC X(30).
+           03  CLRF-CLMCASH             PIC X(30).
+           03  CLRF-CLMPAYEE            PIC X(30).
+           03  CLRF-CLNTCOY             PIC X(30).
+           03  CLRF-CLNTNUM             PIC X(30).
+           03  CLRF-CLNTPFX             PIC X(30).
+           03  CLRF-CLRRROLE            PIC X(30).
+           03  CLRF-DATA-KEY            PIC X(30).
+           03  CLRF-DOCTOR              PIC S9(11)V9(2) COMP-3.
+           03  CLRF-FORECOY             PIC X(30).
+           03  CLRF-FORENUM             PIC X(30).
+           03  CLRF-FOREPFX             PIC X(30).
+           03  CLRF-FORMAT              PIC X(10).
+           03  CLRF-FUNCTION            PIC X(05).
+           03  CLRF-GROUP-AGENT         PIC X(30).
+           03  CLRF-GROUP-CLAIMANT      PIC X(30).
+           03  CLRF-GRUP                PIC X(30).
+           03  CLRF-LIFE                PIC X(30).
+           03  CLRF-OWNR                PIC X(30).
+           03  CLRF-RACC                PIC X(30).
+           03  CLRF-RILF                PIC X(30).
+           03  CLRF-STATUZ              PIC X(04).
+           03  CLRF-TRTY                PIC X(30).
