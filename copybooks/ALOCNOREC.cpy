@@ -0,0 +1,7 @@
+       01  ALNO-ALOCNO-REC.
+           03  ALNO-FUNCTION            PIC X(04).
+           03  ALNO-PREFIX              PIC X(02).
+           03  ALNO-COMPANY             PIC X(01).
+           03  ALNO-GENKEY              PIC X(02).
+           03  ALNO-ALOC-NO             PIC X(08).
+           03  ALNO-STATUZ              PIC X(04).
