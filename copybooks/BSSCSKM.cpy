@@ -0,0 +1,13 @@
+       01  BSSC-PARAMS.
+           03  BSSC-ACCT-MONTH          PIC X(30).
+           03  BSSC-ACCT-YEAR           PIC X(30).
+           03  BSSC-EFF-DATE            PIC 9(08).
+           03  BSSC-EFFECTIVE           PIC X(30).
+           03  BSSC-EFFECTIVE-DATE      PIC 9(08).
+           03  BSSC-FORMAT              PIC X(10).
+           03  BSSC-FUNCTION            PIC X(05).
+           03  BSSC-INIT-BRANCH         PIC X(30).
+           03  BSSC-LANGUAGE            PIC X(30).
+           03  BSSC-SCHEDULE-NAME       PIC X(30).
+           03  BSSC-SCHEDULE-NUMBER     PIC X(08).
+           03  BSSC-STATUZ              PIC X(04).
