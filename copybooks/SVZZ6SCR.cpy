@@ -0,0 +1,8 @@
+       01  SVZZ6-DATA-AREA.
+           03  SVZZ6-DATA-FIELDS.
+               05  SVZZ6-AGENTNO           PIC X(08).
+               05  SVZZ6-CLNTNAM           PIC X(15).
+               05  SVZZ6-GIVNAME           PIC X(15).
+               05  SVZZ6-OFFCDE            PIC X(03).
+           03  SVZZ6-ERROR-INDICATORS.
+               05  SVZZ6-AGENTNO-ERR       PIC X(04).
