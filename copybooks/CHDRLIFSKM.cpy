@@ -0,0 +1,35 @@
+       01  CHDRLIF-PARAMS.
+           03  CHDRLIF-ACCTMETH         PIC X(30).
+           03  CHDRLIF-AUTOINCR-IND     PIC X(01).
+           03  CHDRLIF-AGNTCOY          PIC X(30).
+           03  CHDRLIF-AGNTNUM          PIC X(30).
+           03  CHDRLIF-AGNTPFX          PIC X(30).
+           03  CHDRLIF-BILLCD           PIC X(30).
+           03  CHDRLIF-BILLCURR         PIC X(30).
+           03  CHDRLIF-BILLFREQ         PIC X(30).
+           03  CHDRLIF-BILLSPFROM       PIC X(30).
+           03  CHDRLIF-BILLSPTO         PIC X(30).
+           03  CHDRLIF-BILLSUPR         PIC X(30).
+           03  CHDRLIF-BTDATE           PIC X(30).
+           03  CHDRLIF-CCDATE           PIC X(30).
+           03  CHDRLIF-CHDRCOY          PIC X(01).
+           03  CHDRLIF-CHDRNUM          PIC X(08).
+           03  CHDRLIF-CHDRPFX          PIC X(30).
+           03  CHDRLIF-CNTBRANCH        PIC S9(08) COMP-3.
+           03  CHDRLIF-CNTCURR          PIC S9(11)V9(2) COMP-3.
+           03  CHDRLIF-CNTTYPE          PIC S9(08) COMP-3.
+           03  CHDRLIF-COLLCHNL         PIC X(30).
+           03  CHDRLIF-COWNCOY          PIC X(30).
+           03  CHDRLIF-COWNNUM          PIC X(30).
+           03  CHDRLIF-COWNPFX          PIC X(30).
+           03  CHDRLIF-DESPNUM          PIC X(30).
+           03  CHDRLIF-FORMAT           PIC X(10).
+           03  CHDRLIF-FUNCTION         PIC X(05).
+           03  CHDRLIF-OCCDATE          PIC X(30).
+           03  CHDRLIF-OUTSTAMT         PIC S9(11)V9(2) COMP-3.
+           03  CHDRLIF-PSTATCODE        PIC X(30).
+           03  CHDRLIF-REGISTER         PIC X(30).
+           03  CHDRLIF-SERVUNIT         PIC X(30).
+           03  CHDRLIF-STATCODE         PIC X(30).
+           03  CHDRLIF-STATUZ           PIC X(04).
+           03  CHDRLIF-TRANNO           PIC S9(05) COMP-3.
