@@ -0,0 +1,7 @@
+       01  BSPD-PARAMS.
+           03  BSPD-COMPANY             PIC X(30).
+           03  BSPD-FORMAT              PIC X(10).
+           03  BSPD-FUNCTION            PIC X(05).
+           03  BSPD-PROCESS-NAME        PIC X(10).
+           03  BSPD-SCHEDULE-NAME       PIC X(30).
+           03  BSPD-STATUZ              PIC X(04).
