@@ -0,0 +1,22 @@
+       01  ZORL-ZORLNK-REC.
+           03  ZORL-STATUZ              PIC X(04).
+           03  ZORL-FUNCTION            PIC X(05).
+           03  ZORL-CLAWBACK            PIC X(01).
+           03  ZORL-AGENT               PIC X(16).
+           03  ZORL-CHDRCOY             PIC X(01).
+           03  ZORL-CHDRNUM             PIC X(08).
+           03  ZORL-CNTTYPE             PIC X(03).
+           03  ZORL-CRTABLE             PIC X(04).
+           03  ZORL-TERMID              PIC X(04).
+           03  ZORL-TRANNO              PIC S9(05)      COMP-3.
+           03  ZORL-TRANDESC            PIC X(30).
+           03  ZORL-TRANREF             PIC X(08).
+           03  ZORL-EFFDATE             PIC 9(08).
+           03  ZORL-PTDATE              PIC 9(08).
+           03  ZORL-CRATE               PIC S9(07)V9(5) COMP-3.
+           03  ZORL-ORIGCURR            PIC X(03).
+           03  ZORL-ORIGAMT             PIC S9(11)V9(2) COMP-3.
+           03  ZORL-GENLCUR             PIC X(03).
+           03  ZORL-SACSTYP             PIC X(02).
+           03  ZORL-ANNPREM             PIC S9(11)V9(2) COMP-3.
+           03  ZORL-BATCH-KEY           PIC X(18).
