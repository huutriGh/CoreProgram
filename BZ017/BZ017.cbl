@@ -0,0 +1,373 @@
+      * COMPILE-OPTIONS-SQL   CSRSQLCSR(*ENDJOB) COMMIT(*NONE) <Do Not Delete>
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BZ017.
+      *
+      *(C) Copyright CSC Corporation Limited 1986 - 2000.
+      *    All rights reserved. CSC Confidential.
+      *
+      *REMARKS.
+      *   This batch job summarises every PLNSUMPF record written by
+      *     P5074AT's 2325-WRITE-PLAN-DIAGNOSTIC section, showing
+      *     which of the three plan-processing paths (A - plan not
+      *     applicable, B - plan applicable, no summary record, C -
+      *     plan and summaries) each contract took at issue, and the
+      *     applicable/incepted policy counts that drove the
+      *     decision, so plan-administration staff can confirm issue
+      *     is splitting/summarising multi-policy plans correctly
+      *     without having to re-derive the decision from COVT and
+      *     CHDRLNB by hand.
+      *
+      *   The overall structure is as follows:
+      *
+      *   Initialise
+      *     - retrieve and set up standard report headings.
+      *
+      *   Read
+      *     - read first primary file record (PLNSUMPF cursor,
+      *       ordered by contract so each contract's diagnostic
+      *       entry is reported once).
+      *
+      *   Perform     Until End of File
+      *
+      *      Edit
+      *       - Check if the primary file record is required.
+      *
+      *      Update
+      *       - total the plan-processing path taken
+      *       - write a ZPLNPF summarisation report record
+      *
+      *      Read next primary file records
+      *
+      *    End Perform
+      *
+      *   Control totals:
+      *     01  -  Number of contracts reported
+      *     02  -  Number of contracts where plan processing was not
+      *             applicable (path A)
+      *     03  -  Number of contracts where plan processing applied
+      *             with no summary record (path B)
+      *     04  -  Number of contracts where plan processing applied
+      *             with summaries (path C)
+      *
+      *   Error Processing:
+      *     If a system error move the error code into the SYSR-STATUZ
+      *     If a database error move the XXXX-PARAMS to SYSR-PARAMS.
+      *     Perform the 600-FATAL-ERROR section.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   DUMMY        Plan-processing summarisation        *
+      *           diagnostic report.                                       *
+      *           Initial Version.                                         *
+      *                                                                     *
+      * 09/08/26  01/02   PHFX64       Phi Tran - IT DEV                    *
+      *           WSAA-TIME-OUT was never populated before being moved      *
+      *           to TIMEJOB - build it from the job number and time of     *
+      *           day the same way BZ011 does.                             *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZPLNPF                ASSIGN TO DATABASE-ZPLNPF.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZPLNPF                          LABEL RECORDS STANDARD
+           DATA RECORDS                    ARE ZPLNPF-REC.
+       01  ZPLNPF-REC.
+           COPY DDS-ALL-FORMATS            OF ZPLNPF.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'BZ017'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+       01  WSAA-TIME-OUT               PIC X(10).
+       01  WSAA-TIME-ACCEPT.
+           03  WSAA-HH                 PIC 9(02).
+           03  WSAA-MM                 PIC 9(02).
+           03  WSAA-SS                 PIC 9(02).
+       01  WSAA-ZCRP-JOBNO             PIC 9(04).
+       01  WSAA-TODAY                  PIC 9(08) VALUE 0.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+           03  CT03                    PIC 9(02) VALUE 03.
+           03  CT04                    PIC 9(02) VALUE 04.
+      *
+       01  WSAA-CHECKED-CNT            PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-PATH-A-CNT             PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-PATH-B-CNT             PIC 9(07) COMP-3 VALUE 0.
+       01  WSAA-PATH-C-CNT             PIC 9(07) COMP-3 VALUE 0.
+      *
+       01  WSAA-EOF                    PIC X(01) VALUE 'N'.
+      *
+      *   SQL control data structure
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  FILLER.
+           03  SQL-ERROR-CODE          PIC S9(09).
+           03  FILLER REDEFINES SQL-ERROR-CODE.
+               05  FILLER              PIC X(05).
+               05  SQL-STATUZ          PIC X(04).
+      *
+       01  SQL-PLNSUMPF.
+           05  SQL-PLNSUMREC.
+               10  SQL-CHDRCOY         PIC X(01).
+               10  SQL-CHDRNUM         PIC X(08).
+               10  SQL-NUMAPP          PIC S9(05) COMP-3.
+               10  SQL-PLANIND         PIC X(01).
+               10  SQL-POLINC          PIC S9(05) COMP-3.
+      *
+           COPY CONLOGREC.
+           COPY CONERRREC.
+           COPY VARCOM.
+           COPY CONTOTREC.
+           COPY DATCON1REC.
+           COPY SYSERRREC.
+           COPY BATCDORREC.
+           COPY BATCUPREC.
+           COPY BPRDSKM.
+           COPY BSPRSKM.
+           COPY BSSCSKM.
+           COPY BUPASKM.
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+       01  LSAA-STATUZ                PIC X(04).
+       01  LSAA-BSSCREC               PIC X(1024).
+       01  LSAA-BSPRREC               PIC X(1024).
+       01  LSAA-BPRDREC               PIC X(1024).
+       01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+
+           COPY MAINB.
+      /
+       500-SQL-ERROR SECTION.
+      ***********************
+      *
+       510-CALL-SYSTEM-ERROR.
+      *
+           MOVE SQLCODE                TO SQL-ERROR-CODE.
+           MOVE SQL-STATUZ             TO SYSR-SYSERR-STATUZ.
+           PERFORM 600-FATAL-ERROR.
+      *
+       590-EXIT-SQL-ERROR.
+           EXIT.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+           EXEC SQL
+              WHENEVER SQLERROR GO TO 500-SQL-ERROR
+           END-EXEC.
+
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1'           USING DTC1-DATCON1-REC.
+           MOVE DTC1-EXT-DATE          TO WSAA-TODAY.
+      *
+           ACCEPT WSAA-TIME-ACCEPT     FROM TIME.
+           MOVE BSSC-SCHEDULE-NUMBER   TO WSAA-ZCRP-JOBNO.
+           STRING WSAA-ZCRP-JOBNO      DELIMITED BY SIZE
+                  WSAA-TIME-ACCEPT     DELIMITED BY SIZE
+                                       INTO      WSAA-TIME-OUT
+           END-STRING.
+      *
+       1060-DEFINE-CURSOR.
+      *
+      *  Define the query required by declaring a cursor
+      *
+           PERFORM 1100-OPEN-DOWNLOAD-FILE.
+      *
+           EXEC SQL
+              DECLARE PLNSUMPF1 CURSOR FOR
+              SELECT CHDRCOY, CHDRNUM, NUMAPP, PLANIND, POLINC
+                     FROM PLNSUMPF
+              ORDER BY CHDRCOY, CHDRNUM
+           END-EXEC.
+      *
+      *   Open the cursor (this runs the query)
+      *
+           EXEC SQL
+              OPEN PLNSUMPF1
+           END-EXEC.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       1100-OPEN-DOWNLOAD-FILE SECTION.
+      *********************************
+       1101-START.
+      *
+           OPEN OUTPUT ZPLNPF.
+      *
+       1190-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+      *
+      *   Fetch record
+      *
+           EXEC SQL
+             WHENEVER NOT FOUND GO TO 2080-END-OF-FILE
+           END-EXEC.
+      *
+           EXEC SQL
+             FETCH PLNSUMPF1 INTO :SQL-PLNSUMREC
+           END-EXEC.
+
+           GO TO 2090-EXIT.
+      *
+       2080-END-OF-FILE.
+      *
+           MOVE ENDP                   TO WSSP-EDTERROR.
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+       2510-EDIT.
+      *
+      * Every fetched row is a plan-processing decision, selected by
+      * the cursor, so there is nothing further to filter here.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE.
+      *
+           ADD 1                       TO WSAA-CHECKED-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+      *
+           EVALUATE SQL-PLANIND
+               WHEN 'A'
+                   ADD 1                TO WSAA-PATH-A-CNT
+                   MOVE CT02            TO CONT-TOTNO
+                   MOVE 1               TO CONT-TOTVAL
+                   PERFORM 001-CALL-CONTOT
+               WHEN 'B'
+                   ADD 1                TO WSAA-PATH-B-CNT
+                   MOVE CT03            TO CONT-TOTNO
+                   MOVE 1               TO CONT-TOTVAL
+                   PERFORM 001-CALL-CONTOT
+               WHEN 'C'
+                   ADD 1                TO WSAA-PATH-C-CNT
+                   MOVE CT04            TO CONT-TOTNO
+                   MOVE 1               TO CONT-TOTVAL
+                   PERFORM 001-CALL-CONTOT
+           END-EVALUATE.
+      *
+           PERFORM 3200-WRITE-SUMMARY-LINE.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3200-WRITE-SUMMARY-LINE SECTION.
+      *********************************
+      *
+       3210-WRITE.
+      *
+           MOVE SQL-CHDRCOY            TO CHDRCOY    OF ZPLNPF.
+           MOVE SQL-CHDRNUM            TO CHDRNUM    OF ZPLNPF.
+           MOVE SQL-NUMAPP             TO NUMAPP     OF ZPLNPF.
+           MOVE SQL-PLANIND            TO PLANIND    OF ZPLNPF.
+           MOVE SQL-POLINC             TO POLINC     OF ZPLNPF.
+           MOVE WSAA-TODAY             TO RUNDATE    OF ZPLNPF.
+           MOVE WSAA-TIME-OUT          TO TIMEJOB    OF ZPLNPF.
+           WRITE ZPLNPF-REC.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+           ADD 1                       TO WSAA-COMMIT-CNT.
+      *
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+           EXEC SQL
+              CLOSE PLNSUMPF1
+           END-EXEC.
+      *
+           CLOSE ZPLNPF.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BZ017 PLAN-PROCESSING SUMMARISATION REPORT'.
+           DISPLAY 'CONTRACTS REPORTED.............: ' WSAA-CHECKED-CNT.
+           DISPLAY 'PATH A - PLAN NOT APPLICABLE...: ' WSAA-PATH-A-CNT.
+           DISPLAY 'PATH B - PLAN, NO SUMMARY......: ' WSAA-PATH-B-CNT.
+           DISPLAY 'PATH C - PLAN AND SUMMARIES....: ' WSAA-PATH-C-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
