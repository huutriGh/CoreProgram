@@ -0,0 +1,13 @@
+       01  T5667-PARAMS.
+           03  T5667-T5667-REC.
+               05  T5667-TAB-ENTRY      OCCURS 11 TIMES.
+                   07  T5667-FREQ           PIC X(02).
+                   07  T5667-PRMTOL         PIC S9(11)V9(2) COMP-3.
+                   07  T5667-PRMTOLN        PIC S9(11)V9(2) COMP-3.
+                   07  T5667-MAX-AMOUNT     PIC S9(11)V9(2) COMP-3.
+                   07  T5667-MAXAMT         PIC S9(11)V9(2) COMP-3.
+           03  T5667-CNTTYPE            PIC S9(08) COMP-3.
+           03  T5667-CURR               PIC X(30).
+           03  T5667-KEY                PIC X(30).
+           03  T5667-SFIND              PIC X(30).
+           03  T5667-TRANCD             PIC X(30).
