@@ -0,0 +1,17 @@
+       01  CLRR-PARAMS.
+           03  CLRR-AGENT-UPDTE         PIC X(30).
+           03  CLRR-AGNT                PIC X(30).
+           03  CLRR-CLNTCOY             PIC X(30).
+           03  CLRR-CLNTNUM             PIC X(30).
+           03  CLRR-CLNTPFX             PIC X(30).
+           03  CLRR-CLRRROLE            PIC X(30).
+           03  CLRR-DATA-AREA           PIC X(30).
+           03  CLRR-DATA-KEY            PIC X(30).
+           03  CLRR-FORECOY             PIC X(30).
+           03  CLRR-FORENUM             PIC X(30).
+           03  CLRR-FOREPFX             PIC X(30).
+           03  CLRR-FORMAT              PIC X(10).
+           03  CLRR-FUNCTION            PIC X(05).
+           03  CLRR-PAYEE-UPDTE         PIC X(30).
+           03  CLRR-STATUZ              PIC X(04).
+           03  CLRR-USED-TO-BE          PIC X(30).
