@@ -0,0 +1,11 @@
+       01  PYAPQ-PARAMS.
+           03  PYAPQ-RDOCCOY            PIC X(01).
+           03  PYAPQ-RDOCPFX            PIC X(30).
+           03  PYAPQ-RDOCNUM            PIC X(08).
+           03  PYAPQ-CHDRNUM            PIC X(08).
+           03  PYAPQ-AMOUNT             PIC S9(11)V9(2) COMP-3.
+           03  PYAPQ-REQUSER            PIC X(08).
+           03  PYAPQ-TRANSACTION-DATE   PIC X(08).
+           03  PYAPQ-FORMAT             PIC X(10).
+           03  PYAPQ-FUNCTION           PIC X(05).
+           03  PYAPQ-STATUZ             PIC X(04).
