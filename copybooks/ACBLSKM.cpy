@@ -0,0 +1,12 @@
+       01  ACBL-PARAMS.
+           03  ACBL-DATA-AREA           PIC X(30).
+           03  ACBL-FORMAT              PIC X(10).
+           03  ACBL-FUNCTION            PIC X(05).
+           03  ACBL-LPS                 PIC X(30).
+           03  ACBL-ORIGCURR            PIC X(30).
+           03  ACBL-RLDGACCT            PIC X(30).
+           03  ACBL-RLDGCOY             PIC X(30).
+           03  ACBL-SACSCODE            PIC X(30).
+           03  ACBL-SACSCURBAL          PIC S9(11)V9(2) COMP-3.
+           03  ACBL-SACSTYP             PIC X(30).
+           03  ACBL-STATUZ              PIC X(04).
