@@ -0,0 +1,3 @@
+       01  T5674-PARAMS.
+           03  T5674-COMMSUBR           PIC X(30).
+           03  T5674-T5674-REC          PIC X(30).
