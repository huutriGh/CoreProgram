@@ -0,0 +1,501 @@
+      * Generation Parameters SCRVER(02)               Do Not Delete!
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P5036.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      *                AGENT COMMISSION SCALE SIMULATOR.
+      *                =================================
+      *
+      *  This  is  a  "what-if"  enquiry.  It  does  not  update  any
+      *  file.  It  is  built  the  same  way  P5035  looks  up  the
+      *  agent's  current  commission  table  descriptions  (see  its
+      *  1400-COMM-TABLE-CALL),  but instead  of  just showing the
+      *  descriptions   of   the   commission   tables   held  on  the
+      *  agent's  record,  it lets  a  manager  key  a  candidate T5644
+      *  basic/service/renewal  commission  scale  and  see  what  the
+      *  agent's   commission   would   have   been,   against   a few
+      *  of  the  agent's  actual  in-force  contracts  (via  the  AGCM
+      *  agent/contract  commission  cross-reference  and  PAYR),  had
+      *  that scale been in force, compared with what it is now.
+      *
+      *  Bonus commission (OCMTAB) is looked up via T5697 on P5035 and
+      *  has no rate-band record of its own, so it is out of scope for
+      *  the amount comparison done here.
+      *
+      *  Initialise
+      *  ----------
+      *
+      *   Skip  this  section  if  returning from an optional selection
+      *   (current stack position action flag = '*').
+      *
+      *  Validation
+      *  ----------
+      *
+      *   The  agent  number  is  mandatory  and  must  exist  on  the
+      *   AGLFLNB  view.  Its  current  BCMTAB/SCMTAB/RCMTAB   and  the
+      *   descriptions  of  those  tables  are  then  displayed.  Each
+      *   candidate  table  code  keyed is  optional  (a  blank means
+      *   "no change to this scale") but if entered it must exist on
+      *   T5644.
+      *
+      *  Simulating
+      *  ----------
+      *
+      *   For up to 5 of the agent's in-force contracts (found via the
+      *   AGCM  agent/contract  cross-reference),  read the PAYR record
+      *   and apply the first-year percentage off the current and the
+      *   candidate T5644 scales (defaulting a blank candidate table to
+      *   the current one) to the instalment premium, so the manager can
+      *   see the commission variance before the change is submitted.
+      *
+      *****************************************************************
+      *              AMENDMENT  HISTORY                               *
+      *****************************************************************
+      * DATE.....   BY..   AMENDMENT...............................   *
+      *
+      * 09/08/26    PHE.   New program - commission scale simulator.
+      *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                IBM-AS400.
+       OBJECT-COMPUTER.                IBM-AS400.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WSAA-PROG                   PIC X(05) VALUE 'P5036'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+       01  WSAA-SAMPLE-DONE            PIC X(01).
+       01  WSAA-SUB                    PIC 9(02) COMP.
+       01  WSAA-CURR-PCT               PIC S9(03)V9(2) COMP-3.
+       01  WSAA-CAND-PCT               PIC S9(03)V9(2) COMP-3.
+      *
+       01  ERRORS.
+           03  E305                    PIC X(04) VALUE 'E305'.
+           03  E600                    PIC X(04) VALUE 'E600'.
+           03  E601                    PIC X(04) VALUE 'E601'.
+      *
+       01  FORMATS.
+           03  AGLFLNBREC              PIC X(10) VALUE 'AGLFLNBREC'.
+           03  AGCMREC                 PIC X(07) VALUE 'AGCMREC'.
+           03  PAYRREC                 PIC X(07) VALUE 'PAYRREC'.
+      *
+       01  TABLES.
+           03  T5644                   PIC X(05) VALUE 'T5644'.
+      *
+           COPY VARCOM.
+      *
+           COPY CONERRREC.
+      *
+           COPY SYSERRREC.
+      *
+           COPY OPSTATSREC.
+      *
+           COPY AGLFLNBSKM.
+      *
+           COPY AGCMSKM.
+      *
+           COPY PAYRSKM.
+      *
+           COPY ITEMSKM.
+      *
+           COPY DESCSKM.
+      *
+           COPY T5644REC.
+      /
+       LINKAGE SECTION.
+      * Screen copybooks are part of the linkage.
+      /
+           COPY SCRNPARAMS.
+      /
+           COPY S5036SKM.
+      *
+           COPY WSSPCOMN.
+      /
+       PROCEDURE DIVISION USING WSSP-COMMON-AREA WSSP-USER-AREA
+                                               SCRN-SCREEN-PARAMS
+                                               S5036-DATA-AREA      .
+      *
+      * MAINF has been replaced by MAING as the screen
+      * or driver now calls the program.
+      *
+           COPY MAING.
+      /
+      *****************************************************************
+      *      INITIALISE FIELDS FOR SHOWING ON SCREEN                  *
+      *****************************************************************
+      *
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *****
+      *    Skip this section if returning from an optional selection
+      *    (current stack position action flag = '*').
+      *****
+           IF WSSP-SEC-ACTN (WSSP-PROGRAM-PTR) = '*'
+              GO TO 1090-EXIT.
+      *
+           IF SCRN-FUNCTION             NOT = 'PROT'
+              MOVE SPACES               TO S5036-DATA-AREA.
+      *
+       1090-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     RETRIEVE SCREEN FIELDS AND EDIT                           *
+      *****************************************************************
+      *
+       2000-SCREEN-EDIT SECTION.
+      **************************
+      *
+       2010-SCREEN-IO.
+           MOVE O-K                    TO WSSP-EDTERROR.
+      *
+       2020-VALIDATE-AGENT.
+           MOVE SPACES                 TO S5036-BCMTAB
+                                          S5036-BCMDESC
+                                          S5036-SCMTAB
+                                          S5036-SCMDESC
+                                          S5036-RCMTAB
+                                          S5036-RCMDESC.
+      *
+           IF S5036-AGNTNUM             = SPACES
+              MOVE E600                 TO S5036-AGNTNUM-ERR
+              GO TO 2080-CHECK-FOR-ERRORS.
+      *
+           INITIALIZE AGLFLNB-PARAMS.
+           MOVE WSSP-COMPANY           TO AGLFLNB-AGNTCOY.
+           MOVE S5036-AGNTNUM          TO AGLFLNB-AGNTNUM.
+           MOVE READR                  TO AGLFLNB-FUNCTION.
+      *
+           CALL 'AGLFLNBIO'            USING AGLFLNB-PARAMS.
+      *
+           IF AGLFLNB-STATUZ           NOT = O-K
+                                    AND NOT = MRNF
+              MOVE AGLFLNB-STATUZ          TO SYSR-STATUZ
+              MOVE AGLFLNB-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF AGLFLNB-STATUZ           = MRNF
+              MOVE E305                 TO S5036-AGNTNUM-ERR
+              GO TO 2080-CHECK-FOR-ERRORS.
+      *
+           MOVE AGLFLNB-BCMTAB         TO S5036-BCMTAB.
+           MOVE AGLFLNB-SCMTAB         TO S5036-SCMTAB.
+           MOVE AGLFLNB-RCMTAB         TO S5036-RCMTAB.
+      *
+           IF S5036-BCMTAB             NOT = SPACES
+              MOVE T5644                TO DESC-DESCTABL
+              MOVE S5036-BCMTAB         TO DESC-DESCITEM
+              PERFORM 2500-DESCIO-CALL
+              MOVE DESC-LONGDESC        TO S5036-BCMDESC.
+      *
+           IF S5036-SCMTAB             NOT = SPACES
+              MOVE T5644                TO DESC-DESCTABL
+              MOVE S5036-SCMTAB         TO DESC-DESCITEM
+              PERFORM 2500-DESCIO-CALL
+              MOVE DESC-LONGDESC        TO S5036-SCMDESC.
+      *
+           IF S5036-RCMTAB             NOT = SPACES
+              MOVE T5644                TO DESC-DESCTABL
+              MOVE S5036-RCMTAB         TO DESC-DESCITEM
+              PERFORM 2500-DESCIO-CALL
+              MOVE DESC-LONGDESC        TO S5036-RCMDESC.
+      *
+       2030-VALIDATE-CANDIDATES.
+      *****
+      *    Each candidate table code is optional. Blank means "keep
+      *    the current scale for this element" - only what is keyed
+      *    has to exist on T5644.
+      *****
+           MOVE SPACES                 TO S5036-CANDBCMDESC
+                                          S5036-CANDSCMDESC
+                                          S5036-CANDRCMDESC.
+      *
+           IF S5036-CANDBCM            NOT = SPACES
+              PERFORM 2610-VALIDATE-CANDBCM.
+      *
+           IF S5036-CANDSCM            NOT = SPACES
+              PERFORM 2620-VALIDATE-CANDSCM.
+      *
+           IF S5036-CANDRCM            NOT = SPACES
+              PERFORM 2630-VALIDATE-CANDRCM.
+      *
+       2080-CHECK-FOR-ERRORS.
+           IF S5036-ERROR-INDICATORS   NOT = SPACES
+              MOVE 'Y'                 TO WSSP-EDTERROR
+           ELSE
+              PERFORM 3000-SIMULATE.
+      *
+       2090-EXIT.
+            EXIT.
+      /
+       2500-DESCIO-CALL SECTION.
+      **************************
+      *
+       2510-DESCRIPTION.
+      *****
+      *    Call the Description I/O module.
+      *****
+           MOVE 'IT'                   TO DESC-DESCPFX.
+           MOVE WSSP-COMPANY           TO DESC-DESCCOY.
+           MOVE WSSP-LANGUAGE          TO DESC-LANGUAGE.
+           MOVE READR                  TO DESC-FUNCTION.
+      *
+           CALL 'DESCIO' USING DESC-PARAMS.
+      *
+           IF DESC-STATUZ              = MRNF
+               MOVE O-K                TO DESC-STATUZ
+               MOVE ALL '?'            TO DESC-LONGDESC.
+      *
+           IF DESC-STATUZ              NOT = O-K
+                                   AND NOT = MRNF
+              MOVE DESC-STATUZ          TO SYSR-STATUZ
+              MOVE DESC-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+       2590-EXIT.
+            EXIT.
+      /
+       2600-ITEMIO-CALL SECTION.
+      **************************
+      *
+       2610-VALIDATE-CANDBCM.
+      *****
+      *    Confirm the candidate basic commission table entered exists
+      *    on T5644, and pick up its description while we are here.
+      *****
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5644                  TO ITEM-ITEMTABL.
+           MOVE S5036-CANDBCM          TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+      *
+           CALL 'ITEMIO'               USING ITEM-PARAMS.
+      *
+           IF ITEM-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE ITEM-STATUZ          TO SYSR-STATUZ
+              MOVE ITEM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF ITEM-STATUZ              = MRNF
+              MOVE E305                 TO S5036-CANDBCM-ERR
+              GO TO 2690-EXIT.
+      *
+           MOVE T5644                  TO DESC-DESCTABL.
+           MOVE S5036-CANDBCM          TO DESC-DESCITEM.
+           PERFORM 2500-DESCIO-CALL.
+           MOVE DESC-LONGDESC          TO S5036-CANDBCMDESC.
+           GO TO 2690-EXIT.
+      *
+       2620-VALIDATE-CANDSCM.
+      *****
+      *    Confirm the candidate service commission table entered
+      *    exists on T5644, and pick up its description.
+      *****
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5644                  TO ITEM-ITEMTABL.
+           MOVE S5036-CANDSCM          TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+      *
+           CALL 'ITEMIO'               USING ITEM-PARAMS.
+      *
+           IF ITEM-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE ITEM-STATUZ          TO SYSR-STATUZ
+              MOVE ITEM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF ITEM-STATUZ              = MRNF
+              MOVE E305                 TO S5036-CANDSCM-ERR
+              GO TO 2690-EXIT.
+      *
+           MOVE T5644                  TO DESC-DESCTABL.
+           MOVE S5036-CANDSCM          TO DESC-DESCITEM.
+           PERFORM 2500-DESCIO-CALL.
+           MOVE DESC-LONGDESC          TO S5036-CANDSCMDESC.
+           GO TO 2690-EXIT.
+      *
+       2630-VALIDATE-CANDRCM.
+      *****
+      *    Confirm the candidate renewal commission table entered
+      *    exists on T5644, and pick up its description.
+      *****
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5644                  TO ITEM-ITEMTABL.
+           MOVE S5036-CANDRCM          TO ITEM-ITEMITEM.
+           MOVE READR                  TO ITEM-FUNCTION.
+      *
+           CALL 'ITEMIO'               USING ITEM-PARAMS.
+      *
+           IF ITEM-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE ITEM-STATUZ          TO SYSR-STATUZ
+              MOVE ITEM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF ITEM-STATUZ              = MRNF
+              MOVE E305                 TO S5036-CANDRCM-ERR
+              GO TO 2690-EXIT.
+      *
+           MOVE T5644                  TO DESC-DESCTABL.
+           MOVE S5036-CANDRCM          TO DESC-DESCITEM.
+           PERFORM 2500-DESCIO-CALL.
+           MOVE DESC-LONGDESC          TO S5036-CANDRCMDESC.
+      *
+       2690-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     SIMULATE THE COMMISSION AGAINST A SAMPLE OF THE AGENT'S    *
+      *     IN-FORCE CONTRACTS                                        *
+      *****************************************************************
+      *
+       3000-SIMULATE SECTION.
+      ***********************
+      *
+       3010-GET-RATES.
+      *****
+      *    Basic commission drives the sample comparison - service
+      *    and renewal are shown on screen but not summed in here to
+      *    keep the sample simple.  A blank candidate defaults to the
+      *    agent's current scale, i.e. no change for that element.
+      *****
+           MOVE T5644                  TO ITEM-ITEMTABL.
+           MOVE WSSP-COMPANY           TO ITEM-ITEMCOY.
+           MOVE S5036-BCMTAB           TO ITEM-ITEMITEM.
+           PERFORM 3100-READ-T5644.
+           MOVE T5644-COMM-PCT (1)     TO WSAA-CURR-PCT.
+      *
+           IF S5036-CANDBCM            NOT = SPACES
+              MOVE S5036-CANDBCM       TO ITEM-ITEMITEM
+              PERFORM 3100-READ-T5644
+              MOVE T5644-COMM-PCT (1)  TO WSAA-CAND-PCT
+           ELSE
+              MOVE WSAA-CURR-PCT       TO WSAA-CAND-PCT.
+      *
+       3020-INITIALISE-SAMPLE.
+           MOVE ZERO                   TO S5036-SAMPCNT
+                                          S5036-TOT-CURCOMM
+                                          S5036-TOT-CANDCOMM
+                                          S5036-TOT-VARIANCE.
+           MOVE SPACES                 TO S5036-SAMP-CHDRNUM (1)
+                                          S5036-SAMP-CHDRNUM (2)
+                                          S5036-SAMP-CHDRNUM (3)
+                                          S5036-SAMP-CHDRNUM (4)
+                                          S5036-SAMP-CHDRNUM (5).
+      *
+           INITIALIZE AGCM-PARAMS.
+           MOVE S5036-AGNTNUM          TO AGCM-AGNTNUM.
+           MOVE AGCMREC                TO AGCM-FORMAT.
+           MOVE BEGN                   TO AGCM-FUNCTION.
+      *
+           CALL 'AGCMIO'               USING AGCM-PARAMS.
+      *
+           IF AGCM-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+              MOVE AGCM-STATUZ          TO SYSR-STATUZ
+              MOVE AGCM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           MOVE 'N'                    TO WSAA-SAMPLE-DONE.
+           IF AGCM-STATUZ              NOT = O-K
+           OR AGCM-AGNTNUM             NOT = S5036-AGNTNUM
+              MOVE 'Y'                 TO WSAA-SAMPLE-DONE.
+      *
+           PERFORM 3200-ADD-SAMPLE-CONTRACT
+              UNTIL WSAA-SAMPLE-DONE   = 'Y'.
+      *
+       3090-EXIT.
+            EXIT.
+      /
+       3100-READ-T5644.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE READR                  TO ITEM-FUNCTION.
+      *
+           CALL 'ITEMIO'               USING ITEM-PARAMS.
+      *
+           IF ITEM-STATUZ              NOT = O-K
+              MOVE ITEM-STATUZ          TO SYSR-STATUZ
+              MOVE ITEM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           MOVE ITEM-GENAREA           TO T5644-T5644-REC.
+      /
+       3200-ADD-SAMPLE-CONTRACT SECTION.
+      ***********************************
+      *
+       3210-READ-PAYR.
+           ADD 1                       TO S5036-SAMPCNT.
+           MOVE S5036-SAMPCNT          TO WSAA-SUB.
+           MOVE AGCM-CHDRNUM           TO S5036-SAMP-CHDRNUM (WSAA-SUB)
+                                          PAYR-CHDRNUM.
+           MOVE AGCM-CHDRCOY           TO PAYR-CHDRCOY.
+           MOVE '1'                    TO PAYR-VALIDFLAG.
+           MOVE PAYRREC                TO PAYR-FORMAT.
+           MOVE READR                  TO PAYR-FUNCTION.
+      *
+           CALL 'PAYRIO'               USING PAYR-PARAMS.
+      *
+           IF PAYR-STATUZ              NOT = O-K
+                                    AND NOT = MRNF
+              MOVE PAYR-STATUZ          TO SYSR-STATUZ
+              MOVE PAYR-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF PAYR-STATUZ              = O-K
+              MOVE PAYR-SINSTAMT01     TO S5036-SAMP-PREM (WSAA-SUB)
+              COMPUTE S5036-SAMP-CURCOMM (WSAA-SUB) ROUNDED =
+                 PAYR-SINSTAMT01 * WSAA-CURR-PCT / 100
+              COMPUTE S5036-SAMP-CANDCOMM (WSAA-SUB) ROUNDED =
+                 PAYR-SINSTAMT01 * WSAA-CAND-PCT / 100
+              COMPUTE S5036-SAMP-VARIANCE (WSAA-SUB) ROUNDED =
+                 S5036-SAMP-CANDCOMM (WSAA-SUB)
+               - S5036-SAMP-CURCOMM (WSAA-SUB)
+              ADD S5036-SAMP-CURCOMM (WSAA-SUB)  TO S5036-TOT-CURCOMM
+              ADD S5036-SAMP-CANDCOMM (WSAA-SUB) TO S5036-TOT-CANDCOMM
+              ADD S5036-SAMP-VARIANCE (WSAA-SUB) TO S5036-TOT-VARIANCE.
+      *
+       3280-NEXT-AGCM.
+           IF S5036-SAMPCNT            NOT < 5
+              MOVE 'Y'                 TO WSAA-SAMPLE-DONE
+              GO TO 3290-EXIT.
+      *
+           MOVE NEXTR                  TO AGCM-FUNCTION.
+           MOVE AGCMREC                TO AGCM-FORMAT.
+      *
+           CALL 'AGCMIO'               USING AGCM-PARAMS.
+      *
+           IF AGCM-STATUZ              NOT = O-K
+                                    AND NOT = ENDP
+              MOVE AGCM-STATUZ          TO SYSR-STATUZ
+              MOVE AGCM-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR.
+      *
+           IF AGCM-STATUZ              NOT = O-K
+           OR AGCM-AGNTNUM             NOT = S5036-AGNTNUM
+              MOVE 'Y'                 TO WSAA-SAMPLE-DONE.
+      *
+       3290-EXIT.
+            EXIT.
+      /
+      *****************************************************************
+      *     DECIDE WHICH TRANSACTION PROGRAM IS NEXT                  *
+      *****************************************************************
+      *
+       4000-WHERE-NEXT SECTION.
+      *************************
+      *
+       4010-NEXT-PROGRAM.
+           MOVE 1                      TO WSSP-PROGRAM-PTR.
+      *
+       4090-EXIT.
+            EXIT.
