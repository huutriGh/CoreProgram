@@ -0,0 +1,14 @@
+       01  FEESIM-PARAMS.
+           03  FEESIM-DATA-KEY.
+               05  FEESIM-CHDRCOY          PIC X(01).
+               05  FEESIM-CHDRNUM          PIC X(08).
+           03  FEESIM-CNTTYPE              PIC X(03).
+           03  FEESIM-CURFEE               PIC S9(11)V9(2) COMP-3.
+           03  FEESIM-CURFEEMTH            PIC S9(11)V9(2) COMP-3.
+           03  FEESIM-DELTA                PIC S9(11)V9(2) COMP-3.
+           03  FEESIM-FORMAT               PIC X(10).
+           03  FEESIM-FUNCTION             PIC X(05).
+           03  FEESIM-RUNDATE              PIC 9(08).
+           03  FEESIM-SIMFEE               PIC S9(11)V9(2) COMP-3.
+           03  FEESIM-SIMFEEMTH            PIC S9(11)V9(2) COMP-3.
+           03  FEESIM-STATUZ               PIC X(04).
