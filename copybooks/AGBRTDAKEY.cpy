@@ -0,0 +1,6 @@
+       01  WSKY-AGBRTDA-KEY.
+           03  WSKY-AGBRTDA-FILE-KEY.
+               05  WSKY-AGBRTDA-AGNTCOY    PIC X(01).
+               05  WSKY-AGBRTDA-AGNTNUM    PIC X(08).
+               05  WSKY-AGBRTDA-TRANDATE   PIC S9(08).
+               05  FILLER                  PIC X(03).
