@@ -0,0 +1,13 @@
+       01  BUPA-PARAMS.
+           03  BUPA-ACCT-MONTH          PIC X(30).
+           03  BUPA-ACCT-YEAR           PIC X(30).
+           03  BUPA-BRANCH              PIC X(30).
+           03  BUPA-COMPANY             PIC X(30).
+           03  BUPA-EFFECTIVE-DATE      PIC 9(08).
+           03  BUPA-FORMAT              PIC X(10).
+           03  BUPA-FUNCTION            PIC X(05).
+           03  BUPA-PARM-PROMPT-PROG    PIC X(30).
+           03  BUPA-PARMAREA            PIC X(30).
+           03  BUPA-SCHEDULE-NAME       PIC X(30).
+           03  BUPA-SCHEDULE-NUMBER     PIC X(08).
+           03  BUPA-STATUZ              PIC X(04).
