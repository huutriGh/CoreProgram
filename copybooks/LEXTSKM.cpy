@@ -0,0 +1,17 @@
+       01  LEXT-PARAMS.
+           03  LEXT-CHDRCOY             PIC X(30).
+           03  LEXT-CHDRNUM             PIC X(30).
+           03  LEXT-COVERAGE            PIC X(30).
+           03  LEXT-DATE                PIC 9(08).
+           03  LEXT-EXT-CESS-DATE       PIC 9(08).
+           03  LEXT-EXT-CESS-TERM       PIC X(30).
+           03  LEXT-FORMAT              PIC X(10).
+           03  LEXT-FUNCTION            PIC X(05).
+           03  LEXT-LIFE                PIC X(30).
+           03  LEXT-RIDER               PIC X(30).
+           03  LEXT-SEQNBR              PIC S9(08) COMP-3.
+           03  LEXT-STATUZ              PIC X(04).
+           03  LEXT-TERMID              PIC X(30).
+           03  LEXT-TRANSACTION-DATE    PIC 9(08).
+           03  LEXT-TRANSACTION-TIME    PIC X(30).
+           03  LEXT-USER                PIC X(30).
