@@ -0,0 +1,11 @@
+       01  BATD-BATCDOR-REC.
+           03  BATD-FUNCTION            PIC X(05).
+           03  BATD-STATUZ              PIC X(04).
+           03  BATD-COMPANY             PIC X(01).
+           03  BATD-BRANCH              PIC X(02).
+           03  BATD-ACTYEAR             PIC 9(04).
+           03  BATD-ACTMONTH            PIC 9(02).
+           03  BATD-TRCDE               PIC X(04).
+           03  BATD-BATCH               PIC X(05).
+           03  BATD-BATCHKEY            PIC X(17).
+           03  BATD-TRANID              PIC X(30).
