@@ -0,0 +1,9 @@
+       01  LIFEENQ-PARAMS.
+           03  LIFEENQ-CHDRCOY          PIC X(30).
+           03  LIFEENQ-CHDRNUM          PIC X(30).
+           03  LIFEENQ-FORMAT           PIC X(10).
+           03  LIFEENQ-FUNCTION         PIC X(05).
+           03  LIFEENQ-JLIFE            PIC X(30).
+           03  LIFEENQ-LIFCNUM          PIC X(30).
+           03  LIFEENQ-LIFE             PIC X(30).
+           03  LIFEENQ-STATUZ           PIC X(04).
