@@ -0,0 +1,9 @@
+       01  CLNENRL-CLNENRL-REC.
+           03  CLNENRL-FUNCTION        PIC X(05).
+           03  CLNENRL-USERID          PIC X(08).
+           03  CLNENRL-FSUCO           PIC X(01).
+           03  CLNENRL-CLRRROLE        PIC X(02).
+           03  CLNENRL-CLNTPFX         PIC X(02).
+           03  CLNENRL-CLNTCOY         PIC X(01).
+           03  CLNENRL-CLNTNUM         PIC X(08).
+           03  CLNENRL-STATUZ          PIC X(04).
