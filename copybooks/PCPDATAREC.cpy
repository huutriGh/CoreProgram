@@ -0,0 +1,7 @@
+       01  PCPD-PCPDATA-REC.
+           03  PCPD-IDCODE-COUNT        PIC S9(09)      COMP-3.
+           03  PCPD-FLD-OFFSET          PIC S9(03)      COMP-3.
+           03  PCPD-LANGUAGE            PIC X(01).
+           03  PCPD-DATA                PIC X(100).
+           03  PCPD-DATA-LEN            PIC S9(05)      COMP-3.
+           03  PCPD-STATUZ              PIC X(04).
