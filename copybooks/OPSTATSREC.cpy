@@ -0,0 +1 @@
+      * No active fields - reserved for operator-statistics data.
