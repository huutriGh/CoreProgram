@@ -0,0 +1,6 @@
+       01  UPDCLTS-PARAMS.
+           03  UPDCLTS-CLNTPFX         PIC X(02).
+           03  UPDCLTS-CLNTCOY         PIC X(01).
+           03  UPDCLTS-CLNTNUM         PIC X(08).
+           03  UPDCLTS-FUNCTION        PIC X(05).
+           03  UPDCLTS-STATUZ          PIC X(04).
