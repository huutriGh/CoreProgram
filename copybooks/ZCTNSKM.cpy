@@ -0,0 +1,21 @@
+       01  ZCTN-PARAMS.
+           03  ZCTN-AGNTCOY             PIC X(30).
+           03  ZCTN-AGNTNUM             PIC X(30).
+           03  ZCTN-ANNPREM             PIC X(30).
+           03  ZCTN-CHDRCOY             PIC X(01).
+           03  ZCTN-CHDRNUM             PIC X(08).
+           03  ZCTN-COMM-AMT            PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-COVERAGE            PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-EFFDATE             PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-FORMAT              PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-FUNCTION            PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-INSTPREM            PIC X(30).
+           03  ZCTN-LIFE                PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-PREMIUM             PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-RIDER               PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-SPLIT-BCOMM         PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-STATUZ              PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-TRANDATE            PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-TRANNO              PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-TRANS-CODE          PIC S9(11)V9(2) COMP-3.
+           03  ZCTN-ZPRFLG              PIC S9(11)V9(2) COMP-3.
