@@ -0,0 +1,8 @@
+           03  CHDRCOY                  PIC X(01).
+           03  CHDRNUM                  PIC X(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  NUMAPP                   PIC S9(05) COMP-3.
+           03  PLANIND                  PIC X(01).
+           03  POLINC                   PIC S9(05) COMP-3.
+           03  RUNDATE                  PIC 9(08).
+           03  TIMEJOB                  PIC X(30).
