@@ -0,0 +1,2 @@
+       01  USRNAME-PARAMS.
+           03  USRNAME-FILLER-DATA      PIC X(30).
