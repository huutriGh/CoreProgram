@@ -0,0 +1,60 @@
+       01  CLTS-PARAMS.
+           02  CLTSREC-KEY-DATA.
+               03  CLTS-DATA-KEY            PIC X(30).
+           02  CLTSREC-NON-KEY-DATA.
+               03  CLTS-ADDRTYPE            PIC X(30).
+               03  CLTS-BIRTHP              PIC X(30).
+               03  CLTS-CAPITAL             PIC X(30).
+               03  CLTS-CLNTCOY             PIC X(30).
+               03  CLTS-CLNTNUM             PIC X(30).
+               03  CLTS-CLNTPFX             PIC X(30).
+               03  CLTS-CLTADDR01           PIC X(30).
+               03  CLTS-CLTADDR02           PIC X(30).
+               03  CLTS-CLTADDR03           PIC X(30).
+               03  CLTS-CLTADDR04           PIC X(30).
+               03  CLTS-CLTADDR05           PIC X(30).
+               03  CLTS-CLTDOB              PIC X(30).
+               03  CLTS-CLTDOD              PIC X(30).
+               03  CLTS-CLTIND              PIC X(30).
+               03  CLTS-CLTMCHG             PIC X(30).
+               03  CLTS-CLTPCODE            PIC X(30).
+               03  CLTS-CLTPHONE01          PIC X(30).
+               03  CLTS-CLTPHONE02          PIC X(30).
+               03  CLTS-CLTSEX              PIC X(30).
+               03  CLTS-CLTSTAT             PIC X(30).
+               03  CLTS-CLTTYPE             PIC X(30).
+               03  CLTS-CTRYCODE            PIC X(30).
+               03  CLTS-DATA-AREA           PIC X(30).
+               03  CLTS-DIRMAIL             PIC X(30).
+               03  CLTS-DOCNO               PIC X(30).
+               03  CLTS-ETHORIG             PIC X(30).
+               03  CLTS-FORMAT              PIC X(10).
+               03  CLTS-FUNCTION            PIC X(05).
+               03  CLTS-GIVNAME             PIC X(30).
+               03  CLTS-INITIAL             PIC X(30).
+               03  CLTS-INITIALS            PIC X(30).
+               03  CLTS-LANGUAGE            PIC X(30).
+               03  CLTS-LGIVNAME            PIC X(30).
+               03  CLTS-LSURNAME            PIC X(30).
+               03  CLTS-MAILING             PIC X(30).
+               03  CLTS-MARRYD              PIC X(30).
+               03  CLTS-MIDDL01             PIC X(30).
+               03  CLTS-MIDDL02             PIC X(30).
+               03  CLTS-NATLTY              PIC X(30).
+               03  CLTS-OCCPCODE            PIC X(30).
+               03  CLTS-PAYROLLNO           PIC X(30).
+               03  CLTS-ROLEFLAG01          PIC X(30).
+               03  CLTS-ROLEFLAG03          PIC X(30).
+               03  CLTS-ROLEFLAGS           PIC X(30).
+               03  CLTS-SALUTL              PIC X(30).
+               03  CLTS-SECUITYNO           PIC X(30).
+               03  CLTS-SERVBRH             PIC X(30).
+               03  CLTS-SOE                 PIC X(30).
+               03  CLTS-START-DATE          PIC 9(08).
+               03  CLTS-STATCODE            PIC X(30).
+               03  CLTS-STATUZ              PIC X(04).
+               03  CLTS-SURNAME             PIC X(30).
+               03  CLTS-TAXFLAG             PIC X(30).
+               03  CLTS-TRANID              PIC X(30).
+               03  CLTS-VALIDFLAG           PIC X(30).
+               03  CLTS-VIP                 PIC X(30).
