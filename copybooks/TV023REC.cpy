@@ -0,0 +1,6 @@
+       01  TV023-PARAMS.
+           03  TV023-FOUND              PIC X(30).
+           03  TV023-TV023-REC.
+               05  TV023-OFFCDE         PIC X(02) OCCURS 100.
+           03  TV023-WOFFCODE           PIC X(02).
+           03  TV023-YNFLAG             PIC X(01).
