@@ -0,0 +1,11 @@
+       01  T6687-PARAMS.
+           03  T6687-ARRAY              PIC X(30).
+           03  T6687-DATA               PIC X(30).
+           03  T6687-IX                 PIC X(30).
+           03  T6687-KEY                PIC X(30).
+           03  T6687-REC                PIC X(30).
+           03  T6687-SIZE               PIC X(30).
+           03  T6687-T6687-REC          PIC X(30).
+           03  T6687-TAXRELMTH          PIC X(30).
+           03  T6687-TAXRELSUB          PIC S9(11)V9(2) COMP-3.
+           03  T6687-TAXRELSUBR         PIC X(30).
