@@ -0,0 +1,11 @@
+       01  HDIVCSH-PARAMS.
+           03  HDIVCSH-CHDRCOY          PIC X(30).
+           03  HDIVCSH-CHDRNUM          PIC X(30).
+           03  HDIVCSH-COVERAGE         PIC X(30).
+           03  HDIVCSH-DIVD-AMOUNT      PIC S9(13)V9(02) COMP-3.
+           03  HDIVCSH-DIVD-INT-CAP-DATE PIC 9(08).
+           03  HDIVCSH-FUNCTION         PIC X(05).
+           03  HDIVCSH-LIFE             PIC X(30).
+           03  HDIVCSH-PLAN-SUFFIX      PIC S9(05) COMP-3.
+           03  HDIVCSH-RIDER            PIC X(30).
+           03  HDIVCSH-STATUZ           PIC X(04).
