@@ -0,0 +1,8 @@
+       01  BPSRCPY-PARAMS.
+           03  BPSRCPY-FORMAT           PIC X(10).
+           03  BPSRCPY-FUNCTION         PIC X(05).
+           03  BPSRCPY-PRIOR-COMPANY    PIC X(30).
+           03  BPSRCPY-PRIOR-PROCESS    PIC X(10).
+           03  BPSRCPY-STATUZ           PIC X(04).
+           03  BPSRCPY-SUBSEQUENT-COMPANY PIC X(30).
+           03  BPSRCPY-SUBSEQUENT-PROCESS PIC X(10).
