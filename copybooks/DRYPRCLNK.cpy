@@ -0,0 +1,2 @@
+       01  DRYPRCLNK-PARAMS.
+           03  DRYPRCLNK-FILLER-DATA    PIC X(30).
