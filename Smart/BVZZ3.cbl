@@ -14,6 +14,11 @@
       * 19/11/20  01/01   DUMMY        IT-Nguyen Huu Tri                    *
       *           INSERT AGENT DATA TO ZZZ2PF FROM AGLFPF                   *
       *                                                                     *
+      * 09/08/26  01/02   PHX331       IT DEV                               *
+      *           FEED THE AGENT'S CURRENT COMMISSION SERVICING SPLIT       *
+      *           (BASIC/RENEWAL/SERVICING COMMISSION PAYEE CODES AND       *
+      *           DUE/EARNED AMOUNTS FROM AGCM) TO EACH ZZZ2PF ROW          *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       *
        ENVIRONMENT DIVISION.
@@ -63,6 +68,7 @@
            03  ZZZ2REC                 PIC X(10) VALUE 'ZZZ2REC'.
       *    03  TVZZ3REC                PIC X(10) VALUE 'TVZZ3REC'.
            03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
+           03  AGCMREC                 PIC X(10) VALUE 'AGCMREC'.       <PHX331>
       *
        01  TABLES.
            03  T1692                   PIC X(06) VALUE 'T1692'.
@@ -123,14 +129,14 @@
            COPY VARCOM.
       /
            COPY ITEMSKM.
-      /
-           COPY AGLFSKM.
       /
            COPY AGNTSKM.
       /
            COPY CLNTSKM.
       /
            COPY ZZZ2SKM.
+      /
+           COPY AGCMSKM.
       /
            COPY TVZZ3REC.
 
@@ -313,17 +319,56 @@
        2400-START.
 
            MOVE AGLF-AGNTNUM           TO ZZZ2-AGNTNUM.
-           MOVE CLNT-SURNAME           TO ZZZ2-LSURNAME.
-           MOVE CLNT-GIVNAME           TO ZZZ2-LGIVNAME.
+           MOVE CLNT-LSURNAME          TO ZZZ2-LSURNAME.
+           MOVE CLNT-LGIVNAME          TO ZZZ2-LGIVNAME.
            MOVE AGLF-TSALESUNT         TO ZZZ2-TSALESUNT.
            MOVE AGLF-ARACDE            TO ZZZ2-ARACDE.
            MOVE AGLF-DTEAPP            TO ZZZ2-DTEAPP.
-           MOVE CLNT-CLTDOD            TO ZZZ2-CLTDOB.
+           MOVE CLNT-CLTDOB            TO ZZZ2-CLTDOB.
 
        2400-EXIT.
            EXIT.
 
      /
+       2700-READ-FILE-AGCM SECTION.                                     <PHX331>
+      *****************************                                     <PHX331>
+       2710-START.                                                      <PHX331>
+      *                                                                 <PHX331>
+      *  Pick up the agent's current commission servicing split so      <PHX331>
+      *   it can be fed to ZZZ2PF along with the agent's details.       <PHX331>
+      *                                                                 <PHX331>
+           MOVE SPACES                 TO ZZZ2-BASCPY.                  <PHX331>
+           MOVE SPACES                 TO ZZZ2-RNWCPY.                  <PHX331>
+           MOVE SPACES                 TO ZZZ2-SRVCPY.                  <PHX331>
+           MOVE ZERO                   TO ZZZ2-SCMDUE.                  <PHX331>
+           MOVE ZERO                   TO ZZZ2-SCMEARN.                 <PHX331>
+      *                                                                 <PHX331>
+           MOVE AGLF-AGNTNUM           TO AGCM-AGNTNUM.                 <PHX331>
+           MOVE READR                  TO AGCM-FUNCTION.                <PHX331>
+           MOVE AGCMREC                TO AGCM-FORMAT.                  <PHX331>
+           CALL 'AGCMIO'               USING AGCM-PARAMS.               <PHX331>
+      *                                                                 <PHX331>
+           IF AGCM-STATUZ               NOT = O-K                       <PHX331>
+           AND AGCM-STATUZ              NOT = MRNF                      <PHX331>
+      *                                                                 <PHX331>
+               MOVE AGCM-PARAMS         TO SYSR-PARAMS                  <PHX331>
+               PERFORM 600-FATAL-ERROR                                  <PHX331>
+      *                                                                 <PHX331>
+           END-IF.                                                      <PHX331>
+      *                                                                 <PHX331>
+           IF AGCM-STATUZ                   = MRNF                      <PHX331>
+               GO TO 2790-EXIT                                          <PHX331>
+           END-IF.                                                      <PHX331>
+      *                                                                 <PHX331>
+           MOVE AGCM-BASCPY             TO ZZZ2-BASCPY.                 <PHX331>
+           MOVE AGCM-RNWCPY             TO ZZZ2-RNWCPY.                 <PHX331>
+           MOVE AGCM-SRVCPY             TO ZZZ2-SRVCPY.                 <PHX331>
+           MOVE AGCM-SCMDUE             TO ZZZ2-SCMDUE.                 <PHX331>
+           MOVE AGCM-SCMEARN            TO ZZZ2-SCMEARN.                <PHX331>
+      *                                                                 <PHX331>
+       2790-EXIT.                                                       <PHX331>
+           EXIT.                                                        <PHX331>
+      /
        2500-EDIT SECTION.
       *******************
       *
@@ -363,6 +408,7 @@
            END-IF.
 
            PERFORM 2400-ASIGN-VALUE-TO-ZZZ2PF.
+           PERFORM 2700-READ-FILE-AGCM.                                 <PHX331>
            MOVE WRITR                  TO ZZZ2-FUNCTION.
            MOVE ZZZ2REC                TO ZZZ2-FORMAT.
            CALL 'ZZZ2IO'            USING ZZZ2-PARAMS.
