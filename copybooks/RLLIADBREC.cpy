@@ -0,0 +1,7 @@
+       01  MLLI-RLLIA-REC.
+           03  MLLI-STATUZ              PIC X(04).
+           03  MLLI-CHDRCOY             PIC X(01).
+           03  MLLI-CHDRNUM             PIC X(08).
+           03  MLLI-FSUCOY              PIC X(01).
+           03  MLLI-BATCTRCDE           PIC X(04).
+           03  MLLI-LANGUAGE            PIC X(01).
