@@ -0,0 +1,4 @@
+       01  T1680-PARAMS.
+           03  T1680-T1680-REC.
+               05  T1680-FUNCKEYPR      PIC X(01).
+               05  T1680-LANGUAGE-DBCS  PIC X(01).
