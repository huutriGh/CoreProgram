@@ -0,0 +1,6 @@
+       01  AGCNQ-REC.
+           03  AGCNQ-CLNTPFX            PIC X(02).
+           03  AGCNQ-CLNTCOY            PIC X(01).
+           03  AGCNQ-CLNTNUM            PIC X(08).
+           03  AGCNQ-FUNCTION           PIC X(08).
+           03  AGCNQ-STATUZ             PIC X(04).
