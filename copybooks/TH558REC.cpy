@@ -0,0 +1,2 @@
+       01  TH558-TH558-REC.
+           03  TH558-ADSC               PIC X(30).
