@@ -0,0 +1,2 @@
+       01  P6671-PARAMS.
+           03  P6671-REC                PIC X(30).
