@@ -0,0 +1,17 @@
+           03  BASEAMT                  PIC S9(13)V9(02) COMP-3.
+           03  CHDRCOY                  PIC X(01).
+           03  CHDRNUM                  PIC X(08).
+           03  COVERAGE                 PIC X(02).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  LIFE                     PIC X(02).
+           03  RIDER                    PIC X(02).
+           03  RUNDATE                  PIC 9(08).
+           03  TAXAMT01                 PIC S9(13)V9(02) COMP-3.
+           03  TAXAMT02                 PIC S9(13)V9(02) COMP-3.
+           03  TAXTOTAL                 PIC S9(13)V9(02) COMP-3.
+           03  TIMEJOB                  PIC X(30).
+           03  TRANNO                   PIC S9(05) COMP-3.
+           03  TRANREF                  PIC X(08).
+           03  TRANTYPE                 PIC X(04).
+           03  TXTYPE01                 PIC X(02).
+           03  TXTYPE02                 PIC X(02).
