@@ -0,0 +1,14 @@
+       01  CHDRENQ-PARAMS.
+           03  CHDRENQ-CHDRCOY          PIC X(30).
+           03  CHDRENQ-CHDRNUM          PIC X(30).
+           03  CHDRENQ-CNTCURR          PIC S9(08) COMP-3.
+           03  CHDRENQ-CNTTYPE          PIC S9(08) COMP-3.
+           03  CHDRENQ-COWNCOY          PIC X(30).
+           03  CHDRENQ-COWNNUM          PIC X(30).
+           03  CHDRENQ-FORMAT           PIC X(10).
+           03  CHDRENQ-FUNCTION         PIC X(05).
+           03  CHDRENQ-OCCDATE          PIC X(30).
+           03  CHDRENQ-PSTATCODE        PIC X(30).
+           03  CHDRENQ-REGISTER         PIC X(30).
+           03  CHDRENQ-STATCODE         PIC X(30).
+           03  CHDRENQ-STATUZ           PIC X(04).
