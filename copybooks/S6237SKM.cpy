@@ -0,0 +1,7 @@
+       01  S6237-DATA-AREA.
+           03  S6237-DATA-FIELDS.
+               05  S6237-LOCKCNT           PIC 9(02).
+               05  S6237-MOREIND           PIC X(01).
+               05  S6237-LOCK-CHDRNUM      PIC X(08) OCCURS 20.
+               05  S6237-LOCK-USER         PIC X(08) OCCURS 20.
+               05  S6237-LOCK-TRANSCD      PIC X(18) OCCURS 20.
