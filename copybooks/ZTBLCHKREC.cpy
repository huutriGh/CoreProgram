@@ -0,0 +1 @@
+      * No active fields - reserved for generic table-check linkage.
