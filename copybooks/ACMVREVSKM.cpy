@@ -0,0 +1,12 @@
+       01  ACMVREV-PARAMS.
+           03  ACMVREV-FUNCTION         PIC X(05).
+           03  ACMVREV-GLSIGN           PIC X(30).
+           03  ACMVREV-ORIGAMT          PIC X(30).
+           03  ACMVREV-RDOCNUM          PIC X(30).
+           03  ACMVREV-RLDGACCT         PIC X(30).
+           03  ACMVREV-RLDGCOY          PIC X(30).
+           03  ACMVREV-SACSCODE         PIC X(30).
+           03  ACMVREV-SACSTYP          PIC X(30).
+           03  ACMVREV-STATUZ           PIC X(04).
+           03  ACMVREV-TRANDESC         PIC X(30).
+           03  ACMVREV-TRANNO           PIC X(30).
