@@ -0,0 +1,14 @@
+       01  FPEX-PARAMS.
+           03  FPEX-DATA-KEY.
+               05  FPEX-CHDRCOY            PIC X(01).
+               05  FPEX-CHDRNUM            PIC X(30).
+               05  FPEX-SEQNO              PIC S9(05) COMP-3.
+           03  FPEX-CNTTYPE                PIC X(03).
+           03  FPEX-MIN-PRM-REQD           PIC S9(11)V9(2) COMP-3.
+           03  FPEX-TOTAL-RECD             PIC S9(11)V9(2) COMP-3.
+           03  FPEX-SHORTFALL              PIC S9(11)V9(2) COMP-3.
+           03  FPEX-THRESHOLD              PIC S9(11)V9(2) COMP-3.
+           03  FPEX-RUNDATE                PIC 9(08).
+           03  FPEX-FUNCTION               PIC X(05).
+           03  FPEX-FORMAT                 PIC X(10).
+           03  FPEX-STATUZ                 PIC X(04).
