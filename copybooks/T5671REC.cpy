@@ -0,0 +1,9 @@
+       01  T5671-T5671-REC.
+           03  T5671-EDTITM             PIC X(05)
+                                        OCCURS 4 TIMES.
+           03  T5671-PGM                PIC X(05)
+                                        OCCURS 4 TIMES.
+           03  T5671-SUBPROG            PIC X(10)
+                                        OCCURS 4 TIMES.
+           03  T5671-TREVSUB            PIC X(10)
+                                        OCCURS 4 TIMES.
