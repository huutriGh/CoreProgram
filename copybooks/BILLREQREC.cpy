@@ -0,0 +1,92 @@
+       01  BLRQ-BILLREQ-REC.
+           03  BLRQ-ACCTMONTH           PIC X(30).
+           03  BLRQ-ACCTYEAR            PIC X(30).
+           03  BLRQ-AGNTCOY             PIC X(30).
+           03  BLRQ-AGNTNUM             PIC X(30).
+           03  BLRQ-AGNTPFX             PIC X(30).
+           03  BLRQ-BANKACCKEY          PIC X(30).
+           03  BLRQ-BANKCODE            PIC X(30).
+           03  BLRQ-BANKKEY             PIC X(30).
+           03  BLRQ-BATCH               PIC X(30).
+           03  BLRQ-BILFLAG             PIC X(30).
+           03  BLRQ-BILLCD              PIC 9(08).
+           03  BLRQ-BILLCHNL            PIC X(30).
+           03  BLRQ-BILLCURR            PIC X(30).
+           03  BLRQ-BILLDATE            PIC 9(08).
+           03  BLRQ-BRANCH              PIC X(30).
+           03  BLRQ-BTDATE              PIC 9(08).
+           03  BLRQ-CCDATE              PIC 9(08).
+           03  BLRQ-CHDRCOY             PIC X(30).
+           03  BLRQ-CHDRNUM             PIC X(30).
+           03  BLRQ-CHDRPFX             PIC X(30).
+           03  BLRQ-CNTBRANCH           PIC X(30).
+           03  BLRQ-CNTCURR             PIC X(30).
+           03  BLRQ-CNTTYPE             PIC X(30).
+           03  BLRQ-COMPANY             PIC X(30).
+           03  BLRQ-CONTOT-01           PIC X(30).
+           03  BLRQ-CONTOT-02           PIC X(30).
+           03  BLRQ-COWNCOY             PIC X(30).
+           03  BLRQ-COWNNUM             PIC X(30).
+           03  BLRQ-COWNPFX             PIC X(30).
+           03  BLRQ-DATE                PIC 9(08).
+           03  BLRQ-DUEDATE             PIC 9(08).
+           03  BLRQ-EFFDATE             PIC 9(08).
+           03  BLRQ-FACTHOUS            PIC X(30).
+           03  BLRQ-FSUCO               PIC X(30).
+           03  BLRQ-GLMAP-01            PIC X(30).
+           03  BLRQ-GLMAP-02            PIC X(30).
+           03  BLRQ-GLSIGN-01           PIC X(30).
+           03  BLRQ-GLSIGN-02           PIC X(30).
+           03  BLRQ-GRPSCOY             PIC X(30).
+           03  BLRQ-GRPSNUM             PIC X(30).
+           03  BLRQ-INSTAMT-GRP.
+               05  BLRQ-INSTAMT01       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT02       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT03       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT04       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT05       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT06       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT07       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT08       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT09       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT10       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT11       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT12       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT13       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT14       PIC S9(13)V9(02) COMP-3.
+               05  BLRQ-INSTAMT15       PIC S9(13)V9(02) COMP-3.
+           03  BLRQ-INSTAMT REDEFINES BLRQ-INSTAMT-GRP
+                                        PIC S9(13)V9(02) COMP-3
+                                        OCCURS 15 TIMES.
+           03  BLRQ-INSTBCHNL           PIC X(30).
+           03  BLRQ-INSTCCHNL           PIC X(30).
+           03  BLRQ-INSTFREQ            PIC X(30).
+           03  BLRQ-INSTFROM            PIC 9(08).
+           03  BLRQ-INSTJCTL            PIC X(30).
+           03  BLRQ-INSTTO              PIC 9(08).
+           03  BLRQ-LANGUAGE            PIC X(30).
+           03  BLRQ-MANDREF             PIC X(30).
+           03  BLRQ-MANDSTAT            PIC X(30).
+           03  BLRQ-MEMBSEL             PIC X(30).
+           03  BLRQ-MODE-IND            PIC X(30).
+           03  BLRQ-NEXTDATE            PIC 9(08).
+           03  BLRQ-OCCDATE             PIC 9(08).
+           03  BLRQ-OUTFLAG             PIC X(30).
+           03  BLRQ-PAYERNAME           PIC X(30).
+           03  BLRQ-PAYFLAG             PIC X(30).
+           03  BLRQ-PAYRCOY             PIC X(30).
+           03  BLRQ-PAYRNUM             PIC X(30).
+           03  BLRQ-PAYRPFX             PIC X(30).
+           03  BLRQ-PTDATE              PIC 9(08).
+           03  BLRQ-SACSCODE-01         PIC X(30).
+           03  BLRQ-SACSCODE-02         PIC X(30).
+           03  BLRQ-SACSTYPE-01         PIC X(30).
+           03  BLRQ-SACSTYPE-02         PIC X(30).
+           03  BLRQ-SERVUNIT            PIC X(30).
+           03  BLRQ-STATUZ              PIC X(04).
+           03  BLRQ-SUPFLAG             PIC X(30).
+           03  BLRQ-TERMID              PIC X(30).
+           03  BLRQ-TIME                PIC X(30).
+           03  BLRQ-TRANCODE            PIC X(30).
+           03  BLRQ-TRANNO              PIC S9(05) COMP-3.
+           03  BLRQ-USER                PIC X(30).
