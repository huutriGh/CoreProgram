@@ -0,0 +1,9 @@
+       01  LETC-PARAMS.
+           03  LETC-RRN                 PIC S9(09)      COMP-3.
+           03  LETC-CHDRNUM             PIC X(08).
+           03  LETC-CLNTNUM             PIC X(08).
+           03  LETC-RDOCCOY             PIC X(01).
+           03  LETC-RDOCNUM             PIC X(08).
+           03  LETC-LETTER-TYPE         PIC X(08).
+           03  LETC-LETTER-REQUEST-DATE PIC 9(08).
+           03  LETC-OTHER-KEYS          PIC X(30).
