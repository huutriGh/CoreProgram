@@ -0,0 +1 @@
+      * No active fields - reserved for windowed-screen navigation data.
