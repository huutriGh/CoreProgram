@@ -0,0 +1,19 @@
+       01  PAYRLIF-PARAMS.
+           03  PAYRLIF-CHDRCOY          PIC X(30).
+           03  PAYRLIF-CHDRNUM          PIC X(30).
+           03  PAYRLIF-EFFDATE          PIC 9(08).
+           03  PAYRLIF-FORMAT           PIC X(10).
+           03  PAYRLIF-FUNCTION         PIC X(05).
+           03  PAYRLIF-OUTSTAMT         PIC S9(13)V9(02) COMP-3.
+           03  PAYRLIF-PAYRSEQNO        PIC S9(05) COMP-3.
+           03  PAYRLIF-SINSTAMT-GRP.
+               05  PAYRLIF-SINSTAMT01   PIC S9(13)V9(02) COMP-3.
+               05  PAYRLIF-SINSTAMT02   PIC S9(13)V9(02) COMP-3.
+               05  PAYRLIF-SINSTAMT03   PIC S9(13)V9(02) COMP-3.
+               05  PAYRLIF-SINSTAMT04   PIC S9(13)V9(02) COMP-3.
+               05  PAYRLIF-SINSTAMT05   PIC S9(13)V9(02) COMP-3.
+               05  PAYRLIF-SINSTAMT06   PIC S9(13)V9(02) COMP-3.
+           03  PAYRLIF-SINSTAMT REDEFINES PAYRLIF-SINSTAMT-GRP
+                                        PIC S9(13)V9(02) COMP-3
+                                        OCCURS 6 TIMES.
+           03  PAYRLIF-STATUZ           PIC X(04).
