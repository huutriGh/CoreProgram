@@ -44,6 +44,8 @@
            COPY SYSERRREC.
       /
            COPY VARCOM.
+      /
+           COPY ZZZ4SKM.
       /
        LINKAGE SECTION.
 
@@ -123,6 +125,9 @@
       *
       *    Validate fields
       *
+           IF SVZZ6-AGENTNO             NOT = SPACES
+              PERFORM 2100-CHECK-Exist-STAFF
+           END-IF.
 
       *
        2080-CHECK-FOR-ERRORS.
@@ -159,20 +164,32 @@
            IF ZZZ4-STATUZ              = MRNF
 
                MOVE 'N'                TO WSAA-EXIST-STAFF
-               GO TO 2050-EXIT
 
-           ELSE 
+      *       An Add must name an agent number that is not already on
+      *        file, but an Update or Delete must name one that is.
+               IF WSSP-FLAG             = 'M' OR 'D'
+                  MOVE SPACES           TO WSSP-EDTERROR
+                  MOVE E005             TO SVZZ6-AGENTNO-ERR
+               END-IF
+
+               GO TO 2150-EXIT
+
+           ELSE
 
                MOVE 'Y'                TO WSAA-EXIST-STAFF
-               MOVE SPACES             TO WSSP-EDTERROR
-               MOVE B369               TO SVZZ6-AGENTNO-ERR.
-               GO TO 2050-EXIT.
 
-           END-IF                                   
+               IF WSSP-FLAG             = 'A'
+                  MOVE SPACES           TO WSSP-EDTERROR
+                  MOVE B369             TO SVZZ6-AGENTNO-ERR
+               END-IF
 
+               GO TO 2150-EXIT
 
+           END-IF.
 
-       21 50-EXIT.
+
+
+       2150-EXIT.
            EXIT.
       /
       *****************************************************************
@@ -184,12 +201,23 @@
       *
        3010-UPDATE-DATABASE.
       *
-           IF WSSP-FLAG                = 'A'
+           EVALUATE WSSP-FLAG
+
+              WHEN 'A'
+
+                 PERFORM 3100-ASIGN-STAFF-PROPERTIES
+                 PERFORM 3200-INSERT-NEW-STAFF
 
-               PERFORM 3100-ASIGN-STAFF-PROPERTIES
-               PERFORM 3200-INSERT-NEW-STAFF
+              WHEN 'M'
 
-           END-IF.    
+                 PERFORM 3100-ASIGN-STAFF-PROPERTIES
+                 PERFORM 3300-AMEND-STAFF
+
+              WHEN 'D'
+
+                 PERFORM 3400-DELETE-STAFF
+
+           END-EVALUATE.
 
       *
       *  Update database files as required / WSSP
@@ -204,7 +232,7 @@
       *    Sections performed from the 3000 section above.
       *
        
-       3100-ASIGN-STAFF-PROPERTIES SECTION
+       3100-ASIGN-STAFF-PROPERTIES SECTION.
 
        3110-START.
 
@@ -233,6 +261,42 @@
        3250-EXIT.
            EXIT.
 
+      /
+       3300-AMEND-STAFF SECTION.
+       3310-START.
+
+           MOVE REWRT                  TO ZZZ4-FUNCTION.
+           MOVE ZZZ4REC                TO ZZZ4-FORMAT.
+           CALL 'ZZZ4IO'               USING ZZZ4-PARAMS.
+
+           IF ZZZ4-STATUZ              NOT = O-K
+
+               MOVE ZZZ4-PARAMS        TO    SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+
+           END-IF.
+
+       3350-EXIT.
+           EXIT.
+      /
+       3400-DELETE-STAFF SECTION.
+       3410-START.
+
+           MOVE SVZZ6-AGENTNO          TO ZZZ4-TAGNTNUM.
+           MOVE ZZZ4REC                TO ZZZ4-FORMAT.
+           MOVE DELET                  TO ZZZ4-FUNCTION.
+           CALL 'ZZZ4IO'               USING ZZZ4-PARAMS.
+
+           IF ZZZ4-STATUZ              NOT = O-K
+
+               MOVE ZZZ4-PARAMS        TO    SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+
+           END-IF.
+
+       3450-EXIT.
+           EXIT.
+
 
       /
       *****************************************************************
