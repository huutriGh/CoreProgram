@@ -0,0 +1,12 @@
+       01  AGTRH-PARAMS.
+           03  AGTRH-DATA-KEY.
+               05  AGTRH-AGNTCOY           PIC X(01).
+               05  AGTRH-AGNTNUM           PIC X(08).
+               05  AGTRH-DTETRM            PIC S9(08).
+               05  FILLER                  PIC X(03).
+           03  AGTRH-TRMREAS           PIC X(04).
+           03  AGTRH-USER              PIC X(08).
+           03  AGTRH-TRDATE            PIC S9(08).
+           03  AGTRH-FUNCTION          PIC X(05).
+           03  AGTRH-FORMAT            PIC X(10).
+           03  AGTRH-STATUZ            PIC X(04).
