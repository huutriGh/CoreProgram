@@ -0,0 +1,6 @@
+       01  BSCD-PARAMS.
+           03  BSCD-FORMAT              PIC X(10).
+           03  BSCD-FUNCTION            PIC X(05).
+           03  BSCD-JOBQ                PIC X(30).
+           03  BSCD-SCHEDULE-NAME       PIC X(30).
+           03  BSCD-STATUZ              PIC X(04).
