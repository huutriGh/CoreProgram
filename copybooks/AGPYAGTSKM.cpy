@@ -0,0 +1,6 @@
+       01  AGPYAGT-PARAMS.
+           03  AGPYAGT-EFFDATE          PIC X(30).
+           03  AGPYAGT-FORMAT           PIC X(10).
+           03  AGPYAGT-FUNCTION         PIC X(05).
+           03  AGPYAGT-RRN              PIC X(30).
+           03  AGPYAGT-STATUZ           PIC X(04).
