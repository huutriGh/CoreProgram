@@ -0,0 +1,7 @@
+       01  BLDENRL-PARAMS.
+           03  BLDENRL-BLDENRLREC       PIC X(30).
+           03  BLDENRL-COMPANY          PIC X(30).
+           03  BLDENRL-PREFIX           PIC X(30).
+           03  BLDENRL-STATUZ           PIC X(04).
+           03  BLDENRL-UENTITY          PIC X(30).
+           03  BLDENRL-USERID           PIC X(30).
