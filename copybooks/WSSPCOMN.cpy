@@ -0,0 +1,32 @@
+       01  WSSP-COMMON-AREA.
+           03  WSSP-COMPANY            PIC X(01).
+           03  WSSP-FSUCO              PIC X(01).
+           03  WSSP-BRANCH             PIC X(02).
+           03  WSSP-LANGUAGE           PIC X(01).
+           03  WSSP-USERID             PIC X(08).
+           03  WSSP-TRANID             PIC X(04).
+           03  WSSP-NEXTPROG           PIC X(05).
+           03  WSSP-SECTIONNO          PIC X(02).
+           03  WSSP-FLAG               PIC X(01).
+           03  WSSP-SBMACTION          PIC X(01).
+           03  WSSP-EDTERROR           PIC X(04).
+           03  WSSP-CLNTKEY            PIC X(12).
+           03  WSSP-BATCHKEY           PIC X(17).
+           03  WSSP-PROGRAM-PTR        PIC S9(03) COMP-3.
+           03  WSSP-SEC-ACTN           PIC X(01) OCCURS 8.
+           03  WSSP-SEC-PROG           PIC X(05) OCCURS 8.
+           03  WSSP-VALUE              PIC X(30).
+           03  WSSP-WINDOW-SUB-TYPE    PIC X(01).                       <PHE100>
+           03  WSSP-CHDR-TYPEDESC      PIC X(30).                       <PHE100>
+           03  WSSP-DUP-COUNT          PIC 9(02).                       <PHE100>
+           03  WSSP-DUP-CLNTNUM-TAB.                                    <PHE100>
+               05  WSSP-DUP-CLNTNUM    PIC X(08) OCCURS 5.              <PHE100>
+           03  WSSP-INQKEY             PIC X(11).
+           03  WSSP-ACCTMONTH          PIC X(02).
+           03  WSSP-ACCTYEAR           PIC X(04).
+           03  WSSP-SUBMENU            PIC X(05).
+           03  WSSP-NEXT1PROG          PIC X(05).
+           03  WSSP-NEXT2PROG          PIC X(05).
+           03  WSSP-NEXT3PROG          PIC X(05).
+           03  WSSP-NEXT4PROG          PIC X(05).
+       01  WSSP-USER-AREA              PIC X(100).
