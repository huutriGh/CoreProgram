@@ -0,0 +1,8 @@
+       01  TH605-PARAMS.
+           03  TH605-AGCCQIND           PIC X(30).
+           03  TH605-BONUS-IND          PIC S9(11)V9(2) COMP-3.
+           03  TH605-COMIND             PIC X(30).
+           03  TH605-CRTIND             PIC X(30).
+           03  TH605-INDIC              PIC S9(11)V9(2) COMP-3.
+           03  TH605-TH605-REC          PIC X(30).
+           03  TH605-TSALESIND          PIC X(30).
