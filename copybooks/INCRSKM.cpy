@@ -0,0 +1,17 @@
+       01  INCR-PARAMS.
+           03  INCR-CHDRCOY             PIC X(30).
+           03  INCR-CHDRNUM             PIC X(30).
+           03  INCR-COVERAGE            PIC X(30).
+           03  INCR-CRRCD               PIC 9(08).
+           03  INCR-DATA-AREA           PIC X(30).
+           03  INCR-FORMAT              PIC X(10).
+           03  INCR-FUNCTION            PIC X(05).
+           03  INCR-LAST-INST           PIC S9(13)V9(02) COMP-3.
+           03  INCR-LIFE                PIC X(30).
+           03  INCR-NEWINST             PIC S9(13)V9(02) COMP-3.
+           03  INCR-PLAN-SUFFIX         PIC S9(05) COMP-3.
+           03  INCR-RIDER               PIC X(30).
+           03  INCR-STATUZ              PIC X(04).
+           03  INCR-VALIDFLAG           PIC X(30).
+           03  INCR-ZBLASTINST          PIC S9(13)V9(02) COMP-3.
+           03  INCR-ZBNEWINST           PIC S9(13)V9(02) COMP-3.
