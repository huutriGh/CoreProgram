@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BDUPREF.
+      *
+      * Copyright 1986-2026, Computer Sciences Corporation.
+      *
+      *
+      *REMARKS.
+      *
+      * DUPLICATE-TRANSACTION GUARD.
+      *
+      * Standalone callable check for an instrument reference number
+      * (bank reference / cheque number) already recorded against
+      * another document of the same prefix and company on RBNK.
+      * Pulled out of the inline duplicate-reference logic carried in
+      * PR289 so any receipting or payments program can share the one
+      * check instead of repeating the RBNKIO scan itself.
+      *
+      * Pass the prefix/company/instrument reference to be checked and
+      * the document number of the transaction being keyed (so that a
+      * transaction is never flagged as a duplicate of itself).  The
+      * subroutine returns BDUPREF-DUP-FOUND = 'Y' and the conflicting
+      * document number in BDUPREF-DUP-RDOCNUM when a match is found on
+      * another document, or 'N' when the reference is clear.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   DUMMY        Letters Team                        *
+      *           Initial version - duplicate-transaction guard factored   *
+      *           out as a standalone callable check.                      *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-SUBR                   PIC X(08) VALUE 'BDUPREF'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+       01  FORMATS.
+           03  RBNKREC                 PIC X(10) VALUE 'RBNKREC'.
+      *
+      *
+           COPY CONERRREC.
+           COPY CONLOGREC.
+           COPY DATCON1REC.
+           COPY SFTLOCKREC.
+
+           COPY SYSERRREC.
+           COPY VARCOM.
+
+           COPY RBNKSKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+           COPY BDUPREFSUBREC.
+      /
+       PROCEDURE DIVISION           USING BDUPREF-CHECK-REC.
+      *
+       000-MAIN SECTION.
+      ******************
+       010-START.
+
+           MOVE O-K                    TO BDUPREF-STATUZ.
+           MOVE 'N'                    TO BDUPREF-DUP-FOUND.
+           MOVE SPACES                 TO BDUPREF-DUP-RDOCNUM.
+
+           IF BDUPREF-INSREFNO               = SPACES
+              GO TO 090-EXIT
+           END-IF.
+
+           MOVE SPACES                 TO RBNK-PARAMS.
+           MOVE BDUPREF-RDOCPFX          TO RBNK-RDOCPFX.
+           MOVE BDUPREF-RDOCCOY          TO RBNK-RDOCCOY.
+           MOVE BDUPREF-INSREFNO         TO RBNK-INSREFNO.
+           MOVE BEGN                   TO RBNK-FUNCTION.
+           MOVE RBNKREC                TO RBNK-FORMAT.
+
+           CALL 'RBNKIO'               USING RBNK-PARAMS.
+
+           IF RBNK-STATUZ               NOT = O-K AND ENDP
+              MOVE RBNK-PARAMS          TO SYSR-PARAMS
+              PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF RBNK-STATUZ                   = O-K         AND
+              RBNK-RDOCPFX                  = BDUPREF-RDOCPFX AND
+              RBNK-RDOCCOY                  = BDUPREF-RDOCCOY AND
+              RBNK-INSREFNO                 = BDUPREF-INSREFNO AND
+              RBNK-RDOCNUM              NOT = BDUPREF-RDOCNUM
+              MOVE 'Y'                  TO BDUPREF-DUP-FOUND
+              MOVE RBNK-RDOCNUM         TO BDUPREF-DUP-RDOCNUM
+           END-IF.
+
+       090-EXIT.
+           EXIT PROGRAM.
+      /
+      *
+      **************************
+       600-FATAL-ERROR SECTION.
+      **************************
+       610-FATAL-ERRORS.
+
+           MOVE WSAA-SUBR               TO SYSR-SUBRNAME.
+           MOVE SYSR-STATUZ             TO BDUPREF-STATUZ.
+      *
+           IF  SYSR-STATUZ                 = BOMB
+               GO TO 690-EXIT
+           END-IF.
+      *
+           MOVE SYSR-STATUZ             TO SYSR-SYSERR-STATUZ.
+      *
+           IF  SYSR-SYSERR-TYPE         NOT =  '2'
+               MOVE '1'                 TO SYSR-SYSERR-TYPE
+           END-IF.
+      *
+           CALL 'SYSERR'                USING SYSR-SYSERR-REC.
+      *
+       690-EXIT.
+           EXIT PROGRAM.
