@@ -0,0 +1,69 @@
+       01  CHDRLNB-PARAMS.
+           03  CHDRLNB-AGNTCOY          PIC X(30).
+           03  CHDRLNB-AGNTNUM          PIC X(30).
+           03  CHDRLNB-ASGNNUM          PIC X(30).
+           03  CHDRLNB-AVLISU           PIC X(30).
+           03  CHDRLNB-BANKACCKEY       PIC X(30).
+           03  CHDRLNB-BANKKEY          PIC X(30).
+           03  CHDRLNB-BILLCD           PIC X(30).
+           03  CHDRLNB-BILLCHNL         PIC X(30).
+           03  CHDRLNB-BILLCURR         PIC X(30).
+           03  CHDRLNB-BILLFREQ         PIC X(30).
+           03  CHDRLNB-BTDATE           PIC X(30).
+           03  CHDRLNB-CCDATE           PIC X(30).
+           03  CHDRLNB-CHDRCOY          PIC X(01).
+           03  CHDRLNB-CHDRNUM          PIC X(30).
+           03  CHDRLNB-CHDRPFX          PIC X(30).
+           03  CHDRLNB-CNTBRANCH        PIC S9(08) COMP-3.
+           03  CHDRLNB-CNTCURR          PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-CNTTYPE          PIC X(03).
+           03  CHDRLNB-COWNCOY          PIC X(30).
+           03  CHDRLNB-COWNNUM          PIC X(30).
+           03  CHDRLNB-COWNPFX          PIC X(30).
+           03  CHDRLNB-CURRTO           PIC X(30).
+           03  CHDRLNB-DATA-AREA        PIC X(30).
+           03  CHDRLNB-DATIME           PIC X(30).
+           03  CHDRLNB-DESPNUM          PIC X(30).
+           03  CHDRLNB-FORMAT           PIC X(10).
+           03  CHDRLNB-FUNCTION         PIC X(05).
+           03  CHDRLNB-GRUPKEY          PIC X(30).
+           03  CHDRLNB-INSTFROM         PIC X(30).
+           03  CHDRLNB-INSTTOT01        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-INSTTOT02        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-INSTTOT03        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-INSTTOT04        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-INSTTOT05        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-INSTTOT06        PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-JOB-NAME         PIC X(30).
+           03  CHDRLNB-JOWNNUM          PIC X(30).
+           03  CHDRLNB-MANDREF          PIC X(30).
+           03  CHDRLNB-NXTSFX           PIC X(30).
+           03  CHDRLNB-OCCDATE          PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-PAYRCOY          PIC X(30).
+           03  CHDRLNB-PAYRNUM          PIC X(30).
+           03  CHDRLNB-POLINC           PIC X(30).
+           03  CHDRLNB-POLSUM           PIC X(30).
+           03  CHDRLNB-PSTATCODE        PIC X(30).
+           03  CHDRLNB-PSTATDATE        PIC X(30).
+           03  CHDRLNB-PSTATTRAN        PIC X(30).
+           03  CHDRLNB-PTDATE           PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-REGISTER         PIC X(30).
+           03  CHDRLNB-SINSTAMT01       PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-SINSTAMT02       PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-SINSTAMT03       PIC X(30).
+           03  CHDRLNB-SINSTAMT04       PIC X(30).
+           03  CHDRLNB-SINSTAMT05       PIC X(30).
+           03  CHDRLNB-SINSTAMT06       PIC S9(11)V9(2) COMP-3.
+           03  CHDRLNB-SINSTFROM        PIC X(30).
+           03  CHDRLNB-SINSTTO          PIC X(30).
+           03  CHDRLNB-SRCEBUS          PIC X(30).
+           03  CHDRLNB-STATCODE         PIC X(30).
+           03  CHDRLNB-STATDATE         PIC X(30).
+           03  CHDRLNB-STATEMENT-DATE   PIC 9(08).
+           03  CHDRLNB-STATTRAN         PIC X(30).
+           03  CHDRLNB-STATUZ           PIC X(04).
+           03  CHDRLNB-TRANID           PIC X(30).
+           03  CHDRLNB-TRANLUSED        PIC X(30).
+           03  CHDRLNB-TRANNO           PIC X(30).
+           03  CHDRLNB-USER-PROFILE     PIC X(30).
+           03  CHDRLNB-VALIDFLAG        PIC X(30).
