@@ -0,0 +1,12 @@
+       01  PREQ-PARAMS.
+           03  PREQ-FILE                PIC X(30).
+           03  PREQ-FORMAT              PIC X(10).
+           03  PREQ-FUNCTION            PIC X(05).
+           03  PREQ-JRNSEQ              PIC X(30).
+           03  PREQ-RDOCCOY             PIC X(30).
+           03  PREQ-RDOCNUM             PIC X(30).
+           03  PREQ-RDOCPFX             PIC X(30).
+           03  PREQ-RLDGACCT            PIC X(30).
+           03  PREQ-SACSCODE            PIC X(30).
+           03  PREQ-SACSTYP             PIC X(30).
+           03  PREQ-STATUZ              PIC X(04).
