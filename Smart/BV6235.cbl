@@ -0,0 +1,443 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B6235.
+      *
+      * Copyright 1986-2020, Computer Sciences Corporation.
+      *
+      *REMARKS.
+      *
+      ***********************************************************************
+      *           AMENDMENT  HISTORY                                        *
+      ***********************************************************************
+      * DATE.... VSN/MOD  WORK UNIT    BY....                               *
+      *                                                                     *
+      * 09/08/26  01/01   PHX455       R Osei - IT DEV                      *
+      *           BROWSE CHDRLNB FOR CURRENT CONTRACTS, TOTAL THE SACS      *
+      *           BALANCES DRIVEN BY T5645 (THE SAME CODE/TYPE PAIRS        *
+      *           P6235 USES TO LOAD ITS ACBLENQ SUBFILE) AND WRITE ONE     *
+      *           CONSOLIDATED SNAPSHOT RECORD PER CONTRACT TO CSNPPF.      *
+      *                                                                     *
+      * 09/08/26  01/02   PHX462       R Osei - IT DEV                      *
+      *           WRITE CSNP SNAPSHOTS WITH WRITR (NOT KEEPS, WHICH IS      *
+      *           FOR ONLINE STAGING) AND ADD CONTROL TOTALS AND AN         *
+      *           END-OF-JOB SUMMARY FOR CONTRACTS/SNAPSHOTS WRITTEN.       *
+      *                                                                     *
+      **DD/MM/YY*************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                                IBM-AS400.
+       OBJECT-COMPUTER.                                IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  WSAA-PROG                   PIC X(05) VALUE 'B6235'.
+       01  WSAA-VERSION                PIC X(02) VALUE '01'.
+      *
+      *  These fields are required by MAINB processing and should not
+      *   be deleted.
+      *
+       01  WSAA-COMMIT-CNT             PIC S9(08) COMP-3.
+       01  WSAA-CYCLE-CNT              PIC S9(08) COMP-3.
+       01  WSAA-CNT                    PIC 9(02).
+       01  WSSP-EDTERROR               PIC X(04).
+      *
+      ****************************************************************
+      *
+      * The formats BUPA BSSC BPRD BSPR are required by MAINB
+      *  processing and should not be deleted.
+      *
+       01  FORMATS.
+           03  BPRDREC                 PIC X(10) VALUE 'BPRDREC'.
+           03  BSPRREC                 PIC X(10) VALUE 'BSPRREC'.
+           03  BSSCREC                 PIC X(10) VALUE 'BSSCREC'.
+           03  BUPAREC                 PIC X(10) VALUE 'BUPAREC'.
+           03  CHDRLNBREC              PIC X(10) VALUE 'CHDRLNBREC'.
+           03  ITEMREC                 PIC X(10) VALUE 'ITEMREC'.
+           03  CSNPREC                 PIC X(10) VALUE 'CSNPREC'.
+      *
+      *  The enquiry program whose T5645 accounting-rule group this
+      *  batch reuses, so the snapshot total agrees with what P6235
+      *  shows on screen.
+      *
+       01  WSAA-SACS-PROG              PIC X(05) VALUE 'P6235'.
+      *
+       01  TABLES.
+           03  T5645                   PIC X(05) VALUE 'T5645'.
+      *
+       01  WSAA-TODAY                  PIC S9(08).
+      *
+      *  Consolidated-snapshot working fields.
+      *
+       01  WSAA-RLDGACCT.
+           03  WSAA-CHDRNUM            PIC X(08).
+           03  WSAA-COMPONENT          PIC X(08).
+       01  WSAA-ITEMSEQ                PIC 99    VALUE 0.
+       01  SUB1                        PIC S9(03) COMP-3.
+       01  WSAA-TOTBAL                 PIC S9(11)V9(2) COMP-3.
+       01  WSAA-CANDIDATE-CNT          PIC S9(08) COMP-3 VALUE ZERO.
+       01  WSAA-SNAPSHOT-CNT           PIC S9(08) COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           03  CT01                    PIC 9(02) VALUE 01.
+           03  CT02                    PIC 9(02) VALUE 02.
+      /
+           COPY BATCDORREC.
+      /
+           COPY BATCUPREC.
+      /
+           COPY BSSCSKM.
+      /
+           COPY BSPRSKM.
+      /
+           COPY BUPASKM.
+      /
+           COPY BPRDSKM.
+      /
+           COPY CONERRREC.
+      /
+           COPY CONLOGREC.
+      /
+           COPY CONTOTREC.
+      /
+           COPY DATCON1REC.
+      /
+           COPY SFTLOCKREC.
+      /
+           COPY SMTPFXCPY.
+      /
+           COPY SYSERRREC.
+      /
+           COPY VARCOM.
+      /
+           COPY CHDRLNBSKM.
+      /
+           COPY ITEMSKM.
+      /
+           COPY ACBLENQSKM.
+      /
+           COPY T5645REC.
+      /
+           COPY CSNPSKM.
+      /
+      *
+       LINKAGE SECTION.
+      *****************
+      *
+        01  LSAA-STATUZ                PIC X(04).
+        01  LSAA-BSSCREC               PIC X(1024).
+        01  LSAA-BSPRREC               PIC X(1024).
+        01  LSAA-BPRDREC               PIC X(1024).
+        01  LSAA-BUPAREC               PIC X(1024).
+      /
+       PROCEDURE DIVISION           USING LSAA-STATUZ
+                                          LSAA-BSSCREC
+                                          LSAA-BSPRREC
+                                          LSAA-BPRDREC
+                                          LSAA-BUPAREC.
+      *
+           COPY MAINB.
+      /
+       0900-RESTART SECTION.
+      **********************
+      *
+       0910-RESTART.
+      *
+      * Place any additional restart processing in here.
+      *
+           CONTINUE.
+
+       0990-EXIT.
+           EXIT.
+      /
+       1000-INITIALISE SECTION.
+      *************************
+      *
+       1010-INITIALISE.
+      *
+      * Get today's date, then set up the CHDRLNB browse for this
+      * company - every current contract is examined.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           MOVE TDAY                   TO DTC1-FUNCTION.
+           CALL 'DATCON1' USING DTC1-DATCON1-REC.
+           MOVE DTC1-INT-DATE          TO WSAA-TODAY.
+      *
+           MOVE BSPR-COMPANY           TO CHDRLNB-CHDRCOY.
+           MOVE SPACES                 TO CHDRLNB-CHDRNUM.
+           MOVE BEGN                   TO CHDRLNB-FUNCTION.
+           MOVE CHDRLNBREC             TO CHDRLNB-FORMAT.
+      *
+       1090-EXIT.
+           EXIT.
+      /
+       2000-READ-FILE SECTION.
+      ************************
+      *
+       2010-READ-FILE.
+
+           CALL 'CHDRLNBIO'            USING CHDRLNB-PARAMS.
+
+           IF CHDRLNB-STATUZ           NOT = O-K
+           AND CHDRLNB-STATUZ          NOT = ENDP
+             MOVE CHDRLNB-PARAMS       TO  SYSR-PARAMS
+             PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF CHDRLNB-STATUZ               = ENDP
+
+              MOVE ENDP                TO   WSSP-EDTERROR
+              GO TO 2090-EXIT
+
+           END-IF.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+
+      *
+       2090-EXIT.
+           EXIT.
+      /
+       2500-EDIT SECTION.
+      *******************
+      *
+      * Only current contracts (CHDRLNB-VALIDFLAG = '1') for this
+      * company are snapshotted.
+      *
+       2510-EDIT.
+      *
+           MOVE O-K                    TO WSSP-EDTERROR.
+           IF CHDRLNB-CHDRCOY          NOT = BSPR-COMPANY
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+           IF CHDRLNB-VALIDFLAG        NOT = '1'
+               MOVE SPACES                 TO WSSP-EDTERROR
+               GO TO 2590-EXIT
+           END-IF.
+      *
+       2590-EXIT.
+           EXIT.
+      /
+       3000-UPDATE SECTION.
+      *********************
+      *
+       3010-UPDATE-START.
+      *
+      * Total the SACS balances for this contract, then write the
+      * consolidated snapshot record.
+      *
+           ADD 1                       TO WSAA-CANDIDATE-CNT.
+           MOVE CT01                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE ZERO                   TO WSAA-TOTBAL.
+           PERFORM 3100-TOTAL-SACS-BALANCES.
+           PERFORM 3400-WRITE-SNAPSHOT.
+           MOVE NEXTR                  TO CHDRLNB-FUNCTION.
+      *
+       3090-EXIT.
+           EXIT.
+      /
+       3100-TOTAL-SACS-BALANCES SECTION.
+      **********************************
+      *
+      * Read the first page of T5645 for the P6235 enquiry program -
+      * the same accounting-rule group that drives the ACBLENQ
+      * subfile on the Financial Balances Enquiry screen.
+      *
+       3110-READ-T5645.
+      *
+           MOVE SPACES                 TO ITEM-PARAMS.
+           MOVE ITEMREC                TO ITEM-FORMAT.
+           MOVE READR                  TO ITEM-FUNCTION.
+           MOVE 'IT'                   TO ITEM-ITEMPFX.
+           MOVE BSPR-COMPANY           TO ITEM-ITEMCOY.
+           MOVE T5645                  TO ITEM-ITEMTABL.
+           MOVE WSAA-SACS-PROG         TO ITEM-ITEMITEM.
+           MOVE ZEROES                 TO WSAA-ITEMSEQ.
+           MOVE SPACES                 TO ITEM-ITEMSEQ.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+           AND ITEM-STATUZ             NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              = MRNF
+               GO TO 3190-EXIT
+           END-IF.
+
+           MOVE ITEM-GENAREA           TO T5645-T5645-REC.
+           PERFORM 3200-TOTAL-T5645-PAGE
+             UNTIL ITEM-STATUZ             = MRNF.
+      *
+       3190-EXIT.
+           EXIT.
+      /
+       3200-TOTAL-T5645-PAGE SECTION.
+      *******************************
+      *
+       3210-TOTAL-PAGE.
+      *
+           MOVE 1                      TO SUB1.
+           PERFORM 3210-TOTAL-LINE
+             UNTIL SUB1                > 15.
+      *
+      * Read the next page of T5645 for this program.
+      *
+           MOVE READR                  TO ITEM-FUNCTION.
+           ADD 1                       TO WSAA-ITEMSEQ.
+           MOVE WSAA-ITEMSEQ           TO ITEM-ITEMSEQ.
+           MOVE ITEMREC                TO ITEM-FORMAT.
+
+           CALL 'ITEMIO' USING ITEM-PARAMS.
+
+           IF ITEM-STATUZ              NOT = O-K
+           AND ITEM-STATUZ             NOT = MRNF
+               MOVE ITEM-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+
+           IF ITEM-STATUZ              NOT = MRNF
+               MOVE ITEM-GENAREA       TO T5645-T5645-REC
+           END-IF.
+      *
+       3290-EXIT.
+           EXIT.
+      /
+       3210-TOTAL-LINE SECTION.
+      *************************
+      *
+       3211-TOTAL-LINE.
+      *
+           IF T5645-SACSCODE (SUB1)    = SPACES
+               GO TO 3219-EXIT
+           END-IF.
+      *
+           MOVE CHDRLNB-CHDRCOY        TO ACBLENQ-RLDGCOY.
+           MOVE CHDRLNB-CHDRNUM        TO WSAA-CHDRNUM.
+           MOVE SPACES                 TO WSAA-COMPONENT.
+           MOVE WSAA-RLDGACCT          TO ACBLENQ-RLDGACCT.
+           MOVE T5645-SACSCODE (SUB1)  TO ACBLENQ-SACSCODE.
+           MOVE T5645-SACSTYPE (SUB1)  TO ACBLENQ-SACSTYP.
+           MOVE SPACES                 TO ACBLENQ-ORIGCURR.
+           MOVE BEGN                   TO ACBLENQ-FUNCTION.
+           CALL 'ACBLENQIO'         USING ACBLENQ-PARAMS.
+           IF   ACBLENQ-STATUZ      NOT = O-K
+            AND ACBLENQ-STATUZ      NOT = ENDP
+                MOVE ACBLENQ-PARAMS    TO SYSR-PARAMS
+                PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           PERFORM 3300-ADD-SACS-GROUP
+             UNTIL ACBLENQ-RLDGCOY    NOT = CHDRLNB-CHDRCOY OR
+                   WSAA-CHDRNUM       NOT = CHDRLNB-CHDRNUM OR
+                   ACBLENQ-SACSCODE   NOT = T5645-SACSCODE (SUB1) OR
+                   ACBLENQ-SACSTYP    NOT = T5645-SACSTYPE (SUB1) OR
+                   ACBLENQ-STATUZ         = ENDP.
+      *
+           ADD 1                       TO SUB1.
+      *
+       3219-EXIT.
+           EXIT.
+      /
+       3300-ADD-SACS-GROUP SECTION.
+      *****************************
+      *
+       3310-ADD.
+      *
+           ADD ACBLENQ-SACSCURBAL      TO WSAA-TOTBAL.
+      *
+           MOVE NEXTR                  TO ACBLENQ-FUNCTION.
+           CALL 'ACBLENQIO'         USING ACBLENQ-PARAMS.
+           IF   ACBLENQ-STATUZ      NOT = O-K
+            AND ACBLENQ-STATUZ      NOT = ENDP
+                MOVE ACBLENQ-PARAMS    TO SYSR-PARAMS
+                PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3390-EXIT.
+           EXIT.
+      /
+       3400-WRITE-SNAPSHOT SECTION.
+      *****************************
+      *
+       3410-WRITE-SNAPSHOT.
+      *
+           ADD 1                       TO WSAA-SNAPSHOT-CNT.
+           MOVE CT02                   TO CONT-TOTNO.
+           MOVE 1                      TO CONT-TOTVAL.
+           PERFORM 001-CALL-CONTOT.
+           MOVE SPACES                 TO CSNP-PARAMS.
+           MOVE CHDRLNB-CHDRCOY        TO CSNP-CHDRCOY.
+           MOVE CHDRLNB-CHDRNUM        TO CSNP-CHDRNUM.
+           MOVE CHDRLNB-CNTTYPE        TO CSNP-CNTTYPE.
+           MOVE CHDRLNB-STATCODE       TO CSNP-STATCODE.
+           MOVE CHDRLNB-PSTATCODE      TO CSNP-PSTATCODE.
+           MOVE CHDRLNB-CNTBRANCH      TO CSNP-CNTBRANCH.
+           MOVE CHDRLNB-AGNTNUM        TO CSNP-AGNTNUM.
+           MOVE CHDRLNB-COWNNUM        TO CSNP-COWNNUM.
+           MOVE CHDRLNB-OCCDATE        TO CSNP-OCCDATE.
+           MOVE WSAA-TOTBAL            TO CSNP-TOTBAL.
+           MOVE WSAA-TODAY             TO CSNP-RUNDATE.
+           MOVE WRITR                  TO CSNP-FUNCTION.
+           MOVE CSNPREC                TO CSNP-FORMAT.
+
+           CALL 'CSNPIO' USING CSNP-PARAMS.
+
+           IF CSNP-STATUZ              NOT = O-K
+               MOVE CSNP-STATUZ        TO SYSR-STATUZ
+               MOVE CSNP-PARAMS        TO SYSR-PARAMS
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+       3490-EXIT.
+           EXIT.
+      /
+       3500-COMMIT SECTION.
+      *********************
+      *
+       3510-COMMIT.
+      *
+      * Place any additional commitment processing in here.
+      *
+           CONTINUE.
+
+       3590-EXIT.
+           EXIT.
+      /
+       3600-ROLLBACK SECTION.
+      ***********************
+      *
+       3610-ROLLBACK.
+      *
+      * Place any additional rollback processing in here.
+      *
+           CONTINUE.
+
+       3690-EXIT.
+           EXIT.
+      /
+       4000-CLOSE SECTION.
+      ********************
+      *
+       4010-CLOSE-FILES.
+      *
+      *  Close any open files.
+      *
+           DISPLAY '=========================================='.
+           DISPLAY 'BV6235 CONSOLIDATED CONTRACT SNAPSHOT SUMMARY'.
+           DISPLAY 'CONTRACTS EXAMINED.........: ' WSAA-CANDIDATE-CNT.
+           DISPLAY 'SNAPSHOTS WRITTEN...........: ' WSAA-SNAPSHOT-CNT.
+           DISPLAY '=========================================='.
+      *
+           MOVE O-K                    TO LSAA-STATUZ.
+      *
+       4090-EXIT.
+           EXIT.
