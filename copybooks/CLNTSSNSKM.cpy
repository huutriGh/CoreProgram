@@ -0,0 +1,9 @@
+       01  CLNTSSN-PARAMS.
+           03  CLNTSSN-DATA-KEY.
+               05  CLNTSSN-SECUITYNO       PIC X(20).
+               05  FILLER                  PIC X(10).
+           03  CLNTSSN-CLNTNUM         PIC X(08).
+           03  CLNTSSN-CLTIND          PIC X(01).
+           03  CLNTSSN-FUNCTION        PIC X(05).
+           03  CLNTSSN-FORMAT          PIC X(10).
+           03  CLNTSSN-STATUZ          PIC X(04).
