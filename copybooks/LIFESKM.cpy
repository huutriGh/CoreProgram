@@ -0,0 +1,20 @@
+       01  LIFE-PARAMS.
+           03  LIFE-CHDRCOY             PIC X(30).
+           03  LIFE-CHDRNUM             PIC X(30).
+           03  LIFE-CURRFROM            PIC X(30).
+           03  LIFE-DETAILS             PIC X(30).
+           03  LIFE-DETS                PIC X(30).
+           03  LIFE-FORMAT              PIC X(10).
+           03  LIFE-FUNCTION            PIC X(05).
+           03  LIFE-JLIFE               PIC X(30).
+           03  LIFE-KEY                 PIC X(30).
+           03  LIFE-LEVEL               PIC X(30).
+           03  LIFE-LIFE                PIC X(30).
+           03  LIFE-NUM                 PIC X(08).
+           03  LIFE-OR-JLIFE            PIC X(30).
+           03  LIFE-RI                  PIC X(30).
+           03  LIFE-STAT                PIC X(30).
+           03  LIFE-STATUZ              PIC X(04).
+           03  LIFE-TO-SCREEN           PIC X(30).
+           03  LIFE-TRANS               PIC X(30).
+           03  LIFE-VALIDATION          PIC X(30).
