@@ -0,0 +1,8 @@
+       01  BRUP-PARAMS.
+           03  BRUP-CLNTCOY            PIC X(01).
+           03  BRUP-CLNTNUM            PIC X(08).
+           03  BRUP-BRUPDTE            PIC 9(08).
+           03  BRUP-VALIDFLAG          PIC X(01).
+           03  BRUP-FUNCTION           PIC X(05).
+           03  BRUP-FORMAT             PIC X(10).
+           03  BRUP-STATUZ             PIC X(04).
