@@ -0,0 +1,23 @@
+       01  TR52Q-TR52Q-REC.
+           03  TR52Q-DAEXPY-01          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-01        PIC X(02).
+           03  TR52Q-DAEXPY-02          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-02        PIC X(02).
+           03  TR52Q-DAEXPY-03          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-03        PIC X(02).
+           03  TR52Q-DAEXPY-04          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-04        PIC X(02).
+           03  TR52Q-DAEXPY-05          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-05        PIC X(02).
+           03  TR52Q-DAEXPY-06          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-06        PIC X(02).
+           03  TR52Q-DAEXPY-07          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-07        PIC X(02).
+           03  TR52Q-DAEXPY-08          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-08        PIC X(02).
+           03  TR52Q-DAEXPY-09          PIC S9(06)V9(05) COMP-3.
+           03  TR52Q-DLVRMODE-09        PIC X(02).
+       01  TR52Q-TR52Q-TAB REDEFINES TR52Q-TR52Q-REC.
+           03  TR52Q-TAB-ENTRY          OCCURS 9 TIMES.
+               05  TR52Q-DAEXPY         PIC S9(06)V9(05) COMP-3.
+               05  TR52Q-DLVRMODE       PIC X(02).
