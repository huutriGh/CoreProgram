@@ -18,6 +18,9 @@
       * 27/11/20  01/01   DUMMY        IT-Nguyen Huu Tri                    *
       *           AGENT POLICY IMFORMATION                                  *
       *                                                                     *
+      * 09/08/26  01/02   PHX311       IT DEV                               *
+      *           REASSIGN SELECTED POLICIES TO A NEW AGENT                 *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       /
        ENVIRONMENT DIVISION.
@@ -375,9 +378,59 @@
       *
       *    Validate fields
       *
+           IF SVZZ5-NEWAGENT           NOT = SPACES                     <PHX311>
+              PERFORM 2020-VALIDATE-NEWAGENT                            <PHX311>
+           END-IF.                                                      <PHX311>
+
+
+
+      *
+       2020-VALIDATE-NEWAGENT.                                          <PHX311>
+      *---------------------------------------------------------------* <PHX311>
+      *    Confirm the reassign-to agent exists before any subfile    * <PHX311>
+      *    rows are allowed to be updated to it.                      * <PHX311>
+      *---------------------------------------------------------------* <PHX311>
+           MOVE SPACES                 TO AGNTLAG-DATA-KEY.             <PHX311>
+           MOVE WSSP-COMPANY           TO AGNTLAG-AGNTCOY.              <PHX311>
+           MOVE SVZZ5-NEWAGENT         TO AGNTLAG-AGNTNUM.              <PHX311>
+           MOVE READR                  TO AGNTLAG-FUNCTION.             <PHX311>
+           CALL 'AGNTLAGIO'            USING AGNTLAG-PARAMS.            <PHX311>
+
+           IF AGNTLAG-STATUZ           NOT = O-K AND MRNF               <PHX311>
+              MOVE AGNTLAG-PARAMS      TO SYSR-PARAMS                   <PHX311>
+              PERFORM 600-FATAL-ERROR                                   <PHX311>
+           END-IF.                                                      <PHX311>
+
+           IF AGNTLAG-STATUZ               = MRNF                       <PHX311>
+              MOVE E058                TO SVZZ5-NEWAGENT-ERR            <PHX311>
+              GO TO 2029-EXIT                                           <PHX311>
+           END-IF.                                                      <PHX311>
+
+           MOVE 'CN'                   TO CLNT-CLNTPFX.                 <PHX311>
+           MOVE '9'                    TO CLNT-CLNTCOY.                 <PHX311>
+           MOVE AGNTLAG-CLNTNUM        TO CLNT-CLNTNUM.                 <PHX311>
+           MOVE CLNTREC                TO CLNT-FORMAT.                  <PHX311>
+           MOVE READR                  TO CLNT-FUNCTION.                <PHX311>
+           CALL 'CLNTIO'               USING CLNT-PARAMS.               <PHX311>
 
+           IF CLNT-STATUZ              NOT = O-K AND MRNF               <PHX311>
+              MOVE CLNT-PARAMS         TO SYSR-PARAMS                   <PHX311>
+              PERFORM 600-FATAL-ERROR                                   <PHX311>
+           END-IF.                                                      <PHX311>
 
+           IF CLNT-STATUZ                  = MRNF                       <PHX311>
+              MOVE E058                TO SVZZ5-NEWAGENT-ERR            <PHX311>
+              GO TO 2029-EXIT                                           <PHX311>
+           END-IF.                                                      <PHX311>
 
+           STRING                                                       <PHX311>
+                  CLNT-LGIVNAME DELIMITED BY ' '                        <PHX311>
+                  SPACES CLNT-LSURNAME DELIMITED BY SIZE                 <PHX311>
+                  INTO SVZZ5-NEWAGNAM                                   <PHX311>
+           END-STRING.                                                  <PHX311>
+
+       2029-EXIT.                                                       <PHX311>
+           EXIT.                                                        <PHX311>
       *
        2050-CHECK-FOR-ERRORS.
       *
@@ -431,8 +484,15 @@
               MOVE E005             TO SVZZ5-SLT-ERR
               MOVE 'Y'              TO WSSP-EDTERROR
 
-           END-IF.        
+           END-IF.
+
+           IF SVZZ5-SLT                 = '1'                           <PHX311>
+           AND SVZZ5-NEWAGENT           = SPACES                        <PHX311>
+
+              MOVE E005                TO SVZZ5-SLT-ERR                 <PHX311>
+              MOVE 'Y'                 TO WSSP-EDTERROR                 <PHX311>
 
+           END-IF.                                                      <PHX311>
 
       *
        2670-UPDATE-ERROR-INDICATORS.
@@ -488,37 +548,87 @@
       *
        3010-UPDATE-DATABASE.
       *
-           IF SVZZ5-SLT           = '1'
+      *  Reassign every subfile row selected with '1' to the new       <PHX311>
+      *  agent number keyed on the screen.                             <PHX311>
+      *
+           MOVE SSTRT                  TO SCRN-FUNCTION.                <PHX311>
 
-              MOVE SPACE                  TO S2473-SLT.
-              MOVE SUPD                   TO SCRN-FUNCTION. 
-              CALL 'S2473IO'              USING SCRN-SCREEN-PARAMS
-                                             S2473-DATA-AREA
-                                             S2473-SUBFILE-AREA.
-              IF SCRN-STATUZ              NOT = O-K
-                                          AND NOT = ENDP
-                 MOVE SCRN-STATUZ         TO SYSR-STATUZ
-                 PERFORM 600-FATAL-ERROR
-           
-             END-IF.
+           CALL 'SVZZ5IO'           USING SCRN-SCREEN-PARAMS            <PHX311>
+                                          SVZZ5-DATA-AREA                <PHX311>
+                                          SVZZ5-SUBFILE-AREA.            <PHX311>
 
+           IF  SCRN-STATUZ          NOT = O-K                           <PHX311>
+           AND SCRN-STATUZ          NOT = ENDP                          <PHX311>
+               MOVE SCRN-STATUZ        TO SYSR-STATUZ                   <PHX311>
+               PERFORM 600-FATAL-ERROR                                  <PHX311>
+           END-IF.                                                      <PHX311>
 
-           END-IF.
+           PERFORM 3100-REASSIGN-SUBFILE                                <PHX311>
+                      UNTIL SCRN-STATUZ = ENDP.                         <PHX311>
 
-
-      *
-      *  Update database files as required
-      *
+           MOVE 1                      TO SCRN-SUBFILE-RRN.             <PHX311>
 
       *
        3090-EXIT.
             EXIT.
-
       /
-
       *
       *    Sections performed from the 3000 section above.
       *
+       3100-REASSIGN-SUBFILE SECTION.                                   <PHX311>
+      *******************************                                   <PHX311>
+       3110-CHECK-SELECTED.                                             <PHX311>
+      *
+           IF SVZZ5-SLT                NOT = '1'                        <PHX311>
+              GO TO 3190-NEXT                                           <PHX311>
+           END-IF.                                                      <PHX311>
+
+           MOVE WSSP-COMPANY           TO CHDRAGT-CHDRCOY.              <PHX311>
+           MOVE SVZZ5-POLICNO          TO CHDRAGT-CHDRNUM.              <PHX311>
+           MOVE READR                  TO CHDRAGT-FUNCTION.             <PHX311>
+           CALL 'CHDRAGTIO'            USING CHDRAGT-PARAMS.            <PHX311>
+
+           IF CHDRAGT-STATUZ           NOT = O-K                        <PHX311>
+              MOVE CHDRAGT-PARAMS      TO SYSR-PARAMS                   <PHX311>
+              PERFORM 600-FATAL-ERROR                                   <PHX311>
+           END-IF.                                                      <PHX311>
+
+           MOVE SVZZ5-NEWAGENT         TO CHDRAGT-AGNTNUM.              <PHX311>
+           MOVE REWRT                  TO CHDRAGT-FUNCTION.             <PHX311>
+           CALL 'CHDRAGTIO'            USING CHDRAGT-PARAMS.            <PHX311>
+
+           IF CHDRAGT-STATUZ           NOT = O-K                        <PHX311>
+              MOVE CHDRAGT-PARAMS      TO SYSR-PARAMS                   <PHX311>
+              PERFORM 600-FATAL-ERROR                                   <PHX311>
+           END-IF.                                                      <PHX311>
+
+           MOVE SPACES                 TO SVZZ5-SLT.                    <PHX311>
+           MOVE SUPD                   TO SCRN-FUNCTION.                <PHX311>
+
+           CALL 'SVZZ5IO'           USING SCRN-SCREEN-PARAMS            <PHX311>
+                                          SVZZ5-DATA-AREA                <PHX311>
+                                          SVZZ5-SUBFILE-AREA.            <PHX311>
+
+           IF  SCRN-STATUZ          NOT = O-K                           <PHX311>
+               MOVE SCRN-STATUZ        TO SYSR-STATUZ                   <PHX311>
+               PERFORM 600-FATAL-ERROR                                  <PHX311>
+           END-IF.                                                      <PHX311>
+
+       3190-NEXT.                                                       <PHX311>
+           MOVE SRDN                   TO SCRN-FUNCTION.                <PHX311>
+
+           CALL 'SVZZ5IO'           USING SCRN-SCREEN-PARAMS            <PHX311>
+                                          SVZZ5-DATA-AREA                <PHX311>
+                                          SVZZ5-SUBFILE-AREA.            <PHX311>
+
+           IF  SCRN-STATUZ          NOT = O-K                           <PHX311>
+           AND SCRN-STATUZ          NOT = ENDP                          <PHX311>
+               MOVE SCRN-STATUZ        TO SYSR-STATUZ                   <PHX311>
+               PERFORM 600-FATAL-ERROR                                  <PHX311>
+           END-IF.                                                      <PHX311>
+
+       3199-EXIT.                                                       <PHX311>
+           EXIT.                                                        <PHX311>
 
       /
       *****************************************************************
