@@ -0,0 +1,6 @@
+       01  CLNTHSP-PARAMS.
+           03  CLNTHSP-CLTPHONE01      PIC X(20).
+           03  CLNTHSP-CLNTNUM         PIC X(08).
+           03  CLNTHSP-FUNCTION        PIC X(05).
+           03  CLNTHSP-FORMAT          PIC X(10).
+           03  CLNTHSP-STATUZ          PIC X(04).
