@@ -0,0 +1,48 @@
+       01  COVTLNB-PARAMS.
+           03  COVTLNB-ANB-AT-CCD01     PIC X(30).
+           03  COVTLNB-ANB-AT-CCD02     PIC X(30).
+           03  COVTLNB-ANBCCD           PIC S9(03) COMP-3
+                                        OCCURS 02 TIMES.
+           03  COVTLNB-BAPPMETH         PIC X(30).
+           03  COVTLNB-BEN-CESS-AGE     PIC X(30).
+           03  COVTLNB-BEN-CESS-DATE    PIC 9(08).
+           03  COVTLNB-BEN-CESS-TERM    PIC X(30).
+           03  COVTLNB-BILLCHNL         PIC X(30).
+           03  COVTLNB-BILLFREQ         PIC X(30).
+           03  COVTLNB-CHDRCOY          PIC X(30).
+           03  COVTLNB-CHDRNUM          PIC X(30).
+           03  COVTLNB-CNTCURR          PIC S9(08) COMP-3.
+           03  COVTLNB-COVERAGE         PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-CRTABLE          PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-DATA-AREA        PIC X(30).
+           03  COVTLNB-EFFDATE          PIC X(30).
+           03  COVTLNB-FORMAT           PIC X(10).
+           03  COVTLNB-FUNCTION         PIC X(05).
+           03  COVTLNB-INSTPREM         PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-JLIFE            PIC X(30).
+           03  COVTLNB-LIENCD           PIC X(30).
+           03  COVTLNB-LIFE             PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-MORTCLS          PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-NUMAPP           PIC S9(05)      COMP-3.
+           03  COVTLNB-PAYRSEQNO        PIC X(30).
+           03  COVTLNB-POLINC           PIC X(30).
+           03  COVTLNB-PREM-CESS-AGE    PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-PREM-CESS-DATE   PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-PREM-CESS-TERM   PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-RESERVE-UNITS-DATE PIC 9(08).
+           03  COVTLNB-RESERVE-UNITS-IND PIC X(01).
+           03  COVTLNB-RIDER            PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-RISK-CESS-AGE    PIC X(30).
+           03  COVTLNB-RISK-CESS-DATE   PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-RISK-CESS-TERM   PIC X(30).
+           03  COVTLNB-SEQNBR           PIC S9(08) COMP-3.
+           03  COVTLNB-SEX01            PIC X(30).
+           03  COVTLNB-SEX02            PIC X(30).
+           03  COVTLNB-SINGP            PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-STATUZ           PIC X(04).
+           03  COVTLNB-SUMINS           PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-TRANSACTION-DATE PIC 9(08).
+           03  COVTLNB-TRANSACTION-TIME PIC X(30).
+           03  COVTLNB-USER             PIC X(30).
+           03  COVTLNB-ZBINSTPREM       PIC S9(11)V9(2) COMP-3.
+           03  COVTLNB-ZLINSTPREM       PIC S9(11)V9(2) COMP-3.
