@@ -18,6 +18,9 @@
       * 26/11/20  01/01   DUMMY        IT-Nguyen Huu Tri                    *
       *           CRU AGENT POLICY INFORMATION                              *
       *                                                                     *
+      * 09/08/26  01/02   PHX301       IT DEV                               *
+      *           LIVE DUPLICATE CROSS-CHECK ON NUMBER ALLOCATION           *
+      *                                                                     *
       **DD/MM/YY*************************************************************
       /
        ENVIRONMENT DIVISION.
@@ -44,6 +47,9 @@
        01  FORMATS.
            03  XXXXREC                 PIC X(10) VALUE 'XXXXREC'.
            03  AGNTLAGREC              PIC X(10) VALUE 'AGNTLAGREC'.
+      *
+       01  WSAA-ALOCNO-THERE-FLAG      PIC X(01) VALUE 'N'.
+           88  ALOCNO-ALREADY-THERE            VALUE 'Y'.
       *
        01  WSAA-BATCHKEY.
            COPY BATCKEY.
@@ -63,6 +69,8 @@
            COPY BATCDORREC.
       *
            COPY AGNTLAGSKM.
+      *
+           COPY ALOCNOREC.
 
       /
        LINKAGE SECTION.
@@ -424,13 +432,67 @@
       *
        3200-ALLOCATE-NUMBER SECTION.
       *****************************
-       3210-START.
-
-
-
+       3210-CALL-ALOCNO.
+      *
+           MOVE 'N'                    TO WSAA-ALOCNO-THERE-FLAG.
+      *
+           MOVE 'NEXT'                 TO ALNO-FUNCTION.
+           MOVE 'AG'                   TO ALNO-PREFIX.
+           MOVE WSSP-COMPANY           TO ALNO-COMPANY.
+           MOVE WSSP-BRANCH            TO ALNO-GENKEY.
+      *
+           CALL 'ALOCNO'            USING ALNO-ALOCNO-REC.
+      *
+           IF ALNO-STATUZ           NOT = O-K
+               MOVE SPACES             TO ALNO-GENKEY
+               CALL 'ALOCNO'        USING ALNO-ALOCNO-REC
+           END-IF.
+      *
+           IF ALNO-STATUZ               = BOMB
+               MOVE ALNO-STATUZ        TO SYSR-STATUZ
+               PERFORM 600-FATAL-ERROR
+           END-IF.
+      *
+           IF ALNO-STATUZ           NOT = O-K
+               MOVE ALNO-STATUZ        TO SVZZ4-AGENTNO-ERR
+           ELSE
+               PERFORM 3230-CHECK-ALOCNO
+               IF ALOCNO-ALREADY-THERE
+                  GO TO 3210-CALL-ALOCNO
+               ELSE
+                  MOVE ALNO-ALOC-NO    TO SVZZ4-AGENTNO
+               END-IF
+           END-IF.
+      *
        3290-EXIT.
            EXIT.
       /
+      *    Live cross-check that the number handed out by ALOCNO has   <PHX301>
+      *    not already been taken up on AGNTLAG, so a duplicate agent  <PHX301>
+      *    number is never allocated.                                 <PHX301>
+       3230-CHECK-ALOCNO SECTION.                                       <PHX301>
+      ******************************                                    <PHX301>
+       3231-CHECK-ALOCNO.                                                <PHX301>
+      *                                                                 <PHX301>
+           MOVE SPACES                  TO AGNTLAG-DATA-KEY.             <PHX301>
+           MOVE WSSP-COMPANY            TO AGNTLAG-AGNTCOY.              <PHX301>
+           MOVE ALNO-ALOC-NO            TO AGNTLAG-AGNTNUM.              <PHX301>
+           MOVE READR                   TO AGNTLAG-FUNCTION.             <PHX301>
+      *                                                                 <PHX301>
+           CALL 'AGNTLAGIO'         USING AGNTLAG-PARAMS.                <PHX301>
+      *                                                                 <PHX301>
+           IF AGNTLAG-STATUZ        NOT = O-K AND MRNF                   <PHX301>
+               MOVE AGNTLAG-PARAMS     TO SYSR-PARAMS                    <PHX301>
+               PERFORM 600-FATAL-ERROR                                   <PHX301>
+           END-IF.                                                       <PHX301>
+      *                                                                 <PHX301>
+           IF AGNTLAG-STATUZ            = O-K                            <PHX301>
+               MOVE 'Y'                 TO WSAA-ALOCNO-THERE-FLAG        <PHX301>
+           END-IF.                                                       <PHX301>
+      *                                                                 <PHX301>
+       3239-EXIT.                                                        <PHX301>
+           EXIT.                                                         <PHX301>
+      /
       *****************************************************************
       *     Decide which Transaction Program is Next
       *****************************************************************
