@@ -0,0 +1,2 @@
+       01  RLLIA-PARAMS.
+           03  RLLIA-REC                PIC X(30).
