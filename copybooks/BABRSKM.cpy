@@ -0,0 +1,10 @@
+       01  BABR-PARAMS.
+           03  BABR-BANK-ADDR05         PIC X(30).
+           03  BABR-BANKDESC            PIC X(30).
+           03  BABR-BANKKEY             PIC X(30).
+           03  BABR-DATA-KEY            PIC X(30).
+           03  BABR-FORMAT              PIC X(10).
+           03  BABR-FUNCTION            PIC X(05).
+           03  BABR-STATUZ              PIC X(04).
+           03  BABR-ZDETAL              PIC X(30).
+           03  BABR-ZTRDDS              PIC X(30).
