@@ -0,0 +1,36 @@
+           03  AGNOTES                  PIC X(30).
+           03  AGTLICNO                 PIC X(30).
+           03  AUTHDATE                 PIC X(30).
+           03  BABRDC                   PIC X(30).
+           03  BANKACCKEY               PIC X(30).
+           03  BANKCITY                 PIC X(30).
+           03  BANKCODE                 PIC X(30).
+           03  BANKKEY                  PIC X(30).
+           03  BANKMISM                 PIC X(30).
+           03  BRANCHDC                 PIC X(30).
+           03  CHDRNUM                  PIC X(30).
+           03  DATECFROM                PIC 9(08).
+           03  DATECTO                  PIC 9(08).
+           03  DDS-ALL-FORMATS          PIC X(30).
+           03  DESCR                    PIC X(30).
+           03  IDPLACE                  PIC X(30).
+           03  OFFDES                   PIC X(30).
+           03  OWNNAM                   PIC X(30).
+           03  PAYEENME                 PIC X(30).
+           03  PAYMMETH                 PIC X(30).
+           03  PMNOTE                   PIC X(30).
+           03  PROCUSR                  PIC X(30).
+           03  PYMDESC                  PIC X(30).
+           03  REPDATE                  PIC X(30).
+           03  REQNNO                   PIC X(30).
+           03  SACSCODE                 PIC X(30).
+           03  SACSTYPE                 PIC X(30).
+           03  SECUITYNO                PIC X(30).
+           03  SERVAGNAM                PIC X(30).
+           03  STATDETS                 PIC X(30).
+           03  TEXTDATE                 PIC X(30).
+           03  TRANSOFF                 PIC X(30).
+           03  WOFFCODE                 PIC X(30).
+           03  XAMTPAY                  PIC X(30).
+           03  ZIDPLACE                 PIC X(30).
+           03  ZRSECNO                  PIC X(30).
